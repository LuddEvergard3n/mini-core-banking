@@ -31,6 +31,17 @@
                88  STATE-DEBIT         VALUE 'DEBIT'.
                88  STATE-BLOCK         VALUE 'BLOCK'.
                88  STATE-VIEW-LEDGER   VALUE 'VIEW_LEDGER'.
+               88  STATE-TRANSFER      VALUE 'TRANSFER'.
+               88  STATE-CLOSE-ACC     VALUE 'CLOSE_ACCOUNT'.
+               88  STATE-OVERDRAFT     VALUE 'OVERDRAFT'.
+               88  STATE-APPROVALS     VALUE 'APPROVALS'.
+               88  STATE-REVERSAL      VALUE 'REVERSAL'.
+               88  STATE-ADD-HOLDER    VALUE 'ADD_HOLDER'.
+               88  STATE-STANDING-ORD  VALUE 'STANDING_ORDER'.
+               88  STATE-FIND-BY-NAME  VALUE 'FIND_BY_NAME'.
+               88  STATE-CONVERT-TYPE  VALUE 'CONVERT_TYPE'.
+               88  STATE-ADD-BENEFIC   VALUE 'ADD_BENEFICIARY'.
+               88  STATE-ALERT-THRESH  VALUE 'ALERT_THRESHOLD'.
                88  STATE-EXIT          VALUE 'EXIT'.
            05  WS-PREVIOUS-STATE       PIC X(20).
        
@@ -42,18 +53,81 @@
        01  WS-USER-CHOICE              PIC 99.
        01  WS-USER-INPUT-VALID         PIC 9.
        01  WS-OPERATION-STATUS         PIC XX.
-       01  WS-STATUS-MESSAGE           PIC X(80).
-       
+       01  WS-OPERATION-MESSAGE        PIC X(80).
+
       * Transaction input data
        01  WS-TXN-INPUT.
            05  WS-TXN-AMOUNT           PIC S9(13)V99.
            05  WS-TXN-DESCRIPTION      PIC X(80).
+           05  WS-TXN-TO-ACCOUNT-ID    PIC 9(8).
+           05  WS-TXN-REFERENCE-NUMBER PIC X(20).
+
+       01  WS-ACCOUNT-TYPE-CHOICE      PIC 99.
+       01  WS-SELECTED-ACCOUNT-TYPE    PIC X(10).
+       01  WS-CURRENCY-CHOICE          PIC 99.
+       01  WS-SELECTED-CURRENCY        PIC X(03).
+       01  WS-INPUT-BRANCH-CODE        PIC X(04).
+
+      * KYC input data, captured when opening an account
+       01  WS-KYC-TAX-ID               PIC X(20).
+       01  WS-KYC-DATE-OF-BIRTH        PIC 9(08).
+       01  WS-KYC-ADDRESS              PIC X(60).
+
+      * Joint holder / holder-authorization input data
+       01  WS-JOINT-HOLDER-NAME        PIC X(30).
+       01  WS-BENEFICIARY-NAME         PIC X(30).
+       01  WS-BENEFICIARY-PCT          PIC 9(3).
+       01  WS-BENEFICIARY-DISPLAY-IDX  PIC 9.
+       01  WS-AUTH-HOLDER-NAME         PIC X(30).
+       01  WS-HOLDER-DISPLAY-IDX       PIC 9.
+
+       01  WS-OVERDRAFT-INPUT          PIC S9(13)V99.
+       01  WS-DISPLAY-OVERDRAFT        PIC -ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-ALERT-THRESHOLD-INPUT    PIC S9(13)V99.
+       01  WS-DISPLAY-ALERT-THRESHOLD  PIC -ZZZ,ZZZ,ZZ9.99.
        
       * Formatted display values
        01  WS-DISPLAY-BALANCE          PIC -ZZZ,ZZZ,ZZ9.99.
        01  WS-DISPLAY-BLOCKED          PIC -ZZZ,ZZZ,ZZ9.99.
        01  WS-DISPLAY-AVAILABLE        PIC -ZZZ,ZZZ,ZZ9.99.
-       
+
+      * Ledger view working data
+       01  WS-LEDGER-DISPLAY-INDEX     PIC 9(6).
+
+      * Pending transaction approval working data
+       01  WS-APPROVAL-COUNT           PIC 9(6).
+       01  WS-APPROVAL-TXN-ID          PIC 9(12).
+       01  WS-APPROVAL-CHOICE          PIC 99.
+       01  WS-APPROVAL-DECISION-TEXT   PIC X(8).
+       01  WS-DISPLAY-TXN-AMOUNT       PIC -ZZZ,ZZZ,ZZ9.99.
+
+      * Transaction reversal working data
+       01  WS-REVERSAL-TXN-ID          PIC 9(12).
+
+      * Standing order creation working data
+       01  WS-SO-SOURCE-ACCOUNT-ID     PIC 9(8).
+       01  WS-SO-DEST-ACCOUNT-ID       PIC 9(8).
+       01  WS-SO-AMOUNT                PIC S9(13)V99.
+       01  WS-SO-FREQUENCY-CHOICE      PIC 99.
+       01  WS-SO-FREQUENCY             PIC X(8).
+       01  WS-SO-DESCRIPTION           PIC X(50).
+
+      * Block/unblock reason code working data
+       01  WS-BLOCK-REASON-CHOICE      PIC 99.
+       01  WS-BLOCK-REASON-CODE        PIC X(10).
+       01  WS-BLOCK-CASE-REFERENCE     PIC X(20).
+
+      * Find-account-by-name working data
+       01  WS-NAME-SEARCH-INPUT        PIC X(30).
+       01  WS-NAME-MATCH-COUNT         PIC 9(6).
+       01  WS-NAME-SEARCH-DISPLAY-BAL  PIC -ZZZ,ZZZ,ZZ9.99.
+
+      * Operator ID of whoever authenticated at MAIN, carried along on
+      * every account-mutating call so ACCOUNT.COB can attribute the
+      * action in the audit trail
+       01  WS-CURRENT-OPERATOR-ID      PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
        
       ******************************************************************
@@ -70,31 +144,100 @@
                    WHEN STATE-MAIN
                        PERFORM DISPLAY-MAIN-MENU
                        PERFORM HANDLE-MAIN-MENU-CHOICE
-                   
+                           THRU HANDLE-MAIN-MENU-CHOICE-END
+
                    WHEN STATE-OPERATIONS
                        PERFORM DISPLAY-OPERATIONS-MENU
                        PERFORM HANDLE-OPERATIONS-CHOICE
-                   
+                           THRU HANDLE-OPERATIONS-CHOICE-END
+
                    WHEN STATE-CREATE-ACC
                        PERFORM HANDLE-CREATE-ACCOUNT
-                   
+                           THRU HANDLE-CREATE-ACCOUNT-END
+
                    WHEN STATE-CREDIT
                        PERFORM HANDLE-CREDIT-TRANSACTION
-                   
+                           THRU HANDLE-CREDIT-TRANSACTION-END
+
                    WHEN STATE-DEBIT
                        PERFORM HANDLE-DEBIT-TRANSACTION
-                   
+                           THRU HANDLE-DEBIT-TRANSACTION-END
+
                    WHEN STATE-BLOCK
                        PERFORM HANDLE-BLOCK-FUNDS
-                   
+                           THRU HANDLE-BLOCK-FUNDS-END
+
                    WHEN STATE-VIEW-LEDGER
                        PERFORM HANDLE-VIEW-LEDGER
+                           THRU HANDLE-VIEW-LEDGER-END
+
+                   WHEN STATE-TRANSFER
+                       PERFORM HANDLE-TRANSFER
+                           THRU HANDLE-TRANSFER-END
+
+                   WHEN STATE-CLOSE-ACC
+                       PERFORM HANDLE-CLOSE-ACCOUNT
+                           THRU HANDLE-CLOSE-ACCOUNT-END
+
+                   WHEN STATE-OVERDRAFT
+                       PERFORM HANDLE-SET-OVERDRAFT-LIMIT
+                           THRU HANDLE-SET-OVERDRAFT-LIMIT-END
+
+                   WHEN STATE-APPROVALS
+                       PERFORM HANDLE-APPROVALS
+                           THRU HANDLE-APPROVALS-END
+
+                   WHEN STATE-REVERSAL
+                       PERFORM HANDLE-REVERSAL
+                           THRU HANDLE-REVERSAL-END
+
+                   WHEN STATE-ADD-HOLDER
+                       PERFORM HANDLE-ADD-JOINT-HOLDER
+                           THRU HANDLE-ADD-JOINT-HOLDER-END
+
+                   WHEN STATE-STANDING-ORD
+                       PERFORM HANDLE-CREATE-STANDING-ORDER
+                           THRU HANDLE-CREATE-STANDING-ORDER-END
+
+                   WHEN STATE-FIND-BY-NAME
+                       PERFORM HANDLE-FIND-ACCOUNT-BY-NAME
+                           THRU HANDLE-FIND-ACCOUNT-BY-NAME-END
+
+                   WHEN STATE-CONVERT-TYPE
+                       PERFORM HANDLE-CONVERT-ACCOUNT-TYPE
+                           THRU HANDLE-CONVERT-ACCOUNT-TYPE-END
+
+                   WHEN STATE-ADD-BENEFIC
+                       PERFORM HANDLE-ADD-BENEFICIARY
+                           THRU HANDLE-ADD-BENEFICIARY-END
+
+                   WHEN STATE-ALERT-THRESH
+                       PERFORM HANDLE-SET-ALERT-THRESHOLD
+                           THRU HANDLE-SET-ALERT-THRESHOLD-END
                END-EVALUATE
            END-PERFORM.
            
            DISPLAY 'System shutting down...'.
            STOP RUN.
-       
+
+      ******************************************************************
+      * MENU STATE NAVIGATION
+      ******************************************************************
+
+       SAVE-PREVIOUS-STATE.
+      *    Remember the screen being left so a later back/cancel
+      *    action can return to it instead of a hardcoded target
+           MOVE WS-CURRENT-STATE TO WS-PREVIOUS-STATE.
+
+       RETURN-TO-PREVIOUS-STATE.
+      *    Go back to wherever the operator came from; fall back to
+      *    the main menu if no previous screen was ever recorded
+           IF WS-PREVIOUS-STATE = SPACES
+               MOVE 'MAIN' TO WS-CURRENT-STATE
+           ELSE
+               MOVE WS-PREVIOUS-STATE TO WS-CURRENT-STATE
+           END-IF.
+
       ******************************************************************
       * MAIN MENU
       ******************************************************************
@@ -109,34 +252,56 @@
            DISPLAY ' '.
            DISPLAY '  1 - Load Account'.
            DISPLAY '  2 - Create New Account'.
-           DISPLAY '  3 - Exit System'.
+           DISPLAY '  3 - Pending Transaction Approvals'.
+           DISPLAY '  4 - Reverse a Transaction'.
+           DISPLAY '  5 - Create Standing Order'.
+           DISPLAY '  6 - Exit System'.
+           DISPLAY '  7 - Find Account by Holder Name'.
            DISPLAY ' '.
            DISPLAY 'Enter option: ' WITH NO ADVANCING.
-       
+
        HANDLE-MAIN-MENU-CHOICE.
       *    Handle main menu choice
-           CALL 'INPUT' USING 'GET-MENU-CHOICE' 
+           CALL 'INPUT' USING 'GET-MENU-CHOICE'
                WS-USER-CHOICE WS-USER-INPUT-VALID.
-           
+
            IF WS-USER-INPUT-VALID = 0
                DISPLAY 'Invalid input. Press ENTER to continue...'
                CALL 'INPUT' USING 'WAIT-FOR-ENTER'
                GO TO HANDLE-MAIN-MENU-CHOICE-END
            END-IF.
-           
+
            EVALUATE WS-USER-CHOICE
                WHEN 1
-                   PERFORM LOAD-ACCOUNT
+                   PERFORM LOAD-ACCOUNT THRU LOAD-ACCOUNT-END
                    IF ACCOUNT-IS-LOADED
+                       PERFORM SAVE-PREVIOUS-STATE
                        MOVE 'OPERATIONS' TO WS-CURRENT-STATE
                    END-IF
-               
+
                WHEN 2
+                   PERFORM SAVE-PREVIOUS-STATE
                    MOVE 'CREATE_ACCOUNT' TO WS-CURRENT-STATE
-               
+
                WHEN 3
+                   PERFORM SAVE-PREVIOUS-STATE
+                   MOVE 'APPROVALS' TO WS-CURRENT-STATE
+
+               WHEN 4
+                   PERFORM SAVE-PREVIOUS-STATE
+                   MOVE 'REVERSAL' TO WS-CURRENT-STATE
+
+               WHEN 5
+                   PERFORM SAVE-PREVIOUS-STATE
+                   MOVE 'STANDING_ORDER' TO WS-CURRENT-STATE
+
+               WHEN 6
                    MOVE 'EXIT' TO WS-CURRENT-STATE
-               
+
+               WHEN 7
+                   PERFORM SAVE-PREVIOUS-STATE
+                   MOVE 'FIND_BY_NAME' TO WS-CURRENT-STATE
+
                WHEN OTHER
                    DISPLAY 'Invalid option. Press ENTER to continue...'
                    CALL 'INPUT' USING 'WAIT-FOR-ENTER'
@@ -186,7 +351,109 @@
            
        LOAD-ACCOUNT-END.
            EXIT.
-       
+
+      ******************************************************************
+      * ACCOUNT LOOKUP BY HOLDER NAME
+      ******************************************************************
+
+       HANDLE-FIND-ACCOUNT-BY-NAME.
+      *    List every account whose holder name matches the search
+      *    text (the alternate key allows duplicates, so more than one
+      *    account can share a name) and let the operator load one
+           CALL 'SCREENS' USING 'CLEAR-SCREEN'.
+           CALL 'SCREENS' USING 'RENDER-HEADER'.
+
+           DISPLAY ' '.
+           DISPLAY 'Find Account by Holder Name'.
+           DISPLAY '----------------------------'.
+           DISPLAY 'Enter Holder Name: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-NAME-SEARCH-INPUT WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid name. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-FIND-ACCOUNT-BY-NAME-END
+           END-IF.
+
+           MOVE 0 TO WS-NAME-MATCH-COUNT.
+           MOVE WS-NAME-SEARCH-INPUT TO ACC-HOLDER-NAME.
+
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'START-ACCOUNT-BY-NAME'
+               ACCOUNT-RECORD WS-OPERATION-STATUS.
+
+           IF WS-OPERATION-STATUS = '00'
+               PERFORM DISPLAY-NEXT-NAME-MATCH
+                   UNTIL WS-OPERATION-STATUS = '10'
+           END-IF.
+
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+           IF WS-NAME-MATCH-COUNT = 0
+               DISPLAY ' '
+               DISPLAY 'No accounts found for that holder name.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-FIND-ACCOUNT-BY-NAME-END
+           END-IF.
+
+           DISPLAY ' '.
+           DISPLAY 'Enter Account ID to load (0 to cancel): '
+               WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-ACCOUNT-ID'
+               WS-CURRENT-ACCOUNT-ID WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0 OR WS-CURRENT-ACCOUNT-ID = 0
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-FIND-ACCOUNT-BY-NAME-END
+           END-IF.
+
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-CURRENT-ACCOUNT-ID ACCOUNT-RECORD
+               WS-OPERATION-STATUS.
+
+           IF WS-OPERATION-STATUS = '00'
+               MOVE 1 TO WS-ACCOUNT-LOADED
+               DISPLAY 'Account loaded successfully.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM SAVE-PREVIOUS-STATE
+               MOVE 'OPERATIONS' TO WS-CURRENT-STATE
+           ELSE
+               MOVE 0 TO WS-ACCOUNT-LOADED
+               DISPLAY 'Account not found.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+           END-IF.
+
+       HANDLE-FIND-ACCOUNT-BY-NAME-END.
+           EXIT.
+
+       DISPLAY-NEXT-NAME-MATCH.
+      *    Read the next record in holder-name order; if the name no
+      *    longer matches the search text, stop as if at end of file,
+      *    otherwise display it and count it
+           CALL 'FILES' USING 'READ-NEXT-ACCOUNT-BY-NAME'
+               ACCOUNT-RECORD WS-OPERATION-STATUS.
+
+           IF WS-OPERATION-STATUS = '00'
+               IF ACC-HOLDER-NAME = WS-NAME-SEARCH-INPUT
+                   ADD 1 TO WS-NAME-MATCH-COUNT
+                   MOVE ACC-BALANCE TO WS-NAME-SEARCH-DISPLAY-BAL
+                   DISPLAY 'ID: ' ACC-ID
+                       '  Type: ' ACC-TYPE
+                       '  Status: ' ACC-STATUS
+                       '  Balance: ' WS-NAME-SEARCH-DISPLAY-BAL
+               ELSE
+                   MOVE '10' TO WS-OPERATION-STATUS
+               END-IF
+           END-IF.
+
       ******************************************************************
       * OPERATIONS MENU
       ******************************************************************
@@ -204,16 +471,34 @@
       *    Format balances for display
            MOVE ACC-BALANCE TO WS-DISPLAY-BALANCE.
            MOVE ACC-BLOCKED-AMT TO WS-DISPLAY-BLOCKED.
-           COMPUTE WS-DISPLAY-AVAILABLE = 
+           MOVE ACC-OVERDRAFT-LIMIT TO WS-DISPLAY-OVERDRAFT.
+           COMPUTE WS-DISPLAY-AVAILABLE =
                ACC-BALANCE - ACC-BLOCKED-AMT.
-           
+
       *    Display account info
            DISPLAY ' '.
            DISPLAY 'OPERATIONS MENU'.
            DISPLAY ' '.
            DISPLAY 'Account ID:      ' ACC-ID.
            DISPLAY 'Holder:          ' ACC-HOLDER-NAME.
-           
+
+           PERFORM VARYING WS-HOLDER-DISPLAY-IDX FROM 1 BY 1
+                   UNTIL WS-HOLDER-DISPLAY-IDX > ACC-HOLDER-COUNT
+               DISPLAY '  Holder ' WS-HOLDER-DISPLAY-IDX ': '
+                   ACC-HOLDER-ENTRY-NAME(WS-HOLDER-DISPLAY-IDX)
+                   ' (' FUNCTION TRIM(ACC-HOLDER-ROLE
+                       (WS-HOLDER-DISPLAY-IDX)) ')'
+           END-PERFORM.
+
+           PERFORM VARYING WS-BENEFICIARY-DISPLAY-IDX FROM 1 BY 1
+                   UNTIL WS-BENEFICIARY-DISPLAY-IDX >
+                       ACC-BENEFICIARY-COUNT
+               DISPLAY '  Beneficiary ' WS-BENEFICIARY-DISPLAY-IDX ': '
+                   ACC-BENEFICIARY-NAME(WS-BENEFICIARY-DISPLAY-IDX)
+                   ' (' ACC-BENEFICIARY-PAYOUT-PCT
+                       (WS-BENEFICIARY-DISPLAY-IDX) '%)'
+           END-PERFORM.
+
            IF ACC-STATUS = 'ACTIVE'
                DISPLAY 'Status:          ACTIVE'
            ELSE IF ACC-STATUS = 'BLOCKED'
@@ -221,16 +506,28 @@
            ELSE
                DISPLAY 'Status:          ' ACC-STATUS
            END-IF.
-           
-           DISPLAY 'Balance:      R$ ' WS-DISPLAY-BALANCE.
-           DISPLAY 'Blocked:      R$ ' WS-DISPLAY-BLOCKED.
-           DISPLAY 'Available:    R$ ' WS-DISPLAY-AVAILABLE.
+
+           DISPLAY 'Currency:        ' ACC-CURRENCY.
+           DISPLAY 'Branch:          ' ACC-BRANCH-CODE.
+           DISPLAY 'Balance:      ' ACC-CURRENCY ' ' WS-DISPLAY-BALANCE.
+           DISPLAY 'Blocked:      ' ACC-CURRENCY ' ' WS-DISPLAY-BLOCKED.
+           DISPLAY 'Available:    ' ACC-CURRENCY ' '
+               WS-DISPLAY-AVAILABLE.
+           DISPLAY 'Overdraft:    ' ACC-CURRENCY ' '
+               WS-DISPLAY-OVERDRAFT.
            DISPLAY ' '.
            DISPLAY '  1 - Credit Account'.
            DISPLAY '  2 - Debit Account'.
            DISPLAY '  3 - Block Funds'.
            DISPLAY '  4 - View Ledger'.
-           DISPLAY '  5 - Back to Main Menu'.
+           DISPLAY '  5 - Transfer to Another Account'.
+           DISPLAY '  6 - Close Account'.
+           DISPLAY '  7 - Set Overdraft Limit'.
+           DISPLAY '  8 - Add Joint Holder'.
+           DISPLAY '  9 - Convert Account Type'.
+           DISPLAY ' 10 - Add Beneficiary'.
+           DISPLAY ' 11 - Set Low-Balance Alert Threshold'.
+           DISPLAY ' 12 - Back to Main Menu'.
            DISPLAY ' '.
            DISPLAY 'Enter option: ' WITH NO ADVANCING.
        
@@ -247,26 +544,58 @@
            
            EVALUATE WS-USER-CHOICE
                WHEN 1
+                   PERFORM SAVE-PREVIOUS-STATE
                    MOVE 'CREDIT' TO WS-CURRENT-STATE
                
                WHEN 2
+                   PERFORM SAVE-PREVIOUS-STATE
                    MOVE 'DEBIT' TO WS-CURRENT-STATE
                
                WHEN 3
+                   PERFORM SAVE-PREVIOUS-STATE
                    MOVE 'BLOCK' TO WS-CURRENT-STATE
                
                WHEN 4
+                   PERFORM SAVE-PREVIOUS-STATE
                    MOVE 'VIEW_LEDGER' TO WS-CURRENT-STATE
-               
+
                WHEN 5
+                   PERFORM SAVE-PREVIOUS-STATE
+                   MOVE 'TRANSFER' TO WS-CURRENT-STATE
+
+               WHEN 6
+                   PERFORM SAVE-PREVIOUS-STATE
+                   MOVE 'CLOSE_ACCOUNT' TO WS-CURRENT-STATE
+
+               WHEN 7
+                   PERFORM SAVE-PREVIOUS-STATE
+                   MOVE 'OVERDRAFT' TO WS-CURRENT-STATE
+
+               WHEN 8
+                   PERFORM SAVE-PREVIOUS-STATE
+                   MOVE 'ADD_HOLDER' TO WS-CURRENT-STATE
+
+               WHEN 9
+                   PERFORM SAVE-PREVIOUS-STATE
+                   MOVE 'CONVERT_TYPE' TO WS-CURRENT-STATE
+
+               WHEN 10
+                   PERFORM SAVE-PREVIOUS-STATE
+                   MOVE 'ADD_BENEFICIARY' TO WS-CURRENT-STATE
+
+               WHEN 11
+                   PERFORM SAVE-PREVIOUS-STATE
+                   MOVE 'ALERT_THRESHOLD' TO WS-CURRENT-STATE
+
+               WHEN 12
                    MOVE 0 TO WS-ACCOUNT-LOADED
-                   MOVE 'MAIN' TO WS-CURRENT-STATE
-               
+                   PERFORM RETURN-TO-PREVIOUS-STATE
+
                WHEN OTHER
                    DISPLAY 'Invalid option. Press ENTER to continue...'
                    CALL 'INPUT' USING 'WAIT-FOR-ENTER'
            END-EVALUATE.
-           
+
        HANDLE-OPERATIONS-CHOICE-END.
            EXIT.
        
@@ -292,15 +621,114 @@
                DISPLAY 'Invalid name. Operation cancelled.'
                DISPLAY 'Press ENTER to continue...'
                CALL 'INPUT' USING 'WAIT-FOR-ENTER'
-               MOVE 'MAIN' TO WS-CURRENT-STATE
+               PERFORM RETURN-TO-PREVIOUS-STATE
                GO TO HANDLE-CREATE-ACCOUNT-END
            END-IF.
-           
-      *    Create account with CHECKING type
-           CALL 'ACCOUNT' USING 'CREATE-ACCOUNT' 
-               WS-TXN-DESCRIPTION 'CHECKING' 
-               ACCOUNT-RECORD WS-OPERATION-STATUS.
-           
+
+           DISPLAY ' '.
+           DISPLAY '1 - Checking'.
+           DISPLAY '2 - Savings'.
+           DISPLAY 'Select account type: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-MENU-CHOICE'
+               WS-ACCOUNT-TYPE-CHOICE WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0 OR
+                   (WS-ACCOUNT-TYPE-CHOICE NOT = 1 AND
+                    WS-ACCOUNT-TYPE-CHOICE NOT = 2)
+               DISPLAY 'Invalid selection. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-CREATE-ACCOUNT-END
+           END-IF.
+
+           IF WS-ACCOUNT-TYPE-CHOICE = 1
+               MOVE 'CHECKING' TO WS-SELECTED-ACCOUNT-TYPE
+           ELSE
+               MOVE 'SAVINGS' TO WS-SELECTED-ACCOUNT-TYPE
+           END-IF.
+
+           DISPLAY ' '.
+           DISPLAY '1 - BRL'.
+           DISPLAY '2 - USD'.
+           DISPLAY '3 - EUR'.
+           DISPLAY 'Select currency: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-MENU-CHOICE'
+               WS-CURRENCY-CHOICE WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0 OR
+                   (WS-CURRENCY-CHOICE NOT = 1 AND
+                    WS-CURRENCY-CHOICE NOT = 2 AND
+                    WS-CURRENCY-CHOICE NOT = 3)
+               DISPLAY 'Invalid selection. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-CREATE-ACCOUNT-END
+           END-IF.
+
+           EVALUATE WS-CURRENCY-CHOICE
+               WHEN 1
+                   MOVE 'BRL' TO WS-SELECTED-CURRENCY
+               WHEN 2
+                   MOVE 'USD' TO WS-SELECTED-CURRENCY
+               WHEN 3
+                   MOVE 'EUR' TO WS-SELECTED-CURRENCY
+           END-EVALUATE.
+
+      *    Capture KYC data for the new account
+           DISPLAY ' '.
+           DISPLAY 'Enter tax ID / document number: '
+               WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-KYC-TAX-ID WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid tax ID. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-CREATE-ACCOUNT-END
+           END-IF.
+
+           DISPLAY 'Enter date of birth (CCYYMMDD): '
+               WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-DATE-INPUT'
+               WS-KYC-DATE-OF-BIRTH WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid date of birth. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-CREATE-ACCOUNT-END
+           END-IF.
+
+           DISPLAY 'Enter address: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-KYC-ADDRESS WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid address. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-CREATE-ACCOUNT-END
+           END-IF.
+
+           DISPLAY 'Enter branch/cost center code (blank for 0001): '
+               WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-INPUT-BRANCH-CODE WS-USER-INPUT-VALID.
+
+      *    Create account with the selected type and KYC data
+           CALL 'ACCOUNT' USING 'CREATE-ACCOUNT'
+               WS-TXN-DESCRIPTION WS-SELECTED-ACCOUNT-TYPE
+               WS-KYC-TAX-ID WS-KYC-DATE-OF-BIRTH WS-KYC-ADDRESS
+               WS-SELECTED-CURRENCY WS-INPUT-BRANCH-CODE
+               ACCOUNT-RECORD
+               WS-CURRENT-OPERATOR-ID WS-OPERATION-STATUS.
+
            IF WS-OPERATION-STATUS = '00'
                DISPLAY ' '
                DISPLAY 'Account created successfully!'
@@ -314,9 +742,9 @@
                DISPLAY 'Press ENTER to continue...'
                CALL 'INPUT' USING 'WAIT-FOR-ENTER'
            END-IF.
-           
-           MOVE 'MAIN' TO WS-CURRENT-STATE.
-           
+
+           PERFORM RETURN-TO-PREVIOUS-STATE.
+
        HANDLE-CREATE-ACCOUNT-END.
            EXIT.
        
@@ -342,19 +770,24 @@
                DISPLAY 'Invalid amount. Operation cancelled.'
                DISPLAY 'Press ENTER to continue...'
                CALL 'INPUT' USING 'WAIT-FOR-ENTER'
-               MOVE 'OPERATIONS' TO WS-CURRENT-STATE
+               PERFORM RETURN-TO-PREVIOUS-STATE
                GO TO HANDLE-CREDIT-TRANSACTION-END
            END-IF.
            
            DISPLAY 'Enter description: ' WITH NO ADVANCING.
-           CALL 'INPUT' USING 'GET-TEXT-INPUT' 
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
                WS-TXN-DESCRIPTION WS-USER-INPUT-VALID.
-           
+
+           DISPLAY 'Enter reference number (blank if none): '
+               WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-TXN-REFERENCE-NUMBER WS-USER-INPUT-VALID.
+
       *    Process transaction
            CALL 'TRANSACTIONS' USING 'PROCESS-CREDIT'
-               WS-CURRENT-ACCOUNT-ID WS-TXN-AMOUNT 
-               WS-TXN-DESCRIPTION TRANSACTION-RECORD 
-               WS-OPERATION-STATUS.
+               WS-CURRENT-ACCOUNT-ID WS-TXN-AMOUNT
+               WS-TXN-DESCRIPTION WS-TXN-REFERENCE-NUMBER
+               TRANSACTION-RECORD WS-OPERATION-STATUS.
            
            IF WS-OPERATION-STATUS = '00'
                DISPLAY ' '
@@ -369,7 +802,7 @@
            DISPLAY 'Press ENTER to continue...'
            CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
            
-           MOVE 'OPERATIONS' TO WS-CURRENT-STATE.
+           PERFORM RETURN-TO-PREVIOUS-STATE.
            
        HANDLE-CREDIT-TRANSACTION-END.
            EXIT.
@@ -396,21 +829,31 @@
                DISPLAY 'Invalid amount. Operation cancelled.'
                DISPLAY 'Press ENTER to continue...'
                CALL 'INPUT' USING 'WAIT-FOR-ENTER'
-               MOVE 'OPERATIONS' TO WS-CURRENT-STATE
+               PERFORM RETURN-TO-PREVIOUS-STATE
                GO TO HANDLE-DEBIT-TRANSACTION-END
            END-IF.
            
            DISPLAY 'Enter description: ' WITH NO ADVANCING.
-           CALL 'INPUT' USING 'GET-TEXT-INPUT' 
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
                WS-TXN-DESCRIPTION WS-USER-INPUT-VALID.
-           
+
+           DISPLAY 'Enter reference number (blank if none): '
+               WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-TXN-REFERENCE-NUMBER WS-USER-INPUT-VALID.
+
       *    Process transaction
            CALL 'TRANSACTIONS' USING 'PROCESS-DEBIT'
-               WS-CURRENT-ACCOUNT-ID WS-TXN-AMOUNT 
-               WS-TXN-DESCRIPTION TRANSACTION-RECORD 
-               WS-OPERATION-STATUS.
+               WS-CURRENT-ACCOUNT-ID WS-TXN-AMOUNT
+               WS-TXN-DESCRIPTION WS-TXN-REFERENCE-NUMBER
+               TRANSACTION-RECORD WS-OPERATION-STATUS.
            
-           IF WS-OPERATION-STATUS = '00'
+           IF WS-OPERATION-STATUS = '00' AND TXN-PENDING
+               DISPLAY ' '
+               DISPLAY 'Debit exceeds the checker approval threshold.'
+               DISPLAY 'Transaction ID: ' TXN-ID
+                   ' is awaiting approval.'
+           ELSE IF WS-OPERATION-STATUS = '00'
                DISPLAY ' '
                DISPLAY 'Debit processed successfully!'
                DISPLAY 'Transaction ID: ' TXN-ID
@@ -423,7 +866,7 @@
            DISPLAY 'Press ENTER to continue...'
            CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
            
-           MOVE 'OPERATIONS' TO WS-CURRENT-STATE.
+           PERFORM RETURN-TO-PREVIOUS-STATE.
            
        HANDLE-DEBIT-TRANSACTION-END.
            EXIT.
@@ -450,18 +893,52 @@
                DISPLAY 'Invalid amount. Operation cancelled.'
                DISPLAY 'Press ENTER to continue...'
                CALL 'INPUT' USING 'WAIT-FOR-ENTER'
-               MOVE 'OPERATIONS' TO WS-CURRENT-STATE
+               PERFORM RETURN-TO-PREVIOUS-STATE
                GO TO HANDLE-BLOCK-FUNDS-END
            END-IF.
            
            DISPLAY 'Enter description: ' WITH NO ADVANCING.
-           CALL 'INPUT' USING 'GET-TEXT-INPUT' 
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
                WS-TXN-DESCRIPTION WS-USER-INPUT-VALID.
-           
+
+           DISPLAY ' '.
+           DISPLAY '1 - Operational hold'.
+           DISPLAY '2 - Legal freeze (court order)'.
+           DISPLAY '3 - Suspected fraud'.
+           DISPLAY 'Select reason: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-MENU-CHOICE'
+               WS-BLOCK-REASON-CHOICE WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0 OR
+                   (WS-BLOCK-REASON-CHOICE NOT = 1 AND
+                    WS-BLOCK-REASON-CHOICE NOT = 2 AND
+                    WS-BLOCK-REASON-CHOICE NOT = 3)
+               DISPLAY 'Invalid selection. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-BLOCK-FUNDS-END
+           END-IF.
+
+           EVALUATE WS-BLOCK-REASON-CHOICE
+               WHEN 1
+                   MOVE 'OPERATIONAL' TO WS-BLOCK-REASON-CODE
+               WHEN 2
+                   MOVE 'LEGAL' TO WS-BLOCK-REASON-CODE
+               WHEN 3
+                   MOVE 'FRAUD' TO WS-BLOCK-REASON-CODE
+           END-EVALUATE.
+
+           DISPLAY 'Enter case/reference number (blank if none): '
+               WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-BLOCK-CASE-REFERENCE WS-USER-INPUT-VALID.
+
       *    Process block
            CALL 'TRANSACTIONS' USING 'PROCESS-BLOCK-FUNDS'
-               WS-CURRENT-ACCOUNT-ID WS-TXN-AMOUNT 
-               WS-TXN-DESCRIPTION TRANSACTION-RECORD 
+               WS-CURRENT-ACCOUNT-ID WS-TXN-AMOUNT
+               WS-TXN-DESCRIPTION WS-BLOCK-REASON-CODE
+               WS-BLOCK-CASE-REFERENCE TRANSACTION-RECORD
                WS-OPERATION-STATUS.
            
            IF WS-OPERATION-STATUS = '00'
@@ -477,7 +954,7 @@
            DISPLAY 'Press ENTER to continue...'
            CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
            
-           MOVE 'OPERATIONS' TO WS-CURRENT-STATE.
+           PERFORM RETURN-TO-PREVIOUS-STATE.
            
        HANDLE-BLOCK-FUNDS-END.
            EXIT.
@@ -490,16 +967,725 @@
       *    Display ledger entries for current account
            CALL 'SCREENS' USING 'CLEAR-SCREEN'.
            CALL 'SCREENS' USING 'RENDER-HEADER'.
-           
+
+           MOVE WS-CURRENT-ACCOUNT-ID TO LQR-ACCOUNT-ID.
+
+           CALL 'LEDGER' USING 'QUERY-LEDGER-BY-ACCOUNT'
+               LEDGER-QUERY-RESULT WS-OPERATION-STATUS.
+
+           CALL 'SCREENS' USING 'RENDER-LEDGER-HEADER'.
+
+           IF LQR-ENTRY-COUNT = 0
+               DISPLAY ' '
+               DISPLAY 'No ledger entries found for this account.'
+           ELSE
+               MOVE 1 TO WS-LEDGER-DISPLAY-INDEX
+               PERFORM DISPLAY-ONE-LEDGER-ENTRY
+                   UNTIL WS-LEDGER-DISPLAY-INDEX > LQR-ENTRY-COUNT
+           END-IF.
+
            DISPLAY ' '.
-           DISPLAY 'TRANSACTION LEDGER'.
-           DISPLAY '------------------'.
+           DISPLAY 'Press ENTER to continue...'
+           CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
+
+           PERFORM RETURN-TO-PREVIOUS-STATE.
+
+       HANDLE-VIEW-LEDGER-END.
+           EXIT.
+
+      ******************************************************************
+      * TRANSFER
+      ******************************************************************
+
+       HANDLE-TRANSFER.
+      *    Handle account-to-account transfer
+           CALL 'SCREENS' USING 'CLEAR-SCREEN'.
+           CALL 'SCREENS' USING 'RENDER-HEADER'.
+
            DISPLAY ' '.
-           DISPLAY 'Feature not yet implemented.'.
+           DISPLAY 'TRANSFER TO ANOTHER ACCOUNT'.
+           DISPLAY '---------------------------'.
            DISPLAY ' '.
+
+           DISPLAY 'Enter destination Account ID: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-ACCOUNT-ID'
+               WS-TXN-TO-ACCOUNT-ID WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid account ID format. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-TRANSFER-END
+           END-IF.
+
+           DISPLAY 'Enter amount: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-AMOUNT'
+               WS-TXN-AMOUNT WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid amount. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-TRANSFER-END
+           END-IF.
+
+           DISPLAY 'Enter description: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-TXN-DESCRIPTION WS-USER-INPUT-VALID.
+
+           DISPLAY 'Enter reference number (blank if none): '
+               WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-TXN-REFERENCE-NUMBER WS-USER-INPUT-VALID.
+
+      *    Process transfer
+           CALL 'TRANSACTIONS' USING 'PROCESS-TRANSFER'
+               WS-CURRENT-ACCOUNT-ID WS-TXN-TO-ACCOUNT-ID
+               WS-TXN-AMOUNT WS-TXN-DESCRIPTION
+               WS-TXN-REFERENCE-NUMBER TRANSACTION-RECORD
+               WS-OPERATION-STATUS.
+
+           IF WS-OPERATION-STATUS = '00' AND TXN-PENDING
+               DISPLAY ' '
+               DISPLAY 'Transfer exceeds checker approval threshold.'
+               DISPLAY 'Transaction ID: ' TXN-ID
+                   ' is awaiting approval.'
+           ELSE IF WS-OPERATION-STATUS = '00'
+               DISPLAY ' '
+               DISPLAY 'Transfer processed successfully!'
+               DISPLAY 'Transaction ID: ' TXN-ID
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Transfer failed: ' TXN-DESCRIPTION
+           END-IF.
+
+           DISPLAY ' '
            DISPLAY 'Press ENTER to continue...'
            CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
-           
-           MOVE 'OPERATIONS' TO WS-CURRENT-STATE.
-       
+
+           PERFORM RETURN-TO-PREVIOUS-STATE.
+
+       HANDLE-TRANSFER-END.
+           EXIT.
+
+      ******************************************************************
+      * CLOSE ACCOUNT
+      ******************************************************************
+
+       HANDLE-CLOSE-ACCOUNT.
+      *    Handle account closure (destructive, requires confirmation)
+           CALL 'SCREENS' USING 'CLEAR-SCREEN'.
+           CALL 'SCREENS' USING 'RENDER-HEADER'.
+
+           DISPLAY ' '.
+           DISPLAY 'CLOSE ACCOUNT'.
+           DISPLAY '-------------'.
+           DISPLAY ' '.
+           DISPLAY 'Account ID:   ' WS-CURRENT-ACCOUNT-ID.
+           DISPLAY 'This will permanently close the account.'.
+           DISPLAY ' '.
+           DISPLAY 'Enter your holder name to authorize closure: '
+               WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-AUTH-HOLDER-NAME WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid holder name. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-CLOSE-ACCOUNT-END
+           END-IF.
+
+           CALL 'INPUT' USING 'GET-CONFIRMATION' WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID NOT = 1
+               DISPLAY 'Account closure cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-CLOSE-ACCOUNT-END
+           END-IF.
+
+           CALL 'ACCOUNT' USING 'CLOSE-ACCOUNT'
+               WS-CURRENT-ACCOUNT-ID WS-AUTH-HOLDER-NAME
+               WS-CURRENT-OPERATOR-ID WS-OPERATION-STATUS.
+
+           IF WS-OPERATION-STATUS = '00'
+               DISPLAY ' '
+               DISPLAY 'Account closed successfully.'
+               MOVE 0 TO WS-ACCOUNT-LOADED
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Account closure failed.'
+           END-IF.
+
+           DISPLAY ' '
+           DISPLAY 'Press ENTER to continue...'
+           CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
+
+           IF ACCOUNT-IS-LOADED
+               PERFORM RETURN-TO-PREVIOUS-STATE
+           ELSE
+               MOVE 'MAIN' TO WS-CURRENT-STATE
+           END-IF.
+
+       HANDLE-CLOSE-ACCOUNT-END.
+           EXIT.
+
+      ******************************************************************
+      * ADD JOINT HOLDER
+      ******************************************************************
+
+       HANDLE-ADD-JOINT-HOLDER.
+      *    Add a joint holder to the currently loaded account
+           CALL 'SCREENS' USING 'CLEAR-SCREEN'.
+           CALL 'SCREENS' USING 'RENDER-HEADER'.
+
+           DISPLAY ' '.
+           DISPLAY 'ADD JOINT HOLDER'.
+           DISPLAY '-----------------'.
+           DISPLAY ' '.
+           DISPLAY 'Account ID:   ' WS-CURRENT-ACCOUNT-ID.
+           DISPLAY 'Enter new joint holder name: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-JOINT-HOLDER-NAME WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid name. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-ADD-JOINT-HOLDER-END
+           END-IF.
+
+           CALL 'ACCOUNT' USING 'ADD-JOINT-HOLDER'
+               WS-CURRENT-ACCOUNT-ID WS-JOINT-HOLDER-NAME
+               ACCOUNT-RECORD WS-OPERATION-STATUS.
+
+           IF WS-OPERATION-STATUS = '00'
+               DISPLAY ' '
+               DISPLAY 'Joint holder added successfully.'
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Could not add joint holder.'
+           END-IF.
+
+           DISPLAY ' '
+           DISPLAY 'Press ENTER to continue...'
+           CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
+
+           PERFORM RETURN-TO-PREVIOUS-STATE.
+
+       HANDLE-ADD-JOINT-HOLDER-END.
+           EXIT.
+
+      ******************************************************************
+      * ADD BENEFICIARY
+      ******************************************************************
+
+       HANDLE-ADD-BENEFICIARY.
+      *    Add a beneficiary/next-of-kin payout entry to the currently
+      *    loaded account
+           CALL 'SCREENS' USING 'CLEAR-SCREEN'.
+           CALL 'SCREENS' USING 'RENDER-HEADER'.
+
+           DISPLAY ' '.
+           DISPLAY 'ADD BENEFICIARY'.
+           DISPLAY '-----------------'.
+           DISPLAY ' '.
+           DISPLAY 'Account ID:   ' WS-CURRENT-ACCOUNT-ID.
+           DISPLAY 'Enter beneficiary name: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-BENEFICIARY-NAME WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid name. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-ADD-BENEFICIARY-END
+           END-IF.
+
+           DISPLAY 'Enter payout percentage (1-100): '
+               WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-NUMERIC-INPUT'
+               WS-BENEFICIARY-PCT WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid percentage. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-ADD-BENEFICIARY-END
+           END-IF.
+
+           CALL 'ACCOUNT' USING 'ADD-BENEFICIARY'
+               WS-CURRENT-ACCOUNT-ID WS-BENEFICIARY-NAME
+               WS-BENEFICIARY-PCT ACCOUNT-RECORD WS-OPERATION-STATUS.
+
+           IF WS-OPERATION-STATUS = '00'
+               DISPLAY ' '
+               DISPLAY 'Beneficiary added successfully.'
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Could not add beneficiary.'
+           END-IF.
+
+           DISPLAY ' '
+           DISPLAY 'Press ENTER to continue...'
+           CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
+
+           PERFORM RETURN-TO-PREVIOUS-STATE.
+
+       HANDLE-ADD-BENEFICIARY-END.
+           EXIT.
+
+      ******************************************************************
+      * OVERDRAFT LIMIT
+      ******************************************************************
+
+       HANDLE-SET-OVERDRAFT-LIMIT.
+      *    Handle setting the account's approved overdraft limit
+           CALL 'SCREENS' USING 'CLEAR-SCREEN'.
+           CALL 'SCREENS' USING 'RENDER-HEADER'.
+
+           DISPLAY ' '.
+           DISPLAY 'SET OVERDRAFT LIMIT'.
+           DISPLAY '--------------------'.
+           DISPLAY ' '.
+           MOVE ACC-OVERDRAFT-LIMIT TO WS-DISPLAY-OVERDRAFT.
+           DISPLAY 'Current overdraft limit: ' ACC-CURRENCY ' '
+               WS-DISPLAY-OVERDRAFT.
+           DISPLAY ' '.
+
+           DISPLAY 'Enter new overdraft limit: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-AMOUNT'
+               WS-OVERDRAFT-INPUT WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid amount. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-SET-OVERDRAFT-LIMIT-END
+           END-IF.
+
+           CALL 'ACCOUNT' USING 'SET-OVERDRAFT-LIMIT'
+               WS-CURRENT-ACCOUNT-ID WS-OVERDRAFT-INPUT
+               WS-OPERATION-STATUS.
+
+           IF WS-OPERATION-STATUS = '00'
+               DISPLAY ' '
+               DISPLAY 'Overdraft limit updated successfully!'
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Failed to update overdraft limit.'
+           END-IF.
+
+           DISPLAY ' '
+           DISPLAY 'Press ENTER to continue...'
+           CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
+
+           PERFORM RETURN-TO-PREVIOUS-STATE.
+
+       HANDLE-SET-OVERDRAFT-LIMIT-END.
+           EXIT.
+
+      ******************************************************************
+      * LOW-BALANCE ALERT THRESHOLD
+      ******************************************************************
+
+       HANDLE-SET-ALERT-THRESHOLD.
+      *    Handle setting the account's low-balance alert threshold
+           CALL 'SCREENS' USING 'CLEAR-SCREEN'.
+           CALL 'SCREENS' USING 'RENDER-HEADER'.
+
+           DISPLAY ' '.
+           DISPLAY 'SET LOW-BALANCE ALERT THRESHOLD'.
+           DISPLAY '--------------------------------'.
+           DISPLAY ' '.
+           MOVE ACC-ALERT-THRESHOLD TO WS-DISPLAY-ALERT-THRESHOLD.
+           DISPLAY 'Current alert threshold: ' ACC-CURRENCY ' '
+               WS-DISPLAY-ALERT-THRESHOLD.
+           DISPLAY 'A threshold of zero disables the alert.'.
+           DISPLAY ' '.
+
+           DISPLAY 'Enter new alert threshold: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-AMOUNT'
+               WS-ALERT-THRESHOLD-INPUT WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid amount. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-SET-ALERT-THRESHOLD-END
+           END-IF.
+
+           CALL 'ACCOUNT' USING 'SET-ALERT-THRESHOLD'
+               WS-CURRENT-ACCOUNT-ID WS-ALERT-THRESHOLD-INPUT
+               WS-OPERATION-STATUS.
+
+           IF WS-OPERATION-STATUS = '00'
+               DISPLAY ' '
+               DISPLAY 'Alert threshold updated successfully!'
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Failed to update alert threshold.'
+           END-IF.
+
+           DISPLAY ' '
+           DISPLAY 'Press ENTER to continue...'
+           CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
+
+           PERFORM RETURN-TO-PREVIOUS-STATE.
+
+       HANDLE-SET-ALERT-THRESHOLD-END.
+           EXIT.
+
+      ******************************************************************
+      * CONVERT ACCOUNT TYPE
+      ******************************************************************
+
+       HANDLE-CONVERT-ACCOUNT-TYPE.
+      *    Handle converting an account between CHECKING and SAVINGS
+           CALL 'SCREENS' USING 'CLEAR-SCREEN'.
+           CALL 'SCREENS' USING 'RENDER-HEADER'.
+
+           DISPLAY ' '.
+           DISPLAY 'CONVERT ACCOUNT TYPE'.
+           DISPLAY '---------------------'.
+           DISPLAY ' '.
+           DISPLAY 'Current type: ' ACC-TYPE.
+           DISPLAY ' '.
+           DISPLAY '1 - Checking'.
+           DISPLAY '2 - Savings'.
+           DISPLAY 'Select new account type: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-MENU-CHOICE'
+               WS-ACCOUNT-TYPE-CHOICE WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0 OR
+                   (WS-ACCOUNT-TYPE-CHOICE NOT = 1 AND
+                    WS-ACCOUNT-TYPE-CHOICE NOT = 2)
+               DISPLAY 'Invalid selection. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-CONVERT-ACCOUNT-TYPE-END
+           END-IF.
+
+           IF WS-ACCOUNT-TYPE-CHOICE = 1
+               MOVE 'CHECKING' TO WS-SELECTED-ACCOUNT-TYPE
+           ELSE
+               MOVE 'SAVINGS' TO WS-SELECTED-ACCOUNT-TYPE
+           END-IF.
+
+           CALL 'ACCOUNT' USING 'CONVERT-ACCOUNT-TYPE'
+               WS-CURRENT-ACCOUNT-ID WS-SELECTED-ACCOUNT-TYPE
+               WS-CURRENT-OPERATOR-ID WS-OPERATION-STATUS.
+
+           IF WS-OPERATION-STATUS = '00'
+               DISPLAY ' '
+               DISPLAY 'Account type converted successfully!'
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Failed to convert account type.'
+           END-IF.
+
+           DISPLAY ' '
+           DISPLAY 'Press ENTER to continue...'
+           CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
+
+           PERFORM RETURN-TO-PREVIOUS-STATE.
+
+       HANDLE-CONVERT-ACCOUNT-TYPE-END.
+           EXIT.
+
+      ******************************************************************
+      * MAKER-CHECKER APPROVALS
+      ******************************************************************
+
+       HANDLE-APPROVALS.
+      *    List transactions awaiting checker approval and let the
+      *    operator approve or reject one
+           CALL 'SCREENS' USING 'CLEAR-SCREEN'.
+           CALL 'SCREENS' USING 'RENDER-HEADER'.
+
+           DISPLAY ' '.
+           DISPLAY 'PENDING TRANSACTION APPROVALS'.
+           DISPLAY '------------------------------'.
+           DISPLAY ' '.
+
+           MOVE 0 TO WS-APPROVAL-COUNT.
+
+           CALL 'FILES' USING 'OPEN-TRANSACTION-FILE-IO'.
+           CALL 'FILES' USING 'START-TRANSACTION-FILE-TOP'
+               WS-OPERATION-STATUS.
+
+           PERFORM DISPLAY-NEXT-PENDING-TRANSACTION
+               UNTIL WS-OPERATION-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-TRANSACTION-FILE'.
+
+           IF WS-APPROVAL-COUNT = 0
+               DISPLAY 'No transactions are awaiting approval.'
+               DISPLAY ' '
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-APPROVALS-END
+           END-IF.
+
+           DISPLAY ' '.
+           DISPLAY 'Enter Transaction ID to review (0 to cancel): '
+               WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TRANSACTION-ID'
+               WS-APPROVAL-TXN-ID WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0 OR WS-APPROVAL-TXN-ID = 0
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-APPROVALS-END
+           END-IF.
+
+           DISPLAY ' '.
+           DISPLAY '  1 - Approve'.
+           DISPLAY '  2 - Reject'.
+           DISPLAY 'Enter option: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-MENU-CHOICE'
+               WS-APPROVAL-CHOICE WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0 OR
+                   (WS-APPROVAL-CHOICE NOT = 1 AND
+                    WS-APPROVAL-CHOICE NOT = 2)
+               DISPLAY 'Invalid option. Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-APPROVALS-END
+           END-IF.
+
+           IF WS-APPROVAL-CHOICE = 1
+               MOVE 'APPROVE' TO WS-APPROVAL-DECISION-TEXT
+           ELSE
+               MOVE 'REJECT' TO WS-APPROVAL-DECISION-TEXT
+           END-IF.
+
+           CALL 'TRANSACTIONS' USING 'APPROVE-TRANSACTION'
+               WS-APPROVAL-TXN-ID WS-APPROVAL-DECISION-TEXT
+               TRANSACTION-RECORD WS-OPERATION-STATUS
+               WS-OPERATION-MESSAGE.
+
+           IF WS-OPERATION-STATUS = '00'
+               DISPLAY ' '
+               DISPLAY 'Transaction ' TXN-ID ': ' TXN-STATUS
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Could not process approval: '
+                   WS-OPERATION-MESSAGE
+           END-IF.
+
+           DISPLAY ' '
+           DISPLAY 'Press ENTER to continue...'
+           CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
+
+           PERFORM RETURN-TO-PREVIOUS-STATE.
+
+       HANDLE-APPROVALS-END.
+           EXIT.
+
+       DISPLAY-NEXT-PENDING-TRANSACTION.
+      *    Read the next transaction record; if it is awaiting
+      *    checker approval, display it and count it
+           CALL 'FILES' USING 'READ-NEXT-TRANSACTION'
+               TRANSACTION-RECORD WS-OPERATION-STATUS.
+
+           IF WS-OPERATION-STATUS = '00' AND TXN-PENDING
+               ADD 1 TO WS-APPROVAL-COUNT
+               MOVE TXN-AMOUNT TO WS-DISPLAY-TXN-AMOUNT
+               DISPLAY 'ID: ' TXN-ID
+                   '  Account: ' TXN-ACCOUNT-ID
+                   '  Type: ' TXN-TYPE
+                   '  Amount: ' WS-DISPLAY-TXN-AMOUNT
+               DISPLAY '     ' TXN-DESCRIPTION
+           END-IF.
+
+      ******************************************************************
+      * TRANSACTION REVERSAL
+      ******************************************************************
+
+       HANDLE-REVERSAL.
+      *    Reverse a completed transaction by ID
+           CALL 'SCREENS' USING 'CLEAR-SCREEN'.
+           CALL 'SCREENS' USING 'RENDER-HEADER'.
+
+           DISPLAY ' '.
+           DISPLAY 'REVERSE A TRANSACTION'.
+           DISPLAY '----------------------'.
+           DISPLAY ' '.
+           DISPLAY 'Enter Transaction ID to reverse (0 to cancel): '
+               WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TRANSACTION-ID'
+               WS-REVERSAL-TXN-ID WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0 OR WS-REVERSAL-TXN-ID = 0
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-REVERSAL-END
+           END-IF.
+
+           DISPLAY ' '.
+           DISPLAY 'This will reverse the transaction and post an'.
+           DISPLAY 'offsetting entry. Are you sure?'.
+           CALL 'INPUT' USING 'GET-CONFIRMATION'
+               WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Reversal cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-REVERSAL-END
+           END-IF.
+
+           CALL 'TRANSACTIONS' USING 'REVERSE-TRANSACTION'
+               WS-REVERSAL-TXN-ID TRANSACTION-RECORD
+               WS-OPERATION-STATUS WS-OPERATION-MESSAGE.
+
+           IF WS-OPERATION-STATUS = '00'
+               DISPLAY ' '
+               DISPLAY 'Transaction reversed. New transaction ID: '
+                   TXN-ID
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Could not reverse transaction: '
+                   WS-OPERATION-MESSAGE
+           END-IF.
+
+           DISPLAY ' '
+           DISPLAY 'Press ENTER to continue...'
+           CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
+
+           PERFORM RETURN-TO-PREVIOUS-STATE.
+
+       HANDLE-REVERSAL-END.
+           EXIT.
+
+       DISPLAY-ONE-LEDGER-ENTRY.
+      *    Render the ledger entry at WS-LEDGER-DISPLAY-INDEX and
+      *    advance to the next one
+           CALL 'SCREENS' USING 'RENDER-LEDGER-ENTRY'
+               LQR-ENTRY-ID(WS-LEDGER-DISPLAY-INDEX)
+               LQR-ENTRY-TIMESTAMP(WS-LEDGER-DISPLAY-INDEX)
+               LQR-ENTRY-TYPE(WS-LEDGER-DISPLAY-INDEX)
+               LQR-ENTRY-AMOUNT(WS-LEDGER-DISPLAY-INDEX)
+               LQR-ENTRY-BAL-AFTER(WS-LEDGER-DISPLAY-INDEX).
+
+           ADD 1 TO WS-LEDGER-DISPLAY-INDEX.
+
+      ******************************************************************
+      * STANDING ORDER CREATION
+      ******************************************************************
+
+       HANDLE-CREATE-STANDING-ORDER.
+      *    Define a new recurring transfer instruction
+           CALL 'SCREENS' USING 'CLEAR-SCREEN'.
+           CALL 'SCREENS' USING 'RENDER-HEADER'.
+
+           DISPLAY ' '.
+           DISPLAY 'CREATE STANDING ORDER'.
+           DISPLAY '-----------------------'.
+           DISPLAY ' '.
+
+           DISPLAY 'Enter source Account ID: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-ACCOUNT-ID'
+               WS-SO-SOURCE-ACCOUNT-ID WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid account ID. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-CREATE-STANDING-ORDER-END
+           END-IF.
+
+           DISPLAY 'Enter destination Account ID: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-ACCOUNT-ID'
+               WS-SO-DEST-ACCOUNT-ID WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid account ID. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-CREATE-STANDING-ORDER-END
+           END-IF.
+
+           DISPLAY 'Enter amount: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-AMOUNT'
+               WS-SO-AMOUNT WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0
+               DISPLAY 'Invalid amount. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-CREATE-STANDING-ORDER-END
+           END-IF.
+
+           DISPLAY ' '.
+           DISPLAY '1 - Daily'.
+           DISPLAY '2 - Weekly'.
+           DISPLAY '3 - Monthly'.
+           DISPLAY 'Select frequency: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-MENU-CHOICE'
+               WS-SO-FREQUENCY-CHOICE WS-USER-INPUT-VALID.
+
+           IF WS-USER-INPUT-VALID = 0 OR
+                   (WS-SO-FREQUENCY-CHOICE NOT = 1 AND
+                    WS-SO-FREQUENCY-CHOICE NOT = 2 AND
+                    WS-SO-FREQUENCY-CHOICE NOT = 3)
+               DISPLAY 'Invalid selection. Operation cancelled.'
+               DISPLAY 'Press ENTER to continue...'
+               CALL 'INPUT' USING 'WAIT-FOR-ENTER'
+               PERFORM RETURN-TO-PREVIOUS-STATE
+               GO TO HANDLE-CREATE-STANDING-ORDER-END
+           END-IF.
+
+           EVALUATE WS-SO-FREQUENCY-CHOICE
+               WHEN 1
+                   MOVE 'DAILY' TO WS-SO-FREQUENCY
+               WHEN 2
+                   MOVE 'WEEKLY' TO WS-SO-FREQUENCY
+               WHEN 3
+                   MOVE 'MONTHLY' TO WS-SO-FREQUENCY
+           END-EVALUATE.
+
+           DISPLAY 'Enter description: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-TEXT-INPUT'
+               WS-SO-DESCRIPTION WS-USER-INPUT-VALID.
+
+           CALL 'STDORDER' USING 'CREATE-STANDING-ORDER'
+               WS-SO-SOURCE-ACCOUNT-ID WS-SO-DEST-ACCOUNT-ID
+               WS-SO-AMOUNT WS-SO-FREQUENCY WS-SO-DESCRIPTION
+               STANDING-ORDER-RECORD WS-OPERATION-STATUS.
+
+           IF WS-OPERATION-STATUS = '00'
+               DISPLAY ' '
+               DISPLAY 'Standing order created successfully!'
+               DISPLAY 'Order ID: ' SO-ORDER-ID
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'Failed to create standing order.'
+           END-IF.
+
+           DISPLAY ' '
+           DISPLAY 'Press ENTER to continue...'
+           CALL 'INPUT' USING 'WAIT-FOR-ENTER'.
+
+           PERFORM RETURN-TO-PREVIOUS-STATE.
+
+       HANDLE-CREATE-STANDING-ORDER-END.
+           EXIT.
+
        END PROGRAM MENU.
