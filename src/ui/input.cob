@@ -211,7 +211,7 @@
       *    Get menu choice (1-99)
       *    Output: WS-MENU-OUTPUT, WS-INPUT-VALID
            
-           PERFORM GET-NUMERIC-INPUT.
+           PERFORM GET-NUMERIC-INPUT THRU GET-NUMERIC-INPUT-END.
            
            IF INPUT-VALID
                IF WS-NUMERIC-OUTPUT >= 1 AND WS-NUMERIC-OUTPUT <= 99
@@ -232,7 +232,7 @@
       *    Get validated account ID (8 digits)
       *    Output: WS-NUMERIC-OUTPUT, WS-INPUT-VALID
            
-           PERFORM GET-NUMERIC-INPUT.
+           PERFORM GET-NUMERIC-INPUT THRU GET-NUMERIC-INPUT-END.
            
            IF INPUT-VALID
                IF WS-INPUT-LENGTH = 8
@@ -247,15 +247,92 @@
                END-IF
            END-IF.
        
+      ******************************************************************
+      * OPERATOR ID INPUT
+      ******************************************************************
+
+       GET-OPERATOR-ID.
+      *    Get validated operator ID (1-6 digits)
+      *    Output: WS-NUMERIC-OUTPUT, WS-INPUT-VALID
+
+           PERFORM GET-NUMERIC-INPUT THRU GET-NUMERIC-INPUT-END.
+
+           IF INPUT-VALID
+               IF WS-NUMERIC-OUTPUT >= 1 AND WS-NUMERIC-OUTPUT <= 999999
+                   CONTINUE
+               ELSE
+                   MOVE 0 TO WS-INPUT-VALID
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * PIN INPUT
+      ******************************************************************
+
+       GET-PIN-INPUT.
+      *    Get validated PIN (exactly 6 digits)
+      *    Output: WS-TEXT-OUTPUT, WS-INPUT-VALID
+
+           PERFORM CLEAR-INPUT-BUFFER.
+           PERFORM READ-LINE.
+
+           IF WS-INPUT-LENGTH NOT = 6
+               MOVE 0 TO WS-INPUT-VALID
+               GO TO GET-PIN-INPUT-END
+           END-IF.
+
+           PERFORM VALIDATE-NUMERIC-FORMAT.
+
+           IF INPUT-VALID
+               MOVE WS-INPUT-BUFFER(1:6) TO WS-TEXT-OUTPUT
+           END-IF.
+
+       GET-PIN-INPUT-END.
+           EXIT.
+
+      ******************************************************************
+      * TRANSACTION ID INPUT
+      ******************************************************************
+
+       GET-TRANSACTION-ID.
+      *    Get validated transaction ID (any positive whole number)
+      *    Output: WS-NUMERIC-OUTPUT, WS-INPUT-VALID
+
+           PERFORM GET-NUMERIC-INPUT THRU GET-NUMERIC-INPUT-END.
+
+           IF INPUT-VALID
+               IF WS-NUMERIC-OUTPUT = 0
+                   MOVE 0 TO WS-INPUT-VALID
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * DATE INPUT
+      ******************************************************************
+
+       GET-DATE-INPUT.
+      *    Get validated date input (8 digits, CCYYMMDD)
+      *    Output: WS-NUMERIC-OUTPUT, WS-INPUT-VALID
+
+           PERFORM GET-NUMERIC-INPUT THRU GET-NUMERIC-INPUT-END.
+
+           IF INPUT-VALID
+               IF WS-INPUT-LENGTH = 8
+                   CONTINUE
+               ELSE
+                   MOVE 0 TO WS-INPUT-VALID
+               END-IF
+           END-IF.
+
       ******************************************************************
       * AMOUNT INPUT
       ******************************************************************
-       
+
        GET-AMOUNT.
       *    Get validated amount (positive decimal)
       *    Output: WS-DECIMAL-OUTPUT, WS-INPUT-VALID
            
-           PERFORM GET-DECIMAL-INPUT.
+           PERFORM GET-DECIMAL-INPUT THRU GET-DECIMAL-INPUT-END.
            
            IF INPUT-VALID
                IF WS-DECIMAL-OUTPUT <= 0
