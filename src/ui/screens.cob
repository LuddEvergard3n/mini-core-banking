@@ -50,6 +50,7 @@
            05  WS-DISP-ACCOUNT-ID      PIC 9(8).
            05  WS-DISP-HOLDER-NAME     PIC X(30).
            05  WS-DISP-STATUS          PIC X(8).
+           05  WS-DISP-CURRENCY        PIC X(03).
            05  WS-DISP-BALANCE         PIC -ZZZ,ZZZ,ZZ9.99.
            05  WS-DISP-BLOCKED         PIC -ZZZ,ZZZ,ZZ9.99.
            05  WS-DISP-AVAILABLE       PIC -ZZZ,ZZZ,ZZ9.99.
@@ -62,7 +63,19 @@
                10  WS-MENU-ENABLED     PIC 9.
        
        01  WS-CURRENT-MENU-SIZE        PIC 99.
-       
+
+      * Ledger entry display data
+       01  WS-DISPLAY-LEDGER-ENTRY.
+           05  WS-LED-ENTRY-ID         PIC 9(10).
+           05  WS-LED-ENTRY-TYPE       PIC X(8).
+           05  WS-LED-ENTRY-AMOUNT     PIC S9(13)V99.
+           05  WS-LED-ENTRY-TIMESTAMP  PIC X(14).
+           05  WS-LED-ENTRY-BAL-AFTER  PIC S9(13)V99.
+
+      * Working variables (needed for rendering)
+       01  WS-INDEX                    PIC 99.
+       01  WS-WORK-LINE                PIC X(80).
+
       * ANSI escape sequences (if ncurses not available)
        01  ANSI-CLEAR-SCREEN           PIC X(10) VALUE X'1B5B324A'.
        01  ANSI-RESET-CURSOR           PIC X(10) VALUE X'1B5B483B'.
@@ -181,17 +194,18 @@
                DISPLAY WS-WORK-LINE
            END-IF.
            
-           STRING 'Balance:      R$ ' WS-DISP-BALANCE
+           STRING 'Balance:      ' WS-DISP-CURRENCY ' ' WS-DISP-BALANCE
                   DELIMITED BY SIZE
                   INTO WS-WORK-LINE.
            DISPLAY WS-WORK-LINE.
-           
-           STRING 'Blocked:      R$ ' WS-DISP-BLOCKED
+
+           STRING 'Blocked:      ' WS-DISP-CURRENCY ' ' WS-DISP-BLOCKED
                   DELIMITED BY SIZE
                   INTO WS-WORK-LINE.
            DISPLAY WS-WORK-LINE.
-           
-           STRING 'Available:    R$ ' WS-DISP-AVAILABLE
+
+           STRING 'Available:    ' WS-DISP-CURRENCY ' '
+                  WS-DISP-AVAILABLE
                   DELIMITED BY SIZE
                   INTO WS-WORK-LINE.
            DISPLAY WS-WORK-LINE.
@@ -299,9 +313,5 @@
       *    Prompt to continue
            DISPLAY ' '.
            DISPLAY 'Press ENTER to continue...' WITH NO ADVANCING.
-       
-      * Working variables (needed for rendering)
-       01  WS-INDEX                    PIC 99.
-       01  WS-WORK-LINE                PIC X(80).
-       
+
        END PROGRAM SCREENS.
