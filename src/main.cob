@@ -37,7 +37,8 @@
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+       COPY 'src/storage/schema.cob'.
+
        01  WS-SYSTEM-INFO.
            05  WS-SYSTEM-NAME          PIC X(40) 
                VALUE 'MINI CORE BANKING SYSTEM'.
@@ -49,7 +50,20 @@
            88  INIT-FAILED             VALUE '99'.
        
        01  WS-ERROR-MESSAGE            PIC X(80).
-       
+
+       01  WS-SEQ-CHECK-STATUS         PIC XX.
+
+      * Operator login (gates entry to the menu system - the terminal
+      * does nothing until a known, active operator has authenticated)
+       01  WS-LOGIN-OPERATOR-ID        PIC 9(6).
+       01  WS-LOGIN-PIN                PIC X(6).
+       01  WS-LOGIN-STATUS             PIC XX.
+           88  LOGIN-SUCCESS           VALUE '00'.
+       01  WS-LOGIN-MESSAGE            PIC X(80).
+       01  WS-LOGIN-ATTEMPTS           PIC 9 VALUE 0.
+       01  WS-LOGIN-AUTHENTICATED      PIC 9 VALUE 0.
+           88  OPERATOR-AUTHENTICATED  VALUE 1.
+
        PROCEDURE DIVISION.
        
       ******************************************************************
@@ -60,7 +74,7 @@
       *    Entry point for the banking system
            
            PERFORM DISPLAY-BANNER.
-           PERFORM INITIALIZE-SYSTEM.
+           PERFORM INITIALIZE-SYSTEM THRU INITIALIZE-SYSTEM-END.
            
            IF NOT INIT-SUCCESS
                DISPLAY 'FATAL: System initialization failed.'
@@ -68,10 +82,17 @@
                STOP RUN
            END-IF.
            
+           PERFORM AUTHENTICATE-OPERATOR.
+
+           IF NOT OPERATOR-AUTHENTICATED
+               DISPLAY 'FATAL: Operator login failed.'
+               STOP RUN
+           END-IF.
+
            PERFORM RUN-APPLICATION.
-           
+
            PERFORM SHUTDOWN-SYSTEM.
-           
+
            STOP RUN.
        
       ******************************************************************
@@ -102,11 +123,16 @@
            
       *    Initialize control file if needed
            PERFORM INITIALIZE-CONTROL-FILE.
-           
+
            IF NOT INIT-SUCCESS
                GO TO INITIALIZE-SYSTEM-END
            END-IF.
-           
+
+      *    Restart-safe checkpoint recovery: make sure the control
+      *    file's last-issued sequence numbers are not behind the
+      *    highest ID actually on file, in case of a prior crash
+           PERFORM VERIFY-ID-SEQUENCES.
+
            DISPLAY 'System initialized successfully.'.
            DISPLAY ' '.
            
@@ -122,28 +148,81 @@
        INITIALIZE-CONTROL-FILE.
       *    Initialize control file with default sequence numbers
       *    This is called only on first run
-           
-      *    Try to read existing control file
-           CALL 'FILES' USING 'READ-CONTROL' CONTROL-RECORD 
+
+      *    Try to read existing control file. READ-CONTROL opens
+      *    CONTROL-FILE I-O and leaves it open/locked for a paired
+      *    UPDATE-CONTROL - this check never updates, so it must
+      *    close the file itself rather than leave it open for every
+      *    later READ-CONTROL call in the run
+           CALL 'FILES' USING 'READ-CONTROL' CONTROL-RECORD
                WS-INITIALIZATION-STATUS.
-           
-           IF WS-INITIALIZATION-STATUS = '35' OR 
+
+           IF WS-INITIALIZATION-STATUS = '35' OR
               WS-INITIALIZATION-STATUS = '05'
       *        File doesn't exist, initialize it
                DISPLAY 'Creating control file...'
+               CALL 'FILES' USING 'CLOSE-CONTROL-FILE'
                CALL 'FILES' USING 'INIT-CONTROL-FILE'
                MOVE '00' TO WS-INITIALIZATION-STATUS
+           ELSE
+               CALL 'FILES' USING 'CLOSE-CONTROL-FILE'
            END-IF.
-       
+
+       VERIFY-ID-SEQUENCES.
+      *    Reconcile the control record's last-issued sequence numbers
+      *    against the highest ID actually present in each master
+      *    file, correcting forward if a prior crash left the control
+      *    file behind
+           CALL 'FILES' USING 'VERIFY-CONTROL-SEQUENCES'
+               CONTROL-RECORD WS-SEQ-CHECK-STATUS.
+
+      ******************************************************************
+      * OPERATOR LOGIN
+      ******************************************************************
+
+       AUTHENTICATE-OPERATOR.
+      *    Prompt for operator ID + PIN and authenticate before the
+      *    menu system is allowed to run, allowing a limited number
+      *    of retries
+           MOVE 0 TO WS-LOGIN-AUTHENTICATED.
+           MOVE 0 TO WS-LOGIN-ATTEMPTS.
+
+           PERFORM PROMPT-FOR-LOGIN
+               UNTIL OPERATOR-AUTHENTICATED OR WS-LOGIN-ATTEMPTS >= 3.
+
+       PROMPT-FOR-LOGIN.
+      *    Single login attempt
+           DISPLAY 'Operator ID: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-OPERATOR-ID'
+               WS-LOGIN-OPERATOR-ID WS-LOGIN-STATUS.
+
+           DISPLAY 'PIN: ' WITH NO ADVANCING.
+           CALL 'INPUT' USING 'GET-PIN-INPUT'
+               WS-LOGIN-PIN WS-LOGIN-STATUS.
+
+           CALL 'OPERATOR' USING 'LOGIN-OPERATOR' WS-LOGIN-OPERATOR-ID
+               WS-LOGIN-PIN WS-LOGIN-STATUS WS-LOGIN-MESSAGE.
+
+           ADD 1 TO WS-LOGIN-ATTEMPTS.
+
+           IF LOGIN-SUCCESS
+               MOVE 1 TO WS-LOGIN-AUTHENTICATED
+               DISPLAY ' '
+               DISPLAY 'Login successful.'
+               DISPLAY ' '
+           ELSE
+               DISPLAY 'Login failed: ' WS-LOGIN-MESSAGE
+           END-IF.
+
       ******************************************************************
       * APPLICATION EXECUTION
       ******************************************************************
-       
+
        RUN-APPLICATION.
       *    Run the main application (menu system)
            DISPLAY 'Starting application...'.
            DISPLAY ' '.
-           CALL 'MENU' USING 'MAIN-MENU-LOOP'.
+           CALL 'MENU' USING 'MAIN-MENU-LOOP' WS-LOGIN-OPERATOR-ID.
        
       ******************************************************************
       * SHUTDOWN
@@ -154,8 +233,5 @@
            DISPLAY ' '.
            DISPLAY 'System shutdown complete.'.
            DISPLAY 'Thank you for using ' WS-SYSTEM-NAME.
-       
-      * Copy data structure definitions
-       COPY 'src/storage/schema.cob'.
-       
+
        END PROGRAM MAIN.
