@@ -0,0 +1,273 @@
+      ******************************************************************
+      * RECONCILE.COB - Nightly End-of-Day Reconciliation
+      *
+      * Standalone batch program. Recomputes every account's balance
+      * from LEDGER-FILE and flags any account where the computed
+      * total does not match ACC-BALANCE in ACCOUNT-FILE, so drift
+      * between the ledger and the account master is caught before
+      * it compounds.
+      *
+      * Design decisions:
+      * - Read-only: never writes to ACCOUNT-FILE or LEDGER-FILE
+      * - Single pass over the ledger builds a per-account computed
+      *   balance (CREDIT adds, DEBIT subtracts; BLOCK/UNBLOCK move
+      *   funds between available and blocked and do not change
+      *   ACC-BALANCE, so they are not counted)
+      * - Single pass over the account master compares each account's
+      *   ACC-BALANCE against the computed total
+      * - Intended to run as a nightly batch job, independent of the
+      *   interactive MENU program
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-01-13.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+
+      * Per-account computed balance, built from a single pass over
+      * the ledger file
+       01  WS-RECON-WORK.
+           05  WS-RECON-COUNT          PIC 9(6) VALUE 0.
+           05  WS-RECON-OVERFLOW-COUNT PIC 9(6) VALUE 0.
+           05  WS-RECON-INDEX          PIC 9(6).
+           05  WS-RECON-FOUND-INDEX    PIC 9(6).
+           05  WS-RECON-ACCOUNTS.
+               10  WS-RECON-ACCT OCCURS 2000 TIMES.
+                   15  WS-RECON-ACCT-ID        PIC 9(8).
+                   15  WS-RECON-COMPUTED-BAL   PIC S9(13)V99.
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-ACCOUNTS-CHECKED     PIC 9(6) VALUE 0.
+           05  WS-ACCOUNTS-UNVERIFIED  PIC 9(6) VALUE 0.
+           05  WS-MISMATCH-COUNT       PIC 9(6) VALUE 0.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISPLAY-RECORDED     PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-COMPUTED     PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-DIFF         PIC -ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-DIFF-AMOUNT              PIC S9(13)V99.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 99.
+           05  WS-RUN-DAY              PIC 99.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the reconciliation batch job
+           PERFORM DISPLAY-BANNER.
+           PERFORM BUILD-LEDGER-BALANCES.
+           PERFORM CHECK-ACCOUNT-BALANCES.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY '================================================'.
+           DISPLAY 'END-OF-DAY RECONCILIATION REPORT'.
+           DISPLAY 'Run date: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Accounts checked:      ' WS-ACCOUNTS-CHECKED.
+           DISPLAY 'Accounts unverified:   ' WS-ACCOUNTS-UNVERIFIED.
+           DISPLAY 'Mismatches found:      ' WS-MISMATCH-COUNT.
+           DISPLAY '------------------------------------------------'.
+
+           IF WS-RECON-OVERFLOW-COUNT > 0
+               DISPLAY 'WARNING: working table capacity (2000 '
+                   'accounts) was exceeded - ' WS-RECON-OVERFLOW-COUNT
+                   ' ledger entries for accounts beyond that were '
+                   'not tracked; those accounts were left '
+                   'unverified rather than flagged.'
+               DISPLAY ' '
+           END-IF.
+
+           IF WS-MISMATCH-COUNT = 0
+               DISPLAY 'RECONCILIATION PASSED - no drift detected.'
+           ELSE
+               DISPLAY 'RECONCILIATION FAILED - review flagged '
+                   'accounts above.'
+           END-IF.
+
+      ******************************************************************
+      * PASS 1: RECOMPUTE BALANCES FROM THE LEDGER
+      ******************************************************************
+
+       BUILD-LEDGER-BALANCES.
+      *    Single sequential pass over LEDGER-FILE, accumulating a
+      *    computed balance per account
+      *    Output: WS-RECON-ACCOUNTS table
+           MOVE 0 TO WS-RECON-COUNT.
+
+           CALL 'FILES' USING 'OPEN-LEDGER-FILE-INPUT'.
+           CALL 'FILES' USING 'START-LEDGER-FILE-TOP' WS-OP-STATUS.
+
+           PERFORM ACCUMULATE-NEXT-LEDGER-ENTRY
+               UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
+
+       ACCUMULATE-NEXT-LEDGER-ENTRY.
+      *    Read one ledger entry and fold it into the running total
+      *    for its account
+           CALL 'FILES' USING 'READ-NEXT-LEDGER' LEDGER-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               PERFORM FIND-OR-ADD-RECON-ACCOUNT
+               IF WS-RECON-FOUND-INDEX NOT = 0
+                   IF LED-CREDIT
+                       ADD LED-AMOUNT TO
+                           WS-RECON-COMPUTED-BAL(WS-RECON-FOUND-INDEX)
+                   ELSE IF LED-DEBIT
+                       SUBTRACT LED-AMOUNT FROM
+                           WS-RECON-COMPUTED-BAL(WS-RECON-FOUND-INDEX)
+                   END-IF
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-RECON-ACCOUNT.
+      *    Locate LED-ACCOUNT-ID in the working table, adding a new
+      *    zero-balance row the first time an account is seen. If the
+      *    table is already full and this is a new account, leave
+      *    WS-RECON-FOUND-INDEX at 0 and count it as overflow instead
+      *    of indexing into the table
+      *    Output: WS-RECON-FOUND-INDEX
+           MOVE 0 TO WS-RECON-FOUND-INDEX.
+
+           PERFORM VARYING WS-RECON-INDEX FROM 1 BY 1
+                   UNTIL WS-RECON-INDEX > WS-RECON-COUNT
+               IF WS-RECON-ACCT-ID(WS-RECON-INDEX) = LED-ACCOUNT-ID
+                   MOVE WS-RECON-INDEX TO WS-RECON-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+
+           IF WS-RECON-FOUND-INDEX = 0
+               IF WS-RECON-COUNT < 2000
+                   ADD 1 TO WS-RECON-COUNT
+                   MOVE LED-ACCOUNT-ID TO
+                       WS-RECON-ACCT-ID(WS-RECON-COUNT)
+                   MOVE 0 TO WS-RECON-COMPUTED-BAL(WS-RECON-COUNT)
+                   MOVE WS-RECON-COUNT TO WS-RECON-FOUND-INDEX
+               ELSE
+                   ADD 1 TO WS-RECON-OVERFLOW-COUNT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * PASS 2: COMPARE AGAINST THE ACCOUNT MASTER
+      ******************************************************************
+
+       CHECK-ACCOUNT-BALANCES.
+      *    Single sequential pass over ACCOUNT-FILE, comparing each
+      *    account's recorded balance against the computed total
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'START-ACCOUNT-FILE-TOP' WS-OP-STATUS.
+
+           PERFORM CHECK-NEXT-ACCOUNT-BALANCE
+               UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+       CHECK-NEXT-ACCOUNT-BALANCE.
+      *    Read one account and check it against the ledger-computed
+      *    balance for its ACC-ID
+           CALL 'FILES' USING 'READ-NEXT-ACCOUNT' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ACCOUNTS-CHECKED
+               PERFORM FIND-RECON-ACCOUNT-FOR-ACC
+               PERFORM COMPARE-ACCOUNT-TO-LEDGER
+           END-IF.
+
+       FIND-RECON-ACCOUNT-FOR-ACC.
+      *    Locate ACC-ID in the ledger-computed table
+      *    Output: WS-RECON-FOUND-INDEX (0 if the account has no
+      *    ledger entries at all)
+           MOVE 0 TO WS-RECON-FOUND-INDEX.
+
+           PERFORM VARYING WS-RECON-INDEX FROM 1 BY 1
+                   UNTIL WS-RECON-INDEX > WS-RECON-COUNT
+               IF WS-RECON-ACCT-ID(WS-RECON-INDEX) = ACC-ID
+                   MOVE WS-RECON-INDEX TO WS-RECON-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+
+       COMPARE-ACCOUNT-TO-LEDGER.
+      *    Flag the account if ACC-BALANCE does not match the
+      *    computed ledger total (an account with no ledger entries
+      *    is expected to have a zero balance). Once the working
+      *    table has overflowed, a missing table entry no longer
+      *    means "no ledger activity" - it may just mean this
+      *    account's entries were dropped by the overflow - so these
+      *    accounts are counted as unverified instead of compared
+           IF WS-RECON-FOUND-INDEX = 0
+               IF WS-RECON-OVERFLOW-COUNT > 0
+                   ADD 1 TO WS-ACCOUNTS-UNVERIFIED
+               ELSE
+                   IF ACC-BALANCE NOT = 0
+                       MOVE ACC-BALANCE TO WS-DIFF-AMOUNT
+                       PERFORM REPORT-MISMATCH
+                   END-IF
+               END-IF
+           ELSE
+               IF ACC-BALANCE NOT =
+                       WS-RECON-COMPUTED-BAL(WS-RECON-FOUND-INDEX)
+                   COMPUTE WS-DIFF-AMOUNT = ACC-BALANCE -
+                       WS-RECON-COMPUTED-BAL(WS-RECON-FOUND-INDEX)
+                   PERFORM REPORT-MISMATCH
+               END-IF
+           END-IF.
+
+       REPORT-MISMATCH.
+      *    Print one mismatch line
+           ADD 1 TO WS-MISMATCH-COUNT.
+
+           MOVE ACC-BALANCE TO WS-DISPLAY-RECORDED.
+
+           IF WS-RECON-FOUND-INDEX = 0
+               MOVE 0 TO WS-DISPLAY-COMPUTED
+           ELSE
+               MOVE WS-RECON-COMPUTED-BAL(WS-RECON-FOUND-INDEX)
+                   TO WS-DISPLAY-COMPUTED
+           END-IF.
+
+           MOVE WS-DIFF-AMOUNT TO WS-DISPLAY-DIFF.
+
+           DISPLAY 'MISMATCH  Account: ' ACC-ID
+               '  Recorded: ' WS-DISPLAY-RECORDED
+               '  Computed: ' WS-DISPLAY-COMPUTED
+               '  Diff: ' WS-DISPLAY-DIFF.
+
+       END PROGRAM RECONCILE.
