@@ -0,0 +1,211 @@
+      ******************************************************************
+      * BULKIMPORT.COB - Bulk Transaction Import Utility
+      *
+      * Standalone batch program. Reads a flat comma-delimited file of
+      * account/amount/description rows and posts each one through
+      * TRANSACTIONS' PROCESS-CREDIT or PROCESS-DEBIT, the same way a
+      * single credit or debit typed at the menu would be posted, so
+      * payroll-day volumes don't have to go through the screen one at
+      * a time.
+      *
+      * Design decisions:
+      * - Input row format: TYPE,ACCOUNT-ID,AMOUNT,DESCRIPTION
+      *   (e.g. CREDIT,10000001,00000000150.00,Payroll June 2026)
+      * - Each row is posted independently through the normal
+      *   PROCESS-CREDIT/PROCESS-DEBIT path, so every posted row still
+      *   gets its own TXN-ID, ledger entry, and validation (limits,
+      *   account status, overdraft) exactly as if it were typed at
+      *   the menu - a bad row fails that row only, it does not abort
+      *   the run
+      * - A row whose TYPE is neither CREDIT nor DEBIT, or that does
+      *   not parse into the expected four fields, is counted as a
+      *   failure and skipped
+      * - Ends with a summary of rows read, posted, and failed
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULKIMPORT.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+
+      * Parsed fields from one raw import row
+       01  WS-IMPORT-ROW.
+           05  WS-ROW-TYPE             PIC X(10).
+           05  WS-ROW-ACCOUNT-ID       PIC X(8).
+           05  WS-ROW-AMOUNT           PIC X(15).
+           05  WS-ROW-DESCRIPTION      PIC X(80).
+
+       01  WS-ROW-ACCOUNT-ID-NUM       PIC 9(8).
+       01  WS-ROW-AMOUNT-NUM           PIC S9(13)V99.
+       01  WS-ROW-VALID                PIC 9.
+           88  ROW-IS-VALID            VALUE 1.
+           88  ROW-IS-INVALID          VALUE 0.
+
+      * Parameters passed into TRANSACTIONS' PROCESS-CREDIT/PROCESS-
+      * DEBIT for the row currently being posted
+       01  WS-POST-ACCOUNT-ID          PIC 9(8).
+       01  WS-POST-AMOUNT              PIC S9(13)V99.
+       01  WS-POST-DESCRIPTION         PIC X(80).
+
+      * Report counters
+       01  WS-ROWS-READ                PIC 9(6) VALUE 0.
+       01  WS-ROWS-POSTED              PIC 9(6) VALUE 0.
+       01  WS-ROWS-FAILED              PIC 9(6) VALUE 0.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 99.
+           05  WS-RUN-DAY              PIC 99.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the bulk transaction import batch job
+           PERFORM DISPLAY-BANNER.
+           PERFORM IMPORT-ALL-ROWS THRU IMPORT-ALL-ROWS-END.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY '================================================'.
+           DISPLAY 'BULK TRANSACTION IMPORT'.
+           DISPLAY 'Run date: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Rows read:             ' WS-ROWS-READ.
+           DISPLAY 'Rows posted:           ' WS-ROWS-POSTED.
+           DISPLAY 'Rows failed:           ' WS-ROWS-FAILED.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * IMPORT PASS
+      ******************************************************************
+
+       IMPORT-ALL-ROWS.
+      *    Single sequential pass over the import file, posting one
+      *    transaction per row
+           CALL 'FILES' USING 'OPEN-BULK-IMPORT-FILE-INPUT' WS-OP-STATUS.
+
+           IF WS-OP-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot open import file - is '
+                   '"data/bulk_import.txt" present?'
+               GO TO IMPORT-ALL-ROWS-END
+           END-IF.
+
+           PERFORM IMPORT-NEXT-ROW UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-BULK-IMPORT-FILE'.
+
+       IMPORT-ALL-ROWS-END.
+           EXIT.
+
+       IMPORT-NEXT-ROW.
+      *    Read one raw line, parse it, and post it if it parses clean
+           CALL 'FILES' USING 'READ-NEXT-BULK-IMPORT-LINE'
+               BULK-IMPORT-LINE WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ROWS-READ
+               PERFORM PARSE-IMPORT-ROW
+               IF ROW-IS-VALID
+                   PERFORM POST-IMPORT-ROW
+               ELSE
+                   ADD 1 TO WS-ROWS-FAILED
+                   DISPLAY 'FAILED    Row ' WS-ROWS-READ
+                       ': could not parse - ' BULK-IMPORT-LINE(1:60)
+               END-IF
+           END-IF.
+
+       PARSE-IMPORT-ROW.
+      *    Split one comma-delimited row into its four fields
+      *    Input: BULK-IMPORT-LINE
+      *    Output: WS-IMPORT-ROW, WS-ROW-ACCOUNT-ID-NUM,
+      *            WS-ROW-AMOUNT-NUM, WS-ROW-VALID
+           MOVE 1 TO WS-ROW-VALID.
+           MOVE SPACES TO WS-IMPORT-ROW.
+
+           UNSTRING BULK-IMPORT-LINE DELIMITED BY ','
+               INTO WS-ROW-TYPE WS-ROW-ACCOUNT-ID
+                    WS-ROW-AMOUNT WS-ROW-DESCRIPTION.
+
+           IF WS-ROW-TYPE NOT = 'CREDIT' AND WS-ROW-TYPE NOT = 'DEBIT'
+               MOVE 0 TO WS-ROW-VALID
+               GO TO PARSE-IMPORT-ROW-END
+           END-IF.
+
+           IF WS-ROW-ACCOUNT-ID IS NOT NUMERIC
+               MOVE 0 TO WS-ROW-VALID
+               GO TO PARSE-IMPORT-ROW-END
+           END-IF.
+
+      *    WS-ROW-AMOUNT carries a decimal point (see the documented
+      *    format above), so an IS NUMERIC/straight alphanumeric-to-
+      *    numeric MOVE won't do - TEST-NUMVAL/NUMVAL parse the
+      *    decimal point the same way GET-DECIMAL-INPUT does for
+      *    operator-typed amounts at the menu
+           IF FUNCTION TEST-NUMVAL(WS-ROW-AMOUNT) NOT = 0
+               MOVE 0 TO WS-ROW-VALID
+               GO TO PARSE-IMPORT-ROW-END
+           END-IF.
+
+           MOVE WS-ROW-ACCOUNT-ID TO WS-ROW-ACCOUNT-ID-NUM.
+           MOVE FUNCTION NUMVAL(WS-ROW-AMOUNT) TO WS-ROW-AMOUNT-NUM.
+
+       PARSE-IMPORT-ROW-END.
+           EXIT.
+
+       POST-IMPORT-ROW.
+      *    Post one parsed row through TRANSACTIONS, the same path a
+      *    live menu credit or debit uses
+           MOVE WS-ROW-ACCOUNT-ID-NUM TO WS-POST-ACCOUNT-ID.
+           MOVE WS-ROW-AMOUNT-NUM TO WS-POST-AMOUNT.
+           MOVE WS-ROW-DESCRIPTION TO WS-POST-DESCRIPTION.
+
+           IF WS-ROW-TYPE = 'CREDIT'
+               CALL 'TRANSACTIONS' USING 'PROCESS-CREDIT'
+                   WS-POST-ACCOUNT-ID WS-POST-AMOUNT
+                   WS-POST-DESCRIPTION TRANSACTION-RECORD WS-OP-STATUS
+           ELSE
+               CALL 'TRANSACTIONS' USING 'PROCESS-DEBIT'
+                   WS-POST-ACCOUNT-ID WS-POST-AMOUNT
+                   WS-POST-DESCRIPTION TRANSACTION-RECORD WS-OP-STATUS
+           END-IF.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ROWS-POSTED
+           ELSE
+               ADD 1 TO WS-ROWS-FAILED
+               DISPLAY 'FAILED    Row ' WS-ROWS-READ
+                   ': account ' WS-ROW-ACCOUNT-ID-NUM
+           END-IF.
+
+       END PROGRAM BULKIMPORT.
