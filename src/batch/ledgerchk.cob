@@ -0,0 +1,152 @@
+      ******************************************************************
+      * LEDGERCHK.COB - Ledger ID Gap/Duplicate Detection Utility
+      *
+      * Standalone batch program. GENERATE-LEDGER-ID in ledger.cob
+      * hands out LED-ID sequentially from CTL-LAST-LEDGER-ID, but
+      * nothing verifies the IDs actually present on LEDGER-FILE are
+      * contiguous. This utility scans the whole file in key order and
+      * reports any missing or duplicate LED-ID values, since a gap
+      * there would be the first sign of a corrupted or
+      * partially-written ledger file.
+      *
+      * Design decisions:
+      * - Read-only against LEDGER-FILE, via START-LEDGER-FILE-TOP/
+      *   READ-NEXT-LEDGER, the same full-scan pair LEDGEREXP uses
+      * - LEDGER-FILE is keyed on LED-ID, so records arrive in
+      *   ascending key order; a gap shows up as the next LED-ID being
+      *   more than one greater than the last one seen, and a
+      *   duplicate shows up as the next LED-ID not being greater than
+      *   the last one seen at all - either would mean the file was
+      *   written or repaired outside the normal WRITE-LEDGER path
+      * - Every gap and duplicate found is listed individually (not
+      *   just counted) so an investigator knows exactly where to look
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGERCHK.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+
+       01  WS-LAST-LED-ID              PIC 9(10) VALUE 0.
+       01  WS-HAVE-LAST-ID             PIC 9 VALUE 0.
+           88  WS-FIRST-ENTRY-SEEN     VALUE 1.
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-ENTRIES-SCANNED      PIC 9(8) VALUE 0.
+           05  WS-GAPS-FOUND           PIC 9(6) VALUE 0.
+           05  WS-DUPLICATES-FOUND     PIC 9(6) VALUE 0.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISPLAY-FROM-ID      PIC Z(9)9.
+           05  WS-DISPLAY-TO-ID        PIC Z(9)9.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the ledger ID gap/duplicate check
+           PERFORM DISPLAY-BANNER.
+           PERFORM SCAN-LEDGER-FOR-GAPS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           DISPLAY '================================================'.
+           DISPLAY 'LEDGER ID GAP/DUPLICATE DETECTION UTILITY'.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Entries scanned:       ' WS-ENTRIES-SCANNED.
+           DISPLAY 'Gaps found:            ' WS-GAPS-FOUND.
+           DISPLAY 'Duplicates found:      ' WS-DUPLICATES-FOUND.
+           IF WS-GAPS-FOUND = 0 AND WS-DUPLICATES-FOUND = 0
+               DISPLAY 'Ledger ID sequence is contiguous.'
+           END-IF.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * LEDGER SCAN
+      ******************************************************************
+
+       SCAN-LEDGER-FOR-GAPS.
+      *    Walk the ledger in key order, comparing each LED-ID to the
+      *    last one seen
+           CALL 'FILES' USING 'OPEN-LEDGER-FILE-INPUT'.
+           CALL 'FILES' USING 'START-LEDGER-FILE-TOP' WS-OP-STATUS.
+
+           PERFORM CHECK-NEXT-LEDGER-ENTRY
+               UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
+
+       CHECK-NEXT-LEDGER-ENTRY.
+      *    Read the next ledger entry and compare it against the last
+           CALL 'FILES' USING 'READ-NEXT-LEDGER' LEDGER-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ENTRIES-SCANNED
+               PERFORM COMPARE-TO-LAST-ID
+           END-IF.
+
+       COMPARE-TO-LAST-ID.
+      *    Flag a gap or duplicate relative to WS-LAST-LED-ID, then
+      *    advance WS-LAST-LED-ID to the current entry
+           IF NOT WS-FIRST-ENTRY-SEEN
+               MOVE 1 TO WS-HAVE-LAST-ID
+           ELSE
+               IF LED-ID = WS-LAST-LED-ID
+                   PERFORM REPORT-DUPLICATE-ID
+               ELSE
+                   IF LED-ID > WS-LAST-LED-ID + 1
+                       PERFORM REPORT-GAP
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF LED-ID > WS-LAST-LED-ID
+               MOVE LED-ID TO WS-LAST-LED-ID
+           END-IF.
+
+       REPORT-GAP.
+      *    Report a break in the LED-ID sequence between the last ID
+      *    seen and the current one
+           ADD 1 TO WS-GAPS-FOUND.
+           MOVE WS-LAST-LED-ID TO WS-DISPLAY-FROM-ID.
+           MOVE LED-ID TO WS-DISPLAY-TO-ID.
+           DISPLAY 'GAP        Missing IDs between '
+               WS-DISPLAY-FROM-ID ' and ' WS-DISPLAY-TO-ID.
+
+       REPORT-DUPLICATE-ID.
+      *    Report a LED-ID that repeats a value already seen
+           ADD 1 TO WS-DUPLICATES-FOUND.
+           MOVE LED-ID TO WS-DISPLAY-TO-ID.
+           DISPLAY 'DUPLICATE  LED-ID ' WS-DISPLAY-TO-ID
+               ' appears more than once'.
+
+       END PROGRAM LEDGERCHK.
