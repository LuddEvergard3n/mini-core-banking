@@ -0,0 +1,283 @@
+      ******************************************************************
+      * TRIALBAL.COB - Trial Balance Report
+      *
+      * Standalone batch program. Makes a single sequential pass over
+      * ACCOUNT-FILE, summing ACC-BALANCE by ACC-TYPE and by ACC-STATUS
+      * so period-end close can tie the book out to the general ledger
+      * without an ad hoc scan.
+      *
+      * Design decisions:
+      * - Read-only: never writes to ACCOUNT-FILE
+      * - Two independent breakdowns (by type, by status) rather than
+      *   one cross-tabulated table, since an account has exactly one
+      *   type and one status - no need for a combined matrix
+      * - The grand total balance is reported once and must equal both
+      *   the sum of the by-type totals and the sum of the by-status
+      *   totals, which doubles as a cross-check that the two passes
+      *   over the same account agree
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIALBAL.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-01-14.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+
+      * Totals by account type
+       01  WS-TYPE-TOTALS.
+           05  WS-CHECKING-COUNT       PIC 9(6) VALUE 0.
+           05  WS-CHECKING-BALANCE     PIC S9(13)V99 VALUE 0.
+           05  WS-SAVINGS-COUNT        PIC 9(6) VALUE 0.
+           05  WS-SAVINGS-BALANCE      PIC S9(13)V99 VALUE 0.
+           05  WS-OTHER-TYPE-COUNT     PIC 9(6) VALUE 0.
+           05  WS-OTHER-TYPE-BALANCE   PIC S9(13)V99 VALUE 0.
+
+      * Totals by account status
+       01  WS-STATUS-TOTALS.
+           05  WS-ACTIVE-COUNT         PIC 9(6) VALUE 0.
+           05  WS-ACTIVE-BALANCE       PIC S9(13)V99 VALUE 0.
+           05  WS-BLOCKED-COUNT        PIC 9(6) VALUE 0.
+           05  WS-BLOCKED-BALANCE      PIC S9(13)V99 VALUE 0.
+           05  WS-CLOSED-COUNT         PIC 9(6) VALUE 0.
+           05  WS-CLOSED-BALANCE       PIC S9(13)V99 VALUE 0.
+           05  WS-OTHER-STATUS-COUNT   PIC 9(6) VALUE 0.
+           05  WS-OTHER-STATUS-BALANCE PIC S9(13)V99 VALUE 0.
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-ACCOUNTS-SCANNED     PIC 9(6) VALUE 0.
+           05  WS-GRAND-TOTAL-BALANCE  PIC S9(13)V99 VALUE 0.
+
+      * Totals by branch/cost center - branches are open-ended (unlike
+      * the fixed type/status enumerations above) so this is kept as a
+      * table built up as new branch codes are encountered, scanned
+      * linearly the same way ACCOUNT's holder table is searched
+       01  WS-BRANCH-COUNT-USED        PIC 99 VALUE 0.
+       01  WS-BRANCH-TOTALS OCCURS 20 TIMES.
+           05  WS-BRANCH-CODE          PIC X(04).
+           05  WS-BRANCH-ACCT-COUNT    PIC 9(6) VALUE 0.
+           05  WS-BRANCH-BALANCE       PIC S9(13)V99 VALUE 0.
+
+       01  WS-BRANCH-SEARCH-IDX        PIC 99.
+       01  WS-BRANCH-FOUND-SWITCH      PIC 9 VALUE 0.
+           88  BRANCH-WAS-FOUND        VALUE 1.
+
+       01  WS-DISPLAY-COUNT            PIC ZZZ,ZZ9.
+       01  WS-DISPLAY-BALANCE          PIC -ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 99.
+           05  WS-RUN-DAY              PIC 99.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the trial balance report
+           PERFORM DISPLAY-BANNER.
+           PERFORM SCAN-ACCOUNT-FILE.
+           PERFORM DISPLAY-TYPE-BREAKDOWN.
+           PERFORM DISPLAY-STATUS-BREAKDOWN.
+           PERFORM DISPLAY-BRANCH-BREAKDOWN.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY '================================================'.
+           DISPLAY 'TRIAL BALANCE REPORT'.
+           DISPLAY 'Run date: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       DISPLAY-SUMMARY.
+      *    Display grand total
+           MOVE WS-GRAND-TOTAL-BALANCE TO WS-DISPLAY-BALANCE.
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Accounts scanned:   ' WS-ACCOUNTS-SCANNED.
+           DISPLAY 'Grand total balance: R$ ' WS-DISPLAY-BALANCE.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * ACCOUNT SCAN
+      ******************************************************************
+
+       SCAN-ACCOUNT-FILE.
+      *    Single sequential pass over ACCOUNT-FILE, accumulating
+      *    totals by type and by status as each record is read
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'START-ACCOUNT-FILE-TOP' WS-OP-STATUS.
+
+           PERFORM ACCUMULATE-NEXT-ACCOUNT
+               UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+       ACCUMULATE-NEXT-ACCOUNT.
+      *    Read one account and fold its balance into the running
+      *    type/status totals
+           CALL 'FILES' USING 'READ-NEXT-ACCOUNT' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ACCOUNTS-SCANNED
+               ADD ACC-BALANCE TO WS-GRAND-TOTAL-BALANCE
+               PERFORM ACCUMULATE-BY-TYPE
+               PERFORM ACCUMULATE-BY-STATUS
+               PERFORM ACCUMULATE-BY-BRANCH
+           END-IF.
+
+       ACCUMULATE-BY-TYPE.
+      *    Fold the current account into its type total
+           EVALUATE TRUE
+               WHEN ACC-TYPE-CHECKING
+                   ADD 1 TO WS-CHECKING-COUNT
+                   ADD ACC-BALANCE TO WS-CHECKING-BALANCE
+               WHEN ACC-TYPE-SAVINGS
+                   ADD 1 TO WS-SAVINGS-COUNT
+                   ADD ACC-BALANCE TO WS-SAVINGS-BALANCE
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-TYPE-COUNT
+                   ADD ACC-BALANCE TO WS-OTHER-TYPE-BALANCE
+           END-EVALUATE.
+
+       ACCUMULATE-BY-STATUS.
+      *    Fold the current account into its status total
+           EVALUATE TRUE
+               WHEN ACC-ACTIVE
+                   ADD 1 TO WS-ACTIVE-COUNT
+                   ADD ACC-BALANCE TO WS-ACTIVE-BALANCE
+               WHEN ACC-BLOCKED
+                   ADD 1 TO WS-BLOCKED-COUNT
+                   ADD ACC-BALANCE TO WS-BLOCKED-BALANCE
+               WHEN ACC-CLOSED
+                   ADD 1 TO WS-CLOSED-COUNT
+                   ADD ACC-BALANCE TO WS-CLOSED-BALANCE
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-STATUS-COUNT
+                   ADD ACC-BALANCE TO WS-OTHER-STATUS-BALANCE
+           END-EVALUATE.
+
+       ACCUMULATE-BY-BRANCH.
+      *    Fold the current account into its branch's subtotal,
+      *    adding a new branch table entry the first time a code is
+      *    seen
+           MOVE 0 TO WS-BRANCH-FOUND-SWITCH.
+
+           PERFORM VARYING WS-BRANCH-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-BRANCH-SEARCH-IDX > WS-BRANCH-COUNT-USED
+               IF WS-BRANCH-CODE(WS-BRANCH-SEARCH-IDX) =
+                       ACC-BRANCH-CODE
+                   ADD 1 TO WS-BRANCH-ACCT-COUNT(WS-BRANCH-SEARCH-IDX)
+                   ADD ACC-BALANCE TO
+                       WS-BRANCH-BALANCE(WS-BRANCH-SEARCH-IDX)
+                   MOVE 1 TO WS-BRANCH-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF NOT BRANCH-WAS-FOUND AND WS-BRANCH-COUNT-USED < 20
+               ADD 1 TO WS-BRANCH-COUNT-USED
+               MOVE ACC-BRANCH-CODE TO
+                   WS-BRANCH-CODE(WS-BRANCH-COUNT-USED)
+               MOVE 1 TO WS-BRANCH-ACCT-COUNT(WS-BRANCH-COUNT-USED)
+               MOVE ACC-BALANCE TO
+                   WS-BRANCH-BALANCE(WS-BRANCH-COUNT-USED)
+           END-IF.
+
+      ******************************************************************
+      * BREAKDOWN DISPLAYS
+      ******************************************************************
+
+       DISPLAY-TYPE-BREAKDOWN.
+      *    Print the balance breakdown by account type
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'BY ACCOUNT TYPE'.
+           DISPLAY '------------------------------------------------'.
+
+           MOVE WS-CHECKING-COUNT TO WS-DISPLAY-COUNT.
+           MOVE WS-CHECKING-BALANCE TO WS-DISPLAY-BALANCE.
+           DISPLAY 'CHECKING   Count: ' WS-DISPLAY-COUNT
+               '  Balance: R$ ' WS-DISPLAY-BALANCE.
+
+           MOVE WS-SAVINGS-COUNT TO WS-DISPLAY-COUNT.
+           MOVE WS-SAVINGS-BALANCE TO WS-DISPLAY-BALANCE.
+           DISPLAY 'SAVINGS    Count: ' WS-DISPLAY-COUNT
+               '  Balance: R$ ' WS-DISPLAY-BALANCE.
+
+           IF WS-OTHER-TYPE-COUNT NOT = 0
+               MOVE WS-OTHER-TYPE-COUNT TO WS-DISPLAY-COUNT
+               MOVE WS-OTHER-TYPE-BALANCE TO WS-DISPLAY-BALANCE
+               DISPLAY 'OTHER      Count: ' WS-DISPLAY-COUNT
+                   '  Balance: R$ ' WS-DISPLAY-BALANCE
+           END-IF.
+
+       DISPLAY-STATUS-BREAKDOWN.
+      *    Print the balance breakdown by account status
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'BY ACCOUNT STATUS'.
+           DISPLAY '------------------------------------------------'.
+
+           MOVE WS-ACTIVE-COUNT TO WS-DISPLAY-COUNT.
+           MOVE WS-ACTIVE-BALANCE TO WS-DISPLAY-BALANCE.
+           DISPLAY 'ACTIVE     Count: ' WS-DISPLAY-COUNT
+               '  Balance: R$ ' WS-DISPLAY-BALANCE.
+
+           MOVE WS-BLOCKED-COUNT TO WS-DISPLAY-COUNT.
+           MOVE WS-BLOCKED-BALANCE TO WS-DISPLAY-BALANCE.
+           DISPLAY 'BLOCKED    Count: ' WS-DISPLAY-COUNT
+               '  Balance: R$ ' WS-DISPLAY-BALANCE.
+
+           MOVE WS-CLOSED-COUNT TO WS-DISPLAY-COUNT.
+           MOVE WS-CLOSED-BALANCE TO WS-DISPLAY-BALANCE.
+           DISPLAY 'CLOSED     Count: ' WS-DISPLAY-COUNT
+               '  Balance: R$ ' WS-DISPLAY-BALANCE.
+
+           IF WS-OTHER-STATUS-COUNT NOT = 0
+               MOVE WS-OTHER-STATUS-COUNT TO WS-DISPLAY-COUNT
+               MOVE WS-OTHER-STATUS-BALANCE TO WS-DISPLAY-BALANCE
+               DISPLAY 'OTHER      Count: ' WS-DISPLAY-COUNT
+                   '  Balance: R$ ' WS-DISPLAY-BALANCE
+           END-IF.
+
+       DISPLAY-BRANCH-BREAKDOWN.
+      *    Print the balance subtotal for each branch/cost center seen
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'BY BRANCH'.
+           DISPLAY '------------------------------------------------'.
+
+           PERFORM VARYING WS-BRANCH-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-BRANCH-SEARCH-IDX > WS-BRANCH-COUNT-USED
+               MOVE WS-BRANCH-ACCT-COUNT(WS-BRANCH-SEARCH-IDX)
+                   TO WS-DISPLAY-COUNT
+               MOVE WS-BRANCH-BALANCE(WS-BRANCH-SEARCH-IDX)
+                   TO WS-DISPLAY-BALANCE
+               DISPLAY WS-BRANCH-CODE(WS-BRANCH-SEARCH-IDX)
+                   '       Count: ' WS-DISPLAY-COUNT
+                   '  Balance: R$ ' WS-DISPLAY-BALANCE
+           END-PERFORM.
+
+       END PROGRAM TRIALBAL.
