@@ -0,0 +1,145 @@
+      ******************************************************************
+      * AMLMON.COB - Large-Transaction / AML Monitoring Report
+      *
+      * Standalone nightly batch program. Scans TRANSACTION-FILE in
+      * full (every account, not just one) and lists every COMPLETED
+      * transaction whose amount is at or above a configurable
+      * reporting threshold, in the format the AML/compliance team
+      * uses to file suspicious/large-transaction reports.
+      *
+      * Design decisions:
+      * - VALIDATE-CREDIT-AMOUNT/VALIDATE-DEBIT-AMOUNT in VALIDATION
+      *   only reject amounts above MAX-CREDIT-AMOUNT/MAX-DEBIT-AMOUNT;
+      *   nothing below that ceiling is ever flagged. This report is a
+      *   separate compliance pass over completed transactions, not a
+      *   change to those limit checks.
+      * - Read-only against TRANSACTION-FILE, via the file's one
+      *   externally exposed open call (OPEN-TRANSACTION-FILE-IO -
+      *   TRANSACTION-FILE has no dedicated -INPUT open variant), and
+      *   the full-sequential-scan pair START-TRANSACTION-FILE-TOP/
+      *   READ-NEXT-TRANSACTION, the same pattern INTEREST and
+      *   MAINTFEE use to walk every ACCOUNT-FILE record
+      * - WS-REPORTING-THRESHOLD is a flat working-storage constant,
+      *   flagged here (as in INTEREST and MAINTFEE) to move to a
+      *   shared parameter copybook once one exists
+      * - Only TXN-COMPLETED transactions are reported; PENDING,
+      *   FAILED and REVERSED transactions never moved real money and
+      *   are outside the AML team's scope
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMLMON.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+
+      * Reporting threshold - move to a shared parameter copybook once
+      * one exists
+       01  WS-REPORTING-THRESHOLD      PIC S9(13)V99 COMP-3
+                                        VALUE 10000.00.
+
+      * Report counters
+       01  WS-REPORT-COUNTERS.
+           05  WS-TXN-SCANNED          PIC 9(8) VALUE 0.
+           05  WS-TXN-FLAGGED          PIC 9(8) VALUE 0.
+
+      * Edited display fields
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISPLAY-TXN-ID       PIC Z(11)9.
+           05  WS-DISPLAY-ACCOUNT-ID   PIC Z(7)9.
+           05  WS-DISPLAY-DEST-ID      PIC Z(7)9.
+           05  WS-DISPLAY-AMOUNT       PIC -(12)9.99.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the AML monitoring report
+           PERFORM DISPLAY-BANNER.
+           PERFORM SCAN-TRANSACTIONS-FOR-AML.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * SETUP AND SUMMARY
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           DISPLAY '================================================'.
+           DISPLAY 'LARGE-TRANSACTION / AML MONITORING REPORT'.
+           MOVE WS-REPORTING-THRESHOLD TO WS-DISPLAY-AMOUNT.
+           DISPLAY 'Reporting threshold: R$ ' WS-DISPLAY-AMOUNT.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+           DISPLAY 'TXN ID       ACCOUNT   DEST      AMOUNT'
+               '           DESCRIPTION'.
+           DISPLAY '------------------------------------------------'.
+
+       DISPLAY-SUMMARY.
+      *    Print the run summary
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Transactions scanned: ' WS-TXN-SCANNED.
+           DISPLAY 'Transactions flagged: ' WS-TXN-FLAGGED.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * TRANSACTION SCAN
+      ******************************************************************
+
+       SCAN-TRANSACTIONS-FOR-AML.
+      *    Walk every transaction on file and report the completed
+      *    ones at or above the reporting threshold
+           CALL 'FILES' USING 'OPEN-TRANSACTION-FILE-IO'.
+           CALL 'FILES' USING 'START-TRANSACTION-FILE-TOP'
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               PERFORM SCAN-NEXT-TRANSACTION
+                   UNTIL WS-OP-STATUS = '10'
+           END-IF.
+
+           CALL 'FILES' USING 'CLOSE-TRANSACTION-FILE'.
+
+       SCAN-NEXT-TRANSACTION.
+      *    Read the next transaction and flag it if it qualifies
+           CALL 'FILES' USING 'READ-NEXT-TRANSACTION'
+               TRANSACTION-RECORD WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-TXN-SCANNED
+               IF TXN-COMPLETED AND
+                       TXN-AMOUNT >= WS-REPORTING-THRESHOLD
+                   PERFORM REPORT-FLAGGED-TRANSACTION
+               END-IF
+           END-IF.
+
+       REPORT-FLAGGED-TRANSACTION.
+      *    Print one AML-report line for a qualifying transaction
+           ADD 1 TO WS-TXN-FLAGGED.
+           MOVE TXN-ID TO WS-DISPLAY-TXN-ID.
+           MOVE TXN-ACCOUNT-ID TO WS-DISPLAY-ACCOUNT-ID.
+           MOVE TXN-DEST-ACCOUNT-ID TO WS-DISPLAY-DEST-ID.
+           MOVE TXN-AMOUNT TO WS-DISPLAY-AMOUNT.
+
+           DISPLAY WS-DISPLAY-TXN-ID ' ' WS-DISPLAY-ACCOUNT-ID ' '
+               WS-DISPLAY-DEST-ID ' ' WS-DISPLAY-AMOUNT ' '
+               TXN-DESCRIPTION.
+
+       END PROGRAM AMLMON.
