@@ -0,0 +1,176 @@
+      ******************************************************************
+      * TXNARCH.COB - Transaction Archive / Purge Batch
+      *
+      * Standalone batch program. TRANSACTION-FILE only ever grows, so
+      * this job moves every transaction older than the retention
+      * period off the live file and into a separate archive file,
+      * keeping the live index smaller for day-to-day lookups while
+      * still preserving the full record for anyone who needs it later.
+      *
+      * Design decisions:
+      * - Retention window is measured against TF-TIMESTAMP, the same
+      *   way DORMANT measures activity against LED-TIMESTAMP
+      * - A transaction is archived, then deleted from TRANSACTION-FILE
+      *   only after the archive write succeeds - a failed archive
+      *   write leaves the original record in place rather than
+      *   losing it
+      * - LEDGER-FILE is never touched; the ledger is the permanent,
+      *   immutable audit trail and this job only thins out the
+      *   working transaction index
+      * - TRANSACTION-ARCHIVE-FILE is append-only (see
+      *   OPEN-TRANSACTION-ARCHIVE-FILE-EXTEND), so re-running this
+      *   job on a later date adds to what earlier runs already moved
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNARCH.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+       01  WS-ARCHIVE-OP-STATUS        PIC XX.
+
+      * Retention policy - flagged here for the same future
+      * externalization pass as INTEREST's rate and MAINTFEE's
+      * minimum balance and fee
+       01  WS-RETENTION-YEARS          PIC 99 VALUE 7.
+       01  WS-RETENTION-DAYS           PIC 9(6).
+
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-RUN-DATE-GROUP REDEFINES WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 99.
+           05  WS-RUN-DAY              PIC 99.
+
+       01  WS-TODAY-INTEGER            PIC S9(9).
+       01  WS-CUTOFF-INTEGER           PIC S9(9).
+       01  WS-CUTOFF-DATE              PIC 9(8).
+
+       01  WS-TXN-DATE                 PIC 9(8).
+
+      * Report counters
+       01  WS-TXNS-SCANNED             PIC 9(6) VALUE 0.
+       01  WS-TXNS-ARCHIVED            PIC 9(6) VALUE 0.
+       01  WS-TXNS-SKIPPED             PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the transaction archive/purge batch job
+           PERFORM DISPLAY-BANNER.
+           PERFORM COMPUTE-CUTOFF-DATE.
+           PERFORM ARCHIVE-OLD-TRANSACTIONS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY '================================================'.
+           DISPLAY 'TRANSACTION ARCHIVE / PURGE BATCH'.
+           DISPLAY 'Run date: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY.
+           DISPLAY 'Retention period: ' WS-RETENTION-YEARS ' years'.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Transactions scanned:   ' WS-TXNS-SCANNED.
+           DISPLAY 'Transactions archived:  ' WS-TXNS-ARCHIVED.
+           DISPLAY 'Transactions skipped:   ' WS-TXNS-SKIPPED.
+           DISPLAY 'Archive file:   data/transaction_archive.dat'.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * CUTOFF DATE
+      ******************************************************************
+
+       COMPUTE-CUTOFF-DATE.
+      *    Convert today's date to an integer day count, subtract the
+      *    retention window, and convert back to a YYYYMMDD date so
+      *    it can be straight-compared against a transaction's date
+      *    Output: WS-CUTOFF-DATE
+           COMPUTE WS-RETENTION-DAYS = WS-RETENTION-YEARS * 365.
+           COMPUTE WS-TODAY-INTEGER = FUNCTION INTEGER-OF-DATE
+               (WS-RUN-DATE).
+           COMPUTE WS-CUTOFF-INTEGER =
+               WS-TODAY-INTEGER - WS-RETENTION-DAYS.
+           COMPUTE WS-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER
+               (WS-CUTOFF-INTEGER).
+
+      ******************************************************************
+      * TRANSACTION SCAN
+      ******************************************************************
+
+       ARCHIVE-OLD-TRANSACTIONS.
+      *    Single sequential pass over TRANSACTION-FILE, archiving and
+      *    purging every record older than the cutoff date
+           CALL 'FILES' USING 'OPEN-TRANSACTION-FILE-IO'.
+           CALL 'FILES' USING 'START-TRANSACTION-FILE-TOP'
+               WS-OP-STATUS.
+           CALL 'FILES' USING 'OPEN-TRANSACTION-ARCHIVE-FILE-EXTEND'
+               WS-ARCHIVE-OP-STATUS.
+
+           PERFORM ARCHIVE-NEXT-TRANSACTION UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-TRANSACTION-FILE'.
+           CALL 'FILES' USING 'CLOSE-TRANSACTION-ARCHIVE-FILE'.
+
+       ARCHIVE-NEXT-TRANSACTION.
+      *    Read one transaction and, if it is older than the cutoff,
+      *    move it to the archive file and purge it from the live file
+           CALL 'FILES' USING 'READ-NEXT-TRANSACTION' TRANSACTION-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-TXNS-SCANNED
+               MOVE TXN-TIMESTAMP(1:8) TO WS-TXN-DATE
+
+               IF WS-TXN-DATE < WS-CUTOFF-DATE
+                   PERFORM ARCHIVE-AND-PURGE-TRANSACTION
+               ELSE
+                   ADD 1 TO WS-TXNS-SKIPPED
+               END-IF
+           END-IF.
+
+       ARCHIVE-AND-PURGE-TRANSACTION.
+      *    Append the current TRANSACTION-RECORD to the archive file,
+      *    and only delete it from the live file once the archive
+      *    write has actually succeeded
+           CALL 'FILES' USING 'APPEND-TRANSACTION-ARCHIVE'
+               TRANSACTION-RECORD WS-ARCHIVE-OP-STATUS.
+
+           IF WS-ARCHIVE-OP-STATUS = '00'
+               CALL 'FILES' USING 'DELETE-TRANSACTION'
+                   TRANSACTION-RECORD WS-OP-STATUS
+               ADD 1 TO WS-TXNS-ARCHIVED
+               MOVE '00' TO WS-OP-STATUS
+           ELSE
+               ADD 1 TO WS-TXNS-SKIPPED
+               DISPLAY 'FAILED    Transaction ' TXN-ID
+                   '  Archive write failed'
+           END-IF.
+
+       END PROGRAM TXNARCH.
