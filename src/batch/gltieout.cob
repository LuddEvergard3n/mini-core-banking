@@ -0,0 +1,223 @@
+      ******************************************************************
+      * GLTIEOUT.COB - Daily Cash Position / GL Tie-Out Report
+      *
+      * Standalone batch program. For the current business date, sums
+      * every CREDIT/DEBIT entry posted to the house GL control
+      * account (see LEDGER's POST-GL-MIRROR-ENTRY) and every
+      * CREDIT/DEBIT entry posted against a real customer account,
+      * and confirms the two sides net to zero - the same tie-out a
+      * close-of-business operator would run before sign-off to
+      * confirm the day's double-entry postings actually balance.
+      *
+      * Design decisions:
+      * - Read-only single pass over LEDGER-FILE, the same
+      *   START-LEDGER-FILE-TOP/READ-NEXT-LEDGER full scan RECONCILE
+      *   uses, filtered to today's date the same way TXNARCH filters
+      *   TRANSACTION-FILE by date
+      * - BLOCK/UNBLOCK entries are skipped on both sides: they never
+      *   get a GL mirror (see LEDGER.COB) and never move real money,
+      *   so including them would only ever introduce noise
+      * - "Net movement" for each side is CREDITS minus DEBITS, the
+      *   same sign convention POST-GL-MIRROR-ENTRY already applies to
+      *   CTL-GL-BALANCE; by construction a customer CREDIT posts a
+      *   GL DEBIT of the same amount (and vice versa), so a balanced
+      *   day is exactly GL net movement plus customer net movement
+      *   equal to zero, not each side separately equal to zero
+      * - Does not touch CTL-GL-BALANCE or LEDGER-FILE; purely a
+      *   read-only reporting pass, run independently of the
+      *   interactive MENU program
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLTIEOUT.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+
+      * Reserved GL control account ID - same value as
+      * LED-GL-CONTROL-ACCOUNT-ID in LEDGER.COB
+       01  WS-GL-CONTROL-ACCOUNT-ID    PIC 9(8) VALUE 99999999.
+
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-RUN-DATE-GROUP REDEFINES WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 99.
+           05  WS-RUN-DAY              PIC 99.
+
+       01  WS-LED-DATE                 PIC 9(8).
+
+      * Running totals for the day
+       01  WS-TIE-OUT-TOTALS.
+           05  WS-GL-DEBITS            PIC S9(13)V99 VALUE 0.
+           05  WS-GL-CREDITS           PIC S9(13)V99 VALUE 0.
+           05  WS-CUST-DEBITS          PIC S9(13)V99 VALUE 0.
+           05  WS-CUST-CREDITS         PIC S9(13)V99 VALUE 0.
+
+       01  WS-GL-NET-MOVEMENT          PIC S9(13)V99.
+       01  WS-CUST-NET-MOVEMENT        PIC S9(13)V99.
+       01  WS-TIE-OUT-DIFFERENCE       PIC S9(13)V99.
+
+      * Report counters
+       01  WS-REPORT-COUNTERS.
+           05  WS-ENTRIES-SCANNED      PIC 9(8) VALUE 0.
+           05  WS-ENTRIES-IN-SCOPE     PIC 9(8) VALUE 0.
+           05  WS-ENTRIES-SKIPPED      PIC 9(8) VALUE 0.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISPLAY-GL-DEBITS    PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-GL-CREDITS   PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-GL-NET       PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-CUST-DEBITS  PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-CUST-CREDITS PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-CUST-NET     PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-DIFFERENCE   PIC -ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the daily cash position / GL tie-out report
+           PERFORM DISPLAY-BANNER.
+           PERFORM SCAN-LEDGER-FOR-TIE-OUT.
+           PERFORM COMPUTE-TIE-OUT.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY '================================================'.
+           DISPLAY 'DAILY CASH POSITION / GL TIE-OUT REPORT'.
+           DISPLAY 'Business date: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       DISPLAY-SUMMARY.
+      *    Display final totals and the pass/fail tie-out verdict
+           MOVE WS-GL-DEBITS      TO WS-DISPLAY-GL-DEBITS.
+           MOVE WS-GL-CREDITS     TO WS-DISPLAY-GL-CREDITS.
+           MOVE WS-GL-NET-MOVEMENT    TO WS-DISPLAY-GL-NET.
+           MOVE WS-CUST-DEBITS    TO WS-DISPLAY-CUST-DEBITS.
+           MOVE WS-CUST-CREDITS   TO WS-DISPLAY-CUST-CREDITS.
+           MOVE WS-CUST-NET-MOVEMENT  TO WS-DISPLAY-CUST-NET.
+           MOVE WS-TIE-OUT-DIFFERENCE TO WS-DISPLAY-DIFFERENCE.
+
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Ledger entries scanned:   ' WS-ENTRIES-SCANNED.
+           DISPLAY 'Entries in scope today:   ' WS-ENTRIES-IN-SCOPE.
+           DISPLAY 'Entries skipped:          ' WS-ENTRIES-SKIPPED.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'GL control account debits:    '
+               WS-DISPLAY-GL-DEBITS.
+           DISPLAY 'GL control account credits:   '
+               WS-DISPLAY-GL-CREDITS.
+           DISPLAY 'GL control account net:       ' WS-DISPLAY-GL-NET.
+           DISPLAY ' '.
+           DISPLAY 'Customer account debits:      '
+               WS-DISPLAY-CUST-DEBITS.
+           DISPLAY 'Customer account credits:     '
+               WS-DISPLAY-CUST-CREDITS.
+           DISPLAY 'Customer account net:         '
+               WS-DISPLAY-CUST-NET.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Tie-out difference (GL net + customer net): '
+               WS-DISPLAY-DIFFERENCE.
+           DISPLAY '------------------------------------------------'.
+
+           IF WS-TIE-OUT-DIFFERENCE = 0
+               DISPLAY 'TIE-OUT PASSED - books balance for the day.'
+           ELSE
+               DISPLAY 'TIE-OUT FAILED - books do not balance, '
+                   'investigate before close-of-business sign-off.'
+           END-IF.
+
+      ******************************************************************
+      * LEDGER SCAN
+      ******************************************************************
+
+       SCAN-LEDGER-FOR-TIE-OUT.
+      *    Single sequential pass over LEDGER-FILE, accumulating
+      *    today's GL-control-account and customer-account movement
+           CALL 'FILES' USING 'OPEN-LEDGER-FILE-INPUT'.
+           CALL 'FILES' USING 'START-LEDGER-FILE-TOP' WS-OP-STATUS.
+
+           PERFORM ACCUMULATE-NEXT-LEDGER-ENTRY
+               UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
+
+       ACCUMULATE-NEXT-LEDGER-ENTRY.
+      *    Read one ledger entry and, if it is a money-moving entry
+      *    dated today, fold it into the GL or customer running total
+           CALL 'FILES' USING 'READ-NEXT-LEDGER' LEDGER-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ENTRIES-SCANNED
+               MOVE LED-TIMESTAMP(1:8) TO WS-LED-DATE
+
+               IF WS-LED-DATE = WS-RUN-DATE
+                       AND (LED-CREDIT OR LED-DEBIT)
+                   ADD 1 TO WS-ENTRIES-IN-SCOPE
+                   PERFORM FOLD-LEDGER-ENTRY
+               ELSE
+                   ADD 1 TO WS-ENTRIES-SKIPPED
+               END-IF
+           END-IF.
+
+       FOLD-LEDGER-ENTRY.
+      *    Add one in-scope entry's amount into the correct running
+      *    total, split by GL-control-account vs. customer account and
+      *    by CREDIT vs. DEBIT
+           IF LED-ACCOUNT-ID = WS-GL-CONTROL-ACCOUNT-ID
+               IF LED-CREDIT
+                   ADD LED-AMOUNT TO WS-GL-CREDITS
+               ELSE
+                   ADD LED-AMOUNT TO WS-GL-DEBITS
+               END-IF
+           ELSE
+               IF LED-CREDIT
+                   ADD LED-AMOUNT TO WS-CUST-CREDITS
+               ELSE
+                   ADD LED-AMOUNT TO WS-CUST-DEBITS
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * TIE-OUT COMPUTATION
+      ******************************************************************
+
+       COMPUTE-TIE-OUT.
+      *    Net each side and combine them into the final tie-out
+      *    difference, which should be exactly zero on a balanced day
+      *    Output: WS-GL-NET-MOVEMENT, WS-CUST-NET-MOVEMENT,
+      *            WS-TIE-OUT-DIFFERENCE
+           COMPUTE WS-GL-NET-MOVEMENT =
+               WS-GL-CREDITS - WS-GL-DEBITS.
+           COMPUTE WS-CUST-NET-MOVEMENT =
+               WS-CUST-CREDITS - WS-CUST-DEBITS.
+           COMPUTE WS-TIE-OUT-DIFFERENCE =
+               WS-GL-NET-MOVEMENT + WS-CUST-NET-MOVEMENT.
+
+       END PROGRAM GLTIEOUT.
