@@ -0,0 +1,190 @@
+      ******************************************************************
+      * MAINTFEE.COB - Monthly Minimum-Balance Maintenance Fee Batch
+      *
+      * Standalone batch program. Scans ACCOUNT-FILE for active
+      * CHECKING accounts whose ACC-BALANCE has fallen below the
+      * configured minimum and posts a maintenance fee DEBIT for each
+      * one, via the same TRANSACTIONS/PROCESS-DEBIT entry point the
+      * interactive menu uses for a withdrawal.
+      *
+      * Design decisions:
+      * - Only ACC-ACTIVE CHECKING accounts are considered; SAVINGS
+      *   accounts already carry interest logic (INTEREST.COB) and are
+      *   not subject to this fee
+      * - A flat minimum balance and flat fee amount are used
+      *   (WS-MINIMUM-BALANCE / WS-MAINTENANCE-FEE); these, too, should
+      *   move to a shared parameter copybook once one exists
+      * - The fee is posted through TRANSACTIONS/PROCESS-DEBIT so it
+      *   is validated, logged, and ledgered exactly like an operator
+      *   withdrawal, rather than writing ACCOUNT-FILE/LEDGER-FILE
+      *   directly
+      * - An account already below minimum is still charged even if
+      *   the fee itself would drive the balance further negative;
+      *   PROCESS-DEBIT's own overdraft-limit check is the backstop
+      *   that rejects the fee if it would exceed what the account is
+      *   allowed to go into
+      * - Intended to run as a monthly batch job, independent of the
+      *   interactive MENU program
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTFEE.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+       01  WS-FEE-STATUS               PIC XX.
+
+      * Minimum balance a CHECKING account must maintain, and the flat
+      * fee posted when it falls below that at month end
+       01  WS-MINIMUM-BALANCE          PIC S9(13)V99 VALUE 100.00.
+       01  WS-MAINTENANCE-FEE          PIC S9(13)V99 VALUE 10.00.
+
+       01  WS-FEE-WORK.
+           05  WS-FEE-ACCOUNT-ID       PIC 9(8).
+           05  WS-FEE-AMOUNT           PIC S9(13)V99.
+           05  WS-FEE-DESC             PIC X(80).
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-ACCOUNTS-SCANNED     PIC 9(6) VALUE 0.
+           05  WS-ACCOUNTS-CHARGED     PIC 9(6) VALUE 0.
+           05  WS-TOTAL-FEES           PIC S9(13)V99 VALUE 0.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISPLAY-BALANCE      PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-TOTAL        PIC -ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 99.
+           05  WS-RUN-DAY              PIC 99.
+       01  WS-RUN-DATE-FLAT REDEFINES WS-RUN-DATE PIC 9(8).
+
+      * Business-day calendar adjustment (see CALENDAR.COB) - weekend
+      * or holiday runs post using the prior business day instead
+       01  WS-EFFECTIVE-DATE           PIC 9(8).
+       01  WS-DATE-WAS-ADJUSTED        PIC 9.
+           88  RUN-DATE-WAS-ADJUSTED   VALUE 1.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the maintenance fee batch job
+           PERFORM DISPLAY-BANNER.
+           PERFORM POST-FEES-TO-ACCOUNTS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM CHECK-BUSINESS-DAY.
+           DISPLAY '================================================'.
+           DISPLAY 'MINIMUM-BALANCE MAINTENANCE FEE BATCH'.
+           DISPLAY 'Run date: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY.
+           IF RUN-DATE-WAS-ADJUSTED
+               DISPLAY 'Not a business day - posting as of: '
+                   WS-EFFECTIVE-DATE
+           END-IF.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       CHECK-BUSINESS-DAY.
+      *    Roll today back to the prior business day if today is a
+      *    weekend or holiday
+      *    Input: WS-RUN-DATE-FLAT
+      *    Output: WS-EFFECTIVE-DATE, WS-DATE-WAS-ADJUSTED
+           CALL 'CALENDAR' USING 'ADJUST-TO-PRIOR-BUSINESS-DAY'
+               WS-RUN-DATE-FLAT WS-EFFECTIVE-DATE WS-DATE-WAS-ADJUSTED.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           MOVE WS-TOTAL-FEES TO WS-DISPLAY-TOTAL.
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Accounts scanned:      ' WS-ACCOUNTS-SCANNED.
+           DISPLAY 'Accounts charged:      ' WS-ACCOUNTS-CHARGED.
+           DISPLAY 'Total fees posted:     ' WS-DISPLAY-TOTAL.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * FEE POSTING PASS
+      ******************************************************************
+
+       POST-FEES-TO-ACCOUNTS.
+      *    Single sequential pass over ACCOUNT-FILE, posting a fee for
+      *    every CHECKING account below the minimum balance
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'START-ACCOUNT-FILE-TOP' WS-OP-STATUS.
+
+           PERFORM POST-FEE-NEXT-ACCOUNT
+               UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+       POST-FEE-NEXT-ACCOUNT.
+      *    Read one account and post the fee if it qualifies
+           CALL 'FILES' USING 'READ-NEXT-ACCOUNT' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ACCOUNTS-SCANNED
+               IF ACC-ACTIVE AND ACC-TYPE-CHECKING AND
+                       ACC-BALANCE < WS-MINIMUM-BALANCE
+                   PERFORM POST-MAINTENANCE-FEE
+               END-IF
+           END-IF.
+
+       POST-MAINTENANCE-FEE.
+      *    Post the flat maintenance fee as a debit against this
+      *    account. PROCESS-DEBIT reads and updates the account
+      *    through ACCOUNT, which opens and closes ACCOUNT-FILE
+      *    itself - close it first, and re-position the scan after
+      *    this account once it is reopened
+           MOVE ACC-ID TO WS-FEE-ACCOUNT-ID.
+           MOVE WS-MAINTENANCE-FEE TO WS-FEE-AMOUNT.
+           MOVE 'MAINTENANCE FEE' TO WS-FEE-DESC.
+           MOVE ACC-BALANCE TO WS-DISPLAY-BALANCE.
+
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+           CALL 'TRANSACTIONS' USING 'PROCESS-DEBIT'
+               WS-FEE-ACCOUNT-ID WS-FEE-AMOUNT
+               WS-FEE-DESC TRANSACTION-RECORD WS-FEE-STATUS.
+
+           IF WS-FEE-STATUS = '00'
+               ADD 1 TO WS-ACCOUNTS-CHARGED
+               ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES
+               DISPLAY 'CHARGED   Account: ' WS-FEE-ACCOUNT-ID
+                   '  Balance: ' WS-DISPLAY-BALANCE
+                   '  Fee: ' WS-MAINTENANCE-FEE
+           ELSE
+               DISPLAY 'FAILED    Account: ' WS-FEE-ACCOUNT-ID
+                   '  Maintenance fee posting failed'
+           END-IF.
+
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           MOVE WS-FEE-ACCOUNT-ID TO ACC-ID.
+           CALL 'FILES' USING 'START-ACCOUNT-AFTER' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+       END PROGRAM MAINTFEE.
