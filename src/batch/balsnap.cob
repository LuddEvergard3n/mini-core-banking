@@ -0,0 +1,164 @@
+      ******************************************************************
+      * BALSNAP.COB - Nightly Balance Snapshot Batch
+      *
+      * Standalone batch program. Makes a single sequential pass over
+      * ACCOUNT-FILE and appends one BALANCE-SNAPSHOT-RECORD per
+      * account, capturing ACC-BALANCE and ACC-BLOCKED-AMT as of this
+      * run, so month-over-month trend reports can read a dated history
+      * file instead of replaying the whole ledger to reconstruct a
+      * point-in-time balance.
+      *
+      * Design decisions:
+      * - Read-only against ACCOUNT-FILE, append-only against the new
+      *   BALANCE-SNAPSHOT-FILE - the same immutable-log discipline as
+      *   LEDGER-FILE and AUDIT-FILE
+      * - One snapshot row per account per run, regardless of account
+      *   status, so a closed account's final balance stays in the
+      *   history too
+      * - BSN-SNAPSHOT-ID comes from CONTROL-RECORD's own counter
+      *   (CTL-LAST-SNAPSHOT-ID), the same sequence-generation pattern
+      *   GENERATE-AUDIT-ID uses
+      * - Intended to run nightly, independent of the interactive
+      *   MENU program
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALSNAP.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 99.
+           05  WS-RUN-DAY              PIC 99.
+
+       01  WS-CURRENT-TIME.
+           05  WS-CURR-HOUR            PIC 99.
+           05  WS-CURR-MINUTE          PIC 99.
+           05  WS-CURR-SECOND          PIC 99.
+
+       01  WS-TIMESTAMP                PIC X(14).
+
+      * Report counters
+       01  WS-ACCOUNTS-SNAPPED         PIC 9(6) VALUE 0.
+       01  WS-ACCOUNTS-FAILED          PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the nightly balance snapshot batch job
+           PERFORM DISPLAY-BANNER.
+           PERFORM SNAPSHOT-ALL-ACCOUNTS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY '================================================'.
+           DISPLAY 'NIGHTLY BALANCE SNAPSHOT'.
+           DISPLAY 'Run date: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Accounts snapshotted:  ' WS-ACCOUNTS-SNAPPED.
+           DISPLAY 'Accounts failed:       ' WS-ACCOUNTS-FAILED.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * SNAPSHOT PASS
+      ******************************************************************
+
+       SNAPSHOT-ALL-ACCOUNTS.
+      *    Single sequential pass over ACCOUNT-FILE, appending one
+      *    balance snapshot per account
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-RUN-YEAR WS-RUN-MONTH WS-RUN-DAY
+                  WS-CURR-HOUR WS-CURR-MINUTE WS-CURR-SECOND
+                  DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP.
+
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'OPEN-BALANCE-SNAPSHOT-FILE-EXTEND'
+               WS-OP-STATUS.
+
+           CALL 'FILES' USING 'START-ACCOUNT-FILE-TOP' WS-OP-STATUS.
+           PERFORM SNAPSHOT-NEXT-ACCOUNT UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-BALANCE-SNAPSHOT-FILE'.
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+       SNAPSHOT-NEXT-ACCOUNT.
+      *    Read one account and append its snapshot row
+           CALL 'FILES' USING 'READ-NEXT-ACCOUNT' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               PERFORM BUILD-AND-APPEND-SNAPSHOT
+           END-IF.
+
+       BUILD-AND-APPEND-SNAPSHOT.
+      *    Assemble one BALANCE-SNAPSHOT-RECORD for the current
+      *    ACCOUNT-RECORD and append it
+           INITIALIZE BALANCE-SNAPSHOT-RECORD.
+           PERFORM GENERATE-SNAPSHOT-ID.
+           MOVE ACC-ID TO BSN-ACCOUNT-ID.
+           MOVE WS-RUN-DATE TO BSN-SNAPSHOT-DATE.
+           MOVE ACC-BALANCE TO BSN-BALANCE.
+           MOVE ACC-BLOCKED-AMT TO BSN-BLOCKED-AMT.
+           MOVE WS-TIMESTAMP TO BSN-CREATED-TS.
+
+           CALL 'FILES' USING 'APPEND-BALANCE-SNAPSHOT'
+               BALANCE-SNAPSHOT-RECORD WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ACCOUNTS-SNAPPED
+           ELSE
+               ADD 1 TO WS-ACCOUNTS-FAILED
+               DISPLAY 'FAILED    Account ' ACC-ID
+           END-IF.
+
+       GENERATE-SNAPSHOT-ID.
+      *    Generate next snapshot ID from control file
+      *    Output: BSN-SNAPSHOT-ID
+           CALL 'FILES' USING 'READ-CONTROL' CONTROL-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS NOT = '00'
+               DISPLAY 'FATAL: Cannot read control file for snapshot ID'
+               STOP RUN
+           END-IF.
+
+           ADD 1 TO CTL-LAST-SNAPSHOT-ID.
+           MOVE CTL-LAST-SNAPSHOT-ID TO BSN-SNAPSHOT-ID.
+
+           CALL 'FILES' USING 'UPDATE-CONTROL' CONTROL-RECORD
+               WS-OP-STATUS.
+
+       END PROGRAM BALSNAP.
