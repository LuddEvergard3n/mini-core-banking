@@ -0,0 +1,167 @@
+      ******************************************************************
+      * FREEZEXP.COB - Time-Bound Account Freeze Expiry Batch
+      *
+      * Standalone batch program. Scans ACCOUNT-FILE for BLOCKED
+      * accounts carrying an ACC-FREEZE-EXPIRY timestamp (set when
+      * BLOCK-ACCOUNT is called with a known end date, e.g. a
+      * court-ordered hold) and calls ACCOUNT/UNBLOCK-ACCOUNT on any
+      * whose expiry has passed, so a freeze with a known end date
+      * does not require a human to remember to lift it.
+      *
+      * Design decisions:
+      * - Only ACC-BLOCKED accounts with a non-blank ACC-FREEZE-EXPIRY
+      *   are candidates; a BLOCKED account with a blank expiry is an
+      *   indefinite freeze and is left alone
+      * - Expiry is compared against the current YYYYMMDDHHMMSS
+      *   timestamp as a straight string comparison, the same way
+      *   STATEMENT and LEDGEREXP compare date ranges against
+      *   LED-TIMESTAMP
+      * - Lifted through ACCOUNT/UNBLOCK-ACCOUNT so the same status
+      *   change, timestamp update, and freeze-expiry clear happen as
+      *   when an operator unblocks an account by hand
+      * - Intended to run nightly, independent of the interactive
+      *   MENU program
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FREEZEXP.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+       01  WS-UNBLOCK-STATUS           PIC XX.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-YEAR            PIC 9(4).
+           05  WS-CURR-MONTH           PIC 99.
+           05  WS-CURR-DAY             PIC 99.
+       01  WS-CURRENT-TIME.
+           05  WS-CURR-HOUR            PIC 99.
+           05  WS-CURR-MINUTE          PIC 99.
+           05  WS-CURR-SECOND          PIC 99.
+       01  WS-CURRENT-TIMESTAMP        PIC X(14).
+
+       01  WS-UNBLOCK-ACCOUNT-ID       PIC 9(8).
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-ACCOUNTS-SCANNED     PIC 9(6) VALUE 0.
+           05  WS-ACCOUNTS-EXPIRED     PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the freeze-expiry batch job
+           PERFORM DISPLAY-BANNER.
+           PERFORM GET-CURRENT-RUN-TIMESTAMP.
+           PERFORM EXPIRE-FROZEN-ACCOUNTS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           DISPLAY '================================================'.
+           DISPLAY 'TIME-BOUND ACCOUNT FREEZE EXPIRY BATCH'.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Accounts scanned:      ' WS-ACCOUNTS-SCANNED.
+           DISPLAY 'Freezes expired:       ' WS-ACCOUNTS-EXPIRED.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * TIMESTAMP SETUP
+      ******************************************************************
+
+       GET-CURRENT-RUN-TIMESTAMP.
+      *    Build the current YYYYMMDDHHMMSS timestamp this run
+      *    compares every ACC-FREEZE-EXPIRY against
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           STRING WS-CURR-YEAR
+                  WS-CURR-MONTH
+                  WS-CURR-DAY
+                  WS-CURR-HOUR
+                  WS-CURR-MINUTE
+                  WS-CURR-SECOND
+                  DELIMITED BY SIZE
+                  INTO WS-CURRENT-TIMESTAMP.
+
+      ******************************************************************
+      * FREEZE EXPIRY PASS
+      ******************************************************************
+
+       EXPIRE-FROZEN-ACCOUNTS.
+      *    Single sequential pass over ACCOUNT-FILE, lifting every
+      *    BLOCKED account whose freeze expiry has passed
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'START-ACCOUNT-FILE-TOP' WS-OP-STATUS.
+
+           PERFORM EXPIRE-NEXT-ACCOUNT
+               UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+       EXPIRE-NEXT-ACCOUNT.
+      *    Read one account and lift its freeze if it qualifies
+           CALL 'FILES' USING 'READ-NEXT-ACCOUNT' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ACCOUNTS-SCANNED
+               IF ACC-BLOCKED AND ACC-FREEZE-EXPIRY NOT = SPACES
+                       AND ACC-FREEZE-EXPIRY <= WS-CURRENT-TIMESTAMP
+                   PERFORM EXPIRE-ACCOUNT-FREEZE
+               END-IF
+           END-IF.
+
+       EXPIRE-ACCOUNT-FREEZE.
+      *    Lift the freeze on this account through the same
+      *    UNBLOCK-ACCOUNT path an operator uses by hand.
+      *    UNBLOCK-ACCOUNT opens and closes ACCOUNT-FILE itself, which
+      *    would otherwise yank the rug out from under this scan's own
+      *    open handle - close it first, and re-position the scan
+      *    after this account once it is reopened
+           MOVE ACC-ID TO WS-UNBLOCK-ACCOUNT-ID.
+
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+           CALL 'ACCOUNT' USING 'UNBLOCK-ACCOUNT'
+               WS-UNBLOCK-ACCOUNT-ID WS-UNBLOCK-STATUS.
+
+           IF WS-UNBLOCK-STATUS = '00'
+               ADD 1 TO WS-ACCOUNTS-EXPIRED
+               DISPLAY 'EXPIRED   Account: ' WS-UNBLOCK-ACCOUNT-ID
+           ELSE
+               DISPLAY 'FAILED    Account: ' WS-UNBLOCK-ACCOUNT-ID
+                   '  Freeze expiry unblock failed'
+           END-IF.
+
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           MOVE WS-UNBLOCK-ACCOUNT-ID TO ACC-ID.
+           CALL 'FILES' USING 'START-ACCOUNT-AFTER' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+       END PROGRAM FREEZEXP.
