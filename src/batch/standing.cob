@@ -0,0 +1,308 @@
+      ******************************************************************
+      * STANDING.COB - Standing Order Execution Batch
+      *
+      * Standalone batch program. Scans STANDING-ORDER-FILE for ACTIVE
+      * instructions whose SO-NEXT-DUE-DATE is today or earlier and
+      * posts each one through the same TRANSACTIONS/PROCESS-TRANSFER
+      * entry point the interactive menu uses for a live transfer, so
+      * recurring rent/payroll style transfers don't need a human to
+      * remember them.
+      *
+      * Design decisions:
+      * - Only SO-ACTIVE orders are posted; SO-CANCELLED orders are
+      *   skipped
+      * - A failed transfer (insufficient funds, blocked account, etc)
+      *   leaves the order ACTIVE with its due date unchanged, so it
+      *   is retried on the next run rather than silently skipped
+      * - On a successful post, SO-NEXT-DUE-DATE is advanced by one
+      *   period (DAILY/WEEKLY/MONTHLY) so the same order is not
+      *   posted twice in one day
+      * - Intended to run once per day, independent of the
+      *   interactive MENU program
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANDING.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-01-13.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+
+       01  WS-TRANSFER-WORK.
+           05  WS-TRANSFER-SOURCE-ID   PIC 9(8).
+           05  WS-TRANSFER-DEST-ID     PIC 9(8).
+           05  WS-TRANSFER-AMOUNT      PIC S9(13)V99.
+           05  WS-TRANSFER-DESC        PIC X(80).
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-ORDERS-SCANNED       PIC 9(6) VALUE 0.
+           05  WS-ORDERS-POSTED        PIC 9(6) VALUE 0.
+           05  WS-ORDERS-FAILED        PIC 9(6) VALUE 0.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISPLAY-AMOUNT       PIC -ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 99.
+           05  WS-RUN-DAY              PIC 99.
+       01  WS-RUN-DATE-FLAT REDEFINES WS-RUN-DATE PIC 9(8).
+
+       01  WS-TODAY                    PIC 9(8).
+
+      * Business-day calendar adjustment (see CALENDAR.COB) - weekend
+      * or holiday runs post due orders as of the prior business day
+       01  WS-EFFECTIVE-DATE           PIC 9(8).
+       01  WS-DATE-WAS-ADJUSTED        PIC 9.
+           88  RUN-DATE-WAS-ADJUSTED   VALUE 1.
+
+      * Working fields for advancing SO-NEXT-DUE-DATE by one period
+       01  WS-DUE-DATE-WORK.
+           05  WS-DUE-YEAR             PIC 9(4).
+           05  WS-DUE-MONTH            PIC 99.
+           05  WS-DUE-DAY              PIC 99.
+       01  WS-DUE-DATE-INTEGER         PIC 9(8).
+       01  WS-DAYS-IN-MONTH            PIC 99.
+
+      * Days in each calendar month (non-leap year); February is
+      * corrected for leap years by COMPUTE-DAYS-IN-MONTH below
+       01  WS-MONTH-LENGTHS-TABLE.
+           05  FILLER                  PIC 99 VALUE 31.
+           05  FILLER                  PIC 99 VALUE 28.
+           05  FILLER                  PIC 99 VALUE 31.
+           05  FILLER                  PIC 99 VALUE 30.
+           05  FILLER                  PIC 99 VALUE 31.
+           05  FILLER                  PIC 99 VALUE 30.
+           05  FILLER                  PIC 99 VALUE 31.
+           05  FILLER                  PIC 99 VALUE 31.
+           05  FILLER                  PIC 99 VALUE 30.
+           05  FILLER                  PIC 99 VALUE 31.
+           05  FILLER                  PIC 99 VALUE 30.
+           05  FILLER                  PIC 99 VALUE 31.
+       01  WS-MONTH-LENGTHS REDEFINES WS-MONTH-LENGTHS-TABLE.
+           05  WS-MONTH-LENGTH-ENTRY   PIC 99 OCCURS 12 TIMES.
+
+       01  WS-LEAP-CHECK.
+           05  WS-LEAP-REM-4           PIC 99.
+           05  WS-LEAP-REM-100         PIC 99.
+           05  WS-LEAP-REM-400         PIC 999.
+           05  WS-LEAP-YEAR            PIC 9.
+               88  IS-LEAP-YEAR        VALUE 1.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the standing order execution batch job
+           PERFORM DISPLAY-BANNER.
+           PERFORM POST-DUE-STANDING-ORDERS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM CHECK-BUSINESS-DAY.
+           MOVE WS-EFFECTIVE-DATE TO WS-TODAY.
+           DISPLAY '================================================'.
+           DISPLAY 'STANDING ORDER EXECUTION BATCH'.
+           DISPLAY 'Run date: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY.
+           IF RUN-DATE-WAS-ADJUSTED
+               DISPLAY 'Not a business day - posting as of: '
+                   WS-EFFECTIVE-DATE
+           END-IF.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       CHECK-BUSINESS-DAY.
+      *    Roll today back to the prior business day if today is a
+      *    weekend or holiday
+      *    Input: WS-RUN-DATE-FLAT
+      *    Output: WS-EFFECTIVE-DATE, WS-DATE-WAS-ADJUSTED
+           CALL 'CALENDAR' USING 'ADJUST-TO-PRIOR-BUSINESS-DAY'
+               WS-RUN-DATE-FLAT WS-EFFECTIVE-DATE WS-DATE-WAS-ADJUSTED.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Orders scanned:        ' WS-ORDERS-SCANNED.
+           DISPLAY 'Orders posted:         ' WS-ORDERS-POSTED.
+           DISPLAY 'Orders failed:         ' WS-ORDERS-FAILED.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * STANDING ORDER POSTING PASS
+      ******************************************************************
+
+       POST-DUE-STANDING-ORDERS.
+      *    Single sequential pass over STANDING-ORDER-FILE, posting
+      *    every ACTIVE order whose SO-NEXT-DUE-DATE has arrived
+           CALL 'FILES' USING 'OPEN-STANDING-ORDER-FILE-IO'.
+           CALL 'FILES' USING 'START-STANDING-ORDER-FILE-TOP'
+               WS-OP-STATUS.
+
+           PERFORM POST-NEXT-STANDING-ORDER
+               UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-STANDING-ORDER-FILE'.
+
+       POST-NEXT-STANDING-ORDER.
+      *    Read one standing order and post it if it is due
+           CALL 'FILES' USING 'READ-NEXT-STANDING-ORDER'
+               STANDING-ORDER-RECORD WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ORDERS-SCANNED
+               IF SO-ACTIVE AND SO-NEXT-DUE-DATE NOT > WS-TODAY
+                   PERFORM POST-ONE-STANDING-ORDER
+               END-IF
+           END-IF.
+
+       POST-ONE-STANDING-ORDER.
+      *    Post a due standing order as a transfer, and advance its
+      *    next due date on success
+           MOVE SO-SOURCE-ACCOUNT-ID TO WS-TRANSFER-SOURCE-ID.
+           MOVE SO-DEST-ACCOUNT-ID TO WS-TRANSFER-DEST-ID.
+           MOVE SO-AMOUNT TO WS-TRANSFER-AMOUNT.
+           MOVE SO-DESCRIPTION TO WS-TRANSFER-DESC.
+
+           CALL 'TRANSACTIONS' USING 'PROCESS-TRANSFER'
+               WS-TRANSFER-SOURCE-ID WS-TRANSFER-DEST-ID
+               WS-TRANSFER-AMOUNT WS-TRANSFER-DESC
+               TRANSACTION-RECORD WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ORDERS-POSTED
+               MOVE WS-TRANSFER-AMOUNT TO WS-DISPLAY-AMOUNT
+               DISPLAY 'POSTED    Order: ' SO-ORDER-ID
+                   '  ' SO-SOURCE-ACCOUNT-ID ' -> '
+                   SO-DEST-ACCOUNT-ID '  Amount: ' WS-DISPLAY-AMOUNT
+               PERFORM ADVANCE-NEXT-DUE-DATE
+               PERFORM SAVE-STANDING-ORDER
+           ELSE
+               ADD 1 TO WS-ORDERS-FAILED
+               DISPLAY 'FAILED    Order: ' SO-ORDER-ID
+                   '  Transfer could not be posted'
+           END-IF.
+
+           MOVE '00' TO WS-OP-STATUS.
+
+       ADVANCE-NEXT-DUE-DATE.
+      *    Move SO-NEXT-DUE-DATE forward by one period, based on
+      *    SO-FREQUENCY
+      *    Input/Output: SO-NEXT-DUE-DATE
+           MOVE SO-NEXT-DUE-DATE TO WS-DUE-DATE-INTEGER.
+           MOVE WS-DUE-DATE-INTEGER(1:4) TO WS-DUE-YEAR.
+           MOVE WS-DUE-DATE-INTEGER(5:2) TO WS-DUE-MONTH.
+           MOVE WS-DUE-DATE-INTEGER(7:2) TO WS-DUE-DAY.
+
+           EVALUATE TRUE
+               WHEN SO-FREQ-DAILY
+                   PERFORM ADVANCE-DUE-DATE-BY-DAY
+               WHEN SO-FREQ-WEEKLY
+                   PERFORM ADVANCE-DUE-DATE-BY-DAY
+                   PERFORM ADVANCE-DUE-DATE-BY-DAY
+                   PERFORM ADVANCE-DUE-DATE-BY-DAY
+                   PERFORM ADVANCE-DUE-DATE-BY-DAY
+                   PERFORM ADVANCE-DUE-DATE-BY-DAY
+                   PERFORM ADVANCE-DUE-DATE-BY-DAY
+                   PERFORM ADVANCE-DUE-DATE-BY-DAY
+               WHEN SO-FREQ-MONTHLY
+                   PERFORM ADVANCE-DUE-DATE-BY-MONTH
+           END-EVALUATE.
+
+           MOVE WS-DUE-YEAR TO WS-DUE-DATE-INTEGER(1:4).
+           MOVE WS-DUE-MONTH TO WS-DUE-DATE-INTEGER(5:2).
+           MOVE WS-DUE-DAY TO WS-DUE-DATE-INTEGER(7:2).
+           MOVE WS-DUE-DATE-INTEGER TO SO-NEXT-DUE-DATE.
+
+       COMPUTE-DAYS-IN-MONTH.
+      *    Look up the number of days in WS-DUE-MONTH/WS-DUE-YEAR,
+      *    correcting February for leap years
+      *    Output: WS-DAYS-IN-MONTH
+           MOVE WS-MONTH-LENGTH-ENTRY(WS-DUE-MONTH)
+               TO WS-DAYS-IN-MONTH.
+
+           IF WS-DUE-MONTH = 2
+               PERFORM CHECK-LEAP-YEAR
+               IF IS-LEAP-YEAR
+                   MOVE 29 TO WS-DAYS-IN-MONTH
+               END-IF
+           END-IF.
+
+       CHECK-LEAP-YEAR.
+      *    A year is a leap year if divisible by 4, unless it is
+      *    also divisible by 100 (unless it is also divisible by 400)
+      *    Output: WS-LEAP-YEAR
+           MOVE 0 TO WS-LEAP-YEAR.
+
+           DIVIDE WS-DUE-YEAR BY 4 GIVING WS-LEAP-REM-4
+               REMAINDER WS-LEAP-REM-4.
+           DIVIDE WS-DUE-YEAR BY 100 GIVING WS-LEAP-REM-100
+               REMAINDER WS-LEAP-REM-100.
+           DIVIDE WS-DUE-YEAR BY 400 GIVING WS-LEAP-REM-400
+               REMAINDER WS-LEAP-REM-400.
+
+           IF WS-LEAP-REM-4 = 0 AND
+                   (WS-LEAP-REM-100 NOT = 0 OR WS-LEAP-REM-400 = 0)
+               MOVE 1 TO WS-LEAP-YEAR
+           END-IF.
+
+       ADVANCE-DUE-DATE-BY-DAY.
+      *    Add one calendar day to WS-DUE-DATE-WORK, rolling over
+      *    month and year as needed
+           ADD 1 TO WS-DUE-DAY.
+
+           PERFORM COMPUTE-DAYS-IN-MONTH.
+
+           IF WS-DUE-DAY > WS-DAYS-IN-MONTH
+               SUBTRACT WS-DAYS-IN-MONTH FROM WS-DUE-DAY
+               PERFORM ADVANCE-DUE-DATE-BY-MONTH-ONLY
+           END-IF.
+
+       ADVANCE-DUE-DATE-BY-MONTH-ONLY.
+      *    Advance WS-DUE-MONTH/WS-DUE-YEAR by one month, without
+      *    touching WS-DUE-DAY (used when a day rolled over)
+           ADD 1 TO WS-DUE-MONTH.
+           IF WS-DUE-MONTH > 12
+               MOVE 1 TO WS-DUE-MONTH
+               ADD 1 TO WS-DUE-YEAR
+           END-IF.
+
+       ADVANCE-DUE-DATE-BY-MONTH.
+      *    Add one calendar month to WS-DUE-DATE-WORK, clamping the
+      *    day of month if it would overflow the new month (e.g.
+      *    Jan 31 + 1 month becomes Feb 28/29)
+           PERFORM ADVANCE-DUE-DATE-BY-MONTH-ONLY.
+           PERFORM COMPUTE-DAYS-IN-MONTH.
+
+           IF WS-DUE-DAY > WS-DAYS-IN-MONTH
+               MOVE WS-DAYS-IN-MONTH TO WS-DUE-DAY
+           END-IF.
+
+       SAVE-STANDING-ORDER.
+      *    Persist the advanced due date
+           CALL 'FILES' USING 'UPDATE-STANDING-ORDER'
+               STANDING-ORDER-RECORD WS-OP-STATUS.
+
+       END PROGRAM STANDING.
