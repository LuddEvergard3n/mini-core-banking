@@ -0,0 +1,217 @@
+      ******************************************************************
+      * DORMANT.COB - Dormant Account Detection Batch
+      *
+      * Standalone batch program. Flags every non-closed account with
+      * no CREDIT or DEBIT ledger entry in the last WS-DORMANCY-DAYS
+      * days, so they can be handed off to a dormant-accounts workflow.
+      * ACC-UPDATED-TS is not used for this, since it is also touched
+      * by balance changes that are not customer-initiated activity
+      * (e.g. a BLOCK/UNBLOCK) - the true last-activity date comes from
+      * walking this account's own CREDIT/DEBIT ledger entries, the
+      * same LED-ACCOUNT-ID index STATEMENT and LEDGEREXP already use.
+      *
+      * Design decisions:
+      * - Only LED-CREDIT/LED-DEBIT entries count as activity - a
+      *   BLOCK/UNBLOCK ledger entry does not reset the dormancy clock.
+      *   A transfer posts as a DEBIT leg on the source account and a
+      *   CREDIT leg on the destination account (see TRANSACTIONS'
+      *   PROCESS-TRANSFER), so transfers are naturally counted too
+      * - An account with no CREDIT/DEBIT entry at all uses ACC-
+      *   CREATED-TS as its last-activity date, so a never-touched
+      *   account ages toward dormancy from the day it was opened
+      * - CLOSED accounts are skipped - a closed account has no
+      *   dormancy workflow to move into
+      * - Read-only: never writes to ACCOUNT-FILE or LEDGER-FILE
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+       01  WS-LEDGER-OP-STATUS         PIC XX.
+
+      * Dormancy policy - flagged here for the same future
+      * externalization pass as INTEREST's rate and MAINTFEE's
+      * minimum balance and fee
+       01  WS-DORMANCY-DAYS            PIC 9(4) VALUE 90.
+
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-RUN-DATE-GROUP REDEFINES WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 99.
+           05  WS-RUN-DAY              PIC 99.
+
+       01  WS-TODAY-INTEGER            PIC S9(9).
+       01  WS-CUTOFF-INTEGER           PIC S9(9).
+       01  WS-CUTOFF-DATE              PIC 9(8).
+
+       01  WS-LAST-ACTIVITY-DATE       PIC 9(8).
+       01  WS-LAST-ACTIVITY-INTEGER    PIC S9(9).
+       01  WS-DAYS-SINCE-ACTIVITY      PIC 9(6).
+       01  WS-CURRENT-ACCOUNT-ID       PIC 9(8).
+
+      * Report counters
+       01  WS-ACCOUNTS-SCANNED         PIC 9(6) VALUE 0.
+       01  WS-ACCOUNTS-DORMANT         PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the dormant account detection batch job
+           PERFORM DISPLAY-BANNER.
+           PERFORM COMPUTE-CUTOFF-DATE.
+           PERFORM SCAN-ALL-ACCOUNTS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           DISPLAY '================================================'.
+           DISPLAY 'DORMANT ACCOUNT DETECTION'.
+           DISPLAY 'Run date: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY.
+           DISPLAY 'Dormancy threshold: ' WS-DORMANCY-DAYS ' days'.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Accounts scanned:      ' WS-ACCOUNTS-SCANNED.
+           DISPLAY 'Accounts flagged:      ' WS-ACCOUNTS-DORMANT.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * CUTOFF DATE
+      ******************************************************************
+
+       COMPUTE-CUTOFF-DATE.
+      *    Convert today's date to an integer day count, subtract the
+      *    dormancy window, and convert back to a YYYYMMDD date so it
+      *    can be straight-compared against a last-activity date
+      *    Output: WS-CUTOFF-DATE
+           COMPUTE WS-TODAY-INTEGER = FUNCTION INTEGER-OF-DATE
+               (WS-RUN-DATE).
+           COMPUTE WS-CUTOFF-INTEGER =
+               WS-TODAY-INTEGER - WS-DORMANCY-DAYS.
+           COMPUTE WS-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER
+               (WS-CUTOFF-INTEGER).
+
+      ******************************************************************
+      * ACCOUNT SCAN
+      ******************************************************************
+
+       SCAN-ALL-ACCOUNTS.
+      *    Single sequential pass over ACCOUNT-FILE
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'START-ACCOUNT-FILE-TOP' WS-OP-STATUS.
+
+           PERFORM CHECK-NEXT-ACCOUNT UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+       CHECK-NEXT-ACCOUNT.
+      *    Read one account and, if it is not closed, check it for
+      *    dormancy
+           CALL 'FILES' USING 'READ-NEXT-ACCOUNT' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ACCOUNTS-SCANNED
+               IF NOT ACC-CLOSED
+                   PERFORM CHECK-ACCOUNT-FOR-DORMANCY
+               END-IF
+           END-IF.
+
+       CHECK-ACCOUNT-FOR-DORMANCY.
+      *    Find this account's last CREDIT/DEBIT activity date and
+      *    flag it if that date falls before the cutoff
+           MOVE ACC-ID TO WS-CURRENT-ACCOUNT-ID.
+           MOVE ACC-CREATED-TS(1:8) TO WS-LAST-ACTIVITY-DATE.
+
+           PERFORM FIND-LAST-ACTIVITY-DATE.
+
+           IF WS-LAST-ACTIVITY-DATE < WS-CUTOFF-DATE
+               PERFORM REPORT-DORMANT-ACCOUNT
+           END-IF.
+
+      ******************************************************************
+      * LEDGER SCAN
+      ******************************************************************
+
+       FIND-LAST-ACTIVITY-DATE.
+      *    Walk this account's ledger entries via the LED-ACCOUNT-ID
+      *    index, keeping the timestamp of the most recent CREDIT or
+      *    DEBIT entry seen (entries come back in ascending LED-ID
+      *    order, which is also ascending time order)
+      *    Output: WS-LAST-ACTIVITY-DATE
+           MOVE WS-CURRENT-ACCOUNT-ID TO LED-ACCOUNT-ID.
+
+           CALL 'FILES' USING 'OPEN-LEDGER-FILE-INPUT'.
+           CALL 'FILES' USING 'START-LEDGER-BY-ACCOUNT' LEDGER-RECORD
+               WS-LEDGER-OP-STATUS.
+
+           IF WS-LEDGER-OP-STATUS = '00'
+               PERFORM PROCESS-NEXT-LEDGER-ENTRY
+                   UNTIL WS-LEDGER-OP-STATUS = '10'
+           END-IF.
+
+           CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
+
+       PROCESS-NEXT-LEDGER-ENTRY.
+      *    Read the next of this account's entries, stopping once the
+      *    account changes or the entries run out
+           CALL 'FILES' USING 'READ-NEXT-LEDGER-BY-ACCOUNT'
+               LEDGER-RECORD WS-LEDGER-OP-STATUS.
+
+           IF WS-LEDGER-OP-STATUS = '00'
+               IF LED-ACCOUNT-ID = WS-CURRENT-ACCOUNT-ID
+                   IF LED-CREDIT OR LED-DEBIT
+                       MOVE LED-TIMESTAMP(1:8) TO WS-LAST-ACTIVITY-DATE
+                   END-IF
+               ELSE
+                   MOVE '10' TO WS-LEDGER-OP-STATUS
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * DORMANT ACCOUNT REPORTING
+      ******************************************************************
+
+       REPORT-DORMANT-ACCOUNT.
+      *    Print one flagged account
+           COMPUTE WS-LAST-ACTIVITY-INTEGER = FUNCTION INTEGER-OF-DATE
+               (WS-LAST-ACTIVITY-DATE).
+           COMPUTE WS-DAYS-SINCE-ACTIVITY =
+               WS-TODAY-INTEGER - WS-LAST-ACTIVITY-INTEGER.
+
+           ADD 1 TO WS-ACCOUNTS-DORMANT.
+
+           DISPLAY 'DORMANT   Account ' WS-CURRENT-ACCOUNT-ID
+               '  Last activity: ' WS-LAST-ACTIVITY-DATE
+               '  (' WS-DAYS-SINCE-ACTIVITY ' days ago)'.
+
+       END PROGRAM DORMANT.
