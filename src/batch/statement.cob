@@ -0,0 +1,237 @@
+      ******************************************************************
+      * STATEMENT.COB - Account Statement Generator
+      *
+      * Standalone batch/report program. Prompts for an account ID and
+      * a from/to date, reads LEDGER-FILE for that account, and prints
+      * a paginated, fixed-width statement suitable for printing or
+      * filing: a repeated page header (account info block and page
+      * number), each ledger entry in the range with a running balance
+      * column, and a closing summary.
+      *
+      * Design decisions:
+      * - Read-only: never writes to ACCOUNT-FILE or LEDGER-FILE
+      * - Dates are YYYYMMDD, compared against the first 8 characters
+      *   of LED-TIMESTAMP (which is YYYYMMDDHHMMSS)
+      * - Ledger entries are appended in ID order, which is also
+      *   chronological order, so a single sequential pass in file
+      *   order is sufficient to print the statement in date order
+      * - Opening balance is the account's balance immediately before
+      *   the first entry in range (LED-BALANCE-BEFORE of that entry,
+      *   or the balance carried forward from the last entry seen
+      *   before the range if the account has no activity in range)
+      * - Paginates every WS-LINES-PER-PAGE entry lines: a form feed
+      *   (X'0C') is written ahead of each new page so the report
+      *   drives a physical printer correctly, followed by the account
+      *   info block and page number repeated as a fresh page header
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-01-13.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+
+      * Statement request parameters
+       01  WS-STMT-ACCOUNT-ID          PIC 9(8).
+       01  WS-STMT-FROM-DATE           PIC 9(8).
+       01  WS-STMT-TO-DATE             PIC 9(8).
+
+      * Statement working data
+       01  WS-ENTRY-DATE               PIC 9(8).
+       01  WS-HAVE-OPENING             PIC 9 VALUE 0.
+           88  OPENING-BALANCE-SET     VALUE 1.
+       01  WS-OPENING-BALANCE          PIC S9(13)V99 VALUE 0.
+       01  WS-CLOSING-BALANCE          PIC S9(13)V99 VALUE 0.
+       01  WS-STMT-ENTRY-COUNT         PIC 9(6) VALUE 0.
+
+       01  WS-DISPLAY-AMOUNT           PIC -ZZZ,ZZZ,ZZ9.99.
+       01  WS-DISPLAY-BALANCE          PIC -ZZZ,ZZZ,ZZ9.99.
+
+      * Pagination control for the printed statement
+       01  WS-FORM-FEED                PIC X VALUE X'0C'.
+       01  WS-PAGE-NUMBER              PIC 99 VALUE 1.
+       01  WS-LINES-THIS-PAGE          PIC 99 VALUE 0.
+       01  WS-LINES-PER-PAGE           PIC 99 VALUE 20.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the statement generator
+           PERFORM DISPLAY-BANNER.
+           PERFORM PROMPT-FOR-PARAMETERS.
+           PERFORM LOOKUP-ACCOUNT.
+
+           IF WS-OP-STATUS NOT = '00'
+               DISPLAY 'Account not found. Aborting.'
+               STOP RUN
+           END-IF.
+
+           PERFORM PRINT-STATEMENT-HEADER.
+           PERFORM PRINT-LEDGER-ENTRIES.
+           PERFORM PRINT-STATEMENT-FOOTER.
+           STOP RUN.
+
+      ******************************************************************
+      * SETUP
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           DISPLAY '================================================'.
+           DISPLAY 'ACCOUNT STATEMENT GENERATOR'.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       PROMPT-FOR-PARAMETERS.
+      *    Collect the account ID and date range from the operator
+           DISPLAY 'Enter Account ID: ' WITH NO ADVANCING.
+           ACCEPT WS-STMT-ACCOUNT-ID.
+
+           DISPLAY 'Enter From Date (YYYYMMDD): ' WITH NO ADVANCING.
+           ACCEPT WS-STMT-FROM-DATE.
+
+           DISPLAY 'Enter To Date (YYYYMMDD): ' WITH NO ADVANCING.
+           ACCEPT WS-STMT-TO-DATE.
+
+       LOOKUP-ACCOUNT.
+      *    Load the account so the statement can show the holder name
+           MOVE WS-STMT-ACCOUNT-ID TO ACC-ID.
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'READ-ACCOUNT' ACCOUNT-RECORD
+               WS-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+      ******************************************************************
+      * STATEMENT HEADER / FOOTER
+      ******************************************************************
+
+       PRINT-STATEMENT-HEADER.
+      *    Print the statement page header block: account info and
+      *    the current page number, so each page stands on its own
+      *    when printed or filed separately
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'ACCOUNT STATEMENT' '               Page: '
+               WS-PAGE-NUMBER.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Account ID:   ' ACC-ID.
+           DISPLAY 'Holder:       ' ACC-HOLDER-NAME.
+           DISPLAY 'Branch:       ' ACC-BRANCH-CODE.
+           DISPLAY 'Period:       ' WS-STMT-FROM-DATE ' to '
+               WS-STMT-TO-DATE.
+           DISPLAY '------------------------------------------------'.
+           MOVE 0 TO WS-LINES-THIS-PAGE.
+
+       START-NEW-PAGE.
+      *    Eject to a fresh page and repeat the page header, so a
+      *    long statement remains readable one printed page at a time
+           ADD 1 TO WS-PAGE-NUMBER.
+           DISPLAY WS-FORM-FEED.
+           PERFORM PRINT-STATEMENT-HEADER.
+
+       PRINT-STATEMENT-FOOTER.
+      *    Print opening/closing balance summary
+           MOVE WS-OPENING-BALANCE TO WS-DISPLAY-BALANCE.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Opening balance: R$ ' WS-DISPLAY-BALANCE.
+
+           MOVE WS-CLOSING-BALANCE TO WS-DISPLAY-BALANCE.
+           DISPLAY 'Closing balance: R$ ' WS-DISPLAY-BALANCE.
+
+           DISPLAY 'Entries in period: ' WS-STMT-ENTRY-COUNT.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * LEDGER SCAN
+      ******************************************************************
+
+       PRINT-LEDGER-ENTRIES.
+      *    Walk this account's ledger entries via the LED-ACCOUNT-ID
+      *    index instead of scanning the whole ledger file, printing
+      *    every entry that falls within the date range
+           MOVE WS-STMT-ACCOUNT-ID TO LED-ACCOUNT-ID.
+
+           CALL 'FILES' USING 'OPEN-LEDGER-FILE-INPUT'.
+           CALL 'FILES' USING 'START-LEDGER-BY-ACCOUNT' LEDGER-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               PERFORM PROCESS-NEXT-LEDGER-ENTRY
+                   UNTIL WS-OP-STATUS = '10'
+           END-IF.
+
+           CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
+
+      *    No activity at all in range: opening equals closing
+           IF NOT OPENING-BALANCE-SET
+               MOVE WS-CLOSING-BALANCE TO WS-OPENING-BALANCE
+           END-IF.
+
+       PROCESS-NEXT-LEDGER-ENTRY.
+      *    Read the next of this account's entries in LED-ID order,
+      *    stopping once the account changes or the entries run out
+           CALL 'FILES' USING 'READ-NEXT-LEDGER-BY-ACCOUNT'
+               LEDGER-RECORD WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               IF LED-ACCOUNT-ID = WS-STMT-ACCOUNT-ID
+                   PERFORM APPLY-LEDGER-ENTRY
+               ELSE
+                   MOVE '10' TO WS-OP-STATUS
+               END-IF
+           END-IF.
+
+       APPLY-LEDGER-ENTRY.
+      *    Fold one of this account's ledger entries into the
+      *    statement, carrying the running closing balance forward
+      *    regardless of whether the entry is in range
+           MOVE LED-TIMESTAMP(1:8) TO WS-ENTRY-DATE.
+
+           IF WS-ENTRY-DATE >= WS-STMT-FROM-DATE AND
+                   WS-ENTRY-DATE <= WS-STMT-TO-DATE
+               IF NOT OPENING-BALANCE-SET
+                   MOVE LED-BALANCE-BEFORE TO WS-OPENING-BALANCE
+                   MOVE 1 TO WS-HAVE-OPENING
+               END-IF
+               PERFORM PRINT-LEDGER-LINE
+               ADD 1 TO WS-STMT-ENTRY-COUNT
+           END-IF.
+
+      *    Track the running balance across the whole ledger so an
+      *    account with no in-range activity still reports a correct
+      *    carried-forward balance
+           MOVE LED-BALANCE-AFTER TO WS-CLOSING-BALANCE.
+
+       PRINT-LEDGER-LINE.
+      *    Print one statement line, starting a fresh page first if
+      *    this page is already full
+           IF WS-LINES-THIS-PAGE >= WS-LINES-PER-PAGE
+               PERFORM START-NEW-PAGE
+           END-IF.
+
+           MOVE LED-AMOUNT TO WS-DISPLAY-AMOUNT.
+           MOVE LED-BALANCE-AFTER TO WS-DISPLAY-BALANCE.
+
+           DISPLAY LED-TIMESTAMP ' ' LED-TYPE '  '
+               WS-DISPLAY-AMOUNT '  Bal: ' WS-DISPLAY-BALANCE '  '
+               LED-DESCRIPTION.
+
+           ADD 1 TO WS-LINES-THIS-PAGE.
+
+       END PROGRAM STATEMENT.
