@@ -0,0 +1,186 @@
+      ******************************************************************
+      * INTEREST.COB - Savings Interest Posting Batch
+      *
+      * Standalone batch program. Scans ACCOUNT-FILE for active
+      * SAVINGS accounts with a positive balance and posts a CREDIT
+      * for the interest earned since the last run, via the same
+      * TRANSACTIONS/PROCESS-CREDIT entry point the interactive menu
+      * uses for a deposit.
+      *
+      * Design decisions:
+      * - Only ACC-ACTIVE SAVINGS accounts with ACC-BALANCE > 0 earn
+      *   interest; CHECKING accounts are never posted
+      * - A flat monthly rate is used (WS-MONTHLY-RATE); rate/threshold
+      *   constants like this should move to a shared parameter
+      *   copybook once one exists
+      * - Interest is posted through TRANSACTIONS/PROCESS-CREDIT so it
+      *   is validated, logged, and ledgered exactly like an operator
+      *   deposit, rather than writing ACCOUNT-FILE/LEDGER-FILE
+      *   directly
+      * - Intended to run as a monthly batch job, independent of the
+      *   interactive MENU program
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-01-13.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+       01  WS-INTEREST-STATUS          PIC XX.
+
+      * Monthly interest rate applied to SAVINGS balances
+       01  WS-MONTHLY-RATE             PIC V9(4) VALUE .0050.
+
+       01  WS-INTEREST-WORK.
+           05  WS-INTEREST-ACCOUNT-ID  PIC 9(8).
+           05  WS-INTEREST-AMOUNT      PIC S9(13)V99.
+           05  WS-INTEREST-DESC        PIC X(80).
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-ACCOUNTS-SCANNED     PIC 9(6) VALUE 0.
+           05  WS-ACCOUNTS-CREDITED    PIC 9(6) VALUE 0.
+           05  WS-TOTAL-INTEREST       PIC S9(13)V99 VALUE 0.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISPLAY-AMOUNT       PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-TOTAL        PIC -ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 99.
+           05  WS-RUN-DAY              PIC 99.
+       01  WS-RUN-DATE-FLAT REDEFINES WS-RUN-DATE PIC 9(8).
+
+      * Business-day calendar adjustment (see CALENDAR.COB) - weekend
+      * or holiday runs post using the prior business day instead
+       01  WS-EFFECTIVE-DATE           PIC 9(8).
+       01  WS-DATE-WAS-ADJUSTED        PIC 9.
+           88  RUN-DATE-WAS-ADJUSTED   VALUE 1.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the interest posting batch job
+           PERFORM DISPLAY-BANNER.
+           PERFORM POST-INTEREST-TO-ACCOUNTS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM CHECK-BUSINESS-DAY.
+           DISPLAY '================================================'.
+           DISPLAY 'SAVINGS INTEREST POSTING BATCH'.
+           DISPLAY 'Run date: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY.
+           IF RUN-DATE-WAS-ADJUSTED
+               DISPLAY 'Not a business day - posting as of: '
+                   WS-EFFECTIVE-DATE
+           END-IF.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       CHECK-BUSINESS-DAY.
+      *    Roll today back to the prior business day if today is a
+      *    weekend or holiday
+      *    Input: WS-RUN-DATE-FLAT
+      *    Output: WS-EFFECTIVE-DATE, WS-DATE-WAS-ADJUSTED
+           CALL 'CALENDAR' USING 'ADJUST-TO-PRIOR-BUSINESS-DAY'
+               WS-RUN-DATE-FLAT WS-EFFECTIVE-DATE WS-DATE-WAS-ADJUSTED.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           MOVE WS-TOTAL-INTEREST TO WS-DISPLAY-TOTAL.
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Accounts scanned:      ' WS-ACCOUNTS-SCANNED.
+           DISPLAY 'Accounts credited:     ' WS-ACCOUNTS-CREDITED.
+           DISPLAY 'Total interest posted: ' WS-DISPLAY-TOTAL.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * INTEREST POSTING PASS
+      ******************************************************************
+
+       POST-INTEREST-TO-ACCOUNTS.
+      *    Single sequential pass over ACCOUNT-FILE, posting interest
+      *    for every eligible SAVINGS account
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'START-ACCOUNT-FILE-TOP' WS-OP-STATUS.
+
+           PERFORM POST-INTEREST-NEXT-ACCOUNT
+               UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+       POST-INTEREST-NEXT-ACCOUNT.
+      *    Read one account and post interest if it qualifies
+           CALL 'FILES' USING 'READ-NEXT-ACCOUNT' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ACCOUNTS-SCANNED
+               IF ACC-ACTIVE AND ACC-TYPE-SAVINGS AND
+                       ACC-BALANCE > 0
+                   PERFORM CALCULATE-AND-POST-INTEREST
+               END-IF
+           END-IF.
+
+       CALCULATE-AND-POST-INTEREST.
+      *    Compute this account's interest and post it as a credit.
+      *    PROCESS-CREDIT reads and updates the account through
+      *    ACCOUNT, which opens and closes ACCOUNT-FILE itself -
+      *    close it first, and re-position the scan after this
+      *    account once it is reopened
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               ACC-BALANCE * WS-MONTHLY-RATE.
+
+           IF WS-INTEREST-AMOUNT > 0
+               MOVE ACC-ID TO WS-INTEREST-ACCOUNT-ID
+               MOVE 'Monthly savings interest' TO WS-INTEREST-DESC
+
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               CALL 'TRANSACTIONS' USING 'PROCESS-CREDIT'
+                   WS-INTEREST-ACCOUNT-ID WS-INTEREST-AMOUNT
+                   WS-INTEREST-DESC TRANSACTION-RECORD
+                   WS-INTEREST-STATUS
+
+               IF WS-INTEREST-STATUS = '00'
+                   ADD 1 TO WS-ACCOUNTS-CREDITED
+                   ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+                   MOVE WS-INTEREST-AMOUNT TO WS-DISPLAY-AMOUNT
+                   DISPLAY 'CREDITED  Account: ' WS-INTEREST-ACCOUNT-ID
+                       '  Interest: ' WS-DISPLAY-AMOUNT
+               ELSE
+                   DISPLAY 'FAILED    Account: ' WS-INTEREST-ACCOUNT-ID
+                       '  Interest posting failed'
+               END-IF
+
+               CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'
+               MOVE WS-INTEREST-ACCOUNT-ID TO ACC-ID
+               CALL 'FILES' USING 'START-ACCOUNT-AFTER' ACCOUNT-RECORD
+                   WS-OP-STATUS
+           END-IF.
+
+       END PROGRAM INTEREST.
