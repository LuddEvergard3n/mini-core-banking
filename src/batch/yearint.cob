@@ -0,0 +1,236 @@
+      ******************************************************************
+      * YEARINT.COB - Year-End Interest Accrual Batch
+      *
+      * Standalone batch program. Runs once a year (at fiscal year-end)
+      * and posts the full annual interest earned on every eligible
+      * account's balance, looking the rate up by ACC-TYPE in a rate
+      * table rather than applying one flat rate to everything - unlike
+      * INTEREST.COB's monthly SAVINGS-only posting, this run is meant
+      * to be the single controlled pass that reconciles a whole year
+      * of accrual in one go and reports what it did.
+      *
+      * Design decisions:
+      * - The rate table is ACC-TYPE-specific so a future account type,
+      *   or a policy change that starts paying CHECKING interest, is a
+      *   table edit rather than a code change
+      * - Only ACC-ACTIVE accounts with a positive balance and a
+      *   non-zero table rate are credited; everything else is counted
+      *   as skipped rather than silently ignored
+      * - Interest is posted through TRANSACTIONS/PROCESS-CREDIT, same
+      *   as every other posting batch in this system, so it is
+      *   validated, logged, and ledgered like any other credit
+      * - This does not replace INTEREST.COB's monthly run; it is the
+      *   once-a-year reconciliation pass alongside it
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEARINT.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+       01  WS-INTEREST-STATUS          PIC XX.
+
+      * Annual interest rate table, keyed by ACC-TYPE. CHECKING earns
+      * nothing today; SAVINGS earns the bank's posted annual rate.
+       01  WS-ANNUAL-RATE-TABLE-VALUES.
+           05  FILLER                  PIC X(10) VALUE 'CHECKING'.
+           05  FILLER                  PIC V9(4) VALUE .0000.
+           05  FILLER                  PIC X(10) VALUE 'SAVINGS'.
+           05  FILLER                  PIC V9(4) VALUE .0250.
+
+       01  WS-ANNUAL-RATE-TABLE REDEFINES WS-ANNUAL-RATE-TABLE-VALUES.
+           05  WS-RATE-ENTRY           OCCURS 2 TIMES.
+               10  WS-RATE-ACC-TYPE    PIC X(10).
+               10  WS-RATE-ANNUAL-RATE PIC V9(4).
+
+       01  WS-RATE-TABLE-IDX           PIC 99.
+
+       01  WS-RATE-LOOKUP-SWITCH       PIC 9 VALUE 0.
+           88  RATE-WAS-FOUND          VALUE 1.
+
+       01  WS-SELECTED-RATE            PIC V9(4).
+
+       01  WS-INTEREST-WORK.
+           05  WS-INTEREST-ACCOUNT-ID  PIC 9(8).
+           05  WS-INTEREST-AMOUNT      PIC S9(13)V99.
+           05  WS-INTEREST-DESC        PIC X(80).
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-ACCOUNTS-SCANNED     PIC 9(6) VALUE 0.
+           05  WS-ACCOUNTS-PROCESSED   PIC 9(6) VALUE 0.
+           05  WS-ACCOUNTS-SKIPPED     PIC 9(6) VALUE 0.
+           05  WS-TOTAL-INTEREST       PIC S9(13)V99 VALUE 0.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISPLAY-AMOUNT       PIC -ZZZ,ZZZ,ZZ9.99.
+           05  WS-DISPLAY-TOTAL        PIC -ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 99.
+           05  WS-RUN-DAY              PIC 99.
+       01  WS-RUN-DATE-FLAT REDEFINES WS-RUN-DATE PIC 9(8).
+
+      * Business-day calendar adjustment (see CALENDAR.COB) - weekend
+      * or holiday runs post using the prior business day instead
+       01  WS-EFFECTIVE-DATE           PIC 9(8).
+       01  WS-DATE-WAS-ADJUSTED        PIC 9.
+           88  RUN-DATE-WAS-ADJUSTED   VALUE 1.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the year-end interest accrual batch job
+           PERFORM DISPLAY-BANNER.
+           PERFORM RUN-YEAR-END-ACCRUAL.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM CHECK-BUSINESS-DAY.
+           DISPLAY '================================================'.
+           DISPLAY 'YEAR-END INTEREST ACCRUAL BATCH'.
+           DISPLAY 'Run date: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY.
+           IF RUN-DATE-WAS-ADJUSTED
+               DISPLAY 'Not a business day - posting as of: '
+                   WS-EFFECTIVE-DATE
+           END-IF.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       CHECK-BUSINESS-DAY.
+      *    Roll today back to the prior business day if today is a
+      *    weekend or holiday
+      *    Input: WS-RUN-DATE-FLAT
+      *    Output: WS-EFFECTIVE-DATE, WS-DATE-WAS-ADJUSTED
+           CALL 'CALENDAR' USING 'ADJUST-TO-PRIOR-BUSINESS-DAY'
+               WS-RUN-DATE-FLAT WS-EFFECTIVE-DATE WS-DATE-WAS-ADJUSTED.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           MOVE WS-TOTAL-INTEREST TO WS-DISPLAY-TOTAL.
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Accounts scanned:      ' WS-ACCOUNTS-SCANNED.
+           DISPLAY 'Accounts processed:    ' WS-ACCOUNTS-PROCESSED.
+           DISPLAY 'Accounts skipped:      ' WS-ACCOUNTS-SKIPPED.
+           DISPLAY 'Total interest paid:   ' WS-DISPLAY-TOTAL.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * YEAR-END ACCRUAL PASS
+      ******************************************************************
+
+       RUN-YEAR-END-ACCRUAL.
+      *    Single sequential pass over ACCOUNT-FILE, posting a year's
+      *    interest for every account whose type earns a rate above
+      *    zero in the table
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'START-ACCOUNT-FILE-TOP' WS-OP-STATUS.
+
+           PERFORM ACCRUE-NEXT-ACCOUNT
+               UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+       ACCRUE-NEXT-ACCOUNT.
+      *    Read one account, look up its rate, and post interest or
+      *    count it as skipped
+           CALL 'FILES' USING 'READ-NEXT-ACCOUNT' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ACCOUNTS-SCANNED
+               PERFORM LOOKUP-RATE-FOR-ACCOUNT
+
+               IF ACC-ACTIVE AND ACC-BALANCE > 0
+                       AND RATE-WAS-FOUND
+                       AND WS-SELECTED-RATE > 0
+                   PERFORM CALCULATE-AND-POST-ANNUAL-INTEREST
+               ELSE
+                   ADD 1 TO WS-ACCOUNTS-SKIPPED
+               END-IF
+           END-IF.
+
+       LOOKUP-RATE-FOR-ACCOUNT.
+      *    Find this account's annual rate in the rate table by
+      *    ACC-TYPE
+      *    Input: ACC-TYPE
+      *    Output: WS-SELECTED-RATE, WS-RATE-LOOKUP-SWITCH
+           MOVE 0 TO WS-RATE-LOOKUP-SWITCH.
+           MOVE 0 TO WS-SELECTED-RATE.
+
+           PERFORM VARYING WS-RATE-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-TABLE-IDX > 2
+               IF ACC-TYPE = WS-RATE-ACC-TYPE(WS-RATE-TABLE-IDX)
+                   MOVE WS-RATE-ANNUAL-RATE(WS-RATE-TABLE-IDX)
+                       TO WS-SELECTED-RATE
+                   MOVE 1 TO WS-RATE-LOOKUP-SWITCH
+               END-IF
+           END-PERFORM.
+
+       CALCULATE-AND-POST-ANNUAL-INTEREST.
+      *    Compute this account's annual interest and post it as a
+      *    credit; a posting failure is counted as skipped, not
+      *    processed. PROCESS-CREDIT reads and updates the account
+      *    through ACCOUNT, which opens and closes ACCOUNT-FILE
+      *    itself - close it first, and re-position the scan after
+      *    this account once it is reopened
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               ACC-BALANCE * WS-SELECTED-RATE.
+
+           IF WS-INTEREST-AMOUNT > 0
+               MOVE ACC-ID TO WS-INTEREST-ACCOUNT-ID
+               MOVE 'Year-end interest accrual' TO WS-INTEREST-DESC
+
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               CALL 'TRANSACTIONS' USING 'PROCESS-CREDIT'
+                   WS-INTEREST-ACCOUNT-ID WS-INTEREST-AMOUNT
+                   WS-INTEREST-DESC TRANSACTION-RECORD
+                   WS-INTEREST-STATUS
+
+               IF WS-INTEREST-STATUS = '00'
+                   ADD 1 TO WS-ACCOUNTS-PROCESSED
+                   ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+                   MOVE WS-INTEREST-AMOUNT TO WS-DISPLAY-AMOUNT
+                   DISPLAY 'CREDITED  Account: ' WS-INTEREST-ACCOUNT-ID
+                       '  Type: ' ACC-TYPE
+                       '  Interest: ' WS-DISPLAY-AMOUNT
+               ELSE
+                   ADD 1 TO WS-ACCOUNTS-SKIPPED
+                   DISPLAY 'FAILED    Account: ' WS-INTEREST-ACCOUNT-ID
+                       '  Interest posting failed'
+               END-IF
+
+               CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'
+               MOVE WS-INTEREST-ACCOUNT-ID TO ACC-ID
+               CALL 'FILES' USING 'START-ACCOUNT-AFTER' ACCOUNT-RECORD
+                   WS-OP-STATUS
+           ELSE
+               ADD 1 TO WS-ACCOUNTS-SKIPPED
+           END-IF.
+
+       END PROGRAM YEARINT.
