@@ -0,0 +1,191 @@
+      ******************************************************************
+      * ACCTMIG.COB - Account Master File Layout Migration
+      *
+      * One-time conversion utility for the ACCOUNT-RECORD layout
+      * expansion that added ACC-FILLER (see SCHEMA.COB). Every prior
+      * round of new account fields quietly ate the old 10-byte
+      * filler, so the record grew with no reserved headroom left for
+      * the next one. This job carries existing rows forward onto the
+      * new, longer fixed length instead of leaving them stuck on the
+      * old one.
+      *
+      * Operator runbook:
+      * 1. Stop every session using this data directory.
+      * 2. Copy the current data/accounts.dat to
+      *    data/accounts.dat.premigration (the old-length source this
+      *    job reads from). The live file is left untouched until the
+      *    new one is built and verified.
+      * 3. Delete data/accounts.dat so the first FILES call below
+      *    creates a fresh, empty file at the new record length.
+      * 4. Run this job. It reads every row of the old file and
+      *    re-writes it through the normal FILES module, which now
+      *    writes at the new, longer ACCOUNT-RECORD length.
+      * 5. Confirm the migrated count matches the row count of the
+      *    old file, then retire data/accounts.dat.premigration.
+      *
+      * Design decisions:
+      * - OLD-ACCOUNT-FILE below is a private copy of the ACCOUNT-FILE
+      *   layout exactly as it stood before ACC-FILLER was added - it
+      *   exists only in this program, never in FILES.COB, since it
+      *   describes a layout that no longer exists anywhere else
+      * - The old record is carried into the new one with a single
+      *   group MOVE rather than field-by-field: every field in
+      *   OLD-ACCOUNT-FILE-REC lines up byte-for-byte with the front
+      *   of ACCOUNT-RECORD, so the move copies them across and space-
+      *   fills the new trailing ACC-FILLER in the same statement
+      * - Rows are written through the standard FILES/WRITE-ACCOUNT
+      *   entry point, the same as any other account creation, so the
+      *   migrated file is indistinguishable from one built fresh
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMIG.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Read-only snapshot of the pre-expansion account file,
+      *    placed aside by the operator per the runbook above
+           SELECT OLD-ACCOUNT-FILE
+               ASSIGN TO "data/accounts.dat.premigration"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OA-ACC-ID
+               FILE STATUS IS OLD-ACCOUNT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-ACCOUNT-FILE.
+       01  OLD-ACCOUNT-FILE-REC.
+      *    Pre-expansion ACCOUNT-RECORD layout, frozen exactly as it
+      *    stood before ACC-FILLER was added - one field in, one field
+      *    out, with no filler
+           05  OA-ACC-ID               PIC 9(8).
+           05  OA-HOLDER-NAME          PIC X(30).
+           05  OA-TYPE                 PIC X(10).
+           05  OA-STATUS               PIC X(8).
+           05  OA-BALANCE              PIC S9(13)V99 COMP-3.
+           05  OA-BLOCKED-AMT          PIC S9(13)V99 COMP-3.
+           05  OA-OVERDRAFT-LIMIT      PIC S9(13)V99 COMP-3.
+           05  OA-CREATED-TS           PIC X(14).
+           05  OA-UPDATED-TS           PIC X(14).
+           05  OA-TAX-ID               PIC X(20).
+           05  OA-DATE-OF-BIRTH        PIC 9(08).
+           05  OA-ADDRESS              PIC X(60).
+           05  OA-HOLDER-COUNT         PIC 9.
+           05  OA-HOLDERS OCCURS 4 TIMES.
+               10  OA-HOLDER-ENTRY-NAME    PIC X(30).
+               10  OA-HOLDER-ROLE          PIC X(8).
+           05  OA-CURRENCY             PIC X(03).
+           05  OA-FREEZE-EXPIRY        PIC X(14).
+           05  OA-BRANCH-CODE          PIC X(04).
+           05  OA-LAST-NSF-FEE-TS      PIC X(14).
+           05  OA-BENEFICIARY-COUNT    PIC 9.
+           05  OA-BENEFICIARIES OCCURS 3 TIMES.
+               10  OA-BENEFICIARY-NAME         PIC X(30).
+               10  OA-BENEFICIARY-PAYOUT-PCT   PIC 9(3).
+           05  OA-ALERT-THRESHOLD      PIC S9(13)V99 COMP-3.
+
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  OLD-ACCOUNT-FILE-STATUS     PIC XX.
+       01  WS-OP-STATUS                PIC XX.
+
+      * Report counters
+       01  WS-ROWS-READ                PIC 9(8) VALUE 0.
+       01  WS-ROWS-MIGRATED            PIC 9(8) VALUE 0.
+       01  WS-ROWS-FAILED              PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the account file layout migration
+           PERFORM DISPLAY-BANNER.
+           PERFORM MIGRATE-ACCOUNTS.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           DISPLAY '================================================'.
+           DISPLAY 'ACCOUNT MASTER FILE LAYOUT MIGRATION'.
+           DISPLAY 'Source: data/accounts.dat.premigration'.
+           DISPLAY 'Target: data/accounts.dat (new layout)'.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Rows read:       ' WS-ROWS-READ.
+           DISPLAY 'Rows migrated:   ' WS-ROWS-MIGRATED.
+           DISPLAY 'Rows failed:     ' WS-ROWS-FAILED.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * MIGRATION
+      ******************************************************************
+
+       MIGRATE-ACCOUNTS.
+      *    Single sequential pass over the old-layout account file,
+      *    re-writing every row through FILES at the new record length
+           OPEN INPUT OLD-ACCOUNT-FILE.
+           IF OLD-ACCOUNT-FILE-STATUS NOT = '00'
+               DISPLAY 'FATAL: Cannot open premigration source file'
+               STOP RUN
+           END-IF.
+
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+
+           PERFORM MIGRATE-NEXT-ACCOUNT UNTIL
+               OLD-ACCOUNT-FILE-STATUS = '10'.
+
+           CLOSE OLD-ACCOUNT-FILE.
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+       MIGRATE-NEXT-ACCOUNT.
+      *    Read one old-layout row and carry it forward onto the new
+      *    ACCOUNT-RECORD layout
+           READ OLD-ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO OLD-ACCOUNT-FILE-STATUS
+               NOT AT END
+                   ADD 1 TO WS-ROWS-READ
+                   PERFORM CONVERT-AND-WRITE-ACCOUNT
+           END-READ.
+
+       CONVERT-AND-WRITE-ACCOUNT.
+      *    Carry OLD-ACCOUNT-FILE-REC forward into ACCOUNT-RECORD - a
+      *    single group MOVE copies every existing field across and
+      *    space-fills the new trailing ACC-FILLER in the same step
+           MOVE OLD-ACCOUNT-FILE-REC TO ACCOUNT-RECORD.
+
+           CALL 'FILES' USING 'WRITE-ACCOUNT' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ROWS-MIGRATED
+           ELSE
+               ADD 1 TO WS-ROWS-FAILED
+               DISPLAY 'FAILED    Account ' OA-ACC-ID
+                   '  migration write failed, status ' WS-OP-STATUS
+           END-IF.
+
+       END PROGRAM ACCTMIG.
