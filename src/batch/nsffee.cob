@@ -0,0 +1,340 @@
+      ******************************************************************
+      * NSFFEE.COB - Automatic Non-Sufficient-Funds Fee Batch
+      *
+      * Standalone batch program. Scans ACCOUNT-FILE for accounts with
+      * a run of recent failed debit attempts (an NSF pattern) that now
+      * have enough available balance to cover a flat NSF fee, and
+      * posts that fee via the same TRANSACTIONS/PROCESS-DEBIT entry
+      * point the interactive menu uses for a withdrawal.
+      *
+      * Design decisions:
+      * - A "failed debit attempt" is counted from TRANSACTION-FILE:
+      *   any TXN-DEBIT record left TXN-FAILED for this account, since
+      *   TRANSACTION-RECORD does not carry a structured failure reason
+      *   separate from TXN-DESCRIPTION (which holds the operator's
+      *   original description, not the rejection reason) - counting
+      *   all failed debits is a deliberate simplification, since most
+      *   debit rejections in this system are insufficient-funds
+      *   rejections
+      * - Attempts are counted from ACC-LAST-NSF-FEE-TS (or the start of
+      *   the rolling window if no fee has ever been charged) forward,
+      *   so the same run of attempts is never billed twice across
+      *   separate nightly runs
+      * - The fee is only posted once the account's available balance
+      *   (plus any approved overdraft) can actually cover it - an
+      *   account still short of funds is left for a later run to
+      *   pick up
+      * - The fee is posted through TRANSACTIONS/PROCESS-DEBIT so it is
+      *   validated, logged, and ledgered exactly like an operator
+      *   withdrawal
+      * - A flat threshold/window/fee amount are used for now
+      *   (WS-NSF-ATTEMPT-THRESHOLD / WS-NSF-WINDOW-DAYS /
+      *   WS-NSF-FEE-AMOUNT), following MAINTFEE.COB's/AMLMON.COB's
+      *   precedent of a flagged compiled constant until a shared
+      *   parameter copybook covers these too
+      * - Intended to run as a nightly batch job, independent of the
+      *   interactive MENU program
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NSFFEE.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+       01  WS-SCAN-STATUS              PIC XX.
+       01  WS-FEE-STATUS               PIC XX.
+
+      * Number of failed debit attempts within the rolling window that
+      * trigger an NSF fee, the size of that window, and the flat fee
+       01  WS-NSF-ATTEMPT-THRESHOLD    PIC 9(3) VALUE 3.
+       01  WS-NSF-WINDOW-DAYS          PIC 9(5) VALUE 30.
+       01  WS-NSF-FEE-AMOUNT           PIC S9(13)V99 VALUE 35.00.
+
+       01  WS-WINDOW-START-TS          PIC X(14).
+       01  WS-WINDOW-START-DATE        PIC 9(8).
+       01  WS-WSD-GROUP REDEFINES WS-WINDOW-START-DATE.
+           05  WS-WSD-YEAR             PIC 9(4).
+           05  WS-WSD-MONTH            PIC 99.
+           05  WS-WSD-DAY              PIC 99.
+       01  WS-WINDOW-START-INTEGER     PIC S9(9).
+       01  WS-TODAY-INTEGER            PIC S9(9).
+
+       01  WS-COUNT-FLOOR-TS           PIC X(14).
+       01  WS-FAILED-DEBIT-COUNT       PIC 9(6).
+       01  WS-AVAILABLE-BALANCE        PIC S9(13)V99.
+
+       01  WS-FEE-WORK.
+           05  WS-FEE-ACCOUNT-ID       PIC 9(8).
+           05  WS-FEE-AMOUNT           PIC S9(13)V99.
+           05  WS-FEE-DESC             PIC X(80).
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-ACCOUNTS-SCANNED     PIC 9(6) VALUE 0.
+           05  WS-ACCOUNTS-CHARGED     PIC 9(6) VALUE 0.
+           05  WS-ACCOUNTS-SKIPPED     PIC 9(6) VALUE 0.
+           05  WS-TOTAL-FEES           PIC S9(13)V99 VALUE 0.
+
+       01  WS-DISPLAY-FIELDS.
+           05  WS-DISPLAY-TOTAL        PIC -ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-RUN-DATE-GROUP REDEFINES WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(4).
+           05  WS-RUN-MONTH            PIC 99.
+           05  WS-RUN-DAY              PIC 99.
+
+      * Business-day calendar adjustment (see CALENDAR.COB) - weekend
+      * or holiday runs compute the lookback window from the prior
+      * business day instead
+       01  WS-EFFECTIVE-DATE           PIC 9(8).
+       01  WS-DATE-WAS-ADJUSTED        PIC 9.
+           88  RUN-DATE-WAS-ADJUSTED   VALUE 1.
+
+       01  WS-TIMESTAMP-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURR-YEAR        PIC 9(4).
+               10  WS-CURR-MONTH       PIC 99.
+               10  WS-CURR-DAY         PIC 99.
+           05  WS-CURRENT-TIME.
+               10  WS-CURR-HOUR        PIC 99.
+               10  WS-CURR-MINUTE      PIC 99.
+               10  WS-CURR-SECOND      PIC 99.
+           05  WS-TIMESTAMP            PIC X(14).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the NSF fee batch job
+           PERFORM DISPLAY-BANNER.
+           PERFORM COMPUTE-WINDOW-START.
+           PERFORM SCAN-ACCOUNTS-FOR-NSF-FEES.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * REPORT HEADER / FOOTER
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM CHECK-BUSINESS-DAY.
+           DISPLAY '================================================'.
+           DISPLAY 'AUTOMATIC NSF FEE BATCH'.
+           DISPLAY 'Run date: ' WS-RUN-YEAR '-' WS-RUN-MONTH '-'
+               WS-RUN-DAY.
+           IF RUN-DATE-WAS-ADJUSTED
+               DISPLAY 'Not a business day - using window as of: '
+                   WS-EFFECTIVE-DATE
+           END-IF.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       CHECK-BUSINESS-DAY.
+      *    Roll today back to the prior business day if today is a
+      *    weekend or holiday
+      *    Input: WS-RUN-DATE
+      *    Output: WS-EFFECTIVE-DATE, WS-DATE-WAS-ADJUSTED
+           CALL 'CALENDAR' USING 'ADJUST-TO-PRIOR-BUSINESS-DAY'
+               WS-RUN-DATE WS-EFFECTIVE-DATE WS-DATE-WAS-ADJUSTED.
+
+       DISPLAY-SUMMARY.
+      *    Display final counts
+           MOVE WS-TOTAL-FEES TO WS-DISPLAY-TOTAL.
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Accounts scanned:      ' WS-ACCOUNTS-SCANNED.
+           DISPLAY 'Accounts charged:      ' WS-ACCOUNTS-CHARGED.
+           DISPLAY 'Accounts skipped:      ' WS-ACCOUNTS-SKIPPED.
+           DISPLAY 'Total NSF fees posted: ' WS-DISPLAY-TOTAL.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * WINDOW CALCULATION
+      ******************************************************************
+
+       COMPUTE-WINDOW-START.
+      *    Compute the rolling window's start timestamp
+      *    (effective date minus WS-NSF-WINDOW-DAYS, at midnight)
+           COMPUTE WS-TODAY-INTEGER = FUNCTION INTEGER-OF-DATE
+               (WS-EFFECTIVE-DATE).
+           COMPUTE WS-WINDOW-START-INTEGER =
+               WS-TODAY-INTEGER - WS-NSF-WINDOW-DAYS.
+           COMPUTE WS-WINDOW-START-DATE = FUNCTION DATE-OF-INTEGER
+               (WS-WINDOW-START-INTEGER).
+
+           STRING WS-WSD-YEAR WS-WSD-MONTH WS-WSD-DAY '000000'
+               DELIMITED BY SIZE INTO WS-WINDOW-START-TS.
+
+      ******************************************************************
+      * ACCOUNT SCAN
+      ******************************************************************
+
+       SCAN-ACCOUNTS-FOR-NSF-FEES.
+      *    Single sequential pass over ACCOUNT-FILE, posting an NSF fee
+      *    for every account that has crossed the failed-attempt
+      *    threshold and can now afford it
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'START-ACCOUNT-FILE-TOP' WS-OP-STATUS.
+
+           PERFORM CHECK-NEXT-ACCOUNT
+               UNTIL WS-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+       CHECK-NEXT-ACCOUNT.
+      *    Read one account and evaluate it for an NSF fee
+           CALL 'FILES' USING 'READ-NEXT-ACCOUNT' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               ADD 1 TO WS-ACCOUNTS-SCANNED
+               IF ACC-ACTIVE
+                   PERFORM EVALUATE-ACCOUNT-FOR-NSF-FEE
+               END-IF
+           END-IF.
+
+       EVALUATE-ACCOUNT-FOR-NSF-FEE.
+      *    Count this account's failed debit attempts since the later
+      *    of the window start or its last NSF charge, and post a fee
+      *    if the threshold is crossed and funds are available
+           IF ACC-LAST-NSF-FEE-TS > WS-WINDOW-START-TS
+               MOVE ACC-LAST-NSF-FEE-TS TO WS-COUNT-FLOOR-TS
+           ELSE
+               MOVE WS-WINDOW-START-TS TO WS-COUNT-FLOOR-TS
+           END-IF.
+
+           PERFORM COUNT-FAILED-DEBITS-SINCE-FLOOR.
+
+           IF WS-FAILED-DEBIT-COUNT < WS-NSF-ATTEMPT-THRESHOLD
+               GO TO EVALUATE-ACCOUNT-FOR-NSF-FEE-END
+           END-IF.
+
+           COMPUTE WS-AVAILABLE-BALANCE =
+               ACC-BALANCE - ACC-BLOCKED-AMT + ACC-OVERDRAFT-LIMIT.
+
+           IF WS-AVAILABLE-BALANCE < WS-NSF-FEE-AMOUNT
+               ADD 1 TO WS-ACCOUNTS-SKIPPED
+               DISPLAY 'SKIPPED   Account: ' ACC-ID
+                   '  ' WS-FAILED-DEBIT-COUNT ' NSF attempts'
+                   ', insufficient funds for fee'
+               GO TO EVALUATE-ACCOUNT-FOR-NSF-FEE-END
+           END-IF.
+
+           PERFORM POST-NSF-FEE.
+
+       EVALUATE-ACCOUNT-FOR-NSF-FEE-END.
+           EXIT.
+
+       COUNT-FAILED-DEBITS-SINCE-FLOOR.
+      *    Count TXN-FAILED/TXN-DEBIT transactions for ACC-ID with a
+      *    timestamp after WS-COUNT-FLOOR-TS, via the account-ID
+      *    alternate-key index
+      *    Input: ACC-ID, WS-COUNT-FLOOR-TS
+      *    Output: WS-FAILED-DEBIT-COUNT
+           MOVE 0 TO WS-FAILED-DEBIT-COUNT.
+           MOVE ACC-ID TO TXN-ACCOUNT-ID.
+           CALL 'FILES' USING 'OPEN-TRANSACTION-FILE-IO'.
+           CALL 'FILES' USING 'START-TRANSACTIONS-BY-ACCOUNT'
+               TRANSACTION-RECORD WS-SCAN-STATUS.
+
+           PERFORM COUNT-NEXT-ACCOUNT-TRANSACTION
+               UNTIL WS-SCAN-STATUS NOT = '00'.
+
+           CALL 'FILES' USING 'CLOSE-TRANSACTION-FILE'.
+
+       COUNT-NEXT-ACCOUNT-TRANSACTION.
+      *    Read and tally the next transaction for this account,
+      *    stopping once the index moves past ACC-ID
+           CALL 'FILES' USING 'READ-NEXT-TRANSACTION-BY-ACCOUNT'
+               TRANSACTION-RECORD WS-SCAN-STATUS.
+
+           IF WS-SCAN-STATUS = '00'
+               IF TXN-ACCOUNT-ID NOT = ACC-ID
+                   MOVE '10' TO WS-SCAN-STATUS
+               ELSE
+                   IF TXN-FAILED AND TXN-DEBIT AND
+                           TXN-TIMESTAMP > WS-COUNT-FLOOR-TS
+                       ADD 1 TO WS-FAILED-DEBIT-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * FEE POSTING
+      ******************************************************************
+
+       POST-NSF-FEE.
+      *    Post the flat NSF fee as a debit against this account, then
+      *    stamp ACC-LAST-NSF-FEE-TS so the same attempts are not
+      *    billed again on the next run. PROCESS-DEBIT reads and
+      *    updates the account through ACCOUNT, which opens and
+      *    closes ACCOUNT-FILE itself - close it first, and
+      *    re-position the scan after this account once it is
+      *    reopened
+           MOVE ACC-ID TO WS-FEE-ACCOUNT-ID.
+           MOVE WS-NSF-FEE-AMOUNT TO WS-FEE-AMOUNT.
+           MOVE 'NSF FEE' TO WS-FEE-DESC.
+
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+           CALL 'TRANSACTIONS' USING 'PROCESS-DEBIT'
+               WS-FEE-ACCOUNT-ID WS-FEE-AMOUNT
+               WS-FEE-DESC TRANSACTION-RECORD WS-FEE-STATUS.
+
+           IF WS-FEE-STATUS = '00'
+               ADD 1 TO WS-ACCOUNTS-CHARGED
+               ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES
+               DISPLAY 'CHARGED   Account: ' WS-FEE-ACCOUNT-ID
+                   '  ' WS-FAILED-DEBIT-COUNT ' NSF attempts'
+                   '  Fee: ' WS-NSF-FEE-AMOUNT
+               PERFORM STAMP-LAST-NSF-FEE-TS
+           ELSE
+               DISPLAY 'FAILED    Account: ' WS-FEE-ACCOUNT-ID
+                   '  NSF fee posting failed'
+           END-IF.
+
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           MOVE WS-FEE-ACCOUNT-ID TO ACC-ID.
+           CALL 'FILES' USING 'START-ACCOUNT-AFTER' ACCOUNT-RECORD
+               WS-OP-STATUS.
+
+       STAMP-LAST-NSF-FEE-TS.
+      *    Re-read the account (PROCESS-DEBIT already updated its
+      *    balance) and stamp the NSF-charge checkpoint on top of it.
+      *    PROCESS-DEBIT's own account update already closed
+      *    ACCOUNT-FILE behind it, so it is reopened here for this
+      *    one keyed read/rewrite and closed again before the caller
+      *    reopens it to resume its scan
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           MOVE WS-FEE-ACCOUNT-ID TO ACC-ID.
+           CALL 'FILES' USING 'READ-ACCOUNT' ACCOUNT-RECORD
+               WS-FEE-STATUS.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-CURR-YEAR WS-CURR-MONTH WS-CURR-DAY
+                  WS-CURR-HOUR WS-CURR-MINUTE WS-CURR-SECOND
+                  DELIMITED BY SIZE INTO WS-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO ACC-LAST-NSF-FEE-TS.
+
+           CALL 'FILES' USING 'UPDATE-ACCOUNT' ACCOUNT-RECORD
+               WS-FEE-STATUS.
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+       END PROGRAM NSFFEE.
