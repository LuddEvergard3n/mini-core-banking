@@ -0,0 +1,240 @@
+      ******************************************************************
+      * LEDGEREXP.COB - Ledger CSV Export Utility
+      *
+      * Standalone batch program. Prompts for an optional account ID
+      * and an optional from/to date range, scans LEDGER-FILE for
+      * matching entries, and writes them as comma-delimited lines to
+      * a flat file so finance can pull ledger data into a spreadsheet
+      * without retyping numbers off the screen.
+      *
+      * Design decisions:
+      * - Read-only against LEDGER-FILE; only ever writes the new
+      *   LEDGER-EXPORT-FILE
+      * - Account ID 0 means "all accounts" (full scan via
+      *   START-LEDGER-FILE-TOP/READ-NEXT-LEDGER); a non-zero account
+      *   ID scans that account's entries only, the same way
+      *   STATEMENT does, via START-LEDGER-BY-ACCOUNT/
+      *   READ-NEXT-LEDGER-BY-ACCOUNT
+      * - From/to date of zero means "no bound" on that side of the
+      *   range; dates are compared against the first 8 characters of
+      *   LED-TIMESTAMP (YYYYMMDDHHMMSS), same as STATEMENT
+      * - Output file always starts fresh (OPEN OUTPUT truncates), one
+      *   run producing one complete export
+      * - Amount fields are exported unedited (no thousands separators)
+      *   since the file is meant to be read by a spreadsheet, and any
+      *   comma in the free-text description is replaced with a space
+      *   so it can't be mistaken for a field delimiter
+      *
+      * Author: Portfolio Project
+      * Date: 2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGEREXP.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-01-14.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OP-STATUS                PIC XX.
+
+      * Export request parameters
+       01  WS-EXP-ACCOUNT-ID           PIC 9(8).
+       01  WS-EXP-FROM-DATE            PIC 9(8).
+       01  WS-EXP-TO-DATE              PIC 9(8).
+
+      * Export working data
+       01  WS-ENTRY-DATE               PIC 9(8).
+       01  WS-EXP-ENTRY-COUNT          PIC 9(6) VALUE 0.
+       01  WS-CLEAN-DESCRIPTION        PIC X(50).
+       01  WS-DESC-INDEX               PIC 99.
+
+       01  WS-CSV-ACCOUNT-ID           PIC Z(7)9.
+       01  WS-CSV-TXN-ID               PIC Z(11)9.
+       01  WS-CSV-AMOUNT               PIC -(12)9.99.
+       01  WS-CSV-BALANCE-BEFORE       PIC -(12)9.99.
+       01  WS-CSV-BALANCE-AFTER        PIC -(12)9.99.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+
+       MAIN-PROGRAM.
+      *    Entry point for the ledger CSV export utility
+           PERFORM DISPLAY-BANNER.
+           PERFORM PROMPT-FOR-PARAMETERS.
+           PERFORM EXPORT-LEDGER-ENTRIES.
+           PERFORM DISPLAY-SUMMARY.
+           STOP RUN.
+
+      ******************************************************************
+      * SETUP
+      ******************************************************************
+
+       DISPLAY-BANNER.
+      *    Display report header
+           DISPLAY '================================================'.
+           DISPLAY 'LEDGER CSV EXPORT UTILITY'.
+           DISPLAY '================================================'.
+           DISPLAY ' '.
+
+       PROMPT-FOR-PARAMETERS.
+      *    Collect the optional filter criteria from the operator
+           DISPLAY 'Enter Account ID (0 for all accounts): '
+               WITH NO ADVANCING.
+           ACCEPT WS-EXP-ACCOUNT-ID.
+
+           DISPLAY 'Enter From Date YYYYMMDD (0 for no lower bound): '
+               WITH NO ADVANCING.
+           ACCEPT WS-EXP-FROM-DATE.
+
+           DISPLAY 'Enter To Date YYYYMMDD (0 for no upper bound): '
+               WITH NO ADVANCING.
+           ACCEPT WS-EXP-TO-DATE.
+
+       DISPLAY-SUMMARY.
+      *    Print the export summary
+           DISPLAY ' '.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY 'Entries exported: ' WS-EXP-ENTRY-COUNT.
+           DISPLAY 'Output file:      data/ledger_export.csv'.
+           DISPLAY '------------------------------------------------'.
+
+      ******************************************************************
+      * LEDGER SCAN
+      ******************************************************************
+
+       EXPORT-LEDGER-ENTRIES.
+      *    Scan the ledger (by account if one was given, otherwise the
+      *    whole file) and export every entry within the date range
+           CALL 'FILES' USING 'OPEN-LEDGER-EXPORT-FILE-OUTPUT'
+               WS-OP-STATUS.
+           PERFORM WRITE-CSV-HEADER.
+
+           CALL 'FILES' USING 'OPEN-LEDGER-FILE-INPUT'.
+
+           IF WS-EXP-ACCOUNT-ID = 0
+               CALL 'FILES' USING 'START-LEDGER-FILE-TOP'
+                   WS-OP-STATUS
+               IF WS-OP-STATUS = '00'
+                   PERFORM PROCESS-NEXT-LEDGER-ENTRY
+                       UNTIL WS-OP-STATUS = '10'
+               END-IF
+           ELSE
+               MOVE WS-EXP-ACCOUNT-ID TO LED-ACCOUNT-ID
+               CALL 'FILES' USING 'START-LEDGER-BY-ACCOUNT'
+                   LEDGER-RECORD WS-OP-STATUS
+               IF WS-OP-STATUS = '00'
+                   PERFORM PROCESS-NEXT-LEDGER-BY-ACCOUNT
+                       UNTIL WS-OP-STATUS = '10'
+               END-IF
+           END-IF.
+
+           CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
+           CALL 'FILES' USING 'CLOSE-LEDGER-EXPORT-FILE'.
+
+       PROCESS-NEXT-LEDGER-ENTRY.
+      *    Read the next ledger entry across all accounts (full scan)
+           CALL 'FILES' USING 'READ-NEXT-LEDGER' LEDGER-RECORD
+               WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               PERFORM APPLY-DATE-FILTER
+           END-IF.
+
+       PROCESS-NEXT-LEDGER-BY-ACCOUNT.
+      *    Read the next of one account's entries, stopping once the
+      *    account changes or the entries run out
+           CALL 'FILES' USING 'READ-NEXT-LEDGER-BY-ACCOUNT'
+               LEDGER-RECORD WS-OP-STATUS.
+
+           IF WS-OP-STATUS = '00'
+               IF LED-ACCOUNT-ID = WS-EXP-ACCOUNT-ID
+                   PERFORM APPLY-DATE-FILTER
+               ELSE
+                   MOVE '10' TO WS-OP-STATUS
+               END-IF
+           END-IF.
+
+       APPLY-DATE-FILTER.
+      *    Export the current LEDGER-RECORD if it falls within the
+      *    requested date range (zero on either side means unbounded)
+           MOVE LED-TIMESTAMP(1:8) TO WS-ENTRY-DATE.
+
+           IF (WS-EXP-FROM-DATE = 0 OR
+                   WS-ENTRY-DATE >= WS-EXP-FROM-DATE)
+               AND (WS-EXP-TO-DATE = 0 OR
+                   WS-ENTRY-DATE <= WS-EXP-TO-DATE)
+               PERFORM WRITE-CSV-LINE
+               ADD 1 TO WS-EXP-ENTRY-COUNT
+           END-IF.
+
+      ******************************************************************
+      * CSV OUTPUT
+      ******************************************************************
+
+       WRITE-CSV-HEADER.
+      *    Write the column header line
+           STRING 'LEDGER_ID,ACCOUNT_ID,TXN_ID,TIMESTAMP,TYPE,'
+                  DELIMITED BY SIZE
+                  'AMOUNT,BALANCE_BEFORE,BALANCE_AFTER,DESCRIPTION'
+                  DELIMITED BY SIZE
+                  INTO LEDGER-EXPORT-LINE.
+           CALL 'FILES' USING 'WRITE-LEDGER-EXPORT-LINE'
+               LEDGER-EXPORT-LINE WS-OP-STATUS.
+
+       WRITE-CSV-LINE.
+      *    Format one ledger entry as a comma-delimited line and
+      *    write it to the export file
+           MOVE LED-ACCOUNT-ID TO WS-CSV-ACCOUNT-ID.
+           MOVE LED-TXN-ID TO WS-CSV-TXN-ID.
+           MOVE LED-AMOUNT TO WS-CSV-AMOUNT.
+           MOVE LED-BALANCE-BEFORE TO WS-CSV-BALANCE-BEFORE.
+           MOVE LED-BALANCE-AFTER TO WS-CSV-BALANCE-AFTER.
+           PERFORM CLEAN-DESCRIPTION.
+
+           STRING LED-ID                          DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-ACCOUNT-ID) DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-TXN-ID)     DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  LED-TIMESTAMP                    DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(LED-TYPE)          DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-AMOUNT)     DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-BALANCE-BEFORE)
+                                                    DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-BALANCE-AFTER)
+                                                    DELIMITED BY SIZE
+                  ','                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CLEAN-DESCRIPTION)
+                                                    DELIMITED BY SIZE
+                  INTO LEDGER-EXPORT-LINE.
+
+           CALL 'FILES' USING 'WRITE-LEDGER-EXPORT-LINE'
+               LEDGER-EXPORT-LINE WS-OP-STATUS.
+
+       CLEAN-DESCRIPTION.
+      *    Copy LED-DESCRIPTION, replacing any embedded comma with a
+      *    space so it cannot be mistaken for a field delimiter
+           MOVE LED-DESCRIPTION TO WS-CLEAN-DESCRIPTION.
+           PERFORM VARYING WS-DESC-INDEX FROM 1 BY 1
+                   UNTIL WS-DESC-INDEX > 50
+               IF WS-CLEAN-DESCRIPTION(WS-DESC-INDEX:1) = ','
+                   MOVE ' ' TO WS-CLEAN-DESCRIPTION(WS-DESC-INDEX:1)
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM LEDGEREXP.
