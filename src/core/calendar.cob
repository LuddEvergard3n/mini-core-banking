@@ -0,0 +1,108 @@
+      ******************************************************************
+      * CALENDAR.COB - Business Day Calendar Module
+      *
+      * Gives the nightly batch jobs a shared notion of "is today a
+      * business day" instead of every job treating every calendar
+      * date, including weekends and bank holidays, as a posting day.
+      *
+      * Design decisions:
+      * - Weekends are computed from FUNCTION INTEGER-OF-DATE rather
+      *   than stored anywhere - any date can be classified
+      * - Holidays are a small fixed-date table (month/day, recurring
+      *   every year), the same VALUE-literal/REDEFINES/OCCURS table
+      *   shape STANDING already uses for month lengths and YEARINT
+      *   uses for its interest rate table
+      * - A batch job wanting "today, or the prior business day if
+      *   today is not one" calls ADJUST-TO-PRIOR-BUSINESS-DAY once at
+      *   startup and uses the adjusted date for its cutoff/due-date
+      *   comparisons, the same way it already uses its own run date
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALENDAR.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+      * Input/output parameters for ADJUST-TO-PRIOR-BUSINESS-DAY
+       01  WS-INPUT-DATE               PIC 9(8).
+       01  WS-ADJUSTED-DATE            PIC 9(8).
+       01  WS-WAS-ADJUSTED             PIC 9.
+           88  DATE-WAS-ADJUSTED       VALUE 1.
+
+       01  WS-ADJUSTED-INTEGER         PIC S9(9).
+       01  WS-DAY-OF-WEEK              PIC 9.
+
+       01  WS-CALENDAR-CHECK-SWITCH    PIC 9 VALUE 0.
+           88  DATE-IS-BUSINESS-DAY    VALUE 1.
+
+       01  WS-CHECK-MMDD               PIC X(4).
+
+      * Fixed-date holidays, observed every year on the same
+      * month/day (no floating holidays like "third Monday of
+      * January" are modeled)
+       01  WS-HOLIDAY-TABLE-VALUES.
+           05  FILLER                  PIC X(4) VALUE '0101'.
+           05  FILLER                  PIC X(4) VALUE '0501'.
+           05  FILLER                  PIC X(4) VALUE '1225'.
+
+       01  WS-HOLIDAY-TABLE REDEFINES WS-HOLIDAY-TABLE-VALUES.
+           05  WS-HOLIDAY-ENTRY        PIC X(4) OCCURS 3 TIMES.
+
+       01  WS-HOLIDAY-IDX              PIC 9.
+       01  WS-HOLIDAY-SWITCH           PIC 9 VALUE 0.
+           88  HOLIDAY-WAS-FOUND       VALUE 1.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * BUSINESS DAY ADJUSTMENT
+      ******************************************************************
+
+       ADJUST-TO-PRIOR-BUSINESS-DAY.
+      *    Starting from WS-INPUT-DATE, step back one day at a time
+      *    until landing on a date that is neither a weekend nor a
+      *    holiday
+      *    Input: WS-INPUT-DATE
+      *    Output: WS-ADJUSTED-DATE, WS-WAS-ADJUSTED
+           MOVE WS-INPUT-DATE TO WS-ADJUSTED-DATE.
+           MOVE 0 TO WS-WAS-ADJUSTED.
+           MOVE 0 TO WS-CALENDAR-CHECK-SWITCH.
+
+           PERFORM CHECK-AND-STEP-BACK-ONE-DAY
+               UNTIL DATE-IS-BUSINESS-DAY.
+
+       CHECK-AND-STEP-BACK-ONE-DAY.
+      *    Classify WS-ADJUSTED-DATE; if it is a weekend or holiday,
+      *    move it back one calendar day and check again
+           COMPUTE WS-ADJUSTED-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-ADJUSTED-DATE).
+           COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD(WS-ADJUSTED-INTEGER, 7).
+
+           MOVE WS-ADJUSTED-DATE(5:4) TO WS-CHECK-MMDD.
+           PERFORM LOOKUP-HOLIDAY.
+
+           IF WS-DAY-OF-WEEK = 0 OR WS-DAY-OF-WEEK = 6
+                   OR HOLIDAY-WAS-FOUND
+               SUBTRACT 1 FROM WS-ADJUSTED-INTEGER
+               COMPUTE WS-ADJUSTED-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-ADJUSTED-INTEGER)
+               MOVE 1 TO WS-WAS-ADJUSTED
+           ELSE
+               MOVE 1 TO WS-CALENDAR-CHECK-SWITCH
+           END-IF.
+
+       LOOKUP-HOLIDAY.
+      *    Check WS-CHECK-MMDD against the fixed-date holiday table
+      *    Input: WS-CHECK-MMDD
+      *    Output: WS-HOLIDAY-SWITCH
+           MOVE 0 TO WS-HOLIDAY-SWITCH.
+           PERFORM VARYING WS-HOLIDAY-IDX FROM 1 BY 1
+                   UNTIL WS-HOLIDAY-IDX > 3
+               IF WS-CHECK-MMDD = WS-HOLIDAY-ENTRY(WS-HOLIDAY-IDX)
+                   MOVE 1 TO WS-HOLIDAY-SWITCH
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM CALENDAR.
