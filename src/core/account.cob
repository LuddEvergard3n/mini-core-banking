@@ -7,15 +7,19 @@
       * Design decisions:
       * - Account IDs generated sequentially from control file
       * - All balance changes must go through ledger
-      * - Account status changes are audited
+      * - Account status changes are audited via a separate operator
+      *   activity audit trail (AUDIT.COB), independent of the ledger
       * - Timestamps in YYYYMMDDHHMMSS format (UTC)
       *
       * Operations:
       * - CREATE-ACCOUNT: Creates new account with initial balance 0
       * - GET-ACCOUNT: Retrieves account by ID
       * - UPDATE-ACCOUNT-BALANCE: Updates balance (via transactions)
-      * - BLOCK-ACCOUNT: Changes status to BLOCKED
-      * - UNBLOCK-ACCOUNT: Changes status to ACTIVE
+      * - BLOCK-ACCOUNT: Changes status to BLOCKED, optionally with an
+      *   expiry timestamp for a time-bound freeze
+      * - UNBLOCK-ACCOUNT: Changes status to ACTIVE, clearing any
+      *   freeze expiry
+      * - CLOSE-ACCOUNT: Changes status to CLOSED (balance must be zero)
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCOUNT.
@@ -48,7 +52,51 @@
        01  WS-INPUT-ACCOUNT-TYPE       PIC X(10).
        01  WS-INPUT-ACCOUNT-ID         PIC 9(8).
        01  WS-INPUT-AMOUNT             PIC S9(13)V99.
-       
+       01  WS-OVERDRAFT-NEW-LIMIT      PIC S9(13)V99.
+       01  WS-ALERT-NEW-THRESHOLD      PIC S9(13)V99.
+
+      * KYC input parameters, captured at account opening
+       01  WS-INPUT-TAX-ID             PIC X(20).
+       01  WS-INPUT-DATE-OF-BIRTH      PIC 9(08).
+       01  WS-INPUT-ADDRESS            PIC X(60).
+
+      * Denomination requested at account opening; defaults to BRL
+      * (the system's original assumed currency) when left blank
+       01  WS-INPUT-CURRENCY           PIC X(03).
+
+      * Branch/cost center requested at account opening; defaults to
+      * '0001' (the system's original single implicit branch) when
+      * left blank
+       01  WS-INPUT-BRANCH-CODE        PIC X(04).
+
+       01  WS-VALIDATION-RESULT        PIC 9.
+       01  WS-VALIDATION-MESSAGE       PIC X(80).
+
+      * Joint holder / authorization input parameters
+       01  WS-INPUT-JOINT-HOLDER-NAME  PIC X(30).
+       01  WS-INPUT-AUTH-HOLDER-NAME   PIC X(30).
+       01  WS-HOLDER-SEARCH-IDX        PIC 9.
+       01  WS-HOLDER-AUTHORIZED        PIC 9.
+           88  HOLDER-IS-AUTHORIZED    VALUE 1.
+
+      * Beneficiary input parameters
+       01  WS-INPUT-BENEFICIARY-NAME   PIC X(30).
+       01  WS-INPUT-BENEFICIARY-PCT    PIC 9(3).
+       01  WS-BENEFICIARY-PCT-TOTAL    PIC 9(3).
+       01  WS-BENEFICIARY-IDX          PIC 9.
+
+      * Expiry timestamp for a time-bound freeze; spaces means the
+      * block being placed has no expiry and stays until unblocked
+      * by hand
+       01  WS-INPUT-FREEZE-EXPIRY      PIC X(14).
+
+      * Operator running the current mutation, stamped onto the audit
+      * trail (see RECORD-AUDIT-EVENT below); zero means an unattended
+      * batch job rather than a logged-in operator
+       01  WS-INPUT-OPERATOR-ID        PIC 9(6).
+       01  WS-AUDIT-ACTION             PIC X(20).
+       01  WS-AUDIT-STATUS             PIC XX.
+
        PROCEDURE DIVISION.
        
       ******************************************************************
@@ -69,7 +117,16 @@
                   WS-CURR-SECOND
                   DELIMITED BY SIZE
                   INTO WS-TIMESTAMP.
-       
+
+       RECORD-AUDIT-EVENT.
+      *    Write an operator-activity audit entry for an
+      *    account-mutating call, kept separate from the money ledger
+      *    Input: WS-INPUT-OPERATOR-ID, WS-AUDIT-ACTION, ACC-ID,
+      *           WS-ACC-OP-MESSAGE
+           CALL 'AUDIT' USING 'RECORD-AUDIT-ENTRY' WS-INPUT-OPERATOR-ID
+               WS-AUDIT-ACTION ACC-ID WS-ACC-OP-MESSAGE
+               WS-AUDIT-STATUS.
+
        GENERATE-ACCOUNT-ID.
       *    Generate next account ID from control file
       *    Output: ACC-ID in ACCOUNT-RECORD
@@ -84,46 +141,265 @@
            ADD 1 TO CTL-LAST-ACCOUNT-ID.
            MOVE CTL-LAST-ACCOUNT-ID TO ACC-ID.
            
-           CALL 'FILES' USING 'UPDATE-CONTROL' CONTROL-RECORD 
+           CALL 'FILES' USING 'UPDATE-CONTROL' CONTROL-RECORD
                WS-ACC-OP-STATUS.
-       
+
+       VALIDATE-HOLDER-AUTHORIZATION.
+      *    Check that WS-INPUT-AUTH-HOLDER-NAME names one of the
+      *    holders (primary or joint) already on the account
+      *    Input: WS-INPUT-AUTH-HOLDER-NAME, ACCOUNT-RECORD
+      *    Output: WS-HOLDER-AUTHORIZED
+
+           MOVE 0 TO WS-HOLDER-AUTHORIZED.
+
+           PERFORM VARYING WS-HOLDER-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-HOLDER-SEARCH-IDX > ACC-HOLDER-COUNT
+               IF ACC-HOLDER-ENTRY-NAME(WS-HOLDER-SEARCH-IDX) =
+                       WS-INPUT-AUTH-HOLDER-NAME
+                   MOVE 1 TO WS-HOLDER-AUTHORIZED
+               END-IF
+           END-PERFORM.
+
       ******************************************************************
       * ACCOUNT OPERATIONS
       ******************************************************************
        
        CREATE-ACCOUNT.
       *    Create new account with zero initial balance
-      *    Input: WS-INPUT-HOLDER-NAME, WS-INPUT-ACCOUNT-TYPE
+      *    Input: WS-INPUT-HOLDER-NAME, WS-INPUT-ACCOUNT-TYPE,
+      *           WS-INPUT-TAX-ID, WS-INPUT-DATE-OF-BIRTH,
+      *           WS-INPUT-ADDRESS, WS-INPUT-CURRENCY,
+      *           WS-INPUT-BRANCH-CODE, WS-INPUT-OPERATOR-ID
       *    Output: ACCOUNT-RECORD, WS-ACC-OP-STATUS
-           
+
+      *    Step 1: Validate the holder name format before anything else
+           CALL 'VALIDATION' USING 'VALIDATE-HOLDER-NAME-FORMAT'
+               WS-INPUT-HOLDER-NAME WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               MOVE '99' TO WS-ACC-OP-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-ACC-OP-MESSAGE
+               GO TO CREATE-ACCOUNT-END
+           END-IF.
+
+      *    Step 2: Validate KYC data before opening the account
+           CALL 'VALIDATION' USING 'VALIDATE-KYC-DATA'
+               WS-INPUT-TAX-ID WS-INPUT-DATE-OF-BIRTH
+               WS-INPUT-ADDRESS WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               MOVE '99' TO WS-ACC-OP-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-ACC-OP-MESSAGE
+               GO TO CREATE-ACCOUNT-END
+           END-IF.
+
+      *    Step 3: Validate the requested currency, if one was given
+           IF WS-INPUT-CURRENCY NOT = SPACES
+               CALL 'VALIDATION' USING 'VALIDATE-CURRENCY-CODE'
+                   WS-INPUT-CURRENCY WS-VALIDATION-RESULT
+                   WS-VALIDATION-MESSAGE
+
+               IF WS-VALIDATION-RESULT = 0
+                   MOVE '99' TO WS-ACC-OP-STATUS
+                   MOVE WS-VALIDATION-MESSAGE TO WS-ACC-OP-MESSAGE
+                   GO TO CREATE-ACCOUNT-END
+               END-IF
+           END-IF.
+
            INITIALIZE ACCOUNT-RECORD.
-           
+
            PERFORM GENERATE-ACCOUNT-ID.
-           
+
            MOVE WS-INPUT-HOLDER-NAME TO ACC-HOLDER-NAME.
            MOVE WS-INPUT-ACCOUNT-TYPE TO ACC-TYPE.
            MOVE 'ACTIVE' TO ACC-STATUS.
            MOVE 0 TO ACC-BALANCE.
            MOVE 0 TO ACC-BLOCKED-AMT.
-           
+           MOVE 0 TO ACC-OVERDRAFT-LIMIT.
+           MOVE WS-INPUT-TAX-ID TO ACC-TAX-ID.
+           MOVE WS-INPUT-DATE-OF-BIRTH TO ACC-DATE-OF-BIRTH.
+           MOVE WS-INPUT-ADDRESS TO ACC-ADDRESS.
+
+           IF WS-INPUT-CURRENCY = SPACES
+               MOVE 'BRL' TO ACC-CURRENCY
+           ELSE
+               MOVE WS-INPUT-CURRENCY TO ACC-CURRENCY
+           END-IF.
+
+           IF WS-INPUT-BRANCH-CODE = SPACES
+               MOVE '0001' TO ACC-BRANCH-CODE
+           ELSE
+               MOVE WS-INPUT-BRANCH-CODE TO ACC-BRANCH-CODE
+           END-IF.
+
+      *    The account opener is always recorded as the PRIMARY holder
+           MOVE 1 TO ACC-HOLDER-COUNT.
+           MOVE WS-INPUT-HOLDER-NAME TO ACC-HOLDER-ENTRY-NAME(1).
+           MOVE 'PRIMARY' TO ACC-HOLDER-ROLE(1).
+
            PERFORM GET-CURRENT-TIMESTAMP.
            MOVE WS-TIMESTAMP TO ACC-CREATED-TS.
            MOVE WS-TIMESTAMP TO ACC-UPDATED-TS.
-           
+
       *    Open file and write account
            CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
-           CALL 'FILES' USING 'WRITE-ACCOUNT' ACCOUNT-RECORD 
+           CALL 'FILES' USING 'WRITE-ACCOUNT' ACCOUNT-RECORD
                WS-ACC-OP-STATUS.
            CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
-           
+
            IF ACC-OP-SUCCESS
                MOVE 'Account created successfully' TO WS-ACC-OP-MESSAGE
+               MOVE 'CREATE-ACCOUNT' TO WS-AUDIT-ACTION
+               PERFORM RECORD-AUDIT-EVENT
            ELSE IF ACC-OP-DUPLICATE
                MOVE 'Account ID already exists' TO WS-ACC-OP-MESSAGE
            ELSE
                MOVE 'Failed to create account' TO WS-ACC-OP-MESSAGE
            END-IF.
-       
+
+       CREATE-ACCOUNT-END.
+           EXIT.
+
+       ADD-JOINT-HOLDER.
+      *    Add a joint holder to an existing account
+      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-JOINT-HOLDER-NAME
+      *    Output: ACCOUNT-RECORD, WS-ACC-OP-STATUS
+
+           MOVE WS-INPUT-ACCOUNT-ID TO ACC-ID.
+
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'READ-ACCOUNT' ACCOUNT-RECORD
+               WS-ACC-OP-STATUS.
+
+           IF NOT ACC-OP-SUCCESS
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Account not found' TO WS-ACC-OP-MESSAGE
+               GO TO ADD-JOINT-HOLDER-END
+           END-IF.
+
+           IF ACC-STATUS = 'CLOSED'
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Cannot add a holder to a closed account'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO ADD-JOINT-HOLDER-END
+           END-IF.
+
+           IF ACC-HOLDER-COUNT >= 4
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Account already has the maximum number of holders'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO ADD-JOINT-HOLDER-END
+           END-IF.
+
+           MOVE WS-INPUT-JOINT-HOLDER-NAME TO WS-INPUT-AUTH-HOLDER-NAME.
+           PERFORM VALIDATE-HOLDER-AUTHORIZATION.
+
+           IF HOLDER-IS-AUTHORIZED
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'That person is already a holder on this account'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO ADD-JOINT-HOLDER-END
+           END-IF.
+
+           ADD 1 TO ACC-HOLDER-COUNT.
+           MOVE WS-INPUT-JOINT-HOLDER-NAME
+               TO ACC-HOLDER-ENTRY-NAME(ACC-HOLDER-COUNT).
+           MOVE 'JOINT' TO ACC-HOLDER-ROLE(ACC-HOLDER-COUNT).
+
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO ACC-UPDATED-TS.
+
+           CALL 'FILES' USING 'UPDATE-ACCOUNT' ACCOUNT-RECORD
+               WS-ACC-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+           MOVE 'Joint holder added successfully' TO WS-ACC-OP-MESSAGE.
+
+       ADD-JOINT-HOLDER-END.
+           EXIT.
+
+       ADD-BENEFICIARY.
+      *    Add a beneficiary/next-of-kin payout entry to an existing
+      *    account
+      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-BENEFICIARY-NAME,
+      *        WS-INPUT-BENEFICIARY-PCT
+      *    Output: ACCOUNT-RECORD, WS-ACC-OP-STATUS
+
+           MOVE WS-INPUT-ACCOUNT-ID TO ACC-ID.
+
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'READ-ACCOUNT' ACCOUNT-RECORD
+               WS-ACC-OP-STATUS.
+
+           IF NOT ACC-OP-SUCCESS
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Account not found' TO WS-ACC-OP-MESSAGE
+               GO TO ADD-BENEFICIARY-END
+           END-IF.
+
+           IF ACC-STATUS = 'CLOSED'
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Cannot add a beneficiary to a closed account'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO ADD-BENEFICIARY-END
+           END-IF.
+
+           IF ACC-BENEFICIARY-COUNT >= 3
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Maximum number of beneficiaries already reached'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO ADD-BENEFICIARY-END
+           END-IF.
+
+           IF WS-INPUT-BENEFICIARY-PCT < 1 OR
+                   WS-INPUT-BENEFICIARY-PCT > 100
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Payout percentage must be between 1 and 100'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO ADD-BENEFICIARY-END
+           END-IF.
+
+           MOVE 0 TO WS-BENEFICIARY-PCT-TOTAL.
+           PERFORM VARYING WS-BENEFICIARY-IDX FROM 1 BY 1
+                   UNTIL WS-BENEFICIARY-IDX > ACC-BENEFICIARY-COUNT
+               ADD ACC-BENEFICIARY-PAYOUT-PCT(WS-BENEFICIARY-IDX)
+                   TO WS-BENEFICIARY-PCT-TOTAL
+           END-PERFORM.
+
+           IF WS-BENEFICIARY-PCT-TOTAL + WS-INPUT-BENEFICIARY-PCT > 100
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Total payout percentage cannot exceed 100'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO ADD-BENEFICIARY-END
+           END-IF.
+
+           ADD 1 TO ACC-BENEFICIARY-COUNT.
+           MOVE WS-INPUT-BENEFICIARY-NAME
+               TO ACC-BENEFICIARY-NAME(ACC-BENEFICIARY-COUNT).
+           MOVE WS-INPUT-BENEFICIARY-PCT
+               TO ACC-BENEFICIARY-PAYOUT-PCT(ACC-BENEFICIARY-COUNT).
+
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO ACC-UPDATED-TS.
+
+           CALL 'FILES' USING 'UPDATE-ACCOUNT' ACCOUNT-RECORD
+               WS-ACC-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+           MOVE 'Beneficiary added successfully' TO WS-ACC-OP-MESSAGE.
+
+       ADD-BENEFICIARY-END.
+           EXIT.
+
        GET-ACCOUNT.
       *    Retrieve account by ID
       *    Input: WS-INPUT-ACCOUNT-ID
@@ -168,44 +444,58 @@
        
        BLOCK-ACCOUNT.
       *    Block account (prevent transactions)
-      *    Input: WS-INPUT-ACCOUNT-ID
+      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-AUTH-HOLDER-NAME,
+      *           WS-INPUT-FREEZE-EXPIRY (spaces means indefinite),
+      *           WS-INPUT-OPERATOR-ID
       *    Output: WS-ACC-OP-STATUS
-           
+
            MOVE WS-INPUT-ACCOUNT-ID TO ACC-ID.
-           
+
            CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
-           CALL 'FILES' USING 'READ-ACCOUNT' ACCOUNT-RECORD 
+           CALL 'FILES' USING 'READ-ACCOUNT' ACCOUNT-RECORD
                WS-ACC-OP-STATUS.
-           
+
            IF NOT ACC-OP-SUCCESS
                CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
                MOVE 'Account not found' TO WS-ACC-OP-MESSAGE
                GO TO BLOCK-ACCOUNT-END
            END-IF.
-           
+
+           PERFORM VALIDATE-HOLDER-AUTHORIZATION.
+           IF NOT HOLDER-IS-AUTHORIZED
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Not an authorized holder on this account'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO BLOCK-ACCOUNT-END
+           END-IF.
+
            IF ACC-STATUS = 'BLOCKED'
                CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
                MOVE 'Account already blocked' TO WS-ACC-OP-MESSAGE
                MOVE '00' TO WS-ACC-OP-STATUS
                GO TO BLOCK-ACCOUNT-END
            END-IF.
-           
+
            MOVE 'BLOCKED' TO ACC-STATUS.
+           MOVE WS-INPUT-FREEZE-EXPIRY TO ACC-FREEZE-EXPIRY.
            PERFORM GET-CURRENT-TIMESTAMP.
            MOVE WS-TIMESTAMP TO ACC-UPDATED-TS.
-           
-           CALL 'FILES' USING 'UPDATE-ACCOUNT' ACCOUNT-RECORD 
+
+           CALL 'FILES' USING 'UPDATE-ACCOUNT' ACCOUNT-RECORD
                WS-ACC-OP-STATUS.
            CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
-           
+
            MOVE 'Account blocked successfully' TO WS-ACC-OP-MESSAGE.
-           
+           MOVE 'BLOCK-ACCOUNT' TO WS-AUDIT-ACTION.
+           PERFORM RECORD-AUDIT-EVENT.
+
        BLOCK-ACCOUNT-END.
            EXIT.
        
        UNBLOCK-ACCOUNT.
       *    Unblock account (allow transactions)
-      *    Input: WS-INPUT-ACCOUNT-ID
+      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-OPERATOR-ID
       *    Output: WS-ACC-OP-STATUS
            
            MOVE WS-INPUT-ACCOUNT-ID TO ACC-ID.
@@ -235,23 +525,248 @@
            END-IF.
            
            MOVE 'ACTIVE' TO ACC-STATUS.
+           MOVE SPACES TO ACC-FREEZE-EXPIRY.
            PERFORM GET-CURRENT-TIMESTAMP.
            MOVE WS-TIMESTAMP TO ACC-UPDATED-TS.
-           
-           CALL 'FILES' USING 'UPDATE-ACCOUNT' ACCOUNT-RECORD 
+
+           CALL 'FILES' USING 'UPDATE-ACCOUNT' ACCOUNT-RECORD
                WS-ACC-OP-STATUS.
            CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
-           
+
            MOVE 'Account unblocked successfully' TO WS-ACC-OP-MESSAGE.
-           
+           MOVE 'UNBLOCK-ACCOUNT' TO WS-AUDIT-ACTION.
+           PERFORM RECORD-AUDIT-EVENT.
+
        UNBLOCK-ACCOUNT-END.
            EXIT.
        
+       CLOSE-ACCOUNT.
+      *    Close account (permanently prevent further transactions)
+      *    Only an account with a zero balance and no blocked funds
+      *    may be closed
+      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-AUTH-HOLDER-NAME,
+      *           WS-INPUT-OPERATOR-ID
+      *    Output: WS-ACC-OP-STATUS
+
+           MOVE WS-INPUT-ACCOUNT-ID TO ACC-ID.
+
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'READ-ACCOUNT' ACCOUNT-RECORD
+               WS-ACC-OP-STATUS.
+
+           IF NOT ACC-OP-SUCCESS
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Account not found' TO WS-ACC-OP-MESSAGE
+               GO TO CLOSE-ACCOUNT-END
+           END-IF.
+
+           PERFORM VALIDATE-HOLDER-AUTHORIZATION.
+           IF NOT HOLDER-IS-AUTHORIZED
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Not an authorized holder on this account'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO CLOSE-ACCOUNT-END
+           END-IF.
+
+           IF ACC-STATUS = 'CLOSED'
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Account already closed' TO WS-ACC-OP-MESSAGE
+               MOVE '00' TO WS-ACC-OP-STATUS
+               GO TO CLOSE-ACCOUNT-END
+           END-IF.
+
+           IF ACC-BALANCE NOT = 0
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Cannot close account with a non-zero balance'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO CLOSE-ACCOUNT-END
+           END-IF.
+
+           IF ACC-BLOCKED-AMT NOT = 0
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Cannot close account with blocked funds'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO CLOSE-ACCOUNT-END
+           END-IF.
+
+           MOVE 'CLOSED' TO ACC-STATUS.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO ACC-UPDATED-TS.
+
+           CALL 'FILES' USING 'UPDATE-ACCOUNT' ACCOUNT-RECORD
+               WS-ACC-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+           MOVE 'Account closed successfully' TO WS-ACC-OP-MESSAGE.
+           MOVE 'CLOSE-ACCOUNT' TO WS-AUDIT-ACTION.
+           PERFORM RECORD-AUDIT-EVENT.
+
+       CLOSE-ACCOUNT-END.
+           EXIT.
+
        GET-AVAILABLE-BALANCE.
       *    Calculate available balance (balance - blocked)
       *    Input: ACCOUNT-RECORD
       *    Output: WS-INPUT-AMOUNT (available balance)
-           COMPUTE WS-INPUT-AMOUNT = 
+           COMPUTE WS-INPUT-AMOUNT =
                ACC-BALANCE - ACC-BLOCKED-AMT.
-       
+
+       SET-OVERDRAFT-LIMIT.
+      *    Set the approved overdraft limit for an account
+      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-AMOUNT (new limit)
+      *    Output: WS-ACC-OP-STATUS
+
+           MOVE WS-INPUT-ACCOUNT-ID TO ACC-ID.
+           MOVE WS-INPUT-AMOUNT TO WS-OVERDRAFT-NEW-LIMIT.
+
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'READ-ACCOUNT' ACCOUNT-RECORD
+               WS-ACC-OP-STATUS.
+
+           IF NOT ACC-OP-SUCCESS
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Account not found' TO WS-ACC-OP-MESSAGE
+               GO TO SET-OVERDRAFT-LIMIT-END
+           END-IF.
+
+           IF ACC-STATUS = 'CLOSED'
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Cannot set overdraft limit on a closed account'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO SET-OVERDRAFT-LIMIT-END
+           END-IF.
+
+           IF WS-OVERDRAFT-NEW-LIMIT < 0
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Overdraft limit cannot be negative'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO SET-OVERDRAFT-LIMIT-END
+           END-IF.
+
+           MOVE WS-OVERDRAFT-NEW-LIMIT TO ACC-OVERDRAFT-LIMIT.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO ACC-UPDATED-TS.
+
+           CALL 'FILES' USING 'UPDATE-ACCOUNT' ACCOUNT-RECORD
+               WS-ACC-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+           MOVE 'Overdraft limit updated successfully'
+               TO WS-ACC-OP-MESSAGE.
+
+       SET-OVERDRAFT-LIMIT-END.
+           EXIT.
+
+       SET-ALERT-THRESHOLD.
+      *    Set the low-balance alert threshold for an account (see
+      *    ALERTS.COB); zero disables the alert
+      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-AMOUNT (new threshold)
+      *    Output: WS-ACC-OP-STATUS
+
+           MOVE WS-INPUT-ACCOUNT-ID TO ACC-ID.
+           MOVE WS-INPUT-AMOUNT TO WS-ALERT-NEW-THRESHOLD.
+
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'READ-ACCOUNT' ACCOUNT-RECORD
+               WS-ACC-OP-STATUS.
+
+           IF NOT ACC-OP-SUCCESS
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Account not found' TO WS-ACC-OP-MESSAGE
+               GO TO SET-ALERT-THRESHOLD-END
+           END-IF.
+
+           IF ACC-STATUS = 'CLOSED'
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Cannot set alert threshold on a closed account'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO SET-ALERT-THRESHOLD-END
+           END-IF.
+
+           IF WS-ALERT-NEW-THRESHOLD < 0
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Alert threshold cannot be negative'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO SET-ALERT-THRESHOLD-END
+           END-IF.
+
+           MOVE WS-ALERT-NEW-THRESHOLD TO ACC-ALERT-THRESHOLD.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO ACC-UPDATED-TS.
+
+           CALL 'FILES' USING 'UPDATE-ACCOUNT' ACCOUNT-RECORD
+               WS-ACC-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+           MOVE 'Alert threshold updated successfully'
+               TO WS-ACC-OP-MESSAGE.
+
+       SET-ALERT-THRESHOLD-END.
+           EXIT.
+
+       CONVERT-ACCOUNT-TYPE.
+      *    Convert an account between CHECKING and SAVINGS without
+      *    changing its ACC-ID, preserving statement history
+      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-ACCOUNT-TYPE (the new
+      *           type), WS-INPUT-OPERATOR-ID
+      *    Output: WS-ACC-OP-STATUS
+
+           MOVE WS-INPUT-ACCOUNT-ID TO ACC-ID.
+
+           CALL 'FILES' USING 'OPEN-ACCOUNT-FILE-IO'.
+           CALL 'FILES' USING 'READ-ACCOUNT' ACCOUNT-RECORD
+               WS-ACC-OP-STATUS.
+
+           IF NOT ACC-OP-SUCCESS
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Account not found' TO WS-ACC-OP-MESSAGE
+               GO TO CONVERT-ACCOUNT-TYPE-END
+           END-IF.
+
+           IF ACC-STATUS = 'CLOSED'
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Cannot convert type on a closed account'
+                   TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO CONVERT-ACCOUNT-TYPE-END
+           END-IF.
+
+           IF WS-INPUT-ACCOUNT-TYPE NOT = 'CHECKING' AND
+                   WS-INPUT-ACCOUNT-TYPE NOT = 'SAVINGS'
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Invalid account type' TO WS-ACC-OP-MESSAGE
+               MOVE '99' TO WS-ACC-OP-STATUS
+               GO TO CONVERT-ACCOUNT-TYPE-END
+           END-IF.
+
+           IF ACC-TYPE = WS-INPUT-ACCOUNT-TYPE
+               CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'
+               MOVE 'Account is already that type' TO WS-ACC-OP-MESSAGE
+               MOVE '00' TO WS-ACC-OP-STATUS
+               GO TO CONVERT-ACCOUNT-TYPE-END
+           END-IF.
+
+           MOVE WS-INPUT-ACCOUNT-TYPE TO ACC-TYPE.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO ACC-UPDATED-TS.
+
+           CALL 'FILES' USING 'UPDATE-ACCOUNT' ACCOUNT-RECORD
+               WS-ACC-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-ACCOUNT-FILE'.
+
+           MOVE 'Account type converted successfully'
+               TO WS-ACC-OP-MESSAGE.
+           MOVE 'CONVERT-TYPE' TO WS-AUDIT-ACTION.
+           PERFORM RECORD-AUDIT-EVENT.
+
+       CONVERT-ACCOUNT-TYPE-END.
+           EXIT.
+
        END PROGRAM ACCOUNT.
