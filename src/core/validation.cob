@@ -20,37 +20,100 @@
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+       COPY 'src/storage/schema.cob'.
+
        01  WS-VALIDATION-FLAGS.
            05  WS-IS-VALID             PIC 9 VALUE 0.
-               88  VALID               VALUE 1.
-               88  INVALID             VALUE 0.
+               88  RESULT-VALID        VALUE 1.
+               88  RESULT-INVALID      VALUE 0.
            05  WS-ERROR-CODE           PIC 99.
            05  WS-ERROR-MESSAGE        PIC X(80).
        
+      * MIN/MAX-CREDIT-AMOUNT, MIN/MAX-DEBIT-AMOUNT, and MIN/MAX-
+      * ACCOUNT-ID are no longer compiled-in defaults - they are
+      * loaded from the business rules parameter file by
+      * LOAD-BUSINESS-RULES the first time this program runs, so
+      * policy can retune them without a recompile. The VALUE clauses
+      * below only cover the run before that first load completes.
        01  WS-BUSINESS-RULES.
            05  MIN-CREDIT-AMOUNT       PIC 9(7)V99 VALUE 0.01.
-           05  MAX-CREDIT-AMOUNT       PIC 9(13)V99 VALUE 999999999999.99.
+           05  MAX-CREDIT-AMOUNT       PIC 9(13)V99 VALUE 9999999999.99.
            05  MIN-DEBIT-AMOUNT        PIC 9(7)V99 VALUE 0.01.
-           05  MAX-DEBIT-AMOUNT        PIC 9(13)V99 VALUE 999999999999.99.
+           05  MAX-DEBIT-AMOUNT        PIC 9(13)V99 VALUE 9999999999.99.
            05  MIN-ACCOUNT-ID          PIC 9(8) VALUE 10000000.
            05  MAX-ACCOUNT-ID          PIC 9(8) VALUE 99999999.
-       
+           05  MAX-DAILY-DEBIT-TOTAL   PIC 9(13)V99 VALUE 50000.00.
+           05  MAX-MONTHLY-DEBIT-TOTAL PIC 9(13)V99 VALUE 500000.00.
+           05  MAKER-CHECKER-THRESHOLD PIC 9(13)V99 VALUE 10000.00.
+
+       01  WS-RULES-LOADED-SWITCH      PIC 9 VALUE 0.
+           88  RULES-ARE-LOADED        VALUE 1.
+
+       01  WS-RULES-OP-STATUS          PIC XX.
+
        01  WS-AMOUNT-TO-VALIDATE       PIC S9(13)V99.
        01  WS-BALANCE-TO-CHECK         PIC S9(13)V99.
+       01  WS-OVERDRAFT-LIMIT-TO-CHECK PIC S9(13)V99.
        01  WS-STATUS-TO-CHECK          PIC X(8).
        01  WS-ACCOUNT-ID-TO-CHECK      PIC 9(8).
-       
+       01  WS-DAILY-TOTAL-TO-CHECK     PIC S9(13)V99.
+       01  WS-MONTHLY-TOTAL-TO-CHECK   PIC S9(13)V99.
+       01  WS-TAX-ID-TO-CHECK          PIC X(20).
+       01  WS-DATE-OF-BIRTH-TO-CHECK   PIC 9(08).
+       01  WS-ADDRESS-TO-CHECK         PIC X(60).
+       01  WS-CURRENCY-TO-CHECK        PIC X(03).
+       01  WS-SOURCE-CURRENCY-TO-CHECK PIC X(03).
+       01  WS-DEST-CURRENCY-TO-CHECK   PIC X(03).
+       01  WS-HOLDER-NAME-TO-CHECK     PIC X(30).
+
+       01  WS-NAME-SCAN-FIELDS.
+           05  WS-NAME-CHAR-INDEX      PIC 99.
+           05  WS-NAME-CURRENT-CHAR    PIC X.
+
        PROCEDURE DIVISION.
-       
+
+      ******************************************************************
+      * BUSINESS RULES PARAMETER LOADING
+      ******************************************************************
+
+       LOAD-BUSINESS-RULES.
+      *    Load the tunable amount/account-ID limits from the business
+      *    rules parameter file the first time this program is called,
+      *    then keep them cached in WS-BUSINESS-RULES for the rest of
+      *    the run - this program's WORKING-STORAGE persists across
+      *    separate CALLs within one run, so the file only needs to be
+      *    read once
+      *    Output: WS-BUSINESS-RULES
+           IF RULES-ARE-LOADED
+               GO TO LOAD-BUSINESS-RULES-END
+           END-IF.
+
+           CALL 'FILES' USING 'READ-PARAMETER-FILE'
+               BUSINESS-RULES-RECORD WS-RULES-OP-STATUS.
+
+           IF WS-RULES-OP-STATUS = '00'
+               MOVE BRL-MIN-CREDIT-AMOUNT TO MIN-CREDIT-AMOUNT
+               MOVE BRL-MAX-CREDIT-AMOUNT TO MAX-CREDIT-AMOUNT
+               MOVE BRL-MIN-DEBIT-AMOUNT TO MIN-DEBIT-AMOUNT
+               MOVE BRL-MAX-DEBIT-AMOUNT TO MAX-DEBIT-AMOUNT
+               MOVE BRL-MIN-ACCOUNT-ID TO MIN-ACCOUNT-ID
+               MOVE BRL-MAX-ACCOUNT-ID TO MAX-ACCOUNT-ID
+           END-IF.
+
+           MOVE 1 TO WS-RULES-LOADED-SWITCH.
+
+       LOAD-BUSINESS-RULES-END.
+           EXIT.
+
       ******************************************************************
       * AMOUNT VALIDATIONS
       ******************************************************************
-       
+
        VALIDATE-CREDIT-AMOUNT.
       *    Validate credit transaction amount
       *    Input: WS-AMOUNT-TO-VALIDATE
       *    Output: WS-IS-VALID, WS-ERROR-MESSAGE
+           PERFORM LOAD-BUSINESS-RULES THRU LOAD-BUSINESS-RULES-END.
            MOVE 0 TO WS-IS-VALID.
            MOVE SPACES TO WS-ERROR-MESSAGE.
            
@@ -84,6 +147,7 @@
       *    Validate debit transaction amount
       *    Input: WS-AMOUNT-TO-VALIDATE
       *    Output: WS-IS-VALID, WS-ERROR-MESSAGE
+           PERFORM LOAD-BUSINESS-RULES THRU LOAD-BUSINESS-RULES-END.
            MOVE 0 TO WS-IS-VALID.
            MOVE SPACES TO WS-ERROR-MESSAGE.
            
@@ -118,20 +182,68 @@
       ******************************************************************
        
        VALIDATE-SUFFICIENT-BALANCE.
-      *    Check if balance is sufficient for debit
-      *    Input: WS-BALANCE-TO-CHECK, WS-AMOUNT-TO-VALIDATE
+      *    Check if balance plus any approved overdraft limit is
+      *    sufficient for debit
+      *    Input: WS-BALANCE-TO-CHECK, WS-OVERDRAFT-LIMIT-TO-CHECK,
+      *           WS-AMOUNT-TO-VALIDATE
       *    Output: WS-IS-VALID, WS-ERROR-MESSAGE
            MOVE 0 TO WS-IS-VALID.
            MOVE SPACES TO WS-ERROR-MESSAGE.
-           
-           IF WS-BALANCE-TO-CHECK < WS-AMOUNT-TO-VALIDATE
-               MOVE 'Insufficient funds for operation' 
+
+           IF WS-BALANCE-TO-CHECK + WS-OVERDRAFT-LIMIT-TO-CHECK
+                   < WS-AMOUNT-TO-VALIDATE
+               MOVE 'Insufficient funds for operation'
                    TO WS-ERROR-MESSAGE
                MOVE 21 TO WS-ERROR-CODE
            ELSE
                MOVE 1 TO WS-IS-VALID
            END-IF.
        
+       VALIDATE-CUMULATIVE-LIMIT.
+      *    Check today's/this month's cumulative debit total, plus
+      *    the amount being debited now, against the daily and
+      *    monthly cumulative transaction limits
+      *    Input: WS-DAILY-TOTAL-TO-CHECK, WS-MONTHLY-TOTAL-TO-CHECK,
+      *           WS-AMOUNT-TO-VALIDATE
+      *    Output: WS-IS-VALID, WS-ERROR-MESSAGE
+           MOVE 0 TO WS-IS-VALID.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+
+           IF WS-DAILY-TOTAL-TO-CHECK + WS-AMOUNT-TO-VALIDATE
+                   > MAX-DAILY-DEBIT-TOTAL
+               MOVE 'Daily cumulative transaction limit exceeded'
+                   TO WS-ERROR-MESSAGE
+               MOVE 51 TO WS-ERROR-CODE
+               GO TO VALIDATE-CUMULATIVE-LIMIT-END
+           END-IF.
+
+           IF WS-MONTHLY-TOTAL-TO-CHECK + WS-AMOUNT-TO-VALIDATE
+                   > MAX-MONTHLY-DEBIT-TOTAL
+               MOVE 'Monthly cumulative transaction limit exceeded'
+                   TO WS-ERROR-MESSAGE
+               MOVE 52 TO WS-ERROR-CODE
+               GO TO VALIDATE-CUMULATIVE-LIMIT-END
+           END-IF.
+
+           MOVE 1 TO WS-IS-VALID.
+
+       VALIDATE-CUMULATIVE-LIMIT-END.
+           EXIT.
+
+       CHECK-REQUIRES-APPROVAL.
+      *    Determine whether an amount is large enough to require
+      *    maker-checker approval before it can be executed
+      *    Input: WS-AMOUNT-TO-VALIDATE
+      *    Output: WS-IS-VALID (1 = requires approval, 0 = does not)
+           IF WS-AMOUNT-TO-VALIDATE > MAKER-CHECKER-THRESHOLD
+               MOVE 1 TO WS-IS-VALID
+               MOVE 'Amount requires checker approval'
+                   TO WS-ERROR-MESSAGE
+           ELSE
+               MOVE 0 TO WS-IS-VALID
+               MOVE SPACES TO WS-ERROR-MESSAGE
+           END-IF.
+
       ******************************************************************
       * ACCOUNT STATUS VALIDATIONS
       ******************************************************************
@@ -158,22 +270,30 @@
        
        VALIDATE-ACCOUNT-FOR-DEBIT.
       *    Comprehensive validation for debit operations
-      *    Checks status and balance
-      *    Input: WS-STATUS-TO-CHECK, WS-BALANCE-TO-CHECK, 
-      *           WS-AMOUNT-TO-VALIDATE
+      *    Checks status, balance (including approved overdraft), and
+      *    cumulative daily/monthly transaction limits
+      *    Input: WS-STATUS-TO-CHECK, WS-BALANCE-TO-CHECK,
+      *           WS-OVERDRAFT-LIMIT-TO-CHECK, WS-DAILY-TOTAL-TO-CHECK,
+      *           WS-MONTHLY-TOTAL-TO-CHECK, WS-AMOUNT-TO-VALIDATE
       *    Output: WS-IS-VALID, WS-ERROR-MESSAGE
            PERFORM VALIDATE-ACCOUNT-ACTIVE.
-           IF NOT VALID
+           IF NOT RESULT-VALID
                GO TO VALIDATE-ACCOUNT-FOR-DEBIT-END
            END-IF.
-           
-           PERFORM VALIDATE-DEBIT-AMOUNT.
-           IF NOT VALID
+
+           PERFORM VALIDATE-DEBIT-AMOUNT THRU VALIDATE-DEBIT-AMOUNT-END.
+           IF NOT RESULT-VALID
                GO TO VALIDATE-ACCOUNT-FOR-DEBIT-END
            END-IF.
-           
+
            PERFORM VALIDATE-SUFFICIENT-BALANCE.
-           
+           IF NOT RESULT-VALID
+               GO TO VALIDATE-ACCOUNT-FOR-DEBIT-END
+           END-IF.
+
+           PERFORM VALIDATE-CUMULATIVE-LIMIT
+               THRU VALIDATE-CUMULATIVE-LIMIT-END.
+
        VALIDATE-ACCOUNT-FOR-DEBIT-END.
            EXIT.
        
@@ -182,11 +302,12 @@
       *    Input: WS-STATUS-TO-CHECK, WS-AMOUNT-TO-VALIDATE
       *    Output: WS-IS-VALID, WS-ERROR-MESSAGE
            PERFORM VALIDATE-ACCOUNT-ACTIVE.
-           IF NOT VALID
+           IF NOT RESULT-VALID
                GO TO VALIDATE-ACCOUNT-FOR-CREDIT-END
            END-IF.
            
-           PERFORM VALIDATE-CREDIT-AMOUNT.
+           PERFORM VALIDATE-CREDIT-AMOUNT
+               THRU VALIDATE-CREDIT-AMOUNT-END.
            
        VALIDATE-ACCOUNT-FOR-CREDIT-END.
            EXIT.
@@ -195,10 +316,96 @@
       * ACCOUNT ID VALIDATIONS
       ******************************************************************
        
+      ******************************************************************
+      * KYC / CUSTOMER DUE DILIGENCE VALIDATIONS
+      ******************************************************************
+
+       VALIDATE-KYC-DATA.
+      *    Validate KYC data captured at account opening
+      *    Input: WS-TAX-ID-TO-CHECK, WS-DATE-OF-BIRTH-TO-CHECK,
+      *           WS-ADDRESS-TO-CHECK
+      *    Output: WS-IS-VALID, WS-ERROR-MESSAGE
+           MOVE 0 TO WS-IS-VALID.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+
+           IF WS-TAX-ID-TO-CHECK = SPACES
+               MOVE 'Tax ID / document number is required'
+                   TO WS-ERROR-MESSAGE
+               MOVE 61 TO WS-ERROR-CODE
+               GO TO VALIDATE-KYC-DATA-END
+           END-IF.
+
+           IF WS-DATE-OF-BIRTH-TO-CHECK = 0
+               MOVE 'Date of birth is required'
+                   TO WS-ERROR-MESSAGE
+               MOVE 62 TO WS-ERROR-CODE
+               GO TO VALIDATE-KYC-DATA-END
+           END-IF.
+
+           IF WS-ADDRESS-TO-CHECK = SPACES
+               MOVE 'Address is required'
+                   TO WS-ERROR-MESSAGE
+               MOVE 63 TO WS-ERROR-CODE
+               GO TO VALIDATE-KYC-DATA-END
+           END-IF.
+
+           MOVE 1 TO WS-IS-VALID.
+
+       VALIDATE-KYC-DATA-END.
+           EXIT.
+
+      ******************************************************************
+      * CURRENCY VALIDATIONS
+      ******************************************************************
+
+       VALIDATE-CURRENCY-CODE.
+      *    Validate a currency code is one this system supports
+      *    Input: WS-CURRENCY-TO-CHECK
+      *    Output: WS-IS-VALID, WS-ERROR-MESSAGE
+           MOVE 0 TO WS-IS-VALID.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+
+           IF WS-CURRENCY-TO-CHECK NOT = 'BRL' AND
+                   WS-CURRENCY-TO-CHECK NOT = 'USD' AND
+                   WS-CURRENCY-TO-CHECK NOT = 'EUR'
+               MOVE 'Unsupported currency code'
+                   TO WS-ERROR-MESSAGE
+               MOVE 64 TO WS-ERROR-CODE
+               GO TO VALIDATE-CURRENCY-CODE-END
+           END-IF.
+
+           MOVE 1 TO WS-IS-VALID.
+
+       VALIDATE-CURRENCY-CODE-END.
+           EXIT.
+
+       VALIDATE-CURRENCY-MATCH.
+      *    Validate two accounts share the same currency before
+      *    letting a transfer move funds directly between them - this
+      *    system does no currency conversion
+      *    Input: WS-SOURCE-CURRENCY-TO-CHECK, WS-DEST-CURRENCY-TO-CHECK
+      *    Output: WS-IS-VALID, WS-ERROR-MESSAGE
+           MOVE 0 TO WS-IS-VALID.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+
+           IF WS-SOURCE-CURRENCY-TO-CHECK NOT =
+                   WS-DEST-CURRENCY-TO-CHECK
+               MOVE 'Cannot transfer between different currencies'
+                   TO WS-ERROR-MESSAGE
+               MOVE 65 TO WS-ERROR-CODE
+               GO TO VALIDATE-CURRENCY-MATCH-END
+           END-IF.
+
+           MOVE 1 TO WS-IS-VALID.
+
+       VALIDATE-CURRENCY-MATCH-END.
+           EXIT.
+
        VALIDATE-ACCOUNT-ID-FORMAT.
       *    Validate account ID is in valid range
       *    Input: WS-ACCOUNT-ID-TO-CHECK
       *    Output: WS-IS-VALID, WS-ERROR-MESSAGE
+           PERFORM LOAD-BUSINESS-RULES THRU LOAD-BUSINESS-RULES-END.
            MOVE 0 TO WS-IS-VALID.
            MOVE SPACES TO WS-ERROR-MESSAGE.
            
@@ -213,5 +420,58 @@
            ELSE
                MOVE 1 TO WS-IS-VALID
            END-IF.
-       
+
+      ******************************************************************
+      * HOLDER NAME VALIDATION
+      ******************************************************************
+
+       VALIDATE-HOLDER-NAME-FORMAT.
+      *    Validate a holder name is long enough to be a real name and
+      *    contains only letters, spaces, and ordinary name punctuation
+      *    Input: WS-HOLDER-NAME-TO-CHECK
+      *    Output: WS-IS-VALID, WS-ERROR-MESSAGE
+           MOVE 0 TO WS-IS-VALID.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+
+           IF WS-HOLDER-NAME-TO-CHECK = SPACES
+               MOVE 'Holder name is required'
+                   TO WS-ERROR-MESSAGE
+               MOVE 66 TO WS-ERROR-CODE
+               GO TO VALIDATE-HOLDER-NAME-FORMAT-END
+           END-IF.
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-HOLDER-NAME-TO-CHECK))
+                   < 2
+               MOVE 'Holder name is too short'
+                   TO WS-ERROR-MESSAGE
+               MOVE 67 TO WS-ERROR-CODE
+               GO TO VALIDATE-HOLDER-NAME-FORMAT-END
+           END-IF.
+
+           PERFORM VARYING WS-NAME-CHAR-INDEX FROM 1 BY 1
+                   UNTIL WS-NAME-CHAR-INDEX > 30
+               MOVE WS-HOLDER-NAME-TO-CHECK(WS-NAME-CHAR-INDEX:1)
+                   TO WS-NAME-CURRENT-CHAR
+
+               IF WS-NAME-CURRENT-CHAR NOT = SPACE
+                       AND NOT (WS-NAME-CURRENT-CHAR >= 'A' AND
+                                WS-NAME-CURRENT-CHAR <= 'Z')
+                       AND NOT (WS-NAME-CURRENT-CHAR >= 'a' AND
+                                WS-NAME-CURRENT-CHAR <= 'z')
+                       AND WS-NAME-CURRENT-CHAR NOT = '.'
+                       AND WS-NAME-CURRENT-CHAR NOT = ','
+                       AND WS-NAME-CURRENT-CHAR NOT = '-'
+                       AND WS-NAME-CURRENT-CHAR NOT = QUOTE
+                   MOVE 'Holder name may contain only letters and'
+                       TO WS-ERROR-MESSAGE
+                   MOVE 68 TO WS-ERROR-CODE
+                   GO TO VALIDATE-HOLDER-NAME-FORMAT-END
+               END-IF
+           END-PERFORM.
+
+           MOVE 1 TO WS-IS-VALID.
+
+       VALIDATE-HOLDER-NAME-FORMAT-END.
+           EXIT.
+
        END PROGRAM VALIDATION.
