@@ -9,7 +9,10 @@
       * - Each entry records balance before and after
       * - Ledger IDs generated sequentially
       * - No updates or deletes allowed
-      * - Sequential file for guaranteed append order
+      * - Indexed by LED-ID (append order preserved: entries are
+      *   always written in ascending LED-ID order) with an alternate
+      *   key on LED-ACCOUNT-ID so per-account queries no longer need
+      *   a full-file scan
       *
       * Entry types:
       * - CREDIT: Money in
@@ -49,18 +52,50 @@
        01  WS-INPUT-BALANCE-BEFORE     PIC S9(13)V99.
        01  WS-INPUT-BALANCE-AFTER      PIC S9(13)V99.
        01  WS-INPUT-DESCRIPTION        PIC X(50).
-       
+       01  WS-INPUT-REASON-CODE        PIC X(10).
+       01  WS-INPUT-CASE-REFERENCE     PIC X(20).
+
+      * House general ledger control account. A reserved ID that
+      * never collides with a real customer account (those are
+      * assigned sequentially from CTL-LAST-ACCOUNT-ID's seeded
+      * starting value and never reach this high)
+       01  LED-GL-CONTROL-ACCOUNT-ID   PIC 9(8) VALUE 99999999.
+
+      * Working fields for posting the GL control account's mirror
+      * leg of a CREDIT/DEBIT entry
+       01  WS-GL-MIRROR-WORK.
+           05  WS-GL-ORIGINAL-TYPE     PIC X(8).
+           05  WS-GL-MIRROR-AMOUNT     PIC S9(13)V99.
+           05  WS-GL-MIRROR-TXN-ID     PIC 9(12).
+           05  WS-GL-MIRROR-DESC       PIC X(50).
+           05  WS-GL-BALANCE-BEFORE    PIC S9(13)V99.
+           05  WS-GL-BALANCE-AFTER     PIC S9(13)V99.
+
       * For ledger query operations
-       01  WS-QUERY-ACCOUNT-ID         PIC 9(8).
-       01  WS-LEDGER-ENTRY-COUNT       PIC 9(6) VALUE 0.
-       01  WS-LEDGER-ENTRIES-TABLE.
-           05  WS-LEDGER-ENTRY OCCURS 100 TIMES.
-               10  WS-LED-ENTRY-ID         PIC 9(10).
-               10  WS-LED-ENTRY-TYPE       PIC X(8).
-               10  WS-LED-ENTRY-AMOUNT     PIC S9(13)V99.
-               10  WS-LED-ENTRY-TIMESTAMP  PIC X(14).
-               10  WS-LED-ENTRY-BAL-AFTER  PIC S9(13)V99.
-       
+      * (LEDGER-QUERY-RESULT, holding the account ID and matched
+      * entries, comes in via the schema.cob copybook above)
+
+      * For cumulative debit total queries (daily/monthly transaction
+      * limit checks)
+       01  WS-CUMULATIVE-WORK.
+           05  WS-CUM-ACCOUNT-ID       PIC 9(8).
+           05  WS-CUM-DAY-PREFIX       PIC X(8).
+           05  WS-CUM-MONTH-PREFIX     PIC X(6).
+           05  WS-CUM-DEBIT-TOTAL      PIC S9(13)V99.
+
+      * Working storage for VERIFY-LEDGER-INTEGRITY
+      * Tracks, per account seen so far in the current pass, the
+      * running balance so consecutive entries can be chain-checked
+       01  WS-INTEGRITY-WORK.
+           05  WS-INTEGRITY-ACCOUNT-COUNT PIC 9(6) VALUE 0.
+           05  WS-INTEGRITY-INDEX          PIC 9(6).
+           05  WS-INTEGRITY-FOUND-INDEX    PIC 9(6).
+           05  WS-EXPECTED-BALANCE         PIC S9(13)V99.
+           05  WS-INTEGRITY-ACCOUNTS.
+               10  WS-INTEGRITY-ACCT OCCURS 1000 TIMES.
+                   15  WS-INTEGRITY-ACCT-ID     PIC 9(8).
+                   15  WS-INTEGRITY-LAST-BAL    PIC S9(13)V99.
+
        PROCEDURE DIVISION.
        
       ******************************************************************
@@ -122,7 +157,9 @@
            MOVE WS-INPUT-BALANCE-BEFORE TO LED-BALANCE-BEFORE.
            MOVE WS-INPUT-BALANCE-AFTER TO LED-BALANCE-AFTER.
            MOVE WS-INPUT-DESCRIPTION TO LED-DESCRIPTION.
-           
+           MOVE WS-INPUT-REASON-CODE TO LED-REASON-CODE.
+           MOVE WS-INPUT-CASE-REFERENCE TO LED-CASE-REFERENCE.
+
            PERFORM GET-CURRENT-TIMESTAMP.
            MOVE WS-TIMESTAMP TO LED-TIMESTAMP.
            
@@ -133,101 +170,326 @@
            CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
            
            IF LED-OP-SUCCESS
-               MOVE 'Ledger entry created successfully' 
+               MOVE 'Ledger entry created successfully'
                    TO WS-LED-OP-MESSAGE
+
+      *        CREDIT and DEBIT entries move real money across the
+      *        bank's own books, so each one also posts its
+      *        offsetting leg against the house GL control account.
+      *        BLOCK/UNBLOCK only earmark funds already inside the
+      *        customer's own account and never get a GL mirror.
+               IF (LED-CREDIT OR LED-DEBIT)
+                       AND WS-INPUT-ACCOUNT-ID
+                           NOT = LED-GL-CONTROL-ACCOUNT-ID
+                   PERFORM POST-GL-MIRROR-ENTRY
+               END-IF
            ELSE
-               MOVE 'Failed to create ledger entry' 
+               MOVE 'Failed to create ledger entry'
                    TO WS-LED-OP-MESSAGE
            END-IF.
-       
+
+       POST-GL-MIRROR-ENTRY.
+      *    Post the offsetting leg of a CREDIT/DEBIT entry against
+      *    the house GL control account. A customer CREDIT (money
+      *    in) is mirrored by a GL DEBIT of the same amount, and a
+      *    customer DEBIT (money out) by a GL CREDIT, so summing
+      *    every ledger entry's signed amount (CREDIT positive,
+      *    DEBIT negative) nets to zero bank-wide, leg by leg - a
+      *    TRANSFER's two legs (a DEBIT and a CREDIT) each get their
+      *    own mirror the same way
+      *    Input: LED-TYPE, LED-TXN-ID, LED-AMOUNT, LED-DESCRIPTION
+      *    Output: CTL-GL-BALANCE (via control file), new GL
+      *    LEDGER-RECORD appended
+           MOVE LED-TYPE TO WS-GL-ORIGINAL-TYPE.
+           MOVE LED-AMOUNT TO WS-GL-MIRROR-AMOUNT.
+           MOVE LED-TXN-ID TO WS-GL-MIRROR-TXN-ID.
+           MOVE LED-DESCRIPTION TO WS-GL-MIRROR-DESC.
+
+           CALL 'FILES' USING 'READ-CONTROL' CONTROL-RECORD
+               WS-LED-OP-STATUS.
+           MOVE CTL-GL-BALANCE TO WS-GL-BALANCE-BEFORE.
+
+           IF WS-GL-ORIGINAL-TYPE = 'CREDIT'
+               SUBTRACT WS-GL-MIRROR-AMOUNT FROM CTL-GL-BALANCE
+           ELSE
+               ADD WS-GL-MIRROR-AMOUNT TO CTL-GL-BALANCE
+           END-IF.
+
+           MOVE CTL-GL-BALANCE TO WS-GL-BALANCE-AFTER.
+           CALL 'FILES' USING 'UPDATE-CONTROL' CONTROL-RECORD
+               WS-LED-OP-STATUS.
+
+           INITIALIZE LEDGER-RECORD.
+           PERFORM GENERATE-LEDGER-ID.
+
+           MOVE LED-GL-CONTROL-ACCOUNT-ID TO LED-ACCOUNT-ID.
+           MOVE WS-GL-MIRROR-TXN-ID TO LED-TXN-ID.
+           IF WS-GL-ORIGINAL-TYPE = 'CREDIT'
+               MOVE 'DEBIT' TO LED-TYPE
+           ELSE
+               MOVE 'CREDIT' TO LED-TYPE
+           END-IF.
+           MOVE WS-GL-MIRROR-AMOUNT TO LED-AMOUNT.
+           MOVE WS-GL-BALANCE-BEFORE TO LED-BALANCE-BEFORE.
+           MOVE WS-GL-BALANCE-AFTER TO LED-BALANCE-AFTER.
+           STRING 'GL mirror of ' WS-GL-MIRROR-DESC
+               DELIMITED BY SIZE INTO LED-DESCRIPTION.
+
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO LED-TIMESTAMP.
+
+           CALL 'FILES' USING 'OPEN-LEDGER-FILE-EXTEND'.
+           CALL 'FILES' USING 'APPEND-LEDGER' LEDGER-RECORD
+               WS-LED-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
+
        QUERY-LEDGER-BY-ACCOUNT.
-      *    Query ledger entries for specific account
-      *    Returns last N entries (up to 100)
-      *    Input: WS-QUERY-ACCOUNT-ID
-      *    Output: WS-LEDGER-ENTRIES-TABLE, WS-LEDGER-ENTRY-COUNT
-           
-           MOVE 0 TO WS-LEDGER-ENTRY-COUNT.
-           
+      *    Query ledger entries for specific account, using the
+      *    ledger's LED-ACCOUNT-ID alternate key instead of a
+      *    full-file scan
+      *    Returns every matching entry, up to the size of the
+      *    LQR-ENTRY table (LEDGER-QUERY-RESULT in schema.cob)
+      *    Input: LQR-ACCOUNT-ID
+      *    Output: LQR-ENTRY table, LQR-ENTRY-COUNT
+
+           MOVE 0 TO LQR-ENTRY-COUNT.
+           MOVE LQR-ACCOUNT-ID TO LED-ACCOUNT-ID.
+
            CALL 'FILES' USING 'OPEN-LEDGER-FILE-INPUT'.
-           
-           PERFORM READ-ALL-LEDGER-ENTRIES.
-           
+           CALL 'FILES' USING 'START-LEDGER-BY-ACCOUNT' LEDGER-RECORD
+               WS-LED-OP-STATUS.
+
+           IF LED-OP-SUCCESS
+               PERFORM READ-ALL-LEDGER-ENTRIES
+           END-IF.
+
            CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
-       
+
        READ-ALL-LEDGER-ENTRIES.
-      *    Read all ledger entries sequentially
-      *    Filter by account ID and store in table
-           PERFORM UNTIL WS-LED-OP-STATUS = '10' OR 
-                        WS-LEDGER-ENTRY-COUNT >= 100
-               
-               CALL 'FILES' USING 'READ-NEXT-LEDGER' LEDGER-RECORD 
-                   WS-LED-OP-STATUS
-               
+      *    Read this account's ledger entries in LED-ID order via the
+      *    per-account index, stopping once the account changes
+           PERFORM UNTIL WS-LED-OP-STATUS = '10' OR
+                        LQR-ENTRY-COUNT >= 10000
+
+               CALL 'FILES' USING 'READ-NEXT-LEDGER-BY-ACCOUNT'
+                   LEDGER-RECORD WS-LED-OP-STATUS
+
                IF LED-OP-SUCCESS
-                   IF LED-ACCOUNT-ID = WS-QUERY-ACCOUNT-ID
-                       ADD 1 TO WS-LEDGER-ENTRY-COUNT
-                       MOVE LED-ID TO 
-                           WS-LED-ENTRY-ID(WS-LEDGER-ENTRY-COUNT)
-                       MOVE LED-TYPE TO 
-                           WS-LED-ENTRY-TYPE(WS-LEDGER-ENTRY-COUNT)
-                       MOVE LED-AMOUNT TO 
-                           WS-LED-ENTRY-AMOUNT(WS-LEDGER-ENTRY-COUNT)
-                       MOVE LED-TIMESTAMP TO 
-                           WS-LED-ENTRY-TIMESTAMP(WS-LEDGER-ENTRY-COUNT)
-                       MOVE LED-BALANCE-AFTER TO 
-                           WS-LED-ENTRY-BAL-AFTER(WS-LEDGER-ENTRY-COUNT)
+                   IF LED-ACCOUNT-ID = LQR-ACCOUNT-ID
+                       ADD 1 TO LQR-ENTRY-COUNT
+                       MOVE LED-ID TO
+                           LQR-ENTRY-ID(LQR-ENTRY-COUNT)
+                       MOVE LED-TYPE TO
+                           LQR-ENTRY-TYPE(LQR-ENTRY-COUNT)
+                       MOVE LED-AMOUNT TO
+                           LQR-ENTRY-AMOUNT(LQR-ENTRY-COUNT)
+                       MOVE LED-TIMESTAMP TO
+                           LQR-ENTRY-TIMESTAMP(LQR-ENTRY-COUNT)
+                       MOVE LED-BALANCE-AFTER TO
+                           LQR-ENTRY-BAL-AFTER(LQR-ENTRY-COUNT)
+                   ELSE
+                       MOVE '10' TO WS-LED-OP-STATUS
                    END-IF
                END-IF
            END-PERFORM.
-       
+
        GET-LAST-LEDGER-ENTRY.
-      *    Get most recent ledger entry for account
-      *    Input: WS-QUERY-ACCOUNT-ID
+      *    Get most recent ledger entry for account, using the
+      *    LED-ACCOUNT-ID alternate key instead of a full-file scan
+      *    Input: LQR-ACCOUNT-ID
       *    Output: LEDGER-RECORD, WS-LED-OP-STATUS
-      *
-      *    This scans the entire ledger to find the last entry.
-      *    Not efficient for large ledgers, but simple and correct.
-           
+
            INITIALIZE LEDGER-RECORD.
-           MOVE '23' TO WS-LED-OP-STATUS.
-           
+           MOVE LQR-ACCOUNT-ID TO LED-ACCOUNT-ID.
+
            CALL 'FILES' USING 'OPEN-LEDGER-FILE-INPUT'.
-           
-           PERFORM READ-UNTIL-LAST-ENTRY.
-           
+           CALL 'FILES' USING 'START-LEDGER-BY-ACCOUNT' LEDGER-RECORD
+               WS-LED-OP-STATUS.
+
+           IF LED-OP-SUCCESS
+               PERFORM READ-UNTIL-LAST-ENTRY
+           ELSE
+               MOVE '23' TO WS-LED-OP-STATUS
+           END-IF.
+
            CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
-       
+
        READ-UNTIL-LAST-ENTRY.
-      *    Sequential read to find last matching entry
+      *    Walk this account's entries in LED-ID order, keeping the
+      *    last one seen, stopping once the account changes or EOF
            PERFORM UNTIL WS-LED-OP-STATUS = '10'
-               CALL 'FILES' USING 'READ-NEXT-LEDGER' LEDGER-RECORD 
-                   WS-LED-OP-STATUS
-               
+               CALL 'FILES' USING 'READ-NEXT-LEDGER-BY-ACCOUNT'
+                   LEDGER-RECORD WS-LED-OP-STATUS
+
                IF LED-OP-SUCCESS
-                   IF LED-ACCOUNT-ID = WS-QUERY-ACCOUNT-ID
-      *                Store this entry (will be overwritten if not last)
-                       MOVE '00' TO WS-LED-OP-STATUS
+                   IF LED-ACCOUNT-ID NOT = LQR-ACCOUNT-ID
+                       MOVE '10' TO WS-LED-OP-STATUS
                    END-IF
                END-IF
            END-PERFORM.
-      *    At this point, LEDGER-RECORD contains last entry or is empty
+      *    At this point, LEDGER-RECORD contains the last entry or is
+      *    empty if the account has no ledger entries
        
+       GET-DAILY-DEBIT-TOTAL.
+      *    Sum this account's DEBIT ledger entries posted on a given
+      *    calendar day, for daily cumulative transaction limit checks
+      *    Input: WS-CUM-ACCOUNT-ID, WS-CUM-DAY-PREFIX (YYYYMMDD)
+      *    Output: WS-CUM-DEBIT-TOTAL
+
+           MOVE 0 TO WS-CUM-DEBIT-TOTAL.
+           MOVE WS-CUM-ACCOUNT-ID TO LED-ACCOUNT-ID.
+
+           CALL 'FILES' USING 'OPEN-LEDGER-FILE-INPUT'.
+           CALL 'FILES' USING 'START-LEDGER-BY-ACCOUNT' LEDGER-RECORD
+               WS-LED-OP-STATUS.
+
+           IF LED-OP-SUCCESS
+               PERFORM SUM-NEXT-ENTRY-FOR-DAY
+                   UNTIL WS-LED-OP-STATUS = '10'
+           END-IF.
+
+           CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
+
+       SUM-NEXT-ENTRY-FOR-DAY.
+      *    Add one entry's amount to the daily running total if it is
+      *    a DEBIT posted on WS-CUM-DAY-PREFIX
+           CALL 'FILES' USING 'READ-NEXT-LEDGER-BY-ACCOUNT'
+               LEDGER-RECORD WS-LED-OP-STATUS.
+
+           IF LED-OP-SUCCESS
+               IF LED-ACCOUNT-ID = WS-CUM-ACCOUNT-ID
+                   IF LED-DEBIT AND
+                           LED-TIMESTAMP(1:8) = WS-CUM-DAY-PREFIX
+                       ADD LED-AMOUNT TO WS-CUM-DEBIT-TOTAL
+                   END-IF
+               ELSE
+                   MOVE '10' TO WS-LED-OP-STATUS
+               END-IF
+           END-IF.
+
+       GET-MONTHLY-DEBIT-TOTAL.
+      *    Sum this account's DEBIT ledger entries posted in a given
+      *    calendar month, for monthly cumulative transaction limit
+      *    checks
+      *    Input: WS-CUM-ACCOUNT-ID, WS-CUM-MONTH-PREFIX (YYYYMM)
+      *    Output: WS-CUM-DEBIT-TOTAL
+
+           MOVE 0 TO WS-CUM-DEBIT-TOTAL.
+           MOVE WS-CUM-ACCOUNT-ID TO LED-ACCOUNT-ID.
+
+           CALL 'FILES' USING 'OPEN-LEDGER-FILE-INPUT'.
+           CALL 'FILES' USING 'START-LEDGER-BY-ACCOUNT' LEDGER-RECORD
+               WS-LED-OP-STATUS.
+
+           IF LED-OP-SUCCESS
+               PERFORM SUM-NEXT-ENTRY-FOR-MONTH
+                   UNTIL WS-LED-OP-STATUS = '10'
+           END-IF.
+
+           CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
+
+       SUM-NEXT-ENTRY-FOR-MONTH.
+      *    Add one entry's amount to the monthly running total if it
+      *    is a DEBIT posted in WS-CUM-MONTH-PREFIX
+           CALL 'FILES' USING 'READ-NEXT-LEDGER-BY-ACCOUNT'
+               LEDGER-RECORD WS-LED-OP-STATUS.
+
+           IF LED-OP-SUCCESS
+               IF LED-ACCOUNT-ID = WS-CUM-ACCOUNT-ID
+                   IF LED-DEBIT AND
+                           LED-TIMESTAMP(1:6) = WS-CUM-MONTH-PREFIX
+                       ADD LED-AMOUNT TO WS-CUM-DEBIT-TOTAL
+                   END-IF
+               ELSE
+                   MOVE '10' TO WS-LED-OP-STATUS
+               END-IF
+           END-IF.
+
        VERIFY-LEDGER-INTEGRITY.
-      *    Verify ledger mathematical consistency
-      *    Checks that balance transitions are correct
-      *    Returns count of inconsistencies found
-      *    Output: WS-LEDGER-ENTRY-COUNT (inconsistency count)
-           
-           MOVE 0 TO WS-LEDGER-ENTRY-COUNT.
-           
-      *    This would iterate through ledger and verify:
-      *    - Balance_After[i] = Balance_Before[i] +/- Amount[i]
-      *    - Balance_Before[i+1] = Balance_After[i]
-      *    
-      *    Implementation omitted for brevity, but this is where
-      *    you'd implement audit/reconciliation logic.
-           
-           MOVE 'Ledger integrity check not implemented' 
-               TO WS-LED-OP-MESSAGE.
-       
+      *    Verify ledger mathematical consistency across the whole
+      *    ledger file. Checks that:
+      *      - Balance_After[i] = Balance_Before[i] +/- Amount[i],
+      *        depending on entry type
+      *      - Balance_Before[i] = Balance_After of the same
+      *        account's previous entry (continuity of the chain)
+      *    Output: LQR-ENTRY-COUNT (inconsistency count)
+
+           MOVE 0 TO LQR-ENTRY-COUNT.
+           MOVE 0 TO WS-INTEGRITY-ACCOUNT-COUNT.
+
+           CALL 'FILES' USING 'OPEN-LEDGER-FILE-INPUT'.
+           CALL 'FILES' USING 'START-LEDGER-FILE-TOP' WS-LED-OP-STATUS.
+
+           PERFORM VERIFY-NEXT-LEDGER-ENTRY
+               UNTIL WS-LED-OP-STATUS = '10'.
+
+           CALL 'FILES' USING 'CLOSE-LEDGER-FILE'.
+
+           IF LQR-ENTRY-COUNT = 0
+               MOVE 'Ledger integrity verified, no inconsistencies'
+                   TO WS-LED-OP-MESSAGE
+           ELSE
+               MOVE 'Ledger integrity check found inconsistencies'
+                   TO WS-LED-OP-MESSAGE
+           END-IF.
+
+       VERIFY-NEXT-LEDGER-ENTRY.
+      *    Read and check one ledger entry
+           CALL 'FILES' USING 'READ-NEXT-LEDGER' LEDGER-RECORD
+               WS-LED-OP-STATUS.
+
+           IF LED-OP-SUCCESS
+               PERFORM VERIFY-LEDGER-ENTRY-MATH
+               PERFORM VERIFY-LEDGER-ENTRY-CHAIN
+           END-IF.
+
+       VERIFY-LEDGER-ENTRY-MATH.
+      *    Check that this entry's balance transition matches its
+      *    type. BLOCK/UNBLOCK move funds between available and
+      *    blocked, so they leave ACC-BALANCE (and hence the ledger
+      *    balance columns) unchanged.
+           IF LED-CREDIT
+               COMPUTE WS-EXPECTED-BALANCE =
+                   LED-BALANCE-BEFORE + LED-AMOUNT
+           ELSE IF LED-DEBIT
+               COMPUTE WS-EXPECTED-BALANCE =
+                   LED-BALANCE-BEFORE - LED-AMOUNT
+           ELSE
+               MOVE LED-BALANCE-BEFORE TO WS-EXPECTED-BALANCE
+           END-IF.
+
+           IF WS-EXPECTED-BALANCE NOT = LED-BALANCE-AFTER
+               ADD 1 TO LQR-ENTRY-COUNT
+           END-IF.
+
+       VERIFY-LEDGER-ENTRY-CHAIN.
+      *    Check this entry's opening balance against the last
+      *    known closing balance recorded for the same account
+           MOVE 0 TO WS-INTEGRITY-FOUND-INDEX.
+
+           PERFORM VARYING WS-INTEGRITY-INDEX FROM 1 BY 1
+                   UNTIL WS-INTEGRITY-INDEX > WS-INTEGRITY-ACCOUNT-COUNT
+               IF WS-INTEGRITY-ACCT-ID(WS-INTEGRITY-INDEX) =
+                       LED-ACCOUNT-ID
+                   MOVE WS-INTEGRITY-INDEX TO WS-INTEGRITY-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+
+           IF WS-INTEGRITY-FOUND-INDEX = 0
+               IF WS-INTEGRITY-ACCOUNT-COUNT < 1000
+                   ADD 1 TO WS-INTEGRITY-ACCOUNT-COUNT
+                   MOVE LED-ACCOUNT-ID TO
+                       WS-INTEGRITY-ACCT-ID(WS-INTEGRITY-ACCOUNT-COUNT)
+                   MOVE LED-BALANCE-AFTER TO
+                       WS-INTEGRITY-LAST-BAL(WS-INTEGRITY-ACCOUNT-COUNT)
+               END-IF
+           ELSE
+               IF LED-BALANCE-BEFORE NOT =
+                       WS-INTEGRITY-LAST-BAL(WS-INTEGRITY-FOUND-INDEX)
+                   ADD 1 TO LQR-ENTRY-COUNT
+               END-IF
+               MOVE LED-BALANCE-AFTER TO
+                   WS-INTEGRITY-LAST-BAL(WS-INTEGRITY-FOUND-INDEX)
+           END-IF.
+
        END PROGRAM LEDGER.
