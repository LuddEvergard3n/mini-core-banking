@@ -43,17 +43,71 @@
        
       * Transaction input parameters
        01  WS-INPUT-ACCOUNT-ID         PIC 9(8).
+       01  WS-INPUT-DEST-ACCOUNT-ID    PIC 9(8).
        01  WS-INPUT-AMOUNT             PIC S9(13)V99.
        01  WS-INPUT-DESCRIPTION        PIC X(80).
        01  WS-INPUT-TXN-TYPE           PIC X(10).
-       
+
+      * Reason code / case reference for a BLOCK or UNBLOCK, so an
+      * operational hold can be told apart from a court-ordered legal
+      * freeze months later without relying on free text
+       01  WS-INPUT-REASON-CODE        PIC X(10).
+       01  WS-INPUT-CASE-REFERENCE     PIC X(20).
+
+      * External reference number and originating channel for this
+      * transaction, so a caller's own record (a wire reference, a
+      * teller receipt number, a batch run number) can be matched back
+      * to this transaction later without relying on TXN-DESCRIPTION.
+      * Left blank/defaulted when the caller does not supply one.
+       01  WS-INPUT-REFERENCE-NUMBER   PIC X(20).
+       01  WS-INPUT-CHANNEL            PIC X(10).
+           88  INPUT-CHANNEL-TELLER    VALUE 'TELLER'.
+           88  INPUT-CHANNEL-ATM       VALUE 'ATM'.
+           88  INPUT-CHANNEL-WIRE      VALUE 'WIRE'.
+           88  INPUT-CHANNEL-BATCH     VALUE 'BATCH'.
+
       * Working variables for transaction processing
        01  WS-BALANCE-BEFORE           PIC S9(13)V99.
        01  WS-BALANCE-AFTER            PIC S9(13)V99.
+       01  WS-DEST-BALANCE-BEFORE      PIC S9(13)V99.
+       01  WS-DEST-BALANCE-AFTER       PIC S9(13)V99.
        01  WS-AVAILABLE-BALANCE        PIC S9(13)V99.
        01  WS-VALIDATION-RESULT        PIC 9.
        01  WS-VALIDATION-MESSAGE       PIC X(80).
-       
+       01  WS-SOURCE-CURRENCY          PIC X(03).
+
+      * Low-balance alert working data (see ALERTS.COB)
+       01  WS-ALERT-ACCOUNT-ID         PIC 9(8).
+       01  WS-ALERT-THRESHOLD          PIC S9(13)V99.
+       01  WS-ALERT-WAS-RAISED         PIC 9.
+           88  DEBIT-ALERT-WAS-RAISED  VALUE 1.
+       01  WS-ALERT-OP-STATUS          PIC XX.
+
+      * Cumulative daily/monthly transaction limit working data
+       01  WS-TODAY-PREFIX             PIC X(8).
+       01  WS-MONTH-PREFIX             PIC X(6).
+       01  WS-DAILY-DEBIT-TOTAL        PIC S9(13)V99.
+       01  WS-MONTHLY-DEBIT-TOTAL      PIC S9(13)V99.
+
+      * Maker-checker approval working data
+       01  WS-INPUT-TXN-ID             PIC 9(12).
+       01  WS-APPROVAL-DECISION        PIC X(8).
+           88  APPROVAL-APPROVE        VALUE 'APPROVE'.
+           88  APPROVAL-REJECT         VALUE 'REJECT'.
+
+      * Transaction reversal working data
+       01  WS-REVERSAL-ORIGINAL-TXN-ID PIC 9(12).
+       01  WS-REVERSAL-ACCOUNT-ID      PIC 9(8).
+       01  WS-REVERSAL-DEST-ACCOUNT-ID PIC 9(8).
+       01  WS-REVERSAL-AMOUNT          PIC S9(13)V99.
+      *    Byte-image save areas used by MARK-ORIGINAL-TRANSACTION-
+      *    REVERSED to swap the original transaction into
+      *    TRANSACTION-RECORD long enough to rewrite it, without
+      *    losing the new reversal transaction being built on top of
+      *    that same working-storage area
+       01  WS-ORIGINAL-TXN-IMAGE       PIC X(180).
+       01  WS-NEW-REVERSAL-TXN-IMAGE   PIC X(180).
+
        PROCEDURE DIVISION.
        
       ******************************************************************
@@ -92,12 +146,67 @@
            CALL 'FILES' USING 'UPDATE-CONTROL' CONTROL-RECORD 
                WS-TXN-OP-STATUS.
        
+       GET-CUMULATIVE-DEBIT-TOTALS.
+      *    Calculate today's and this month's cumulative debit total
+      *    for an account, for daily/monthly transaction limit checks
+      *    Input: WS-INPUT-ACCOUNT-ID
+      *    Output: WS-DAILY-DEBIT-TOTAL, WS-MONTHLY-DEBIT-TOTAL
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           STRING WS-CURR-YEAR WS-CURR-MONTH WS-CURR-DAY
+               DELIMITED BY SIZE INTO WS-TODAY-PREFIX.
+           STRING WS-CURR-YEAR WS-CURR-MONTH
+               DELIMITED BY SIZE INTO WS-MONTH-PREFIX.
+
+           CALL 'LEDGER' USING 'GET-DAILY-DEBIT-TOTAL'
+               WS-INPUT-ACCOUNT-ID WS-TODAY-PREFIX
+               WS-DAILY-DEBIT-TOTAL.
+           CALL 'LEDGER' USING 'GET-MONTHLY-DEBIT-TOTAL'
+               WS-INPUT-ACCOUNT-ID WS-MONTH-PREFIX
+               WS-MONTHLY-DEBIT-TOTAL.
+
        LOG-TRANSACTION.
       *    Log transaction record to file
       *    Input: TRANSACTION-RECORD
       *    Output: WS-TXN-OP-STATUS
            CALL 'FILES' USING 'OPEN-TRANSACTION-FILE-IO'.
-           CALL 'FILES' USING 'WRITE-TRANSACTION' TRANSACTION-RECORD 
+           CALL 'FILES' USING 'WRITE-TRANSACTION' TRANSACTION-RECORD
+               WS-TXN-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-TRANSACTION-FILE'.
+
+       SET-TRANSACTION-REFERENCE-AND-CHANNEL.
+      *    Stamp the external reference number and originating channel
+      *    onto the transaction now being built, defaulting the
+      *    channel to TELLER (the interactive menu's channel) when the
+      *    caller left it blank
+      *    Input: WS-INPUT-REFERENCE-NUMBER, WS-INPUT-CHANNEL
+      *    Output: TXN-REFERENCE-NUMBER, TXN-CHANNEL
+           MOVE WS-INPUT-REFERENCE-NUMBER TO TXN-REFERENCE-NUMBER.
+           IF WS-INPUT-CHANNEL = SPACES
+               MOVE 'TELLER' TO TXN-CHANNEL
+           ELSE
+               MOVE WS-INPUT-CHANNEL TO TXN-CHANNEL
+           END-IF.
+
+       CHECK-DEBIT-ALERT.
+      *    Raise a low-balance alert (see ALERTS.COB) if a debit just
+      *    posted left the account below its configured threshold
+      *    Input: WS-ALERT-ACCOUNT-ID, TXN-ID, WS-ALERT-THRESHOLD,
+      *           WS-BALANCE-AFTER
+      *    Output: WS-ALERT-WAS-RAISED
+           CALL 'ALERTS' USING 'CHECK-LOW-BALANCE'
+               WS-ALERT-ACCOUNT-ID TXN-ID WS-ALERT-THRESHOLD
+               WS-BALANCE-AFTER WS-ALERT-OP-STATUS
+               WS-ALERT-WAS-RAISED.
+
+       UPDATE-TRANSACTION-LOG.
+      *    Rewrite an already-logged transaction record, used to
+      *    settle a transaction that was left pending checker
+      *    approval (approved, rejected, or now executed)
+      *    Input: TRANSACTION-RECORD
+      *    Output: WS-TXN-OP-STATUS
+           CALL 'FILES' USING 'OPEN-TRANSACTION-FILE-IO'.
+           CALL 'FILES' USING 'UPDATE-TRANSACTION' TRANSACTION-RECORD
                WS-TXN-OP-STATUS.
            CALL 'FILES' USING 'CLOSE-TRANSACTION-FILE'.
        
@@ -118,6 +227,7 @@
            MOVE WS-INPUT-AMOUNT TO TXN-AMOUNT.
            MOVE 'CREDIT' TO TXN-TYPE.
            MOVE WS-INPUT-DESCRIPTION TO TXN-DESCRIPTION.
+           PERFORM SET-TRANSACTION-REFERENCE-AND-CHANNEL.
            MOVE 'PENDING' TO TXN-STATUS.
            PERFORM GET-CURRENT-TIMESTAMP.
            MOVE WS-TIMESTAMP TO TXN-TIMESTAMP.
@@ -178,7 +288,8 @@
            CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
                WS-INPUT-ACCOUNT-ID TXN-ID 'CREDIT'
                WS-INPUT-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
-               WS-INPUT-DESCRIPTION LEDGER-RECORD WS-TXN-OP-STATUS.
+               WS-INPUT-DESCRIPTION SPACES SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
            
       *    Step 6: Mark transaction as completed
            MOVE 'COMPLETED' TO TXN-STATUS.
@@ -203,6 +314,7 @@
            MOVE WS-INPUT-AMOUNT TO TXN-AMOUNT.
            MOVE 'DEBIT' TO TXN-TYPE.
            MOVE WS-INPUT-DESCRIPTION TO TXN-DESCRIPTION.
+           PERFORM SET-TRANSACTION-REFERENCE-AND-CHANNEL.
            MOVE 'PENDING' TO TXN-STATUS.
            PERFORM GET-CURRENT-TIMESTAMP.
            MOVE WS-TIMESTAMP TO TXN-TIMESTAMP.
@@ -236,10 +348,14 @@
                ACC-BALANCE - ACC-BLOCKED-AMT.
            
       *    Step 4: Validate account can be debited
+           PERFORM GET-CUMULATIVE-DEBIT-TOTALS.
+
            CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-FOR-DEBIT'
-               ACC-STATUS WS-AVAILABLE-BALANCE WS-INPUT-AMOUNT
-               WS-VALIDATION-RESULT WS-VALIDATION-MESSAGE.
-           
+               ACC-STATUS WS-AVAILABLE-BALANCE ACC-OVERDRAFT-LIMIT
+               WS-DAILY-DEBIT-TOTAL WS-MONTHLY-DEBIT-TOTAL
+               WS-INPUT-AMOUNT WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
            IF WS-VALIDATION-RESULT = 0
                MOVE 'FAILED' TO TXN-STATUS
                MOVE WS-VALIDATION-MESSAGE TO WS-TXN-OP-MESSAGE
@@ -247,7 +363,21 @@
                PERFORM LOG-TRANSACTION
                GO TO PROCESS-DEBIT-END
            END-IF.
-           
+
+      *    Step 4b: Large debits are held for checker approval
+      *    instead of moving funds immediately
+           CALL 'VALIDATION' USING 'CHECK-REQUIRES-APPROVAL'
+               WS-INPUT-AMOUNT WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 1
+               MOVE 'Awaiting checker approval (large transaction)'
+                   TO WS-TXN-OP-MESSAGE
+               MOVE '00' TO WS-TXN-OP-STATUS
+               PERFORM LOG-TRANSACTION
+               GO TO PROCESS-DEBIT-END
+           END-IF.
+
       *    Step 5: Update account balance
            MOVE ACC-BALANCE TO WS-BALANCE-BEFORE.
            SUBTRACT WS-INPUT-AMOUNT FROM ACC-BALANCE.
@@ -267,22 +397,35 @@
            CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
                WS-INPUT-ACCOUNT-ID TXN-ID 'DEBIT'
                WS-INPUT-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
-               WS-INPUT-DESCRIPTION LEDGER-RECORD WS-TXN-OP-STATUS.
-           
-      *    Step 7: Mark transaction as completed
+               WS-INPUT-DESCRIPTION SPACES SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+      *    Step 7: Raise a low-balance alert if this debit left the
+      *    account below its configured threshold
+           MOVE WS-INPUT-ACCOUNT-ID TO WS-ALERT-ACCOUNT-ID.
+           MOVE ACC-ALERT-THRESHOLD TO WS-ALERT-THRESHOLD.
+           PERFORM CHECK-DEBIT-ALERT.
+
+      *    Step 8: Mark transaction as completed
            MOVE 'COMPLETED' TO TXN-STATUS.
-           MOVE 'Transaction completed successfully' 
-               TO WS-TXN-OP-MESSAGE.
+           IF DEBIT-ALERT-WAS-RAISED
+               MOVE 'Transaction completed (low-balance alert raised)'
+                   TO WS-TXN-OP-MESSAGE
+           ELSE
+               MOVE 'Transaction completed successfully'
+                   TO WS-TXN-OP-MESSAGE
+           END-IF.
            MOVE '00' TO WS-TXN-OP-STATUS.
            PERFORM LOG-TRANSACTION.
-           
+
        PROCESS-DEBIT-END.
            EXIT.
        
        PROCESS-BLOCK-FUNDS.
       *    Block funds (reduce available balance)
-      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-AMOUNT, 
-      *           WS-INPUT-DESCRIPTION
+      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-AMOUNT,
+      *           WS-INPUT-DESCRIPTION, WS-INPUT-REASON-CODE,
+      *           WS-INPUT-CASE-REFERENCE
       *    Output: TRANSACTION-RECORD, WS-TXN-OP-STATUS
            
            INITIALIZE TRANSACTION-RECORD.
@@ -292,6 +435,7 @@
            MOVE WS-INPUT-AMOUNT TO TXN-AMOUNT.
            MOVE 'BLOCK' TO TXN-TYPE.
            MOVE WS-INPUT-DESCRIPTION TO TXN-DESCRIPTION.
+           PERFORM SET-TRANSACTION-REFERENCE-AND-CHANNEL.
            MOVE 'PENDING' TO TXN-STATUS.
            PERFORM GET-CURRENT-TIMESTAMP.
            MOVE WS-TIMESTAMP TO TXN-TIMESTAMP.
@@ -332,7 +476,8 @@
            CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
                WS-INPUT-ACCOUNT-ID TXN-ID 'BLOCK'
                WS-INPUT-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
-               WS-INPUT-DESCRIPTION LEDGER-RECORD WS-TXN-OP-STATUS.
+               WS-INPUT-DESCRIPTION WS-INPUT-REASON-CODE
+               WS-INPUT-CASE-REFERENCE LEDGER-RECORD WS-TXN-OP-STATUS.
            
       *    Step 5: Mark transaction as completed
            MOVE 'COMPLETED' TO TXN-STATUS.
@@ -345,8 +490,9 @@
        
        PROCESS-UNBLOCK-FUNDS.
       *    Unblock funds (increase available balance)
-      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-AMOUNT, 
-      *           WS-INPUT-DESCRIPTION
+      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-AMOUNT,
+      *           WS-INPUT-DESCRIPTION, WS-INPUT-REASON-CODE,
+      *           WS-INPUT-CASE-REFERENCE
       *    Output: TRANSACTION-RECORD, WS-TXN-OP-STATUS
            
            INITIALIZE TRANSACTION-RECORD.
@@ -356,6 +502,7 @@
            MOVE WS-INPUT-AMOUNT TO TXN-AMOUNT.
            MOVE 'UNBLOCK' TO TXN-TYPE.
            MOVE WS-INPUT-DESCRIPTION TO TXN-DESCRIPTION.
+           PERFORM SET-TRANSACTION-REFERENCE-AND-CHANNEL.
            MOVE 'PENDING' TO TXN-STATUS.
            PERFORM GET-CURRENT-TIMESTAMP.
            MOVE WS-TIMESTAMP TO TXN-TIMESTAMP.
@@ -393,7 +540,8 @@
            CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
                WS-INPUT-ACCOUNT-ID TXN-ID 'UNBLOCK'
                WS-INPUT-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
-               WS-INPUT-DESCRIPTION LEDGER-RECORD WS-TXN-OP-STATUS.
+               WS-INPUT-DESCRIPTION WS-INPUT-REASON-CODE
+               WS-INPUT-CASE-REFERENCE LEDGER-RECORD WS-TXN-OP-STATUS.
            
       *    Step 5: Mark transaction as completed
            MOVE 'COMPLETED' TO TXN-STATUS.
@@ -403,5 +551,972 @@
            
        PROCESS-UNBLOCK-END.
            EXIT.
-       
+
+       PROCESS-TRANSFER.
+      *    Process account-to-account transfer as a single transaction
+      *    Debits WS-INPUT-ACCOUNT-ID and credits WS-INPUT-DEST-
+      *    ACCOUNT-ID under one TXN-ID, with a ledger entry on each
+      *    side of the movement
+      *    Input: WS-INPUT-ACCOUNT-ID, WS-INPUT-DEST-ACCOUNT-ID,
+      *           WS-INPUT-AMOUNT, WS-INPUT-DESCRIPTION
+      *    Output: TRANSACTION-RECORD, WS-TXN-OP-STATUS
+
+           INITIALIZE TRANSACTION-RECORD.
+           PERFORM GENERATE-TRANSACTION-ID.
+
+           MOVE WS-INPUT-ACCOUNT-ID TO TXN-ACCOUNT-ID.
+           MOVE WS-INPUT-DEST-ACCOUNT-ID TO TXN-DEST-ACCOUNT-ID.
+           MOVE WS-INPUT-AMOUNT TO TXN-AMOUNT.
+           MOVE 'TRANSFER' TO TXN-TYPE.
+           MOVE WS-INPUT-DESCRIPTION TO TXN-DESCRIPTION.
+           PERFORM SET-TRANSACTION-REFERENCE-AND-CHANNEL.
+           MOVE 'PENDING' TO TXN-STATUS.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO TXN-TIMESTAMP.
+
+      *    Step 1: Source and destination must differ
+           IF WS-INPUT-ACCOUNT-ID = WS-INPUT-DEST-ACCOUNT-ID
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Source and destination accounts must differ'
+                   TO WS-TXN-OP-MESSAGE
+               MOVE '99' TO WS-TXN-OP-STATUS
+               PERFORM LOG-TRANSACTION
+               GO TO PROCESS-TRANSFER-END
+           END-IF.
+
+      *    Step 2: Validate account ID formats
+           CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-ID-FORMAT'
+               WS-INPUT-ACCOUNT-ID WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-TXN-OP-MESSAGE
+               MOVE '99' TO WS-TXN-OP-STATUS
+               PERFORM LOG-TRANSACTION
+               GO TO PROCESS-TRANSFER-END
+           END-IF.
+
+           CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-ID-FORMAT'
+               WS-INPUT-DEST-ACCOUNT-ID WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-TXN-OP-MESSAGE
+               MOVE '99' TO WS-TXN-OP-STATUS
+               PERFORM LOG-TRANSACTION
+               GO TO PROCESS-TRANSFER-END
+           END-IF.
+
+      *    Step 3: Read source account
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-INPUT-ACCOUNT-ID ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Source account not found' TO WS-TXN-OP-MESSAGE
+               PERFORM LOG-TRANSACTION
+               GO TO PROCESS-TRANSFER-END
+           END-IF.
+
+           MOVE ACC-CURRENCY TO WS-SOURCE-CURRENCY.
+
+      *    Step 4: Validate source account can be debited
+           COMPUTE WS-AVAILABLE-BALANCE =
+               ACC-BALANCE - ACC-BLOCKED-AMT.
+
+           PERFORM GET-CUMULATIVE-DEBIT-TOTALS.
+
+           CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-FOR-DEBIT'
+               ACC-STATUS WS-AVAILABLE-BALANCE ACC-OVERDRAFT-LIMIT
+               WS-DAILY-DEBIT-TOTAL WS-MONTHLY-DEBIT-TOTAL
+               WS-INPUT-AMOUNT WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-TXN-OP-MESSAGE
+               MOVE '99' TO WS-TXN-OP-STATUS
+               PERFORM LOG-TRANSACTION
+               GO TO PROCESS-TRANSFER-END
+           END-IF.
+
+      *    Step 4b: Large transfers are held for checker approval
+      *    instead of moving funds immediately
+           CALL 'VALIDATION' USING 'CHECK-REQUIRES-APPROVAL'
+               WS-INPUT-AMOUNT WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 1
+               MOVE 'Awaiting checker approval (large transaction)'
+                   TO WS-TXN-OP-MESSAGE
+               MOVE '00' TO WS-TXN-OP-STATUS
+               PERFORM LOG-TRANSACTION
+               GO TO PROCESS-TRANSFER-END
+           END-IF.
+
+      *    Step 5: Debit source account
+           MOVE ACC-BALANCE TO WS-BALANCE-BEFORE.
+           SUBTRACT WS-INPUT-AMOUNT FROM ACC-BALANCE.
+           MOVE ACC-BALANCE TO WS-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Failed to debit source account'
+                   TO WS-TXN-OP-MESSAGE
+               PERFORM LOG-TRANSACTION
+               GO TO PROCESS-TRANSFER-END
+           END-IF.
+
+      *    Step 6: Ledger entry for the debit leg
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               WS-INPUT-ACCOUNT-ID TXN-ID 'DEBIT'
+               WS-INPUT-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
+               WS-INPUT-DESCRIPTION SPACES SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+      *    Remember the source account's alert threshold before it is
+      *    overwritten by the destination account read below
+           MOVE WS-INPUT-ACCOUNT-ID TO WS-ALERT-ACCOUNT-ID.
+           MOVE ACC-ALERT-THRESHOLD TO WS-ALERT-THRESHOLD.
+
+      *    Step 7: Read destination account
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-INPUT-DEST-ACCOUNT-ID ACCOUNT-RECORD
+               WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               PERFORM REVERSE-TRANSFER-DEBIT
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Destination account not found'
+                   TO WS-TXN-OP-MESSAGE
+               PERFORM LOG-TRANSACTION
+               GO TO PROCESS-TRANSFER-END
+           END-IF.
+
+      *    Step 8: Source and destination must share a currency - this
+      *    system does no conversion between denominations
+           CALL 'VALIDATION' USING 'VALIDATE-CURRENCY-MATCH'
+               WS-SOURCE-CURRENCY ACC-CURRENCY
+               WS-VALIDATION-RESULT WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               PERFORM REVERSE-TRANSFER-DEBIT
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-TXN-OP-MESSAGE
+               MOVE '99' TO WS-TXN-OP-STATUS
+               PERFORM LOG-TRANSACTION
+               GO TO PROCESS-TRANSFER-END
+           END-IF.
+
+      *    Step 9: Validate destination account can receive credit
+           CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-FOR-CREDIT'
+               ACC-STATUS WS-INPUT-AMOUNT
+               WS-VALIDATION-RESULT WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               PERFORM REVERSE-TRANSFER-DEBIT
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-TXN-OP-MESSAGE
+               MOVE '99' TO WS-TXN-OP-STATUS
+               PERFORM LOG-TRANSACTION
+               GO TO PROCESS-TRANSFER-END
+           END-IF.
+
+      *    Step 10: Credit destination account
+           MOVE ACC-BALANCE TO WS-DEST-BALANCE-BEFORE.
+           ADD WS-INPUT-AMOUNT TO ACC-BALANCE.
+           MOVE ACC-BALANCE TO WS-DEST-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               PERFORM REVERSE-TRANSFER-DEBIT
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Failed to credit destination account'
+                   TO WS-TXN-OP-MESSAGE
+               PERFORM LOG-TRANSACTION
+               GO TO PROCESS-TRANSFER-END
+           END-IF.
+
+      *    Step 11: Ledger entry for the credit leg
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               WS-INPUT-DEST-ACCOUNT-ID TXN-ID 'CREDIT'
+               WS-INPUT-AMOUNT WS-DEST-BALANCE-BEFORE
+               WS-DEST-BALANCE-AFTER
+               WS-INPUT-DESCRIPTION SPACES SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+      *    Step 12: Raise a low-balance alert if the debit leg left the
+      *    source account below its configured threshold
+           PERFORM CHECK-DEBIT-ALERT.
+
+      *    Step 13: Mark transaction as completed
+           MOVE 'COMPLETED' TO TXN-STATUS.
+           IF DEBIT-ALERT-WAS-RAISED
+               MOVE 'Transfer completed (low-balance alert raised)'
+                   TO WS-TXN-OP-MESSAGE
+           ELSE
+               MOVE 'Transfer completed successfully'
+                   TO WS-TXN-OP-MESSAGE
+           END-IF.
+           MOVE '00' TO WS-TXN-OP-STATUS.
+           PERFORM LOG-TRANSACTION.
+
+       PROCESS-TRANSFER-END.
+           EXIT.
+
+       REVERSE-TRANSFER-DEBIT.
+      *    Compensating entry: restore the source account balance
+      *    when the destination leg of a transfer fails after the
+      *    source has already been debited. Posts a compensating
+      *    CREDIT leg under the same TXN-ID as the debit it undoes,
+      *    the same as every other balance movement in this module
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-INPUT-ACCOUNT-ID ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           MOVE ACC-BALANCE TO WS-BALANCE-BEFORE.
+           ADD WS-INPUT-AMOUNT TO ACC-BALANCE.
+           MOVE ACC-BALANCE TO WS-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               WS-INPUT-ACCOUNT-ID TXN-ID 'CREDIT'
+               WS-INPUT-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
+               TXN-DESCRIPTION SPACES SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+      ******************************************************************
+      * MAKER-CHECKER APPROVAL
+      *
+      * Large debits and transfers are logged as PENDING by
+      * PROCESS-DEBIT/PROCESS-TRANSFER without moving any funds. A
+      * checker (a second operator) later approves or rejects the
+      * pending transaction here; approval performs the same balance
+      * update and ledger posting the maker's original request would
+      * have performed immediately if it had been under the threshold.
+      ******************************************************************
+
+       APPROVE-TRANSACTION.
+      *    Approve or reject a transaction pending checker approval
+      *    Input: WS-INPUT-TXN-ID, WS-APPROVAL-DECISION
+      *    Output: TRANSACTION-RECORD, WS-TXN-OP-STATUS,
+      *            WS-TXN-OP-MESSAGE
+           MOVE WS-INPUT-TXN-ID TO TXN-ID.
+
+           CALL 'FILES' USING 'OPEN-TRANSACTION-FILE-IO'.
+           CALL 'FILES' USING 'READ-TRANSACTION' TRANSACTION-RECORD
+               WS-TXN-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-TRANSACTION-FILE'.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Transaction not found' TO WS-TXN-OP-MESSAGE
+               GO TO APPROVE-TRANSACTION-END
+           END-IF.
+
+           IF NOT TXN-PENDING
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Transaction is not awaiting approval'
+                   TO WS-TXN-OP-MESSAGE
+               GO TO APPROVE-TRANSACTION-END
+           END-IF.
+
+           IF APPROVAL-REJECT
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Rejected by checker' TO WS-TXN-OP-MESSAGE
+               MOVE '00' TO WS-TXN-OP-STATUS
+               PERFORM UPDATE-TRANSACTION-LOG
+               GO TO APPROVE-TRANSACTION-END
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN TXN-DEBIT
+                   PERFORM APPROVE-PENDING-DEBIT
+               WHEN TXN-TRANSFER
+                   PERFORM APPROVE-PENDING-TRANSFER
+               WHEN OTHER
+                   MOVE '99' TO WS-TXN-OP-STATUS
+                   MOVE 'Transaction type is not eligible for approval'
+                       TO WS-TXN-OP-MESSAGE
+           END-EVALUATE.
+
+       APPROVE-TRANSACTION-END.
+           EXIT.
+
+       APPROVE-PENDING-DEBIT.
+      *    Execute a debit that was held for checker approval
+      *    Input: TRANSACTION-RECORD (TXN-PENDING, TXN-DEBIT)
+      *    Output: TRANSACTION-RECORD, WS-TXN-OP-STATUS,
+      *            WS-TXN-OP-MESSAGE
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               TXN-ACCOUNT-ID ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Account not found' TO WS-TXN-OP-MESSAGE
+               MOVE '00' TO WS-TXN-OP-STATUS
+               PERFORM UPDATE-TRANSACTION-LOG
+               GO TO APPROVE-PENDING-DEBIT-END
+           END-IF.
+
+           COMPUTE WS-AVAILABLE-BALANCE =
+               ACC-BALANCE - ACC-BLOCKED-AMT.
+
+           MOVE TXN-ACCOUNT-ID TO WS-INPUT-ACCOUNT-ID.
+           PERFORM GET-CUMULATIVE-DEBIT-TOTALS.
+
+           CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-FOR-DEBIT'
+               ACC-STATUS WS-AVAILABLE-BALANCE ACC-OVERDRAFT-LIMIT
+               WS-DAILY-DEBIT-TOTAL WS-MONTHLY-DEBIT-TOTAL
+               TXN-AMOUNT WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-TXN-OP-MESSAGE
+               MOVE '00' TO WS-TXN-OP-STATUS
+               PERFORM UPDATE-TRANSACTION-LOG
+               GO TO APPROVE-PENDING-DEBIT-END
+           END-IF.
+
+           MOVE ACC-BALANCE TO WS-BALANCE-BEFORE.
+           SUBTRACT TXN-AMOUNT FROM ACC-BALANCE.
+           MOVE ACC-BALANCE TO WS-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Failed to update account' TO WS-TXN-OP-MESSAGE
+               MOVE '00' TO WS-TXN-OP-STATUS
+               PERFORM UPDATE-TRANSACTION-LOG
+               GO TO APPROVE-PENDING-DEBIT-END
+           END-IF.
+
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               TXN-ACCOUNT-ID TXN-ID 'DEBIT'
+               TXN-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
+               TXN-DESCRIPTION SPACES SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+           MOVE TXN-ACCOUNT-ID TO WS-ALERT-ACCOUNT-ID.
+           MOVE ACC-ALERT-THRESHOLD TO WS-ALERT-THRESHOLD.
+           PERFORM CHECK-DEBIT-ALERT.
+
+           MOVE 'COMPLETED' TO TXN-STATUS.
+           IF DEBIT-ALERT-WAS-RAISED
+               MOVE 'Transaction approved (low-balance alert raised)'
+                   TO WS-TXN-OP-MESSAGE
+           ELSE
+               MOVE 'Transaction approved and completed'
+                   TO WS-TXN-OP-MESSAGE
+           END-IF.
+           MOVE '00' TO WS-TXN-OP-STATUS.
+           PERFORM UPDATE-TRANSACTION-LOG.
+
+       APPROVE-PENDING-DEBIT-END.
+           EXIT.
+
+       APPROVE-PENDING-TRANSFER.
+      *    Execute a transfer that was held for checker approval
+      *    Input: TRANSACTION-RECORD (TXN-PENDING, TXN-TRANSFER)
+      *    Output: TRANSACTION-RECORD, WS-TXN-OP-STATUS,
+      *            WS-TXN-OP-MESSAGE
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               TXN-ACCOUNT-ID ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Source account not found' TO WS-TXN-OP-MESSAGE
+               MOVE '00' TO WS-TXN-OP-STATUS
+               PERFORM UPDATE-TRANSACTION-LOG
+               GO TO APPROVE-PENDING-TRANSFER-END
+           END-IF.
+
+           COMPUTE WS-AVAILABLE-BALANCE =
+               ACC-BALANCE - ACC-BLOCKED-AMT.
+
+           MOVE TXN-ACCOUNT-ID TO WS-INPUT-ACCOUNT-ID.
+           PERFORM GET-CUMULATIVE-DEBIT-TOTALS.
+
+           CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-FOR-DEBIT'
+               ACC-STATUS WS-AVAILABLE-BALANCE ACC-OVERDRAFT-LIMIT
+               WS-DAILY-DEBIT-TOTAL WS-MONTHLY-DEBIT-TOTAL
+               TXN-AMOUNT WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-TXN-OP-MESSAGE
+               MOVE '00' TO WS-TXN-OP-STATUS
+               PERFORM UPDATE-TRANSACTION-LOG
+               GO TO APPROVE-PENDING-TRANSFER-END
+           END-IF.
+
+      *    Debit source account
+           MOVE ACC-BALANCE TO WS-BALANCE-BEFORE.
+           SUBTRACT TXN-AMOUNT FROM ACC-BALANCE.
+           MOVE ACC-BALANCE TO WS-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Failed to debit source account'
+                   TO WS-TXN-OP-MESSAGE
+               MOVE '00' TO WS-TXN-OP-STATUS
+               PERFORM UPDATE-TRANSACTION-LOG
+               GO TO APPROVE-PENDING-TRANSFER-END
+           END-IF.
+
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               TXN-ACCOUNT-ID TXN-ID 'DEBIT'
+               TXN-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
+               TXN-DESCRIPTION SPACES SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+      *    Credit destination account
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               TXN-DEST-ACCOUNT-ID ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE TXN-ACCOUNT-ID TO WS-INPUT-ACCOUNT-ID
+               MOVE TXN-AMOUNT TO WS-INPUT-AMOUNT
+               PERFORM REVERSE-TRANSFER-DEBIT
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Destination account not found'
+                   TO WS-TXN-OP-MESSAGE
+               MOVE '00' TO WS-TXN-OP-STATUS
+               PERFORM UPDATE-TRANSACTION-LOG
+               GO TO APPROVE-PENDING-TRANSFER-END
+           END-IF.
+
+           CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-FOR-CREDIT'
+               ACC-STATUS TXN-AMOUNT
+               WS-VALIDATION-RESULT WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               MOVE TXN-ACCOUNT-ID TO WS-INPUT-ACCOUNT-ID
+               MOVE TXN-AMOUNT TO WS-INPUT-AMOUNT
+               PERFORM REVERSE-TRANSFER-DEBIT
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-TXN-OP-MESSAGE
+               MOVE '00' TO WS-TXN-OP-STATUS
+               PERFORM UPDATE-TRANSACTION-LOG
+               GO TO APPROVE-PENDING-TRANSFER-END
+           END-IF.
+
+           MOVE ACC-BALANCE TO WS-DEST-BALANCE-BEFORE.
+           ADD TXN-AMOUNT TO ACC-BALANCE.
+           MOVE ACC-BALANCE TO WS-DEST-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE TXN-ACCOUNT-ID TO WS-INPUT-ACCOUNT-ID
+               MOVE TXN-AMOUNT TO WS-INPUT-AMOUNT
+               PERFORM REVERSE-TRANSFER-DEBIT
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Failed to credit destination account'
+                   TO WS-TXN-OP-MESSAGE
+               MOVE '00' TO WS-TXN-OP-STATUS
+               PERFORM UPDATE-TRANSACTION-LOG
+               GO TO APPROVE-PENDING-TRANSFER-END
+           END-IF.
+
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               TXN-DEST-ACCOUNT-ID TXN-ID 'CREDIT'
+               TXN-AMOUNT WS-DEST-BALANCE-BEFORE
+               WS-DEST-BALANCE-AFTER
+               TXN-DESCRIPTION SPACES SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+           MOVE 'COMPLETED' TO TXN-STATUS.
+           MOVE 'Transfer approved and completed'
+               TO WS-TXN-OP-MESSAGE.
+           MOVE '00' TO WS-TXN-OP-STATUS.
+           PERFORM UPDATE-TRANSACTION-LOG.
+
+       APPROVE-PENDING-TRANSFER-END.
+           EXIT.
+
+      ******************************************************************
+      * TRANSACTION REVERSAL
+      *
+      * Reverses a completed transaction after the fact: undoes its
+      * balance effect, posts a new offsetting transaction/ledger
+      * entry describing the reversal, and marks the original
+      * transaction TXN-REVERSED so it cannot be reversed again.
+      * Ledger entries for the reversal use the ordinary CREDIT/DEBIT/
+      * BLOCK/UNBLOCK types, the same way a TRANSFER's two legs are
+      * logged as plain DEBIT/CREDIT rather than a dedicated type.
+      ******************************************************************
+
+       REVERSE-TRANSACTION.
+      *    Reverse a completed transaction
+      *    Input: WS-INPUT-TXN-ID
+      *    Output: TRANSACTION-RECORD (the new reversal transaction),
+      *            WS-TXN-OP-STATUS, WS-TXN-OP-MESSAGE
+           MOVE WS-INPUT-TXN-ID TO TXN-ID.
+
+           CALL 'FILES' USING 'OPEN-TRANSACTION-FILE-IO'.
+           CALL 'FILES' USING 'READ-TRANSACTION' TRANSACTION-RECORD
+               WS-TXN-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-TRANSACTION-FILE'.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Transaction not found' TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-TRANSACTION-END
+           END-IF.
+
+           IF NOT TXN-COMPLETED
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Only completed transactions can be reversed'
+                   TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-TRANSACTION-END
+           END-IF.
+
+           MOVE TXN-ID TO WS-REVERSAL-ORIGINAL-TXN-ID.
+           MOVE TXN-ACCOUNT-ID TO WS-REVERSAL-ACCOUNT-ID.
+           MOVE TXN-DEST-ACCOUNT-ID TO WS-REVERSAL-DEST-ACCOUNT-ID.
+           MOVE TXN-AMOUNT TO WS-REVERSAL-AMOUNT.
+           MOVE TRANSACTION-RECORD TO WS-ORIGINAL-TXN-IMAGE.
+
+           EVALUATE TRUE
+               WHEN TXN-CREDIT
+                   PERFORM REVERSE-CREDIT-TRANSACTION
+               WHEN TXN-DEBIT
+                   PERFORM REVERSE-DEBIT-TRANSACTION
+               WHEN TXN-BLOCK
+                   PERFORM REVERSE-BLOCK-TRANSACTION
+               WHEN TXN-UNBLOCK
+                   PERFORM REVERSE-UNBLOCK-TRANSACTION
+               WHEN TXN-TRANSFER
+                   PERFORM REVERSE-TRANSFER-TRANSACTION
+               WHEN OTHER
+                   MOVE '99' TO WS-TXN-OP-STATUS
+                   MOVE 'Transaction type is not eligible for reversal'
+                       TO WS-TXN-OP-MESSAGE
+           END-EVALUATE.
+
+       REVERSE-TRANSACTION-END.
+           EXIT.
+
+       MARK-ORIGINAL-TRANSACTION-REVERSED.
+      *    Flip the original transaction to REVERSED and persist it,
+      *    now that the reversal itself has actually gone through.
+      *    TRANSACTION-RECORD currently holds the new reversal
+      *    transaction being built on top of the same working-storage
+      *    area - swap in the saved image of the original long enough
+      *    to rewrite it, then swap the new reversal transaction back
+      *    in so the caller still gets it back as documented
+           MOVE TRANSACTION-RECORD TO WS-NEW-REVERSAL-TXN-IMAGE.
+           MOVE WS-ORIGINAL-TXN-IMAGE TO TRANSACTION-RECORD.
+           MOVE 'REVERSED' TO TXN-STATUS.
+           PERFORM UPDATE-TRANSACTION-LOG.
+           MOVE WS-NEW-REVERSAL-TXN-IMAGE TO TRANSACTION-RECORD.
+
+       REVERSE-CREDIT-TRANSACTION.
+      *    Reverse a completed CREDIT by debiting the amount back out
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-REVERSAL-ACCOUNT-ID ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Account not found for reversal'
+                   TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-CREDIT-TRANSACTION-END
+           END-IF.
+
+           COMPUTE WS-AVAILABLE-BALANCE =
+               ACC-BALANCE - ACC-BLOCKED-AMT.
+
+           MOVE WS-REVERSAL-ACCOUNT-ID TO WS-INPUT-ACCOUNT-ID.
+           PERFORM GET-CUMULATIVE-DEBIT-TOTALS.
+
+           CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-FOR-DEBIT'
+               ACC-STATUS WS-AVAILABLE-BALANCE ACC-OVERDRAFT-LIMIT
+               WS-DAILY-DEBIT-TOTAL WS-MONTHLY-DEBIT-TOTAL
+               WS-REVERSAL-AMOUNT WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-CREDIT-TRANSACTION-END
+           END-IF.
+
+           INITIALIZE TRANSACTION-RECORD.
+           PERFORM GENERATE-TRANSACTION-ID.
+           MOVE WS-REVERSAL-ACCOUNT-ID TO TXN-ACCOUNT-ID.
+           MOVE WS-REVERSAL-AMOUNT TO TXN-AMOUNT.
+           MOVE 'DEBIT' TO TXN-TYPE.
+           STRING 'Reversal of transaction ' WS-REVERSAL-ORIGINAL-TXN-ID
+               DELIMITED BY SIZE INTO TXN-DESCRIPTION.
+           MOVE 'PENDING' TO TXN-STATUS.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO TXN-TIMESTAMP.
+
+           MOVE ACC-BALANCE TO WS-BALANCE-BEFORE.
+           SUBTRACT WS-REVERSAL-AMOUNT FROM ACC-BALANCE.
+           MOVE ACC-BALANCE TO WS-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Failed to update account' TO WS-TXN-OP-MESSAGE
+               PERFORM LOG-TRANSACTION
+               GO TO REVERSE-CREDIT-TRANSACTION-END
+           END-IF.
+
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               WS-REVERSAL-ACCOUNT-ID TXN-ID 'DEBIT'
+               WS-REVERSAL-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
+               TXN-DESCRIPTION 'REVERSAL' SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+           PERFORM MARK-ORIGINAL-TRANSACTION-REVERSED.
+           MOVE 'COMPLETED' TO TXN-STATUS.
+           MOVE 'Transaction reversed successfully'
+               TO WS-TXN-OP-MESSAGE.
+           MOVE '00' TO WS-TXN-OP-STATUS.
+           PERFORM LOG-TRANSACTION.
+
+       REVERSE-CREDIT-TRANSACTION-END.
+           EXIT.
+
+       REVERSE-DEBIT-TRANSACTION.
+      *    Reverse a completed DEBIT by crediting the amount back in
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-REVERSAL-ACCOUNT-ID ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Account not found for reversal'
+                   TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-DEBIT-TRANSACTION-END
+           END-IF.
+
+           CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-FOR-CREDIT'
+               ACC-STATUS WS-REVERSAL-AMOUNT
+               WS-VALIDATION-RESULT WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-DEBIT-TRANSACTION-END
+           END-IF.
+
+           INITIALIZE TRANSACTION-RECORD.
+           PERFORM GENERATE-TRANSACTION-ID.
+           MOVE WS-REVERSAL-ACCOUNT-ID TO TXN-ACCOUNT-ID.
+           MOVE WS-REVERSAL-AMOUNT TO TXN-AMOUNT.
+           MOVE 'CREDIT' TO TXN-TYPE.
+           STRING 'Reversal of transaction ' WS-REVERSAL-ORIGINAL-TXN-ID
+               DELIMITED BY SIZE INTO TXN-DESCRIPTION.
+           MOVE 'PENDING' TO TXN-STATUS.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO TXN-TIMESTAMP.
+
+           MOVE ACC-BALANCE TO WS-BALANCE-BEFORE.
+           ADD WS-REVERSAL-AMOUNT TO ACC-BALANCE.
+           MOVE ACC-BALANCE TO WS-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Failed to update account' TO WS-TXN-OP-MESSAGE
+               PERFORM LOG-TRANSACTION
+               GO TO REVERSE-DEBIT-TRANSACTION-END
+           END-IF.
+
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               WS-REVERSAL-ACCOUNT-ID TXN-ID 'CREDIT'
+               WS-REVERSAL-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
+               TXN-DESCRIPTION 'REVERSAL' SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+           PERFORM MARK-ORIGINAL-TRANSACTION-REVERSED.
+           MOVE 'COMPLETED' TO TXN-STATUS.
+           MOVE 'Transaction reversed successfully'
+               TO WS-TXN-OP-MESSAGE.
+           MOVE '00' TO WS-TXN-OP-STATUS.
+           PERFORM LOG-TRANSACTION.
+
+       REVERSE-DEBIT-TRANSACTION-END.
+           EXIT.
+
+       REVERSE-BLOCK-TRANSACTION.
+      *    Reverse a completed BLOCK by releasing the blocked funds
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-REVERSAL-ACCOUNT-ID ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Account not found for reversal'
+                   TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-BLOCK-TRANSACTION-END
+           END-IF.
+
+           IF ACC-BLOCKED-AMT < WS-REVERSAL-AMOUNT
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Insufficient blocked funds to reverse'
+                   TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-BLOCK-TRANSACTION-END
+           END-IF.
+
+           INITIALIZE TRANSACTION-RECORD.
+           PERFORM GENERATE-TRANSACTION-ID.
+           MOVE WS-REVERSAL-ACCOUNT-ID TO TXN-ACCOUNT-ID.
+           MOVE WS-REVERSAL-AMOUNT TO TXN-AMOUNT.
+           MOVE 'UNBLOCK' TO TXN-TYPE.
+           STRING 'Reversal of transaction ' WS-REVERSAL-ORIGINAL-TXN-ID
+               DELIMITED BY SIZE INTO TXN-DESCRIPTION.
+           MOVE 'PENDING' TO TXN-STATUS.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO TXN-TIMESTAMP.
+
+           MOVE ACC-BALANCE TO WS-BALANCE-BEFORE.
+           SUBTRACT WS-REVERSAL-AMOUNT FROM ACC-BLOCKED-AMT.
+           MOVE ACC-BALANCE TO WS-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Failed to update account' TO WS-TXN-OP-MESSAGE
+               PERFORM LOG-TRANSACTION
+               GO TO REVERSE-BLOCK-TRANSACTION-END
+           END-IF.
+
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               WS-REVERSAL-ACCOUNT-ID TXN-ID 'UNBLOCK'
+               WS-REVERSAL-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
+               TXN-DESCRIPTION 'REVERSAL' SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+           PERFORM MARK-ORIGINAL-TRANSACTION-REVERSED.
+           MOVE 'COMPLETED' TO TXN-STATUS.
+           MOVE 'Transaction reversed successfully'
+               TO WS-TXN-OP-MESSAGE.
+           MOVE '00' TO WS-TXN-OP-STATUS.
+           PERFORM LOG-TRANSACTION.
+
+       REVERSE-BLOCK-TRANSACTION-END.
+           EXIT.
+
+       REVERSE-UNBLOCK-TRANSACTION.
+      *    Reverse a completed UNBLOCK by re-blocking the funds
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-REVERSAL-ACCOUNT-ID ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Account not found for reversal'
+                   TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-UNBLOCK-TRANSACTION-END
+           END-IF.
+
+           COMPUTE WS-AVAILABLE-BALANCE =
+               ACC-BALANCE - ACC-BLOCKED-AMT.
+
+           IF WS-AVAILABLE-BALANCE < WS-REVERSAL-AMOUNT
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Insufficient available balance to re-block'
+                   TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-UNBLOCK-TRANSACTION-END
+           END-IF.
+
+           INITIALIZE TRANSACTION-RECORD.
+           PERFORM GENERATE-TRANSACTION-ID.
+           MOVE WS-REVERSAL-ACCOUNT-ID TO TXN-ACCOUNT-ID.
+           MOVE WS-REVERSAL-AMOUNT TO TXN-AMOUNT.
+           MOVE 'BLOCK' TO TXN-TYPE.
+           STRING 'Reversal of transaction ' WS-REVERSAL-ORIGINAL-TXN-ID
+               DELIMITED BY SIZE INTO TXN-DESCRIPTION.
+           MOVE 'PENDING' TO TXN-STATUS.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO TXN-TIMESTAMP.
+
+           MOVE ACC-BALANCE TO WS-BALANCE-BEFORE.
+           ADD WS-REVERSAL-AMOUNT TO ACC-BLOCKED-AMT.
+           MOVE ACC-BALANCE TO WS-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE 'FAILED' TO TXN-STATUS
+               MOVE 'Failed to update account' TO WS-TXN-OP-MESSAGE
+               PERFORM LOG-TRANSACTION
+               GO TO REVERSE-UNBLOCK-TRANSACTION-END
+           END-IF.
+
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               WS-REVERSAL-ACCOUNT-ID TXN-ID 'BLOCK'
+               WS-REVERSAL-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
+               TXN-DESCRIPTION 'REVERSAL' SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+           PERFORM MARK-ORIGINAL-TRANSACTION-REVERSED.
+           MOVE 'COMPLETED' TO TXN-STATUS.
+           MOVE 'Transaction reversed successfully'
+               TO WS-TXN-OP-MESSAGE.
+           MOVE '00' TO WS-TXN-OP-STATUS.
+           PERFORM LOG-TRANSACTION.
+
+       REVERSE-UNBLOCK-TRANSACTION-END.
+           EXIT.
+
+       REVERSE-TRANSFER-TRANSACTION.
+      *    Reverse a completed TRANSFER: credit back the source
+      *    account and debit the destination account, under a new
+      *    TRANSFER-type transaction of its own
+
+      *    Step 1: credit back the source account
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-REVERSAL-ACCOUNT-ID ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Source account not found for reversal'
+                   TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-TRANSFER-TRANSACTION-END
+           END-IF.
+
+           MOVE ACC-BALANCE TO WS-BALANCE-BEFORE.
+           ADD WS-REVERSAL-AMOUNT TO ACC-BALANCE.
+           MOVE ACC-BALANCE TO WS-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Failed to credit source account'
+                   TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-TRANSFER-TRANSACTION-END
+           END-IF.
+
+      *    Step 2: debit the destination account
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-REVERSAL-DEST-ACCOUNT-ID ACCOUNT-RECORD
+               WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               PERFORM UNDO-REVERSAL-SOURCE-CREDIT
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Destination account not found for reversal'
+                   TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-TRANSFER-TRANSACTION-END
+           END-IF.
+
+           COMPUTE WS-AVAILABLE-BALANCE =
+               ACC-BALANCE - ACC-BLOCKED-AMT.
+
+           MOVE WS-REVERSAL-DEST-ACCOUNT-ID TO WS-INPUT-ACCOUNT-ID.
+           PERFORM GET-CUMULATIVE-DEBIT-TOTALS.
+
+           CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-FOR-DEBIT'
+               ACC-STATUS WS-AVAILABLE-BALANCE ACC-OVERDRAFT-LIMIT
+               WS-DAILY-DEBIT-TOTAL WS-MONTHLY-DEBIT-TOTAL
+               WS-REVERSAL-AMOUNT WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               PERFORM UNDO-REVERSAL-SOURCE-CREDIT
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-TRANSFER-TRANSACTION-END
+           END-IF.
+
+           MOVE ACC-BALANCE TO WS-DEST-BALANCE-BEFORE.
+           SUBTRACT WS-REVERSAL-AMOUNT FROM ACC-BALANCE.
+           MOVE ACC-BALANCE TO WS-DEST-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           IF NOT TXN-OP-SUCCESS
+               PERFORM UNDO-REVERSAL-SOURCE-CREDIT
+               MOVE '99' TO WS-TXN-OP-STATUS
+               MOVE 'Failed to debit destination account'
+                   TO WS-TXN-OP-MESSAGE
+               GO TO REVERSE-TRANSFER-TRANSACTION-END
+           END-IF.
+
+      *    Step 3: log the reversal as a new transaction with a
+      *    ledger entry on each side of the movement
+           INITIALIZE TRANSACTION-RECORD.
+           PERFORM GENERATE-TRANSACTION-ID.
+           MOVE WS-REVERSAL-ACCOUNT-ID TO TXN-ACCOUNT-ID.
+           MOVE WS-REVERSAL-DEST-ACCOUNT-ID TO TXN-DEST-ACCOUNT-ID.
+           MOVE WS-REVERSAL-AMOUNT TO TXN-AMOUNT.
+           MOVE 'TRANSFER' TO TXN-TYPE.
+           STRING 'Reversal of transaction ' WS-REVERSAL-ORIGINAL-TXN-ID
+               DELIMITED BY SIZE INTO TXN-DESCRIPTION.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO TXN-TIMESTAMP.
+
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               WS-REVERSAL-ACCOUNT-ID TXN-ID 'CREDIT'
+               WS-REVERSAL-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
+               TXN-DESCRIPTION 'REVERSAL' SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               WS-REVERSAL-DEST-ACCOUNT-ID TXN-ID 'DEBIT'
+               WS-REVERSAL-AMOUNT WS-DEST-BALANCE-BEFORE
+               WS-DEST-BALANCE-AFTER
+               TXN-DESCRIPTION 'REVERSAL' SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
+           PERFORM MARK-ORIGINAL-TRANSACTION-REVERSED.
+           MOVE 'COMPLETED' TO TXN-STATUS.
+           MOVE 'Transfer reversed successfully' TO WS-TXN-OP-MESSAGE.
+           MOVE '00' TO WS-TXN-OP-STATUS.
+           PERFORM LOG-TRANSACTION.
+
+       REVERSE-TRANSFER-TRANSACTION-END.
+           EXIT.
+
+       UNDO-REVERSAL-SOURCE-CREDIT.
+      *    Compensating entry: undo the source account credit already
+      *    applied by REVERSE-TRANSFER-TRANSACTION when the
+      *    destination leg subsequently fails. Posts a compensating
+      *    DEBIT leg under the same TXN-ID as the credit it undoes,
+      *    the same as REVERSE-TRANSFER-DEBIT does for PROCESS-TRANSFER
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-REVERSAL-ACCOUNT-ID ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           MOVE ACC-BALANCE TO WS-BALANCE-BEFORE.
+           SUBTRACT WS-REVERSAL-AMOUNT FROM ACC-BALANCE.
+           MOVE ACC-BALANCE TO WS-BALANCE-AFTER.
+
+           CALL 'ACCOUNT' USING 'UPDATE-ACCOUNT-BALANCE'
+               ACCOUNT-RECORD WS-TXN-OP-STATUS.
+
+           CALL 'LEDGER' USING 'CREATE-LEDGER-ENTRY'
+               WS-REVERSAL-ACCOUNT-ID TXN-ID 'DEBIT'
+               WS-REVERSAL-AMOUNT WS-BALANCE-BEFORE WS-BALANCE-AFTER
+               TXN-DESCRIPTION 'REVERSAL' SPACES LEDGER-RECORD
+               WS-TXN-OP-STATUS.
+
        END PROGRAM TRANSACTIONS.
