@@ -0,0 +1,146 @@
+      ******************************************************************
+      * ALERTS.COB - Low-Balance Alert Log
+      *
+      * Records a notice whenever a debit leaves an account's balance
+      * below that account's customer-set ACC-ALERT-THRESHOLD, kept
+      * entirely separate from LEDGER-RECORD (which only ever records
+      * money movements) the same way AUDIT.COB keeps operator
+      * activity separate. Called by TRANSACTIONS.COB right after a
+      * debit posts successfully.
+      *
+      * Design decisions:
+      * - Alert log is append-only (immutable), the same as the audit
+      *   trail, with its own file and its own ID sequence
+      * - Indexed by ALR-ALERT-ID (append order preserved) with an
+      *   alternate key on ALR-ACCOUNT-ID for per-account queries
+      * - An account with ACC-ALERT-THRESHOLD of zero has no alert
+      *   configured; CHECK-LOW-BALANCE is a no-op for it
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALERTS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-ALERT-OPERATION.
+           05  WS-ALR-OP-STATUS        PIC XX.
+               88  ALR-OP-SUCCESS      VALUE '00'.
+           05  WS-ALR-OP-MESSAGE       PIC X(80).
+
+       01  WS-TIMESTAMP-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURR-YEAR        PIC 9(4).
+               10  WS-CURR-MONTH       PIC 99.
+               10  WS-CURR-DAY         PIC 99.
+           05  WS-CURRENT-TIME.
+               10  WS-CURR-HOUR        PIC 99.
+               10  WS-CURR-MINUTE      PIC 99.
+               10  WS-CURR-SECOND      PIC 99.
+           05  WS-TIMESTAMP            PIC X(14).
+
+      * Input parameters for operations
+       01  WS-INPUT-ALERT-ACCOUNT-ID   PIC 9(8).
+       01  WS-INPUT-ALERT-TXN-ID       PIC 9(12).
+       01  WS-INPUT-ALERT-THRESHOLD    PIC S9(13)V99.
+       01  WS-INPUT-ALERT-BALANCE      PIC S9(13)V99.
+
+       01  WS-ALERT-WAS-RAISED         PIC 9.
+           88  ALERT-WAS-RAISED        VALUE 1.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * UTILITY PROCEDURES
+      ******************************************************************
+
+       GET-CURRENT-TIMESTAMP.
+      *    Generate current timestamp in YYYYMMDDHHMMSS format
+      *    Output: WS-TIMESTAMP
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           STRING WS-CURR-YEAR
+                  WS-CURR-MONTH
+                  WS-CURR-DAY
+                  WS-CURR-HOUR
+                  WS-CURR-MINUTE
+                  WS-CURR-SECOND
+                  DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP.
+
+       GENERATE-ALERT-ID.
+      *    Generate next alert entry ID from control file
+      *    Output: ALR-ALERT-ID in ALERT-RECORD
+           CALL 'FILES' USING 'READ-CONTROL' CONTROL-RECORD
+               WS-ALR-OP-STATUS.
+
+           IF NOT ALR-OP-SUCCESS
+               DISPLAY 'FATAL: Cannot read control file for alert ID'
+               STOP RUN
+           END-IF.
+
+           ADD 1 TO CTL-LAST-ALERT-ID.
+           MOVE CTL-LAST-ALERT-ID TO ALR-ALERT-ID.
+
+           CALL 'FILES' USING 'UPDATE-CONTROL' CONTROL-RECORD
+               WS-ALR-OP-STATUS.
+
+      ******************************************************************
+      * ALERT OPERATIONS
+      ******************************************************************
+
+       CHECK-LOW-BALANCE.
+      *    Raise a low-balance alert if the balance left after a debit
+      *    is below the account's configured threshold
+      *    Input: WS-INPUT-ALERT-ACCOUNT-ID, WS-INPUT-ALERT-TXN-ID,
+      *           WS-INPUT-ALERT-THRESHOLD, WS-INPUT-ALERT-BALANCE
+      *    Output: ALERT-RECORD, WS-ALR-OP-STATUS, WS-ALERT-WAS-RAISED
+
+           MOVE 0 TO WS-ALERT-WAS-RAISED.
+
+           IF WS-INPUT-ALERT-THRESHOLD = 0
+               MOVE '00' TO WS-ALR-OP-STATUS
+               MOVE 'No alert threshold configured' TO WS-ALR-OP-MESSAGE
+               GO TO CHECK-LOW-BALANCE-END
+           END-IF.
+
+           IF WS-INPUT-ALERT-BALANCE NOT < WS-INPUT-ALERT-THRESHOLD
+               MOVE '00' TO WS-ALR-OP-STATUS
+               MOVE 'Balance is at or above threshold'
+                   TO WS-ALR-OP-MESSAGE
+               GO TO CHECK-LOW-BALANCE-END
+           END-IF.
+
+           INITIALIZE ALERT-RECORD.
+
+           PERFORM GENERATE-ALERT-ID.
+
+           MOVE WS-INPUT-ALERT-ACCOUNT-ID TO ALR-ACCOUNT-ID.
+           MOVE WS-INPUT-ALERT-TXN-ID TO ALR-TXN-ID.
+           MOVE 'LOW-BAL' TO ALR-ALERT-TYPE.
+           MOVE WS-INPUT-ALERT-THRESHOLD TO ALR-THRESHOLD.
+           MOVE WS-INPUT-ALERT-BALANCE TO ALR-BALANCE-AFTER.
+
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO ALR-TIMESTAMP.
+
+      *    Append to alert file (immutable log)
+           CALL 'FILES' USING 'OPEN-ALERT-FILE-EXTEND'.
+           CALL 'FILES' USING 'APPEND-ALERT' ALERT-RECORD
+               WS-ALR-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-ALERT-FILE'.
+
+           MOVE 1 TO WS-ALERT-WAS-RAISED.
+
+           IF ALR-OP-SUCCESS
+               MOVE 'Low-balance alert recorded' TO WS-ALR-OP-MESSAGE
+           ELSE
+               MOVE 'Failed to record low-balance alert'
+                   TO WS-ALR-OP-MESSAGE
+           END-IF.
+
+       CHECK-LOW-BALANCE-END.
+           EXIT.
+
+       END PROGRAM ALERTS.
