@@ -0,0 +1,122 @@
+      ******************************************************************
+      * OPERATOR.COB - Operator Authentication Module
+      *
+      * Authenticates the operator sitting at the terminal before
+      * MAIN.COB hands control to the menu system. Every session is
+      * tied to a known, active operator ID and PIN.
+      *
+      * Design decisions:
+      * - One flat OPERATOR-FILE record per operator, keyed by OP-ID
+      * - A DISABLED operator can no longer log in, but the record is
+      *   kept (not deleted) so its history stays attributable
+      * - OP-LAST-LOGIN-TS is stamped on every successful login, the
+      *   same way ACC-UPDATED-TS is stamped on every account change
+      * - PIN is compared in plain text, matching this system's
+      *   general design level (no other credential or password is
+      *   hashed anywhere else in the codebase either)
+      *
+      * Operations:
+      * - LOGIN-OPERATOR: Authenticates operator ID + PIN
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERATOR.
+       AUTHOR. PORTFOLIO.
+       DATE-WRITTEN. 2026-08-08.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-OPERATOR-OPERATION.
+           05  WS-OP-OP-STATUS         PIC XX.
+               88  OP-OP-SUCCESS       VALUE '00'.
+               88  OP-OP-NOT-FOUND     VALUE '23'.
+               88  OP-OP-INVALID       VALUE '99'.
+           05  WS-OP-OP-MESSAGE        PIC X(80).
+
+       01  WS-TIMESTAMP-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURR-YEAR        PIC 9(4).
+               10  WS-CURR-MONTH       PIC 99.
+               10  WS-CURR-DAY         PIC 99.
+           05  WS-CURRENT-TIME.
+               10  WS-CURR-HOUR        PIC 99.
+               10  WS-CURR-MINUTE      PIC 99.
+               10  WS-CURR-SECOND      PIC 99.
+           05  WS-TIMESTAMP            PIC X(14).
+
+      * Input parameters for operations
+       01  WS-INPUT-OPERATOR-ID        PIC 9(6).
+       01  WS-INPUT-PIN                PIC X(6).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * UTILITY PROCEDURES
+      ******************************************************************
+
+       GET-CURRENT-TIMESTAMP.
+      *    Generate current timestamp in YYYYMMDDHHMMSS format
+      *    Output: WS-TIMESTAMP
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           STRING WS-CURR-YEAR
+                  WS-CURR-MONTH
+                  WS-CURR-DAY
+                  WS-CURR-HOUR
+                  WS-CURR-MINUTE
+                  WS-CURR-SECOND
+                  DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP.
+
+      ******************************************************************
+      * OPERATOR OPERATIONS
+      ******************************************************************
+
+       LOGIN-OPERATOR.
+      *    Authenticate an operator ID and PIN
+      *    Input: WS-INPUT-OPERATOR-ID, WS-INPUT-PIN
+      *    Output: OPERATOR-RECORD, WS-OP-OP-STATUS, WS-OP-OP-MESSAGE
+
+           MOVE WS-INPUT-OPERATOR-ID TO OP-ID.
+
+           CALL 'FILES' USING 'OPEN-OPERATOR-FILE-IO'.
+           CALL 'FILES' USING 'READ-OPERATOR' OPERATOR-RECORD
+               WS-OP-OP-STATUS.
+
+           IF NOT OP-OP-SUCCESS
+               CALL 'FILES' USING 'CLOSE-OPERATOR-FILE'
+               MOVE 'Operator ID not found' TO WS-OP-OP-MESSAGE
+               MOVE '23' TO WS-OP-OP-STATUS
+               GO TO LOGIN-OPERATOR-END
+           END-IF.
+
+           IF OP-DISABLED
+               CALL 'FILES' USING 'CLOSE-OPERATOR-FILE'
+               MOVE 'Operator account is disabled' TO WS-OP-OP-MESSAGE
+               MOVE '99' TO WS-OP-OP-STATUS
+               GO TO LOGIN-OPERATOR-END
+           END-IF.
+
+           IF OP-PIN NOT = WS-INPUT-PIN
+               CALL 'FILES' USING 'CLOSE-OPERATOR-FILE'
+               MOVE 'Incorrect PIN' TO WS-OP-OP-MESSAGE
+               MOVE '99' TO WS-OP-OP-STATUS
+               GO TO LOGIN-OPERATOR-END
+           END-IF.
+
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO OP-LAST-LOGIN-TS.
+
+           CALL 'FILES' USING 'UPDATE-OPERATOR' OPERATOR-RECORD
+               WS-OP-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-OPERATOR-FILE'.
+
+           MOVE '00' TO WS-OP-OP-STATUS.
+           MOVE 'Login successful' TO WS-OP-OP-MESSAGE.
+
+       LOGIN-OPERATOR-END.
+           EXIT.
+
+       END PROGRAM OPERATOR.
