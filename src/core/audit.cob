@@ -0,0 +1,124 @@
+      ******************************************************************
+      * AUDIT.COB - Operator Activity Audit Trail
+      *
+      * Records which operator performed which account-mutating action,
+      * kept entirely separate from LEDGER-RECORD (which only ever
+      * records money movements). Called by ACCOUNT.COB whenever
+      * CREATE-ACCOUNT, BLOCK-ACCOUNT, UNBLOCK-ACCOUNT, or CLOSE-ACCOUNT
+      * successfully mutates an account.
+      *
+      * Design decisions:
+      * - Audit trail is append-only (immutable), the same as the
+      *   ledger, but written to its own file and its own ID sequence
+      *   so the two logs can never be confused with each other
+      * - Indexed by AUD-ID (append order preserved) with an alternate
+      *   key on AUD-ACCOUNT-ID for per-account queries
+      * - An operator ID of zero marks an entry made by an unattended
+      *   batch job rather than an interactive operator
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-AUDIT-OPERATION.
+           05  WS-AUD-OP-STATUS        PIC XX.
+               88  AUD-OP-SUCCESS      VALUE '00'.
+           05  WS-AUD-OP-MESSAGE       PIC X(80).
+
+       01  WS-TIMESTAMP-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURR-YEAR        PIC 9(4).
+               10  WS-CURR-MONTH       PIC 99.
+               10  WS-CURR-DAY         PIC 99.
+           05  WS-CURRENT-TIME.
+               10  WS-CURR-HOUR        PIC 99.
+               10  WS-CURR-MINUTE      PIC 99.
+               10  WS-CURR-SECOND      PIC 99.
+           05  WS-TIMESTAMP            PIC X(14).
+
+      * Input parameters for operations
+       01  WS-INPUT-OPERATOR-ID        PIC 9(6).
+       01  WS-INPUT-ACTION             PIC X(20).
+       01  WS-INPUT-AUDIT-ACCOUNT-ID   PIC 9(8).
+       01  WS-INPUT-AUDIT-DETAILS      PIC X(50).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * UTILITY PROCEDURES
+      ******************************************************************
+
+       GET-CURRENT-TIMESTAMP.
+      *    Generate current timestamp in YYYYMMDDHHMMSS format
+      *    Output: WS-TIMESTAMP
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           STRING WS-CURR-YEAR
+                  WS-CURR-MONTH
+                  WS-CURR-DAY
+                  WS-CURR-HOUR
+                  WS-CURR-MINUTE
+                  WS-CURR-SECOND
+                  DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP.
+
+       GENERATE-AUDIT-ID.
+      *    Generate next audit entry ID from control file
+      *    Output: AUD-ID in AUDIT-RECORD
+           CALL 'FILES' USING 'READ-CONTROL' CONTROL-RECORD
+               WS-AUD-OP-STATUS.
+
+           IF NOT AUD-OP-SUCCESS
+               DISPLAY 'FATAL: Cannot read control file for audit ID'
+               STOP RUN
+           END-IF.
+
+           ADD 1 TO CTL-LAST-AUDIT-ID.
+           MOVE CTL-LAST-AUDIT-ID TO AUD-ID.
+
+           CALL 'FILES' USING 'UPDATE-CONTROL' CONTROL-RECORD
+               WS-AUD-OP-STATUS.
+
+      ******************************************************************
+      * AUDIT OPERATIONS
+      ******************************************************************
+
+       RECORD-AUDIT-ENTRY.
+      *    Create new audit entry (immutable)
+      *    Input: WS-INPUT-OPERATOR-ID, WS-INPUT-ACTION,
+      *           WS-INPUT-AUDIT-ACCOUNT-ID, WS-INPUT-AUDIT-DETAILS
+      *    Output: AUDIT-RECORD, WS-AUD-OP-STATUS
+      *
+      *    This is the ONLY way to create audit entries.
+      *    Every account-mutating call must go through this.
+
+           INITIALIZE AUDIT-RECORD.
+
+           PERFORM GENERATE-AUDIT-ID.
+
+           MOVE WS-INPUT-OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE WS-INPUT-ACTION TO AUD-ACTION.
+           MOVE WS-INPUT-AUDIT-ACCOUNT-ID TO AUD-ACCOUNT-ID.
+           MOVE WS-INPUT-AUDIT-DETAILS TO AUD-DETAILS.
+
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+
+      *    Append to audit file (immutable log)
+           CALL 'FILES' USING 'OPEN-AUDIT-FILE-EXTEND'.
+           CALL 'FILES' USING 'APPEND-AUDIT' AUDIT-RECORD
+               WS-AUD-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-AUDIT-FILE'.
+
+           IF AUD-OP-SUCCESS
+               MOVE 'Audit entry recorded successfully'
+                   TO WS-AUD-OP-MESSAGE
+           ELSE
+               MOVE 'Failed to record audit entry' TO WS-AUD-OP-MESSAGE
+           END-IF.
+
+       END PROGRAM AUDIT.
