@@ -0,0 +1,260 @@
+      ******************************************************************
+      * STDORDER.COB - Standing Order Management Module
+      *
+      * Handles creation and cancellation of standing order (recurring
+      * transfer) instructions. The daily standing order batch job is
+      * the only thing that ever posts money against one of these -
+      * this module only maintains the instruction itself.
+      *
+      * Design decisions:
+      * - Standing order IDs generated sequentially from control file,
+      *   same pattern as account/transaction/ledger IDs
+      * - Source and destination accounts are validated the same way
+      *   PROCESS-TRANSFER validates them, so a bad instruction is
+      *   rejected at creation time rather than every night it runs
+      * - SO-NEXT-DUE-DATE is set to the order's start date at
+      *   creation; the batch job advances it after each posting
+      *
+      * Operations:
+      * - CREATE-STANDING-ORDER: Defines a new recurring instruction
+      * - CANCEL-STANDING-ORDER: Marks an instruction CANCELLED
+      * - GET-STANDING-ORDER: Retrieves a standing order by ID
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STDORDER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'src/storage/schema.cob'.
+
+       01  WS-STDORDER-OPERATION.
+           05  WS-SO-OP-STATUS         PIC XX.
+               88  SO-OP-SUCCESS       VALUE '00'.
+               88  SO-OP-NOT-FOUND     VALUE '23'.
+               88  SO-OP-INVALID       VALUE '99'.
+           05  WS-SO-OP-MESSAGE        PIC X(80).
+
+       01  WS-TIMESTAMP-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURR-YEAR        PIC 9(4).
+               10  WS-CURR-MONTH       PIC 99.
+               10  WS-CURR-DAY         PIC 99.
+           05  WS-CURRENT-TIME.
+               10  WS-CURR-HOUR        PIC 99.
+               10  WS-CURR-MINUTE      PIC 99.
+               10  WS-CURR-SECOND      PIC 99.
+           05  WS-TIMESTAMP            PIC X(14).
+
+      * Input parameters for operations
+       01  WS-INPUT-ORDER-ID           PIC 9(8).
+       01  WS-INPUT-SOURCE-ACCOUNT-ID  PIC 9(8).
+       01  WS-INPUT-DEST-ACCOUNT-ID    PIC 9(8).
+       01  WS-INPUT-AMOUNT             PIC S9(13)V99.
+       01  WS-INPUT-FREQUENCY          PIC X(8).
+       01  WS-INPUT-DESCRIPTION        PIC X(50).
+
+       01  WS-VALIDATION-RESULT        PIC 9.
+       01  WS-VALIDATION-MESSAGE       PIC X(80).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * UTILITY PROCEDURES
+      ******************************************************************
+
+       GET-CURRENT-TIMESTAMP.
+      *    Generate current timestamp in YYYYMMDDHHMMSS format
+      *    Output: WS-TIMESTAMP
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           STRING WS-CURR-YEAR
+                  WS-CURR-MONTH
+                  WS-CURR-DAY
+                  WS-CURR-HOUR
+                  WS-CURR-MINUTE
+                  WS-CURR-SECOND
+                  DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP.
+
+       GENERATE-STANDING-ORDER-ID.
+      *    Generate next standing order ID from control file
+      *    Output: SO-ORDER-ID in STANDING-ORDER-RECORD
+           CALL 'FILES' USING 'READ-CONTROL' CONTROL-RECORD
+               WS-SO-OP-STATUS.
+
+           IF NOT SO-OP-SUCCESS
+               DISPLAY 'FATAL: Cannot read control file'
+               STOP RUN
+           END-IF.
+
+           ADD 1 TO CTL-LAST-STANDING-ORDER-ID.
+           MOVE CTL-LAST-STANDING-ORDER-ID TO SO-ORDER-ID.
+
+           CALL 'FILES' USING 'UPDATE-CONTROL' CONTROL-RECORD
+               WS-SO-OP-STATUS.
+
+      ******************************************************************
+      * STANDING ORDER OPERATIONS
+      ******************************************************************
+
+       CREATE-STANDING-ORDER.
+      *    Define a new recurring transfer instruction
+      *    Input: WS-INPUT-SOURCE-ACCOUNT-ID, WS-INPUT-DEST-ACCOUNT-ID,
+      *           WS-INPUT-AMOUNT, WS-INPUT-FREQUENCY,
+      *           WS-INPUT-DESCRIPTION
+      *    Output: STANDING-ORDER-RECORD, WS-SO-OP-STATUS
+
+      *    Step 1: Source and destination must differ
+           IF WS-INPUT-SOURCE-ACCOUNT-ID = WS-INPUT-DEST-ACCOUNT-ID
+               MOVE '99' TO WS-SO-OP-STATUS
+               MOVE 'Source and destination accounts must differ'
+                   TO WS-SO-OP-MESSAGE
+               GO TO CREATE-STANDING-ORDER-END
+           END-IF.
+
+      *    Step 2: Validate both account IDs are well-formed and exist
+           CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-ID-FORMAT'
+               WS-INPUT-SOURCE-ACCOUNT-ID WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               MOVE '99' TO WS-SO-OP-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-SO-OP-MESSAGE
+               GO TO CREATE-STANDING-ORDER-END
+           END-IF.
+
+           CALL 'VALIDATION' USING 'VALIDATE-ACCOUNT-ID-FORMAT'
+               WS-INPUT-DEST-ACCOUNT-ID WS-VALIDATION-RESULT
+               WS-VALIDATION-MESSAGE.
+
+           IF WS-VALIDATION-RESULT = 0
+               MOVE '99' TO WS-SO-OP-STATUS
+               MOVE WS-VALIDATION-MESSAGE TO WS-SO-OP-MESSAGE
+               GO TO CREATE-STANDING-ORDER-END
+           END-IF.
+
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-INPUT-SOURCE-ACCOUNT-ID ACCOUNT-RECORD
+               WS-SO-OP-STATUS.
+
+           IF NOT SO-OP-SUCCESS
+               MOVE 'Source account not found' TO WS-SO-OP-MESSAGE
+               GO TO CREATE-STANDING-ORDER-END
+           END-IF.
+
+           CALL 'ACCOUNT' USING 'GET-ACCOUNT'
+               WS-INPUT-DEST-ACCOUNT-ID ACCOUNT-RECORD
+               WS-SO-OP-STATUS.
+
+           IF NOT SO-OP-SUCCESS
+               MOVE 'Destination account not found'
+                   TO WS-SO-OP-MESSAGE
+               GO TO CREATE-STANDING-ORDER-END
+           END-IF.
+
+      *    Step 3: Amount and frequency must be sane
+           IF WS-INPUT-AMOUNT NOT > 0
+               MOVE '99' TO WS-SO-OP-STATUS
+               MOVE 'Amount must be greater than zero'
+                   TO WS-SO-OP-MESSAGE
+               GO TO CREATE-STANDING-ORDER-END
+           END-IF.
+
+           IF WS-INPUT-FREQUENCY NOT = 'DAILY' AND
+              WS-INPUT-FREQUENCY NOT = 'WEEKLY' AND
+              WS-INPUT-FREQUENCY NOT = 'MONTHLY'
+               MOVE '99' TO WS-SO-OP-STATUS
+               MOVE 'Frequency must be DAILY, WEEKLY or MONTHLY'
+                   TO WS-SO-OP-MESSAGE
+               GO TO CREATE-STANDING-ORDER-END
+           END-IF.
+
+      *    Step 4: Build and write the standing order
+           INITIALIZE STANDING-ORDER-RECORD.
+           PERFORM GENERATE-STANDING-ORDER-ID.
+
+           MOVE WS-INPUT-SOURCE-ACCOUNT-ID TO SO-SOURCE-ACCOUNT-ID.
+           MOVE WS-INPUT-DEST-ACCOUNT-ID TO SO-DEST-ACCOUNT-ID.
+           MOVE WS-INPUT-AMOUNT TO SO-AMOUNT.
+           MOVE WS-INPUT-FREQUENCY TO SO-FREQUENCY.
+           MOVE WS-INPUT-DESCRIPTION TO SO-DESCRIPTION.
+           MOVE 'ACTIVE' TO SO-STATUS.
+
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO SO-CREATED-TS.
+
+      *    The order is due starting today; the batch job advances
+      *    SO-NEXT-DUE-DATE by SO-FREQUENCY after each posting
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO SO-NEXT-DUE-DATE.
+
+           CALL 'FILES' USING 'OPEN-STANDING-ORDER-FILE-IO'.
+           CALL 'FILES' USING 'WRITE-STANDING-ORDER'
+               STANDING-ORDER-RECORD WS-SO-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-STANDING-ORDER-FILE'.
+
+           IF SO-OP-SUCCESS
+               MOVE 'Standing order created successfully'
+                   TO WS-SO-OP-MESSAGE
+           ELSE
+               MOVE 'Failed to create standing order'
+                   TO WS-SO-OP-MESSAGE
+           END-IF.
+
+       CREATE-STANDING-ORDER-END.
+           EXIT.
+
+       GET-STANDING-ORDER.
+      *    Retrieve a standing order by ID
+      *    Input: WS-INPUT-ORDER-ID
+      *    Output: STANDING-ORDER-RECORD, WS-SO-OP-STATUS
+           MOVE WS-INPUT-ORDER-ID TO SO-ORDER-ID.
+
+           CALL 'FILES' USING 'OPEN-STANDING-ORDER-FILE-IO'.
+           CALL 'FILES' USING 'READ-STANDING-ORDER'
+               STANDING-ORDER-RECORD WS-SO-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-STANDING-ORDER-FILE'.
+
+       CANCEL-STANDING-ORDER.
+      *    Cancel an existing standing order
+      *    Input: WS-INPUT-ORDER-ID
+      *    Output: STANDING-ORDER-RECORD, WS-SO-OP-STATUS
+           MOVE WS-INPUT-ORDER-ID TO SO-ORDER-ID.
+
+           CALL 'FILES' USING 'OPEN-STANDING-ORDER-FILE-IO'.
+           CALL 'FILES' USING 'READ-STANDING-ORDER'
+               STANDING-ORDER-RECORD WS-SO-OP-STATUS.
+
+           IF NOT SO-OP-SUCCESS
+               CALL 'FILES' USING 'CLOSE-STANDING-ORDER-FILE'
+               MOVE 'Standing order not found' TO WS-SO-OP-MESSAGE
+               GO TO CANCEL-STANDING-ORDER-END
+           END-IF.
+
+           IF SO-CANCELLED
+               CALL 'FILES' USING 'CLOSE-STANDING-ORDER-FILE'
+               MOVE '99' TO WS-SO-OP-STATUS
+               MOVE 'Standing order is already cancelled'
+                   TO WS-SO-OP-MESSAGE
+               GO TO CANCEL-STANDING-ORDER-END
+           END-IF.
+
+           MOVE 'CANCELLED' TO SO-STATUS.
+
+           CALL 'FILES' USING 'UPDATE-STANDING-ORDER'
+               STANDING-ORDER-RECORD WS-SO-OP-STATUS.
+           CALL 'FILES' USING 'CLOSE-STANDING-ORDER-FILE'.
+
+           IF SO-OP-SUCCESS
+               MOVE 'Standing order cancelled successfully'
+                   TO WS-SO-OP-MESSAGE
+           ELSE
+               MOVE 'Failed to cancel standing order'
+                   TO WS-SO-OP-MESSAGE
+           END-IF.
+
+       CANCEL-STANDING-ORDER-END.
+           EXIT.
+
+       END PROGRAM STDORDER.
