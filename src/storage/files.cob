@@ -19,61 +19,332 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    LOCK MODE IS AUTOMATIC gives each READ an exclusive record
+      *    lock held until that record is rewritten, deleted,
+      *    explicitly unlocked, or the file is closed - so a
+      *    concurrent session cannot read the same account between
+      *    this session's READ-ACCOUNT and its later UPDATE-ACCOUNT
            SELECT ACCOUNT-FILE
                ASSIGN TO "data/accounts.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS ACC-ID
+               RECORD KEY IS AF-ACC-ID
+               ALTERNATE RECORD KEY IS AF-HOLDER-NAME WITH DUPLICATES
+               LOCK MODE IS AUTOMATIC
                FILE STATUS IS ACCOUNT-FILE-STATUS.
-           
+
            SELECT LEDGER-FILE
                ASSIGN TO "data/ledger.dat"
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LF-LED-ID
+               ALTERNATE RECORD KEY IS LF-ACCOUNT-ID WITH DUPLICATES
                FILE STATUS IS LEDGER-FILE-STATUS.
-           
+
            SELECT TRANSACTION-FILE
                ASSIGN TO "data/transactions.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS TXN-ID
-               ALTERNATE RECORD KEY IS TXN-ACCOUNT-ID WITH DUPLICATES
+               RECORD KEY IS TF-TXN-ID
+               ALTERNATE RECORD KEY IS TF-ACCOUNT-ID WITH DUPLICATES
                FILE STATUS IS TRANSACTION-FILE-STATUS.
-           
+
+      *    LOCK MODE IS EXCLUSIVE gives whoever has CONTROL-FILE open
+      *    sole access to it - READ-CONTROL now holds the file open
+      *    (and therefore locked) across the increment, and the
+      *    paired UPDATE-CONTROL rewrites and closes it, so two
+      *    sessions generating a next-sequence-number at the same
+      *    time cannot both read the same CTL-LAST-xxx-ID
            SELECT CONTROL-FILE
                ASSIGN TO "data/control.dat"
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
                FILE STATUS IS CONTROL-FILE-STATUS.
-       
+
+      *    Retention archive for transactions purged off the live
+      *    TRANSACTION-FILE by the archive/purge batch job. Plain
+      *    sequential, append-only, same idiom as CONTROL-BACKUP-FILE
+      *    - one run's purged records are appended after whatever a
+      *    prior run already archived, never overwritten
+           SELECT TRANSACTION-ARCHIVE-FILE
+               ASSIGN TO "data/transaction_archive.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS TRANSACTION-ARCHIVE-FILE-STATUS.
+
+      *    Shadow copy of the control record, refreshed just before
+      *    each in-place rewrite of CONTROL-FILE so a crash mid-write
+      *    still leaves a recoverable prior version on disk
+           SELECT CONTROL-BACKUP-FILE
+               ASSIGN TO "data/control.bak"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CONTROL-BACKUP-FILE-STATUS.
+
+      *    Business rules parameter file - the transaction-amount and
+      *    account-ID limits VALIDATION.COB enforces, held here so they
+      *    can be tuned without a recompile. Read once at startup and
+      *    cached, the same way CONTROL-FILE's sequence counters are
+      *    read once per run.
+           SELECT PARAMETER-FILE
+               ASSIGN TO "data/business_rules.dat"
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS PARAMETER-FILE-STATUS.
+
+           SELECT STANDING-ORDER-FILE
+               ASSIGN TO "data/standing_orders.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SF-ORDER-ID
+               FILE STATUS IS STANDING-ORDER-FILE-STATUS.
+
+           SELECT LEDGER-EXPORT-FILE
+               ASSIGN TO "data/ledger_export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS LEDGER-EXPORT-FILE-STATUS.
+
+      *    Flat comma-delimited input file for the bulk transaction
+      *    import batch job - one CREDIT/DEBIT row per line, never
+      *    written by this system itself
+           SELECT BULK-IMPORT-FILE
+               ASSIGN TO "data/bulk_import.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS BULK-IMPORT-FILE-STATUS.
+
+           SELECT OPERATOR-FILE
+               ASSIGN TO "data/operators.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OF-OP-ID
+               FILE STATUS IS OPERATOR-FILE-STATUS.
+
+      *    Operator activity audit trail - append-only, same pattern as
+      *    LEDGER-FILE, but keyed and queried independently of it
+           SELECT AUDIT-FILE
+               ASSIGN TO "data/audit.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUF-AUD-ID
+               ALTERNATE RECORD KEY IS AUF-ACCOUNT-ID WITH DUPLICATES
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+      *    Nightly balance history - one row per account per run,
+      *    appended by the balance snapshot batch job
+           SELECT BALANCE-SNAPSHOT-FILE
+               ASSIGN TO "data/balance_snapshots.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BSF-SNAPSHOT-ID
+               ALTERNATE RECORD KEY IS BSF-ACCOUNT-ID WITH DUPLICATES
+               FILE STATUS IS BALANCE-SNAPSHOT-FILE-STATUS.
+
+           SELECT ALERT-FILE
+               ASSIGN TO "data/alerts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALF-ALERT-ID
+               ALTERNATE RECORD KEY IS ALF-ACCOUNT-ID WITH DUPLICATES
+               FILE STATUS IS ALERT-FILE-STATUS.
+
+      *    Card/instrument master file - one row per card issued
+      *    against an account, keyed by card number the same way
+      *    ACCOUNT-FILE is keyed by ACC-ID, with an alternate key on
+      *    the owning account for per-account lookup
+           SELECT CARD-FILE
+               ASSIGN TO "data/cards.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CDF-CARD-NUMBER
+               ALTERNATE RECORD KEY IS CDF-ACCOUNT-ID WITH DUPLICATES
+               FILE STATUS IS CARD-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      * FD record layouts mirror the WORKING-STORAGE record layouts in
+      * schema.cob field-for-field (same order/sizes), but use their own
+      * AF-/TF-/LF- prefixed names so RECORD KEY / ALTERNATE RECORD KEY
+      * have addressable fields to bind to, without colliding with the
+      * WORKING-STORAGE copy of the same record brought in below.
        FD  ACCOUNT-FILE.
-       01  ACCOUNT-FILE-REC            PIC X(100).
-       
+       01  ACCOUNT-FILE-REC.
+           05  AF-ACC-ID               PIC 9(8).
+           05  AF-HOLDER-NAME          PIC X(30).
+           05  AF-TYPE                 PIC X(10).
+           05  AF-STATUS               PIC X(8).
+           05  AF-BALANCE              PIC S9(13)V99 COMP-3.
+           05  AF-BLOCKED-AMT          PIC S9(13)V99 COMP-3.
+           05  AF-OVERDRAFT-LIMIT      PIC S9(13)V99 COMP-3.
+           05  AF-CREATED-TS           PIC X(14).
+           05  AF-UPDATED-TS           PIC X(14).
+           05  AF-TAX-ID               PIC X(20).
+           05  AF-DATE-OF-BIRTH        PIC 9(08).
+           05  AF-ADDRESS              PIC X(60).
+           05  AF-HOLDER-COUNT         PIC 9.
+           05  AF-HOLDERS OCCURS 4 TIMES.
+               10  AF-HOLDER-ENTRY-NAME    PIC X(30).
+               10  AF-HOLDER-ROLE          PIC X(8).
+           05  AF-CURRENCY             PIC X(03).
+           05  AF-FREEZE-EXPIRY        PIC X(14).
+           05  AF-BRANCH-CODE          PIC X(04).
+           05  AF-LAST-NSF-FEE-TS      PIC X(14).
+           05  AF-BENEFICIARY-COUNT    PIC 9.
+           05  AF-BENEFICIARIES OCCURS 3 TIMES.
+               10  AF-BENEFICIARY-NAME         PIC X(30).
+               10  AF-BENEFICIARY-PAYOUT-PCT   PIC 9(3).
+           05  AF-ALERT-THRESHOLD      PIC S9(13)V99 COMP-3.
+           05  AF-FILLER               PIC X(100).
+
        FD  LEDGER-FILE.
-       01  LEDGER-FILE-REC             PIC X(120).
-       
+       01  LEDGER-FILE-REC.
+           05  LF-LED-ID               PIC 9(10).
+           05  LF-ACCOUNT-ID           PIC 9(8).
+           05  LF-TXN-ID               PIC 9(12).
+           05  LF-TIMESTAMP            PIC X(14).
+           05  LF-TYPE                 PIC X(8).
+           05  LF-AMOUNT               PIC S9(13)V99 COMP-3.
+           05  LF-BALANCE-BEFORE       PIC S9(13)V99 COMP-3.
+           05  LF-BALANCE-AFTER        PIC S9(13)V99 COMP-3.
+           05  LF-DESCRIPTION          PIC X(50).
+           05  LF-REASON-CODE          PIC X(10).
+           05  LF-CASE-REFERENCE       PIC X(20).
+           05  LF-FILLER               PIC X(02).
+
        FD  TRANSACTION-FILE.
-       01  TRANSACTION-FILE-REC        PIC X(150).
-       
+       01  TRANSACTION-FILE-REC.
+           05  TF-TXN-ID               PIC 9(12).
+           05  TF-ACCOUNT-ID           PIC 9(8).
+           05  TF-TIMESTAMP            PIC X(14).
+           05  TF-TYPE                 PIC X(10).
+           05  TF-AMOUNT               PIC S9(13)V99 COMP-3.
+           05  TF-STATUS               PIC X(10).
+           05  TF-DESCRIPTION          PIC X(80).
+           05  TF-DEST-ACCOUNT-ID      PIC 9(8).
+           05  TF-REFERENCE-NUMBER     PIC X(20).
+           05  TF-CHANNEL              PIC X(10).
+
        FD  CONTROL-FILE.
-       01  CONTROL-FILE-REC            PIC X(80).
-       
+       01  CONTROL-FILE-REC            PIC X(90).
+
+      *    Archived transaction record - same 180-byte layout as
+      *    TRANSACTION-FILE-REC, stored as a plain byte image since
+      *    the structure already lives in TRANSACTION-RECORD
+       FD  TRANSACTION-ARCHIVE-FILE.
+       01  TRANSACTION-ARCHIVE-FILE-REC PIC X(180).
+
+       FD  CONTROL-BACKUP-FILE.
+       01  CONTROL-BACKUP-FILE-REC     PIC X(90).
+
+       FD  PARAMETER-FILE.
+       01  PARAMETER-FILE-REC          PIC X(80).
+
+       FD  STANDING-ORDER-FILE.
+       01  STANDING-ORDER-FILE-REC.
+           05  SF-ORDER-ID             PIC 9(8).
+           05  SF-SOURCE-ACCOUNT-ID    PIC 9(8).
+           05  SF-DEST-ACCOUNT-ID      PIC 9(8).
+           05  SF-AMOUNT               PIC S9(13)V99 COMP-3.
+           05  SF-FREQUENCY            PIC X(8).
+           05  SF-NEXT-DUE-DATE        PIC 9(8).
+           05  SF-STATUS               PIC X(8).
+           05  SF-DESCRIPTION          PIC X(50).
+           05  SF-CREATED-TS           PIC X(14).
+           05  SF-FILLER               PIC X(10).
+
+      * Plain text output line for the ledger CSV export utility -
+      * not a fixed record layout, just one comma-delimited line
+       FD  LEDGER-EXPORT-FILE.
+       01  LEDGER-EXPORT-FILE-REC      PIC X(200).
+
+       FD  BULK-IMPORT-FILE.
+       01  BULK-IMPORT-FILE-REC        PIC X(200).
+
+       FD  OPERATOR-FILE.
+       01  OPERATOR-FILE-REC.
+           05  OF-OP-ID                PIC 9(6).
+           05  OF-NAME                 PIC X(30).
+           05  OF-PIN                  PIC X(6).
+           05  OF-STATUS               PIC X(8).
+           05  OF-CREATED-TS           PIC X(14).
+           05  OF-LAST-LOGIN-TS        PIC X(14).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-FILE-REC.
+           05  AUF-AUD-ID              PIC 9(10).
+           05  AUF-OPERATOR-ID         PIC 9(6).
+           05  AUF-ACTION              PIC X(20).
+           05  AUF-ACCOUNT-ID          PIC 9(8).
+           05  AUF-TIMESTAMP           PIC X(14).
+           05  AUF-DETAILS             PIC X(50).
+
+       FD  BALANCE-SNAPSHOT-FILE.
+       01  BALANCE-SNAPSHOT-FILE-REC.
+           05  BSF-SNAPSHOT-ID         PIC 9(10).
+           05  BSF-ACCOUNT-ID          PIC 9(8).
+           05  BSF-SNAPSHOT-DATE       PIC 9(8).
+           05  BSF-BALANCE             PIC S9(13)V99 COMP-3.
+           05  BSF-BLOCKED-AMT         PIC S9(13)V99 COMP-3.
+           05  BSF-CREATED-TS          PIC X(14).
+
+       FD  ALERT-FILE.
+       01  ALERT-FILE-REC.
+           05  ALF-ALERT-ID            PIC 9(10).
+           05  ALF-ACCOUNT-ID          PIC 9(8).
+           05  ALF-TXN-ID              PIC 9(12).
+           05  ALF-ALERT-TYPE          PIC X(10).
+           05  ALF-THRESHOLD           PIC S9(13)V99 COMP-3.
+           05  ALF-BALANCE-AFTER       PIC S9(13)V99 COMP-3.
+           05  ALF-TIMESTAMP           PIC X(14).
+
+       FD  CARD-FILE.
+       01  CARD-FILE-REC.
+           05  CDF-CARD-NUMBER         PIC 9(16).
+           05  CDF-ACCOUNT-ID          PIC 9(8).
+           05  CDF-STATUS              PIC X(8).
+           05  CDF-EXPIRY-DATE         PIC 9(6).
+           05  CDF-CREATED-TS          PIC X(14).
+           05  CDF-UPDATED-TS          PIC X(14).
+
        WORKING-STORAGE SECTION.
        COPY 'src/storage/schema.cob'.
-       
+
        01  ACCOUNT-FILE-STATUS         PIC XX.
        01  LEDGER-FILE-STATUS          PIC XX.
        01  TRANSACTION-FILE-STATUS     PIC XX.
        01  CONTROL-FILE-STATUS         PIC XX.
-       
+       01  TRANSACTION-ARCHIVE-FILE-STATUS PIC XX.
+       01  CONTROL-BACKUP-FILE-STATUS  PIC XX.
+       01  PARAMETER-FILE-STATUS       PIC XX.
+       01  STANDING-ORDER-FILE-STATUS  PIC XX.
+       01  LEDGER-EXPORT-FILE-STATUS   PIC XX.
+       01  BULK-IMPORT-FILE-STATUS     PIC XX.
+       01  OPERATOR-FILE-STATUS        PIC XX.
+       01  AUDIT-FILE-STATUS           PIC XX.
+       01  BALANCE-SNAPSHOT-FILE-STATUS PIC XX.
+       01  ALERT-FILE-STATUS           PIC XX.
+       01  CARD-FILE-STATUS            PIC XX.
+
        01  WS-OPERATION-STATUS         PIC XX.
            88  OP-SUCCESS              VALUE '00'.
            88  OP-EOF                  VALUE '10'.
            88  OP-NOT-FOUND            VALUE '23'.
            88  OP-DUPLICATE            VALUE '22'.
-       
+
+      * Working storage for VERIFY-CONTROL-SEQUENCES - restart-safe
+      * checkpoint recovery for CTL-LAST-ACCOUNT-ID/CTL-LAST-LEDGER-ID/
+      * CTL-LAST-TXN-ID/CTL-LAST-STANDING-ORDER-ID
+       01  WS-SEQ-VERIFY-WORK.
+           05  WS-SEQ-VERIFY-STATUS    PIC XX.
+           05  WS-SEQ-MAX-ACCOUNT-ID   PIC 9(8)  VALUE 0.
+           05  WS-SEQ-MAX-LEDGER-ID    PIC 9(10) VALUE 0.
+           05  WS-SEQ-MAX-TXN-ID       PIC 9(12) VALUE 0.
+           05  WS-SEQ-MAX-ORDER-ID     PIC 9(8)  VALUE 0.
+           05  WS-SEQ-CORRECTED        PIC 9     VALUE 0.
+               88  SEQ-CORRECTIONS-MADE VALUE 1.
+
        PROCEDURE DIVISION.
        
       ******************************************************************
@@ -117,14 +388,87 @@
       *    Read account by ID
       *    Input: ACC-ID in ACCOUNT-RECORD
       *    Output: ACCOUNT-RECORD, WS-OPERATION-STATUS
+           MOVE ACC-ID TO AF-ACC-ID.
            READ ACCOUNT-FILE INTO ACCOUNT-RECORD
-               KEY IS ACC-ID
                INVALID KEY
                    MOVE '23' TO WS-OPERATION-STATUS
                NOT INVALID KEY
                    MOVE '00' TO WS-OPERATION-STATUS
            END-READ.
-       
+
+       READ-ACCOUNT-BY-NAME.
+      *    Read account by holder name (alternate key)
+      *    Input: ACC-HOLDER-NAME in ACCOUNT-RECORD
+      *    Output: ACCOUNT-RECORD, WS-OPERATION-STATUS
+           MOVE ACC-HOLDER-NAME TO AF-HOLDER-NAME.
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               KEY IS AF-HOLDER-NAME
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-READ.
+
+       START-ACCOUNT-BY-NAME.
+      *    Position the account file at the first record whose holder
+      *    name is >= ACC-HOLDER-NAME, for sequential name lookups
+      *    Input: ACC-HOLDER-NAME in ACCOUNT-RECORD
+      *    Output: WS-OPERATION-STATUS
+           MOVE ACC-HOLDER-NAME TO AF-HOLDER-NAME.
+           START ACCOUNT-FILE KEY IS NOT LESS THAN AF-HOLDER-NAME
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-START.
+
+       READ-NEXT-ACCOUNT-BY-NAME.
+      *    Read the next account record in holder-name order - the
+      *    key of reference was already fixed by START-ACCOUNT-BY-NAME
+      *    Output: ACCOUNT-RECORD, WS-OPERATION-STATUS
+           READ ACCOUNT-FILE NEXT RECORD INTO ACCOUNT-RECORD
+               AT END
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT AT END
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-READ.
+
+       READ-NEXT-ACCOUNT.
+      *    Read the next account record in ACC-ID order (full scan)
+      *    Output: ACCOUNT-RECORD, WS-OPERATION-STATUS
+           READ ACCOUNT-FILE NEXT RECORD INTO ACCOUNT-RECORD
+               AT END
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT AT END
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-READ.
+
+       START-ACCOUNT-FILE-TOP.
+      *    Position the account file at the very first record
+      *    Output: WS-OPERATION-STATUS
+           MOVE 0 TO AF-ACC-ID.
+           START ACCOUNT-FILE KEY IS NOT LESS THAN AF-ACC-ID
+               INVALID KEY
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-START.
+
+       START-ACCOUNT-AFTER.
+      *    Position the account file immediately after the given
+      *    account ID, so a full-scan caller that had to close and
+      *    reopen ACCOUNT-FILE around a nested call can resume its
+      *    scan where it left off
+      *    Input: ACC-ID in ACCOUNT-RECORD
+      *    Output: WS-OPERATION-STATUS
+           MOVE ACC-ID TO AF-ACC-ID.
+           START ACCOUNT-FILE KEY IS GREATER THAN AF-ACC-ID
+               INVALID KEY
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-START.
+
        UPDATE-ACCOUNT.
       *    Update existing account record
       *    Input: ACCOUNT-RECORD
@@ -173,19 +517,57 @@
       *    Append ledger entry (immutable)
       *    Input: LEDGER-RECORD
       *    Output: WS-OPERATION-STATUS
-           WRITE LEDGER-FILE-REC FROM LEDGER-RECORD.
-           MOVE LEDGER-FILE-STATUS TO WS-OPERATION-STATUS.
-       
+           WRITE LEDGER-FILE-REC FROM LEDGER-RECORD
+               INVALID KEY
+                   MOVE '22' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-WRITE.
+
        READ-NEXT-LEDGER.
-      *    Read next ledger entry sequentially
+      *    Read next ledger entry in LED-ID order (full scan)
       *    Output: LEDGER-RECORD, WS-OPERATION-STATUS
-           READ LEDGER-FILE INTO LEDGER-RECORD
+           READ LEDGER-FILE NEXT RECORD INTO LEDGER-RECORD
                AT END
                    MOVE '10' TO WS-OPERATION-STATUS
                NOT AT END
                    MOVE '00' TO WS-OPERATION-STATUS
            END-READ.
-       
+
+       START-LEDGER-FILE-TOP.
+      *    Position the ledger file at the very first record
+      *    Output: WS-OPERATION-STATUS
+           MOVE 0 TO LF-LED-ID.
+           START LEDGER-FILE KEY IS NOT LESS THAN LF-LED-ID
+               INVALID KEY
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-START.
+
+       START-LEDGER-BY-ACCOUNT.
+      *    Position ledger file at first record for LED-ACCOUNT-ID
+      *    Input: LED-ACCOUNT-ID in LEDGER-RECORD
+      *    Output: WS-OPERATION-STATUS
+           MOVE LED-ACCOUNT-ID TO LF-ACCOUNT-ID.
+           START LEDGER-FILE KEY IS NOT LESS THAN LF-ACCOUNT-ID
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-START.
+
+       READ-NEXT-LEDGER-BY-ACCOUNT.
+      *    Read next ledger record in LED-ACCOUNT-ID order - the key
+      *    of reference was already fixed by START-LEDGER-BY-ACCOUNT
+      *    Output: LEDGER-RECORD, WS-OPERATION-STATUS
+           READ LEDGER-FILE NEXT RECORD INTO LEDGER-RECORD
+               AT END
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT AT END
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-READ.
+
       ******************************************************************
       * TRANSACTION FILE OPERATIONS
       ******************************************************************
@@ -224,18 +606,505 @@
       *    Read transaction by ID
       *    Input: TXN-ID in TRANSACTION-RECORD
       *    Output: TRANSACTION-RECORD, WS-OPERATION-STATUS
+           MOVE TXN-ID TO TF-TXN-ID.
            READ TRANSACTION-FILE INTO TRANSACTION-RECORD
-               KEY IS TXN-ID
                INVALID KEY
                    MOVE '23' TO WS-OPERATION-STATUS
                NOT INVALID KEY
                    MOVE '00' TO WS-OPERATION-STATUS
            END-READ.
-       
+
+       UPDATE-TRANSACTION.
+      *    Rewrite an existing transaction record (e.g. status change)
+      *    Input: TRANSACTION-RECORD
+      *    Output: WS-OPERATION-STATUS
+           MOVE TXN-ID TO TF-TXN-ID.
+           REWRITE TRANSACTION-FILE-REC FROM TRANSACTION-RECORD
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-REWRITE.
+
+       START-TRANSACTIONS-BY-ACCOUNT.
+      *    Position transaction file at first record for TXN-ACCOUNT-ID
+      *    Input: TXN-ACCOUNT-ID in TRANSACTION-RECORD
+      *    Output: WS-OPERATION-STATUS
+           MOVE TXN-ACCOUNT-ID TO TF-ACCOUNT-ID.
+           START TRANSACTION-FILE KEY IS NOT LESS THAN TF-ACCOUNT-ID
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-START.
+
+       READ-NEXT-TRANSACTION-BY-ACCOUNT.
+      *    Read next transaction record in TXN-ACCOUNT-ID order - the
+      *    key of reference was already fixed by
+      *    START-TRANSACTIONS-BY-ACCOUNT
+      *    Output: TRANSACTION-RECORD, WS-OPERATION-STATUS
+           READ TRANSACTION-FILE NEXT RECORD INTO TRANSACTION-RECORD
+               AT END
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT AT END
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-READ.
+
+       READ-NEXT-TRANSACTION.
+      *    Read next transaction record in TXN-ID order (full scan)
+      *    Output: TRANSACTION-RECORD, WS-OPERATION-STATUS
+           READ TRANSACTION-FILE NEXT RECORD INTO TRANSACTION-RECORD
+               AT END
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT AT END
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-READ.
+
+       START-TRANSACTION-FILE-TOP.
+      *    Position the transaction file at the very first record
+      *    Output: WS-OPERATION-STATUS
+           MOVE 0 TO TF-TXN-ID.
+           START TRANSACTION-FILE KEY IS NOT LESS THAN TF-TXN-ID
+               INVALID KEY
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-START.
+
+       DELETE-TRANSACTION.
+      *    Delete a transaction record by ID (used by archive/purge)
+      *    Input: TXN-ID in TRANSACTION-RECORD
+      *    Output: WS-OPERATION-STATUS
+           MOVE TXN-ID TO TF-TXN-ID.
+           DELETE TRANSACTION-FILE RECORD
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-DELETE.
+
+      ******************************************************************
+      * TRANSACTION ARCHIVE FILE OPERATIONS
+      ******************************************************************
+
+       INIT-TRANSACTION-ARCHIVE-FILE.
+      *    Initialize the archive file if it doesn't exist yet
+           OPEN OUTPUT TRANSACTION-ARCHIVE-FILE.
+           IF TRANSACTION-ARCHIVE-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot initialize transaction archive '
+                   'file'
+               STOP RUN
+           END-IF.
+           CLOSE TRANSACTION-ARCHIVE-FILE.
+
+       OPEN-TRANSACTION-ARCHIVE-FILE-EXTEND.
+      *    Open the archive for append (same idiom as
+      *    OPEN-LEDGER-FILE-EXTEND) so each purge run adds to what is
+      *    already archived instead of overwriting it
+           OPEN EXTEND TRANSACTION-ARCHIVE-FILE.
+           IF TRANSACTION-ARCHIVE-FILE-STATUS = '35'
+               PERFORM INIT-TRANSACTION-ARCHIVE-FILE
+               OPEN EXTEND TRANSACTION-ARCHIVE-FILE
+           END-IF.
+           MOVE TRANSACTION-ARCHIVE-FILE-STATUS TO WS-OPERATION-STATUS.
+
+       CLOSE-TRANSACTION-ARCHIVE-FILE.
+           CLOSE TRANSACTION-ARCHIVE-FILE.
+
+       APPEND-TRANSACTION-ARCHIVE.
+      *    Append one purged transaction to the archive
+      *    Input: TRANSACTION-RECORD
+      *    Output: WS-OPERATION-STATUS
+           WRITE TRANSACTION-ARCHIVE-FILE-REC FROM TRANSACTION-RECORD.
+           MOVE TRANSACTION-ARCHIVE-FILE-STATUS TO WS-OPERATION-STATUS.
+
+      ******************************************************************
+      * STANDING ORDER FILE OPERATIONS
+      ******************************************************************
+
+       INIT-STANDING-ORDER-FILE.
+      *    Initialize standing order file if it doesn't exist
+           OPEN OUTPUT STANDING-ORDER-FILE.
+           IF STANDING-ORDER-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot initialize standing order file'
+               STOP RUN
+           END-IF.
+           CLOSE STANDING-ORDER-FILE.
+
+       OPEN-STANDING-ORDER-FILE-IO.
+      *    Open standing order file for read/write
+           OPEN I-O STANDING-ORDER-FILE.
+           IF STANDING-ORDER-FILE-STATUS = '35'
+      *        File doesn't exist, create it
+               PERFORM INIT-STANDING-ORDER-FILE
+               OPEN I-O STANDING-ORDER-FILE
+           END-IF.
+           MOVE STANDING-ORDER-FILE-STATUS TO WS-OPERATION-STATUS.
+
+       CLOSE-STANDING-ORDER-FILE.
+           CLOSE STANDING-ORDER-FILE.
+
+       WRITE-STANDING-ORDER.
+      *    Write standing order record to file
+      *    Input: STANDING-ORDER-RECORD
+      *    Output: WS-OPERATION-STATUS
+           WRITE STANDING-ORDER-FILE-REC FROM STANDING-ORDER-RECORD
+               INVALID KEY
+                   MOVE '22' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-WRITE.
+
+       READ-STANDING-ORDER.
+      *    Read standing order by ID
+      *    Input: SO-ORDER-ID in STANDING-ORDER-RECORD
+      *    Output: STANDING-ORDER-RECORD, WS-OPERATION-STATUS
+           MOVE SO-ORDER-ID TO SF-ORDER-ID.
+           READ STANDING-ORDER-FILE INTO STANDING-ORDER-RECORD
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-READ.
+
+       UPDATE-STANDING-ORDER.
+      *    Update existing standing order record
+      *    Input: STANDING-ORDER-RECORD
+      *    Output: WS-OPERATION-STATUS
+           REWRITE STANDING-ORDER-FILE-REC FROM STANDING-ORDER-RECORD
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-REWRITE.
+
+       START-STANDING-ORDER-FILE-TOP.
+      *    Position the standing order file at the very first record
+      *    Output: WS-OPERATION-STATUS
+           MOVE 0 TO SF-ORDER-ID.
+           START STANDING-ORDER-FILE KEY IS NOT LESS THAN SF-ORDER-ID
+               INVALID KEY
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-START.
+
+       READ-NEXT-STANDING-ORDER.
+      *    Read next standing order record in SO-ORDER-ID order
+      *    (full scan)
+      *    Output: STANDING-ORDER-RECORD, WS-OPERATION-STATUS
+           READ STANDING-ORDER-FILE NEXT RECORD
+                   INTO STANDING-ORDER-RECORD
+               AT END
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT AT END
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-READ.
+
+      ******************************************************************
+      * LEDGER EXPORT FILE OPERATIONS
+      ******************************************************************
+
+       OPEN-LEDGER-EXPORT-FILE-OUTPUT.
+      *    Open the CSV export file for writing (always starts fresh)
+           OPEN OUTPUT LEDGER-EXPORT-FILE.
+           MOVE LEDGER-EXPORT-FILE-STATUS TO WS-OPERATION-STATUS.
+
+       CLOSE-LEDGER-EXPORT-FILE.
+           CLOSE LEDGER-EXPORT-FILE.
+
+       WRITE-LEDGER-EXPORT-LINE.
+      *    Write one already-formatted CSV line to the export file
+      *    Input: LEDGER-EXPORT-LINE
+      *    Output: WS-OPERATION-STATUS
+           WRITE LEDGER-EXPORT-FILE-REC FROM LEDGER-EXPORT-LINE.
+           MOVE LEDGER-EXPORT-FILE-STATUS TO WS-OPERATION-STATUS.
+
+      ******************************************************************
+      * BULK IMPORT FILE OPERATIONS
+      ******************************************************************
+
+       OPEN-BULK-IMPORT-FILE-INPUT.
+      *    Open the flat import file for reading
+           OPEN INPUT BULK-IMPORT-FILE.
+           MOVE BULK-IMPORT-FILE-STATUS TO WS-OPERATION-STATUS.
+
+       CLOSE-BULK-IMPORT-FILE.
+           CLOSE BULK-IMPORT-FILE.
+
+       READ-NEXT-BULK-IMPORT-LINE.
+      *    Read one raw line from the import file
+      *    Output: BULK-IMPORT-LINE, WS-OPERATION-STATUS
+           READ BULK-IMPORT-FILE INTO BULK-IMPORT-LINE
+               AT END
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT AT END
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-READ.
+
+      ******************************************************************
+      * OPERATOR FILE OPERATIONS
+      ******************************************************************
+
+       INIT-OPERATOR-FILE.
+      *    Initialize operator file if it doesn't exist, seeding one
+      *    default operator so the system is never locked out on a
+      *    fresh install
+           OPEN OUTPUT OPERATOR-FILE.
+           IF OPERATOR-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot initialize operator file'
+               STOP RUN
+           END-IF.
+           INITIALIZE OPERATOR-RECORD.
+           MOVE 1 TO OP-ID.
+           MOVE 'ADMIN' TO OP-NAME.
+           MOVE '000000' TO OP-PIN.
+           MOVE 'ACTIVE' TO OP-STATUS.
+           WRITE OPERATOR-FILE-REC FROM OPERATOR-RECORD.
+           CLOSE OPERATOR-FILE.
+
+       OPEN-OPERATOR-FILE-IO.
+      *    Open operator file for read/write
+           OPEN I-O OPERATOR-FILE.
+           IF OPERATOR-FILE-STATUS = '35'
+      *        File doesn't exist, create it
+               PERFORM INIT-OPERATOR-FILE
+               OPEN I-O OPERATOR-FILE
+           END-IF.
+           MOVE OPERATOR-FILE-STATUS TO WS-OPERATION-STATUS.
+
+       CLOSE-OPERATOR-FILE.
+           CLOSE OPERATOR-FILE.
+
+       WRITE-OPERATOR.
+      *    Write operator record to file
+      *    Input: OPERATOR-RECORD
+      *    Output: WS-OPERATION-STATUS
+           WRITE OPERATOR-FILE-REC FROM OPERATOR-RECORD
+               INVALID KEY
+                   MOVE '22' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-WRITE.
+
+       READ-OPERATOR.
+      *    Read operator by ID
+      *    Input: OP-ID in OPERATOR-RECORD
+      *    Output: OPERATOR-RECORD, WS-OPERATION-STATUS
+           MOVE OP-ID TO OF-OP-ID.
+           READ OPERATOR-FILE INTO OPERATOR-RECORD
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-READ.
+
+       UPDATE-OPERATOR.
+      *    Update existing operator record
+      *    Input: OPERATOR-RECORD
+      *    Output: WS-OPERATION-STATUS
+           REWRITE OPERATOR-FILE-REC FROM OPERATOR-RECORD
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-REWRITE.
+
+      ******************************************************************
+      * AUDIT FILE OPERATIONS
+      ******************************************************************
+
+       INIT-AUDIT-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           IF AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot initialize audit file'
+               STOP RUN
+           END-IF.
+           CLOSE AUDIT-FILE.
+
+       OPEN-AUDIT-FILE-EXTEND.
+      *    Open audit trail for append (immutable log, same as
+      *    OPEN-LEDGER-FILE-EXTEND)
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = '35'
+               PERFORM INIT-AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           MOVE AUDIT-FILE-STATUS TO WS-OPERATION-STATUS.
+
+       CLOSE-AUDIT-FILE.
+           CLOSE AUDIT-FILE.
+
+       APPEND-AUDIT.
+      *    Append audit entry (immutable)
+      *    Input: AUDIT-RECORD
+      *    Output: WS-OPERATION-STATUS
+           WRITE AUDIT-FILE-REC FROM AUDIT-RECORD
+               INVALID KEY
+                   MOVE '22' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-WRITE.
+
+      ******************************************************************
+      * BALANCE SNAPSHOT FILE OPERATIONS
+      ******************************************************************
+
+       INIT-BALANCE-SNAPSHOT-FILE.
+           OPEN OUTPUT BALANCE-SNAPSHOT-FILE.
+           IF BALANCE-SNAPSHOT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot initialize balance snapshot file'
+               STOP RUN
+           END-IF.
+           CLOSE BALANCE-SNAPSHOT-FILE.
+
+       OPEN-BALANCE-SNAPSHOT-FILE-EXTEND.
+      *    Open balance snapshot history for append (immutable log,
+      *    same as OPEN-AUDIT-FILE-EXTEND)
+           OPEN EXTEND BALANCE-SNAPSHOT-FILE.
+           IF BALANCE-SNAPSHOT-FILE-STATUS = '35'
+               PERFORM INIT-BALANCE-SNAPSHOT-FILE
+               OPEN EXTEND BALANCE-SNAPSHOT-FILE
+           END-IF.
+           MOVE BALANCE-SNAPSHOT-FILE-STATUS TO WS-OPERATION-STATUS.
+
+       CLOSE-BALANCE-SNAPSHOT-FILE.
+           CLOSE BALANCE-SNAPSHOT-FILE.
+
+       APPEND-BALANCE-SNAPSHOT.
+      *    Append one account's balance snapshot (immutable)
+      *    Input: BALANCE-SNAPSHOT-RECORD
+      *    Output: WS-OPERATION-STATUS
+           WRITE BALANCE-SNAPSHOT-FILE-REC FROM BALANCE-SNAPSHOT-RECORD
+               INVALID KEY
+                   MOVE '22' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-WRITE.
+
+      ******************************************************************
+      * ALERT FILE OPERATIONS
+      ******************************************************************
+
+       INIT-ALERT-FILE.
+           OPEN OUTPUT ALERT-FILE.
+           IF ALERT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot initialize alert file'
+               STOP RUN
+           END-IF.
+           CLOSE ALERT-FILE.
+
+       OPEN-ALERT-FILE-EXTEND.
+      *    Open alert log for append (immutable log, same as
+      *    OPEN-AUDIT-FILE-EXTEND)
+           OPEN EXTEND ALERT-FILE.
+           IF ALERT-FILE-STATUS = '35'
+               PERFORM INIT-ALERT-FILE
+               OPEN EXTEND ALERT-FILE
+           END-IF.
+           MOVE ALERT-FILE-STATUS TO WS-OPERATION-STATUS.
+
+       CLOSE-ALERT-FILE.
+           CLOSE ALERT-FILE.
+
+       APPEND-ALERT.
+      *    Append one low-balance alert (immutable)
+      *    Input: ALERT-RECORD
+      *    Output: WS-OPERATION-STATUS
+           WRITE ALERT-FILE-REC FROM ALERT-RECORD
+               INVALID KEY
+                   MOVE '22' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-WRITE.
+
+      ******************************************************************
+      * CARD FILE OPERATIONS
+      ******************************************************************
+
+       INIT-CARD-FILE.
+      *    Initialize card file if it doesn't exist
+           OPEN OUTPUT CARD-FILE.
+           IF CARD-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot initialize card file'
+               STOP RUN
+           END-IF.
+           CLOSE CARD-FILE.
+
+       OPEN-CARD-FILE-IO.
+      *    Open card file for read/write
+           OPEN I-O CARD-FILE.
+           IF CARD-FILE-STATUS = '35'
+               PERFORM INIT-CARD-FILE
+               OPEN I-O CARD-FILE
+           END-IF.
+           MOVE CARD-FILE-STATUS TO WS-OPERATION-STATUS.
+
+       CLOSE-CARD-FILE.
+           CLOSE CARD-FILE.
+
+       WRITE-CARD.
+      *    Write card record to file
+      *    Input: CARD-RECORD
+      *    Output: WS-OPERATION-STATUS
+           WRITE CARD-FILE-REC FROM CARD-RECORD
+               INVALID KEY
+                   MOVE '22' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-WRITE.
+
+       READ-CARD.
+      *    Read card by card number
+      *    Input: CRD-CARD-NUMBER in CARD-RECORD
+      *    Output: CARD-RECORD, WS-OPERATION-STATUS
+           MOVE CRD-CARD-NUMBER TO CDF-CARD-NUMBER.
+           READ CARD-FILE INTO CARD-RECORD
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-READ.
+
+       START-CARD-BY-ACCOUNT.
+      *    Position the card file at the first card whose account ID
+      *    is >= CRD-ACCOUNT-ID, for per-account card lookups
+      *    Input: CRD-ACCOUNT-ID in CARD-RECORD
+      *    Output: WS-OPERATION-STATUS
+           MOVE CRD-ACCOUNT-ID TO CDF-ACCOUNT-ID.
+           START CARD-FILE KEY IS NOT LESS THAN CDF-ACCOUNT-ID
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-START.
+
+       READ-NEXT-CARD-BY-ACCOUNT.
+      *    Read the next card record in account-ID order - the key of
+      *    reference was already fixed by START-CARD-BY-ACCOUNT
+      *    Output: CARD-RECORD, WS-OPERATION-STATUS
+           READ CARD-FILE NEXT RECORD INTO CARD-RECORD
+               AT END
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT AT END
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-READ.
+
+       UPDATE-CARD.
+      *    Update existing card record
+      *    Input: CARD-RECORD
+      *    Output: WS-OPERATION-STATUS
+           REWRITE CARD-FILE-REC FROM CARD-RECORD
+               INVALID KEY
+                   MOVE '23' TO WS-OPERATION-STATUS
+               NOT INVALID KEY
+                   MOVE '00' TO WS-OPERATION-STATUS
+           END-REWRITE.
+
       ******************************************************************
       * CONTROL FILE OPERATIONS
       ******************************************************************
-       
+
        INIT-CONTROL-FILE.
       *    Initialize control file with default values
            OPEN OUTPUT CONTROL-FILE.
@@ -246,28 +1115,247 @@
            MOVE 10000000 TO CTL-LAST-ACCOUNT-ID.
            MOVE 1000000000 TO CTL-LAST-LEDGER-ID.
            MOVE 100000000000 TO CTL-LAST-TXN-ID.
+           MOVE 50000000 TO CTL-LAST-STANDING-ORDER-ID.
+           MOVE 0 TO CTL-LAST-AUDIT-ID.
+           MOVE 0 TO CTL-LAST-SNAPSHOT-ID.
+           MOVE 0 TO CTL-GL-BALANCE.
+           MOVE 0 TO CTL-LAST-ALERT-ID.
+           MOVE 0 TO CTL-LAST-CARD-ID.
            WRITE CONTROL-FILE-REC FROM CONTROL-RECORD.
            CLOSE CONTROL-FILE.
        
        READ-CONTROL.
-      *    Read control record
+      *    Read control record, opening the file I-O and leaving it
+      *    open (exclusively locked - see LOCK MODE IS EXCLUSIVE on
+      *    the SELECT above) for the paired UPDATE-CONTROL call that
+      *    follows, so the read-increment-rewrite sequence every
+      *    caller uses to generate a next sequence number is one
+      *    uninterrupted critical section no other session can enter
       *    Output: CONTROL-RECORD, WS-OPERATION-STATUS
-           OPEN INPUT CONTROL-FILE.
+           OPEN I-O CONTROL-FILE.
            IF CONTROL-FILE-STATUS = '35'
                PERFORM INIT-CONTROL-FILE
-               OPEN INPUT CONTROL-FILE
+               OPEN I-O CONTROL-FILE
            END-IF.
            READ CONTROL-FILE INTO CONTROL-RECORD.
            MOVE CONTROL-FILE-STATUS TO WS-OPERATION-STATUS.
-           CLOSE CONTROL-FILE.
-       
+
        UPDATE-CONTROL.
-      *    Update control record
+      *    Update control record in place with a real REWRITE, rather
+      *    than OPEN OUTPUT (which would truncate and recreate the
+      *    file on every single ID increment). The last-known-good
+      *    record is copied to CONTROL-BACKUP-FILE immediately before
+      *    the rewrite, so a crash mid-write still leaves a
+      *    recoverable prior version on disk. CONTROL-FILE was opened
+      *    and read (and locked) by the paired READ-CONTROL call
+      *    above; this closes it, releasing the lock for the next
+      *    session waiting on it.
       *    Input: CONTROL-RECORD
       *    Output: WS-OPERATION-STATUS
-           OPEN OUTPUT CONTROL-FILE.
-           WRITE CONTROL-FILE-REC FROM CONTROL-RECORD.
+           OPEN OUTPUT CONTROL-BACKUP-FILE.
+           WRITE CONTROL-BACKUP-FILE-REC FROM CONTROL-FILE-REC.
+           CLOSE CONTROL-BACKUP-FILE.
+
+           REWRITE CONTROL-FILE-REC FROM CONTROL-RECORD.
            MOVE CONTROL-FILE-STATUS TO WS-OPERATION-STATUS.
            CLOSE CONTROL-FILE.
-       
+
+       CLOSE-CONTROL-FILE.
+      *    Close CONTROL-FILE (and release its exclusive lock)
+      *    without rewriting it, for a caller that only needed
+      *    READ-CONTROL's result and is not going on to UPDATE-CONTROL
+           CLOSE CONTROL-FILE.
+
+      ******************************************************************
+      * BUSINESS RULES PARAMETER FILE OPERATIONS
+      ******************************************************************
+
+       INIT-PARAMETER-FILE.
+      *    Initialize the business rules parameter file with today's
+      *    default limits - the same values VALIDATION.COB used to
+      *    carry as compiled VALUE clauses
+           OPEN OUTPUT PARAMETER-FILE.
+           IF PARAMETER-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: Cannot initialize parameter file'
+               STOP RUN
+           END-IF.
+           MOVE 0.01 TO BRL-MIN-CREDIT-AMOUNT.
+           MOVE 9999999999.99 TO BRL-MAX-CREDIT-AMOUNT.
+           MOVE 0.01 TO BRL-MIN-DEBIT-AMOUNT.
+           MOVE 9999999999.99 TO BRL-MAX-DEBIT-AMOUNT.
+           MOVE 10000000 TO BRL-MIN-ACCOUNT-ID.
+           MOVE 99999999 TO BRL-MAX-ACCOUNT-ID.
+           WRITE PARAMETER-FILE-REC FROM BUSINESS-RULES-RECORD.
+           CLOSE PARAMETER-FILE.
+
+       READ-PARAMETER-FILE.
+      *    Read the business rules parameter record, creating it with
+      *    default limits on first run
+      *    Output: BUSINESS-RULES-RECORD, WS-OPERATION-STATUS
+           OPEN INPUT PARAMETER-FILE.
+           IF PARAMETER-FILE-STATUS = '35'
+               PERFORM INIT-PARAMETER-FILE
+               OPEN INPUT PARAMETER-FILE
+           END-IF.
+           READ PARAMETER-FILE INTO BUSINESS-RULES-RECORD.
+           MOVE PARAMETER-FILE-STATUS TO WS-OPERATION-STATUS.
+           CLOSE PARAMETER-FILE.
+
+      ******************************************************************
+      * SEQUENCE INTEGRITY
+      ******************************************************************
+
+       VERIFY-CONTROL-SEQUENCES.
+      *    Restart-safe checkpoint recovery for ID generation. A crash
+      *    between a record being written and the matching
+      *    CTL-LAST-xxx-ID being updated (or two generators
+      *    interleaving with no locking) can leave the control record
+      *    behind the highest ID actually present in a data file,
+      *    which would otherwise hand out a duplicate ID on the next
+      *    GENERATE-xxx-ID. This scans the highest key actually on
+      *    file for each master file and raises the matching
+      *    CTL-LAST-xxx-ID to match if the control record is behind.
+      *    The control record is never moved backward - only forward -
+      *    so a healthy control file is never disturbed.
+      *    Output: WS-SEQ-VERIFY-STATUS ('00' = ok, whether or not a
+      *    correction was needed), WS-SEQ-CORRECTED (1 if any
+      *    CTL-LAST-xxx-ID was raised)
+           MOVE 0 TO WS-SEQ-CORRECTED.
+
+           PERFORM READ-CONTROL.
+           MOVE WS-OPERATION-STATUS TO WS-SEQ-VERIFY-STATUS.
+
+           PERFORM FIND-MAX-ACCOUNT-ID.
+           PERFORM FIND-MAX-LEDGER-ID.
+           PERFORM FIND-MAX-TXN-ID.
+           PERFORM FIND-MAX-ORDER-ID.
+
+           IF WS-SEQ-MAX-ACCOUNT-ID > CTL-LAST-ACCOUNT-ID
+               MOVE WS-SEQ-MAX-ACCOUNT-ID TO CTL-LAST-ACCOUNT-ID
+               MOVE 1 TO WS-SEQ-CORRECTED
+           END-IF.
+
+           IF WS-SEQ-MAX-LEDGER-ID > CTL-LAST-LEDGER-ID
+               MOVE WS-SEQ-MAX-LEDGER-ID TO CTL-LAST-LEDGER-ID
+               MOVE 1 TO WS-SEQ-CORRECTED
+           END-IF.
+
+           IF WS-SEQ-MAX-TXN-ID > CTL-LAST-TXN-ID
+               MOVE WS-SEQ-MAX-TXN-ID TO CTL-LAST-TXN-ID
+               MOVE 1 TO WS-SEQ-CORRECTED
+           END-IF.
+
+           IF WS-SEQ-MAX-ORDER-ID > CTL-LAST-STANDING-ORDER-ID
+               MOVE WS-SEQ-MAX-ORDER-ID TO CTL-LAST-STANDING-ORDER-ID
+               MOVE 1 TO WS-SEQ-CORRECTED
+           END-IF.
+
+      *    READ-CONTROL above left CONTROL-FILE open/locked; whichever
+      *    branch runs here must be the one that closes it again -
+      *    UPDATE-CONTROL if the sequence record actually changed,
+      *    CLOSE-CONTROL-FILE on its own if it did not
+           IF SEQ-CORRECTIONS-MADE
+               PERFORM UPDATE-CONTROL
+           ELSE
+               PERFORM CLOSE-CONTROL-FILE
+           END-IF.
+
+           MOVE '00' TO WS-SEQ-VERIFY-STATUS.
+
+       FIND-MAX-ACCOUNT-ID.
+      *    Scan ACCOUNT-FILE for the highest ACC-ID on file
+      *    Output: WS-SEQ-MAX-ACCOUNT-ID
+           MOVE 0 TO WS-SEQ-MAX-ACCOUNT-ID.
+           OPEN INPUT ACCOUNT-FILE.
+           IF ACCOUNT-FILE-STATUS = '35'
+               CLOSE ACCOUNT-FILE
+           ELSE
+               PERFORM SCAN-NEXT-ACCOUNT-ID
+                   UNTIL WS-OPERATION-STATUS = '10'
+               CLOSE ACCOUNT-FILE
+           END-IF.
+
+       SCAN-NEXT-ACCOUNT-ID.
+           READ ACCOUNT-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT AT END
+                   MOVE '00' TO WS-OPERATION-STATUS
+                   IF AF-ACC-ID > WS-SEQ-MAX-ACCOUNT-ID
+                       MOVE AF-ACC-ID TO WS-SEQ-MAX-ACCOUNT-ID
+                   END-IF
+           END-READ.
+
+       FIND-MAX-LEDGER-ID.
+      *    Scan LEDGER-FILE for the highest LED-ID on file
+      *    Output: WS-SEQ-MAX-LEDGER-ID
+           MOVE 0 TO WS-SEQ-MAX-LEDGER-ID.
+           OPEN INPUT LEDGER-FILE.
+           IF LEDGER-FILE-STATUS = '35'
+               CLOSE LEDGER-FILE
+           ELSE
+               PERFORM SCAN-NEXT-LEDGER-ID
+                   UNTIL WS-OPERATION-STATUS = '10'
+               CLOSE LEDGER-FILE
+           END-IF.
+
+       SCAN-NEXT-LEDGER-ID.
+           READ LEDGER-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT AT END
+                   MOVE '00' TO WS-OPERATION-STATUS
+                   IF LF-LED-ID > WS-SEQ-MAX-LEDGER-ID
+                       MOVE LF-LED-ID TO WS-SEQ-MAX-LEDGER-ID
+                   END-IF
+           END-READ.
+
+       FIND-MAX-TXN-ID.
+      *    Scan TRANSACTION-FILE for the highest TF-TXN-ID on file
+      *    Output: WS-SEQ-MAX-TXN-ID
+           MOVE 0 TO WS-SEQ-MAX-TXN-ID.
+           OPEN INPUT TRANSACTION-FILE.
+           IF TRANSACTION-FILE-STATUS = '35'
+               CLOSE TRANSACTION-FILE
+           ELSE
+               PERFORM SCAN-NEXT-TXN-ID
+                   UNTIL WS-OPERATION-STATUS = '10'
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       SCAN-NEXT-TXN-ID.
+           READ TRANSACTION-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT AT END
+                   MOVE '00' TO WS-OPERATION-STATUS
+                   IF TF-TXN-ID > WS-SEQ-MAX-TXN-ID
+                       MOVE TF-TXN-ID TO WS-SEQ-MAX-TXN-ID
+                   END-IF
+           END-READ.
+
+       FIND-MAX-ORDER-ID.
+      *    Scan STANDING-ORDER-FILE for the highest SF-ORDER-ID on file
+      *    Output: WS-SEQ-MAX-ORDER-ID
+           MOVE 0 TO WS-SEQ-MAX-ORDER-ID.
+           OPEN INPUT STANDING-ORDER-FILE.
+           IF STANDING-ORDER-FILE-STATUS = '35'
+               CLOSE STANDING-ORDER-FILE
+           ELSE
+               PERFORM SCAN-NEXT-ORDER-ID
+                   UNTIL WS-OPERATION-STATUS = '10'
+               CLOSE STANDING-ORDER-FILE
+           END-IF.
+
+       SCAN-NEXT-ORDER-ID.
+           READ STANDING-ORDER-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-OPERATION-STATUS
+               NOT AT END
+                   MOVE '00' TO WS-OPERATION-STATUS
+                   IF SF-ORDER-ID > WS-SEQ-MAX-ORDER-ID
+                       MOVE SF-ORDER-ID TO WS-SEQ-MAX-ORDER-ID
+                   END-IF
+           END-READ.
+
        END PROGRAM FILES.
