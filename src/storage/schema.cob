@@ -9,29 +9,92 @@
       * - Numeric fields stored as COMP-3 (packed decimal)
       * - Timestamps as YYYYMMDDHHMMSS format
       * - Account IDs are 8-digit numeric
+      *
+      * This copybook carries no IDENTIFICATION/DATA DIVISION headers
+      * of its own - it is COPY'd straight into the WORKING-STORAGE
+      * SECTION of every program that needs these layouts, so it must
+      * read as plain WORKING-STORAGE entries, not a separate program.
       ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SCHEMA.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-      * Account Master Record (100 bytes)
+      * Account Master Record (592 bytes, including reserved space
+      * for future fields - see ACC-FILLER below)
        01  ACCOUNT-RECORD.
            05  ACC-ID                  PIC 9(8).
            05  ACC-HOLDER-NAME         PIC X(30).
            05  ACC-TYPE                PIC X(10).
+               88  ACC-TYPE-CHECKING   VALUE 'CHECKING'.
+               88  ACC-TYPE-SAVINGS    VALUE 'SAVINGS'.
            05  ACC-STATUS              PIC X(8).
                88  ACC-ACTIVE          VALUE 'ACTIVE'.
                88  ACC-BLOCKED         VALUE 'BLOCKED'.
                88  ACC-CLOSED          VALUE 'CLOSED'.
            05  ACC-BALANCE             PIC S9(13)V99 COMP-3.
            05  ACC-BLOCKED-AMT         PIC S9(13)V99 COMP-3.
+           05  ACC-OVERDRAFT-LIMIT     PIC S9(13)V99 COMP-3.
            05  ACC-CREATED-TS          PIC X(14).
            05  ACC-UPDATED-TS          PIC X(14).
-           05  ACC-FILLER              PIC X(10).
-       
-      * Ledger Entry Record (120 bytes)
+      *    KYC / customer due diligence data, captured at account
+      *    opening so compliance has more on file than just a name
+           05  ACC-TAX-ID              PIC X(20).
+           05  ACC-DATE-OF-BIRTH       PIC 9(08).
+           05  ACC-ADDRESS             PIC X(60).
+      *    Joint account holders (ACC-HOLDER-NAME above is always the
+      *    PRIMARY holder; this table records the PRIMARY plus any
+      *    additional JOINT holders on the account)
+           05  ACC-HOLDER-COUNT        PIC 9.
+           05  ACC-HOLDERS OCCURS 4 TIMES.
+               10  ACC-HOLDER-ENTRY-NAME   PIC X(30).
+               10  ACC-HOLDER-ROLE         PIC X(8).
+                   88  ACC-HOLDER-PRIMARY  VALUE 'PRIMARY'.
+                   88  ACC-HOLDER-JOINT    VALUE 'JOINT'.
+      *    Denomination this account is held in (the UI's balance
+      *    labels assumed a single currency; this makes it explicit
+      *    and lets validation reject cross-currency transfers)
+           05  ACC-CURRENCY            PIC X(03).
+               88  ACC-CURRENCY-BRL    VALUE 'BRL'.
+               88  ACC-CURRENCY-USD    VALUE 'USD'.
+               88  ACC-CURRENCY-EUR    VALUE 'EUR'.
+      *    Expiry timestamp for a time-bound freeze (e.g. a
+      *    court-ordered hold with a known end date), so BLOCK-ACCOUNT
+      *    can record when the freeze should be lifted automatically
+      *    instead of only ever being lifted by a human calling
+      *    UNBLOCK-ACCOUNT. Spaces means the current BLOCKED status
+      *    (if any) has no expiry and stays blocked indefinitely.
+           05  ACC-FREEZE-EXPIRY       PIC X(14).
+      *    Branch / cost center this account belongs to, for
+      *    multi-branch reporting (trial balance subtotals, statement
+      *    headers). Blank defaults to '0001', the system's original
+      *    single implicit branch, at account creation.
+           05  ACC-BRANCH-CODE         PIC X(04).
+      *    Timestamp of the last NSF fee charged against this account,
+      *    so the nightly NSF fee batch only counts failed debit
+      *    attempts that happened after the last fee it already
+      *    charged for, instead of charging again for the same run of
+      *    attempts every night. Spaces means no NSF fee has ever been
+      *    charged.
+           05  ACC-LAST-NSF-FEE-TS     PIC X(14).
+      *    Beneficiaries / next-of-kin entitled to this account's
+      *    funds if the holder dies or becomes incapacitated, each
+      *    with the percentage of the balance they are to receive.
+      *    ACCOUNT.COB enforces that the percentages on file never sum
+      *    to more than 100 across all beneficiaries.
+           05  ACC-BENEFICIARY-COUNT   PIC 9.
+           05  ACC-BENEFICIARIES OCCURS 3 TIMES.
+               10  ACC-BENEFICIARY-NAME       PIC X(30).
+               10  ACC-BENEFICIARY-PAYOUT-PCT PIC 9(3).
+      *    Customer-set low-balance alert threshold; a debit that
+      *    leaves ACC-BALANCE below this amount writes an ALERT-RECORD
+      *    (see ALERTS.COB). Zero means no alert is configured.
+           05  ACC-ALERT-THRESHOLD     PIC S9(13)V99 COMP-3.
+      *    Reserved space for future fields. Every prior round of new
+      *    account attributes (KYC data, branch code, overdraft limit,
+      *    currency, alert threshold) ate into whatever filler was
+      *    left from the last expansion, so this block is sized with
+      *    real headroom rather than just enough for the field in
+      *    front of us. New fields should be carved out of here first;
+      *    only grow ACCOUNT-RECORD again once this is exhausted.
+           05  ACC-FILLER              PIC X(100).
+
+      * Ledger Entry Record (158 bytes)
        01  LEDGER-RECORD.
            05  LED-ID                  PIC 9(10).
            05  LED-ACCOUNT-ID          PIC 9(8).
@@ -46,9 +109,20 @@
            05  LED-BALANCE-BEFORE      PIC S9(13)V99 COMP-3.
            05  LED-BALANCE-AFTER       PIC S9(13)V99 COMP-3.
            05  LED-DESCRIPTION         PIC X(50).
-           05  LED-FILLER              PIC X(10).
+      *    Structured reason for a BLOCK/UNBLOCK entry (why funds are
+      *    frozen), separate from the free-text description, plus an
+      *    external case/reference number so a legal freeze can be
+      *    tied back to whatever tracked it (court order, fraud case,
+      *    ops ticket). Blank for entry types other than BLOCK/UNBLOCK.
+           05  LED-REASON-CODE         PIC X(10).
+               88  LED-REASON-OPERATIONAL VALUE 'OPERATIONAL'.
+               88  LED-REASON-LEGAL        VALUE 'LEGAL'.
+               88  LED-REASON-FRAUD        VALUE 'FRAUD'.
+               88  LED-REASON-REVERSAL     VALUE 'REVERSAL'.
+           05  LED-CASE-REFERENCE      PIC X(20).
+           05  LED-FILLER              PIC X(02).
        
-      * Transaction Record (150 bytes)
+      * Transaction Record (180 bytes)
        01  TRANSACTION-RECORD.
            05  TXN-ID                  PIC 9(12).
            05  TXN-ACCOUNT-ID          PIC 9(8).
@@ -66,11 +140,161 @@
                88  TXN-FAILED          VALUE 'FAILED'.
                88  TXN-REVERSED        VALUE 'REVERSED'.
            05  TXN-DESCRIPTION         PIC X(80).
-           05  TXN-FILLER              PIC X(10).
+           05  TXN-DEST-ACCOUNT-ID     PIC 9(8).
+      *    External reference number for this transaction (wire
+      *    reference, batch job run number, teller receipt number,
+      *    case number, etc.) - structured context a caller can match
+      *    back to its own records, kept separate from the free-text
+      *    TXN-DESCRIPTION. Spaces when the caller gave none.
+           05  TXN-REFERENCE-NUMBER    PIC X(20).
+      *    Channel the transaction originated from
+           05  TXN-CHANNEL             PIC X(10).
+               88  TXN-CHANNEL-TELLER      VALUE 'TELLER'.
+               88  TXN-CHANNEL-ATM         VALUE 'ATM'.
+               88  TXN-CHANNEL-WIRE        VALUE 'WIRE'.
+               88  TXN-CHANNEL-BATCH       VALUE 'BATCH'.
        
       * System Control Record (for sequence numbers)
        01  CONTROL-RECORD.
            05  CTL-LAST-ACCOUNT-ID     PIC 9(8).
            05  CTL-LAST-LEDGER-ID      PIC 9(10).
            05  CTL-LAST-TXN-ID         PIC 9(12).
-           05  CTL-FILLER              PIC X(50).
+           05  CTL-LAST-STANDING-ORDER-ID PIC 9(8).
+           05  CTL-LAST-AUDIT-ID       PIC 9(10).
+           05  CTL-LAST-SNAPSHOT-ID    PIC 9(10).
+      *    Running balance of the house general ledger control
+      *    account, maintained by LEDGER's double-entry mirror
+      *    postings so a tie-out report can confirm it nets to zero
+      *    against the sum of all customer account movements
+           05  CTL-GL-BALANCE          PIC S9(13)V99 COMP-3.
+           05  CTL-LAST-ALERT-ID       PIC 9(10).
+           05  CTL-LAST-CARD-ID        PIC 9(10).
+           05  CTL-FILLER              PIC X(04).
+
+      * Business Rules Parameter Record (the transaction-amount and
+      * account-ID limits VALIDATION.COB enforces, held here instead of
+      * as compiled VALUE clauses so policy can tune them by editing
+      * the parameter file instead of recompiling)
+       01  BUSINESS-RULES-RECORD.
+           05  BRL-MIN-CREDIT-AMOUNT   PIC 9(7)V99.
+           05  BRL-MAX-CREDIT-AMOUNT   PIC 9(13)V99.
+           05  BRL-MIN-DEBIT-AMOUNT    PIC 9(7)V99.
+           05  BRL-MAX-DEBIT-AMOUNT    PIC 9(13)V99.
+           05  BRL-MIN-ACCOUNT-ID      PIC 9(8).
+           05  BRL-MAX-ACCOUNT-ID      PIC 9(8).
+           05  BRL-FILLER              PIC X(16).
+
+      * Standing Order Record (recurring transfer instruction, scanned
+      * daily by the standing order batch job and posted through the
+      * same TRANSACTIONS/PROCESS-TRANSFER path a live menu transfer
+      * uses)
+       01  STANDING-ORDER-RECORD.
+           05  SO-ORDER-ID             PIC 9(8).
+           05  SO-SOURCE-ACCOUNT-ID    PIC 9(8).
+           05  SO-DEST-ACCOUNT-ID      PIC 9(8).
+           05  SO-AMOUNT               PIC S9(13)V99 COMP-3.
+           05  SO-FREQUENCY            PIC X(8).
+               88  SO-FREQ-DAILY       VALUE 'DAILY'.
+               88  SO-FREQ-WEEKLY      VALUE 'WEEKLY'.
+               88  SO-FREQ-MONTHLY     VALUE 'MONTHLY'.
+           05  SO-NEXT-DUE-DATE        PIC 9(8).
+           05  SO-STATUS               PIC X(8).
+               88  SO-ACTIVE           VALUE 'ACTIVE'.
+               88  SO-CANCELLED        VALUE 'CANCELLED'.
+           05  SO-DESCRIPTION          PIC X(50).
+           05  SO-CREATED-TS           PIC X(14).
+           05  SO-FILLER               PIC X(10).
+
+      * Operator Record (login credentials gating the main menu - the
+      * terminal does nothing until a known operator has authenticated)
+       01  OPERATOR-RECORD.
+           05  OP-ID                   PIC 9(6).
+           05  OP-NAME                 PIC X(30).
+           05  OP-PIN                  PIC X(6).
+           05  OP-STATUS               PIC X(8).
+               88  OP-ACTIVE           VALUE 'ACTIVE'.
+               88  OP-DISABLED         VALUE 'DISABLED'.
+           05  OP-CREATED-TS           PIC X(14).
+           05  OP-LAST-LOGIN-TS        PIC X(14).
+
+      * Operator Activity Audit Record (a distinct, separate log from
+      * LEDGER-RECORD - the ledger only ever records money movements;
+      * this records which operator performed which account-mutating
+      * action, so the two logs can never be confused with each other)
+       01  AUDIT-RECORD.
+           05  AUD-ID                  PIC 9(10).
+           05  AUD-OPERATOR-ID         PIC 9(6).
+           05  AUD-ACTION              PIC X(20).
+               88  AUD-ACTION-CREATE-ACCOUNT VALUE 'CREATE-ACCOUNT'.
+               88  AUD-ACTION-BLOCK-ACCOUNT  VALUE 'BLOCK-ACCOUNT'.
+               88  AUD-ACTION-UNBLOCK-ACCOUNT VALUE 'UNBLOCK-ACCOUNT'.
+               88  AUD-ACTION-CLOSE-ACCOUNT  VALUE 'CLOSE-ACCOUNT'.
+               88  AUD-ACTION-CONVERT-TYPE   VALUE 'CONVERT-TYPE'.
+           05  AUD-ACCOUNT-ID          PIC 9(8).
+           05  AUD-TIMESTAMP           PIC X(14).
+           05  AUD-DETAILS             PIC X(50).
+
+      * Balance Snapshot Record (one row per account per nightly run,
+      * capturing ACC-BALANCE and ACC-BLOCKED-AMT as of that date so
+      * month-over-month trend reports don't require replaying the
+      * whole ledger to reconstruct a point-in-time balance)
+       01  BALANCE-SNAPSHOT-RECORD.
+           05  BSN-SNAPSHOT-ID         PIC 9(10).
+           05  BSN-ACCOUNT-ID          PIC 9(8).
+           05  BSN-SNAPSHOT-DATE       PIC 9(8).
+           05  BSN-BALANCE             PIC S9(13)V99 COMP-3.
+           05  BSN-BLOCKED-AMT         PIC S9(13)V99 COMP-3.
+           05  BSN-CREATED-TS          PIC X(14).
+
+      * Low-Balance Alert Record (one row per debit that pushes
+      * ACC-BALANCE below the account's ACC-ALERT-THRESHOLD), kept
+      * separate from LEDGER-RECORD the same way AUDIT-RECORD is -
+      * this is an alert notice, not a money movement
+       01  ALERT-RECORD.
+           05  ALR-ALERT-ID            PIC 9(10).
+           05  ALR-ACCOUNT-ID          PIC 9(8).
+           05  ALR-TXN-ID              PIC 9(12).
+           05  ALR-ALERT-TYPE          PIC X(10).
+               88  ALR-LOW-BALANCE     VALUE 'LOW-BAL'.
+           05  ALR-THRESHOLD           PIC S9(13)V99 COMP-3.
+           05  ALR-BALANCE-AFTER       PIC S9(13)V99 COMP-3.
+           05  ALR-TIMESTAMP           PIC X(14).
+
+      * Card/Instrument Record (a debit card or virtual card number
+      * issued against an account; kept as its own master file rather
+      * than folded into ACCOUNT-RECORD since an account can have more
+      * than one card over its lifetime - reissues, replacements, a
+      * secondary card for a joint holder - and each needs its own
+      * status and expiry independent of the account's own status)
+       01  CARD-RECORD.
+           05  CRD-CARD-NUMBER         PIC 9(16).
+           05  CRD-ACCOUNT-ID          PIC 9(8).
+           05  CRD-STATUS              PIC X(8).
+               88  CRD-ACTIVE          VALUE 'ACTIVE'.
+               88  CRD-BLOCKED         VALUE 'BLOCKED'.
+               88  CRD-EXPIRED         VALUE 'EXPIRED'.
+           05  CRD-EXPIRY-DATE         PIC 9(6).
+           05  CRD-CREATED-TS          PIC X(14).
+           05  CRD-UPDATED-TS          PIC X(14).
+
+      * Ledger Query Result (shared between LEDGER.COB and its callers
+      * so on-screen ledger views don't need a full re-scan per line)
+       01  LEDGER-QUERY-RESULT.
+           05  LQR-ACCOUNT-ID          PIC 9(8).
+           05  LQR-ENTRY-COUNT         PIC 9(6).
+           05  LQR-ENTRY OCCURS 10000 TIMES.
+               10  LQR-ENTRY-ID            PIC 9(10).
+               10  LQR-ENTRY-TYPE          PIC X(8).
+               10  LQR-ENTRY-AMOUNT        PIC S9(13)V99.
+               10  LQR-ENTRY-TIMESTAMP     PIC X(14).
+               10  LQR-ENTRY-BAL-AFTER     PIC S9(13)V99.
+
+      * One formatted CSV line, built by the ledger export utility and
+      * written to LEDGER-EXPORT-FILE-REC by FILES.COB
+       01  LEDGER-EXPORT-LINE          PIC X(200).
+
+      * One raw comma-delimited row read from BULK-IMPORT-FILE-REC by
+      * FILES.COB, parsed by the bulk transaction import batch job.
+      * Expected format: TYPE,ACCOUNT-ID,AMOUNT,DESCRIPTION
+      * (e.g. CREDIT,10000001,00000000150.00,Payroll June 2026)
+       01  BULK-IMPORT-LINE            PIC X(200).
